@@ -0,0 +1,14 @@
+000010******************************************************************
+000020* COPYBOOK   : REGDEP                                             *
+000030* DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO CADDEP (DEPARTAMENTOS)*
+000040*------------------------------------------------------------------
+000050* HISTORICO DE ALTERACOES                                         *
+000060* DATA       INICIAIS  DESCRICAO                                  *
+000070* 2026-08-09 BH        VERSAO INICIAL DO CADASTRO DE DEPARTAMENTOS*
+000080******************************************************************
+000090 01  REGDEP.
+000100     05  CODDEPC                 PIC 9(04).
+000110     05  DENOMINACAO             PIC X(30).
+000120     05  NIVHIERARQUICO          PIC 9(01).
+000130     05  CODDEPC-SUPERIOR        PIC 9(04).
+000140     05  NUMFUNCIONARIOS         PIC 9(03).
