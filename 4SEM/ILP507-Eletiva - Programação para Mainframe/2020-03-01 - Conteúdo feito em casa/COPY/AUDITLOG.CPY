@@ -0,0 +1,28 @@
+000010******************************************************************
+000020* COPYBOOK   : AUDITLOG                                           *
+000030* DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO FAUDIT (TRILHA DE    *
+000040*              AUDITORIA COMPARTILHADA POR TODOS OS PROGRAMAS DE  *
+000050*              CADASTRO DO SISTEMA).                              *
+000060*------------------------------------------------------------------
+000070* HISTORICO DE ALTERACOES                                         *
+000080* DATA       INICIAIS  DESCRICAO                                  *
+000090* 2026-08-09 BH        VERSAO INICIAL                             *
+000095* 2026-08-09 BH        OPERACAO "R" P/ RESTAURACAO DE EXCLUSAO    *
+000100******************************************************************
+000110 01  REG-AUDITLOG.
+000120     05  AUD-PROGRAMA            PIC X(08).
+000130     05  AUD-OPERACAO            PIC X(01).
+000140         88  AUD-OPERACAO-INCLUSAO   VALUE "I".
+000150         88  AUD-OPERACAO-ALTERACAO  VALUE "A".
+000160         88  AUD-OPERACAO-EXCLUSAO   VALUE "D".
+000165         88  AUD-OPERACAO-RESTAURACAO VALUE "R".
+000170     05  AUD-DATA-HORA.
+000180         10  AUD-DATA.
+000190             15  AUD-ANO             PIC 9(02).
+000200             15  AUD-MES             PIC 9(02).
+000210             15  AUD-DIA             PIC 9(02).
+000220         10  AUD-HORA                PIC 9(08).
+000230     05  AUD-OPERADOR            PIC X(08).
+000240     05  AUD-CHAVE               PIC X(30).
+000250     05  AUD-ANTES               PIC X(80).
+000260     05  AUD-DEPOIS              PIC X(80).
