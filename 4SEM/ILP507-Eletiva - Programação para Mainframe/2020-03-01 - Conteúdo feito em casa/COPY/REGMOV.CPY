@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* COPYBOOK   : REGMOV                                             *
+000030* DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO MOVESTQ (HISTORICO    *
+000040*              DE MOVIMENTACAO DE ESTOQUE DO CADPROD)              *
+000050*------------------------------------------------------------------
+000060* HISTORICO DE ALTERACOES                                         *
+000070* DATA       INICIAIS  DESCRICAO                                  *
+000080* 2026-08-09 BH        VERSAO INICIAL                             *
+000085* 2026-08-09 BH        MOV-ANO PASSA A TER 4 DIGITOS (SECULO)     *
+000090******************************************************************
+000100 01  REGMOV.
+000110     05  MOV-CODPROD             PIC 9(08).
+000120     05  MOV-TIPO                PIC X(01).
+000130     05  MOV-QUANTIDADE          PIC 9(07).
+000140     05  MOV-PRECO               PIC 9(12)V99.
+000150     05  MOV-DATA-MOV.
+000160         10  MOV-DIA             PIC 9(02).
+000170         10  MOV-MES             PIC 9(02).
+000180         10  MOV-ANO             PIC 9(04).
