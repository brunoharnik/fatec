@@ -0,0 +1,54 @@
+000010******************************************************************
+000020* COPYBOOK   : REGPAC                                             *
+000030* DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO CADPARCEIRO          *
+000040*              (FORNECEDORES/CLIENTES)                            *
+000050*------------------------------------------------------------------
+000060* HISTORICO DE ALTERACOES                                         *
+000070* DATA       INICIAIS  DESCRICAO                                  *
+000080* 2026-08-09 BH        VERSAO INICIAL DO CADASTRO DE PARCEIROS    *
+000085* 2026-08-09 BH        CAMPO TIPO-PARCEIRO (CLIENTE/FORNECEDOR)   *
+000086* 2026-08-09 BH        ROTULO E PREFERENCIA NOS TELEFONES         *
+000090******************************************************************
+000100 01  REGPAC.
+000105     05  TIPO-PARCEIRO           PIC X(01).
+000106         88  PARCEIRO-CLIENTE    VALUE "C".
+000107         88  PARCEIRO-FORNECEDOR VALUE "F".
+000108         88  PARCEIRO-AMBOS      VALUE "A".
+000110     05  CODIGO                  PIC 9(04).
+000120     05  DADOS-NOME.
+000130         10  NOME                PIC X(30).
+000140         10  APELIDO             PIC X(15).
+000150     05  CHAVE3 REDEFINES DADOS-NOME
+000160                             PIC X(45).
+000170     05  CNPJ                    PIC 9(15).
+000180     05  NCEP                    PIC 9(08).
+000190     05  LOGRADOURO              PIC X(40).
+000200     05  BAIRRO                  PIC X(30).
+000210     05  CIDADE                  PIC X(30).
+000220     05  UF                      PIC X(02).
+000230     05  TELEFONES.
+000232         10  TEL-PREFERENCIAL    PIC 9(01).
+000234             88  TEL-PREF-1      VALUE 1.
+000236             88  TEL-PREF-2      VALUE 2.
+000238             88  TEL-PREF-3      VALUE 3.
+000240         10  TELEFONE1-DADOS.
+000250             15  DDD1            PIC 9(02).
+000260             15  TELEFONE1       PIC 9(09).
+000262             15  TIPO-TELEFONE1  PIC X(01).
+000264                 88  TEL1-CELULAR   VALUE "C".
+000266                 88  TEL1-FIXO      VALUE "F".
+000268                 88  TEL1-WHATSAPP  VALUE "W".
+000270         10  TELEFONE2-DADOS.
+000280             15  DDD2            PIC 9(02).
+000290             15  TELEFONE2       PIC 9(09).
+000292             15  TIPO-TELEFONE2  PIC X(01).
+000294                 88  TEL2-CELULAR   VALUE "C".
+000296                 88  TEL2-FIXO      VALUE "F".
+000298                 88  TEL2-WHATSAPP  VALUE "W".
+000300         10  TELEFONE3-DADOS.
+000310             15  DDD3            PIC 9(02).
+000320             15  TELEFONE3       PIC 9(09).
+000322             15  TIPO-TELEFONE3  PIC X(01).
+000324                 88  TEL3-CELULAR   VALUE "C".
+000326                 88  TEL3-FIXO      VALUE "F".
+000328                 88  TEL3-WHATSAPP  VALUE "W".
