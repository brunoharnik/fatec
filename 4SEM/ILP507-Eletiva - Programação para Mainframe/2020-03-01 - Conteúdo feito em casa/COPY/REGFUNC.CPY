@@ -0,0 +1,18 @@
+000010******************************************************************
+000020* COPYBOOK   : REGFUNC                                            *
+000030* DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO CADFUNC              *
+000040*              (FUNCIONARIOS QUE OCUPAM UM CARGO DO CADCAR)       *
+000050*------------------------------------------------------------------
+000060* HISTORICO DE ALTERACOES                                         *
+000070* DATA       INICIAIS  DESCRICAO                                  *
+000080* 2026-08-09 BH        VERSAO INICIAL DO CADASTRO DE FUNCIONARIOS *
+000090******************************************************************
+000100 01  REGFUNC.
+000110     05  CODFUNC                 PIC 9(06).
+000120     05  NOMEFUNC                PIC X(30).
+000130     05  CPFFUNC                 PIC 9(11).
+000140     05  DATA-ADMISSAO.
+000150         10  DIAADM              PIC 9(02).
+000160         10  MESADM              PIC 9(02).
+000170         10  ANOADM              PIC 9(02).
+000180     05  CODCAR                  PIC 9(04).
