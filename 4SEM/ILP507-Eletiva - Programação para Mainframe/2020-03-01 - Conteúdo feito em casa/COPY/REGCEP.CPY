@@ -0,0 +1,24 @@
+000010******************************************************************
+000020* COPYBOOK   : REGCEP                                             *
+000030* DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO CADCEP (TABELA CEP)  *
+000040*------------------------------------------------------------------
+000050* HISTORICO DE ALTERACOES                                         *
+000060* DATA       INICIAIS  DESCRICAO                                  *
+000070* 2026-08-09 BH        VERSAO INICIAL DO CADASTRO DE CEP          *
+000080* 2026-08-09 BH        CAMPO CEP-DATA-ATUALIZ P/ TRILHA DE ALTER. *
+000085* 2026-08-09 BH        CEP-DATA-ATUALIZ PASSA A SER PREENCHIDO EM *
+000086*                      TODA INCLUSAO/ALTERACAO (SFP013)            *
+000090******************************************************************
+000100 01  REGCEP.
+000110     05  CEP-CODIGO              PIC 9(08).
+000120     05  CEP-LOGRA               PIC X(40).
+000130     05  CEP-BAIRRO              PIC X(30).
+000140     05  CEP-CIDADE              PIC X(30).
+000150     05  CEP-UF                  PIC X(02).
+000160     05  CEP-REGIAO              PIC 9(01).
+000170     05  CEP-LONGITUDE           PIC X(12).
+000180     05  CEP-LATITUDE            PIC X(12).
+000190     05  CEP-DATA-ATUALIZ.
+000200         10  CEP-DT-DIA          PIC 9(02).
+000210         10  CEP-DT-MES          PIC 9(02).
+000220         10  CEP-DT-ANO          PIC 9(02).
