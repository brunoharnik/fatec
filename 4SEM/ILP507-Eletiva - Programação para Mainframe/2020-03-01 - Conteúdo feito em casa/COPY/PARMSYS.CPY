@@ -0,0 +1,15 @@
+000010******************************************************************
+000020* COPYBOOK   : PARMSYS                                            *
+000030* DESCRICAO  : LAYOUT DO REGISTRO UNICO DO ARQUIVO PARMSYS,       *
+000040*              PARAMETROS DE AJUSTE DE COMPORTAMENTO LIDOS NA     *
+000050*              INICIALIZACAO DOS PROGRAMAS (EM VEZ DE LITERAIS    *
+000060*              FIXADAS EM WORKING-STORAGE), PARA QUE A OPERACAO   *
+000070*              POSSA RETOCAR ESSES VALORES SEM RECOMPILAR.        *
+000080*------------------------------------------------------------------
+000090* HISTORICO DE ALTERACOES                                         *
+000100* DATA       INICIAIS  DESCRICAO                                  *
+000110* 2026-08-09 BH        VERSAO INICIAL                             *
+000120******************************************************************
+000130 01  REG-PARMSYS.
+000140     05  PARM-TEMPO-MENS2        PIC 9(05).
+000150     05  PARM-ITENS-POR-PAGINA   PIC 9(02).
