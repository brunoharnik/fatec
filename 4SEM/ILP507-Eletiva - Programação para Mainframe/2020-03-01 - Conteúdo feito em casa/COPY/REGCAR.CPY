@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* COPYBOOK   : REGCAR                                             *
+000030* DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO CADCAR (CARGOS)      *
+000040*------------------------------------------------------------------
+000050* HISTORICO DE ALTERACOES                                         *
+000060* DATA       INICIAIS  DESCRICAO                                  *
+000070* 2026-08-09 BH        VERSAO INICIAL DO CADASTRO DE CARGOS       *
+000080******************************************************************
+000090 01  REGCAR.
+000100     05  CODCAR                  PIC 9(04).
+000110     05  DENOMINACAOCAR          PIC X(30).
+000120     05  CHAVE2 REDEFINES DENOMINACAOCAR
+000130                             PIC X(30).
+000140     05  CODDEPC                 PIC 9(04).
+000150     05  TIPOSALARIO             PIC X(01).
+000160         88  SALARIO-HORISTA     VALUE "H".
+000170         88  SALARIO-DIARISTA    VALUE "D".
+000180         88  SALARIO-MENSALISTA  VALUE "M".
+000190     05  SALARIOBASE             PIC 9(07)V99.
