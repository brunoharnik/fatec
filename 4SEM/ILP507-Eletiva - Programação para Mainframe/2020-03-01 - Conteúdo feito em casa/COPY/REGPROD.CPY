@@ -0,0 +1,26 @@
+000010******************************************************************
+000020* COPYBOOK   : REGPROD                                            *
+000030* DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO CADPROD (PRODUTOS)   *
+000040*------------------------------------------------------------------
+000050* HISTORICO DE ALTERACOES                                         *
+000060* DATA       INICIAIS  DESCRICAO                                  *
+000070* 2026-08-09 BH        VERSAO INICIAL DO CADASTRO DE PRODUTOS     *
+000075* 2026-08-09 BH        ANOULTC PASSA A TER 4 DIGITOS (SECULO)     *
+000076* 2026-08-09 BH        ALIQUOTA E VALOR DE ICMS POR PRODUTO       *
+000080******************************************************************
+000090 01  REGPROD.
+000100     05  CODPROD                 PIC 9(08).
+000110     05  DESCPROD                PIC X(30).
+000120     05  UNPROD                  PIC X(02).
+000130     05  TIPOPROD                PIC X(01).
+000140     05  QUANTIDADE              PIC 9(07).
+000150     05  PMEDIO                  PIC 9(12)V99.
+000160     05  PTOTAL                  PIC 9(15)V99.
+000170     05  ULTPRE                  PIC 9(15)V99.
+000180     05  CODFORN                 PIC 9(04).
+000190     05  DATA-ULT-COMPRA.
+000200         10  DIAULTC             PIC 9(02).
+000210         10  TFMESULTC           PIC 9(02).
+000220         10  ANOULTC             PIC 9(04).
+000225     05  TAXICMS                 PIC 9(02)V99.
+000226     05  VALICMS                 PIC 9(15)V99.
