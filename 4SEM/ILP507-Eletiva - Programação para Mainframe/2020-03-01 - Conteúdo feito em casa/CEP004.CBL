@@ -0,0 +1,261 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEP004                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : REGISTRO DE ENTRADA/SAIDA DE ESTOQUE DO CADPROD,   *
+000080*              RECALCULANDO O PRECO MEDIO PONDERADO (PMEDIO) E O  *
+000090*              PRECO TOTAL (PTOTAL) A CADA MOVIMENTO.              *
+000100*------------------------------------------------------------------
+000110* HISTORICO DE ALTERACOES                                         *
+000120* DATA       INICIAIS  DESCRICAO                                  *
+000130* 2026-08-09 BH        VERSAO INICIAL                             *
+000135* 2026-08-09 BH        DATA DO MOVIMENTO PASSA A SER VALIDADA E    *
+000136*                      TER ANO DE 4 DIGITOS (ACOMPANHA ANOULTC)    *
+000137* 2026-08-09 BH        DATA INVALIDA AGORA FORCA A REDIGITACAO     *
+000138*                      EM VEZ DE SO AVISAR E CONTINUAR             *
+000139* 2026-08-09 BH        ROT-ENTRADA PASSA A GRAVAR DIAULTC/         *
+000139*                      TFMESULTC/ANOULTC COM A DATA DA COMPRA      *
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. CEP004.
+000170 AUTHOR. BRUNO HARNIK.
+000180 INSTALLATION. FATEC.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240     DECIMAL-POINT IS COMMA.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CADPROD ASSIGN TO "CADPROD"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS CODPROD
+000310         ALTERNATE RECORD KEY IS DESCPROD WITH DUPLICATES
+000320         FILE STATUS IS PROD-STATUS.
+000330     SELECT MOVESTQ ASSIGN TO "MOVESTQ"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS MOV-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  CADPROD
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY REGPROD.
+000410 FD  MOVESTQ
+000420     LABEL RECORDS ARE STANDARD.
+000430     COPY REGMOV.
+000440 WORKING-STORAGE SECTION.
+000450******************************************************************
+000460*    AREAS DE CONTROLE DE ARQUIVO E DE TELA                       *
+000470******************************************************************
+000480 01  PROD-STATUS                 PIC X(02).
+000490 01  MOV-STATUS                  PIC X(02).
+000500 01  W-SWITCHES.
+000510     05  W-FIM                   PIC X(01) VALUE "N".
+000520         88  W-FIM-SIM           VALUE "S".
+000530     05  W-PROD-ACHADO           PIC X(01).
+000540         88  W-PROD-NAO-ACHADO   VALUE "N".
+000560 01  W-OPCAO                     PIC X(01).
+000570 01  W-COD-INF                   PIC 9(08).
+000580 01  W-QTDE-MOV                  PIC 9(07).
+000590 01  W-PRECO-MOV                 PIC 9(12)V99.
+000600 01  W-QUANTIDADE-NOVA           PIC 9(07).
+000603 01  W-TIPO-MOV                  PIC X(01).
+000605 01  W-DIA-MOV                   PIC 9(02).
+000606 01  W-MES-MOV                   PIC 9(02).
+000607 01  W-ANO-MOV                   PIC 9(04).
+000608 01  W-DATA-MOV-VALIDA           PIC X(01).
+000609     88  W-DATA-MOV-VALIDA-SIM   VALUE "S".
+000611 01  W-DIAS-NO-MES-MOV           PIC 9(02).
+000612 01  W-RESTO-4                   PIC 9(03).
+000613 01  W-RESTO-100                 PIC 9(03).
+000614 01  W-RESTO-400                 PIC 9(03).
+000615 01  W-SEC-A-MOV                 PIC 9(02).
+000610 01  W-PTOTAL-ANTIGO             PIC 9(15)V99.
+000620 01  W-PTOTAL-NOVO               PIC 9(15)V99.
+000630 01  MSG-ARQ-PROD-INEXISTENTE    PIC X(30)
+000640         VALUE "ARQUIVO DE PRODUTOS NAO EXISTE".
+000650 01  MSG-PROD-INEXISTENTE        PIC X(30)
+000660         VALUE "PRODUTO NAO CADASTRADO".
+000670 PROCEDURE DIVISION.
+000680******************************************************************
+000690*    0000-MAINLINE                                                *
+000700******************************************************************
+000710 0000-MAINLINE.
+000720     PERFORM 2000-MENU-PRINCIPAL THRU 2000-EXIT
+000730         UNTIL W-FIM-SIM.
+000740     STOP RUN.
+000750******************************************************************
+000760*    2000-MENU-PRINCIPAL - MENU DE OPCOES DO PROGRAMA              *
+000770******************************************************************
+000780 2000-MENU-PRINCIPAL.
+000790     DISPLAY " ".
+000800     DISPLAY "CEP004 - MOVIMENTO DE ESTOQUE".
+000810     DISPLAY "1-ENTRADA   2-SAIDA   9-FIM".
+000820     ACCEPT W-OPCAO.
+000830     EVALUATE W-OPCAO
+000840         WHEN "1"
+000850             PERFORM ROT-ENTRADA THRU ROT-ENTRADA-EXIT
+000860         WHEN "2"
+000870             PERFORM ROT-SAIDA THRU ROT-SAIDA-EXIT
+000880         WHEN "9"
+000890             MOVE "S" TO W-FIM
+000900         WHEN OTHER
+000910             DISPLAY "OPCAO INVALIDA"
+000920     END-EVALUATE.
+000930 2000-EXIT. EXIT.
+000940******************************************************************
+000950*    ROT-LOCALIZAR-PROD - LOCALIZA O PRODUTO DO MOVIMENTO          *
+000960******************************************************************
+000970 ROT-LOCALIZAR-PROD.
+000980     MOVE "S" TO W-PROD-ACHADO.
+000990     DISPLAY "CODIGO DO PRODUTO =>".
+001000     ACCEPT W-COD-INF.
+001010     OPEN I-O CADPROD.
+001020     IF PROD-STATUS NOT = "00"
+001030         DISPLAY MSG-ARQ-PROD-INEXISTENTE
+001040         MOVE "N" TO W-PROD-ACHADO
+001050         GO TO ROT-LOCALIZAR-PROD-EXIT.
+001060     MOVE W-COD-INF TO CODPROD.
+001070     READ CADPROD
+001080         INVALID KEY
+001090             DISPLAY MSG-PROD-INEXISTENTE
+001100             MOVE "N" TO W-PROD-ACHADO
+001110             CLOSE CADPROD.
+001120 ROT-LOCALIZAR-PROD-EXIT. EXIT.
+001130******************************************************************
+001140*    ROT-ENTRADA - POSTA UMA ENTRADA DE ESTOQUE (COMPRA)           *
+001150******************************************************************
+001160 ROT-ENTRADA.
+001170     PERFORM ROT-LOCALIZAR-PROD THRU ROT-LOCALIZAR-PROD-EXIT.
+001180     IF W-PROD-NAO-ACHADO
+001190         GO TO ROT-ENTRADA-EXIT.
+001195     MOVE "E" TO W-TIPO-MOV.
+001200     DISPLAY "QUANTIDADE COMPRADA =>".
+001210     ACCEPT W-QTDE-MOV.
+001220     DISPLAY "PRECO UNITARIO      =>".
+001230     ACCEPT W-PRECO-MOV.
+001235     PERFORM ROT-DIGITAR-DATA-MOV THRU ROT-DIGITAR-DATA-MOV-EXIT.
+001240     COMPUTE W-PTOTAL-ANTIGO = PMEDIO * QUANTIDADE.
+001250     COMPUTE W-PTOTAL-NOVO = W-PTOTAL-ANTIGO
+001260         + (W-PRECO-MOV * W-QTDE-MOV).
+001270     COMPUTE W-QUANTIDADE-NOVA = QUANTIDADE + W-QTDE-MOV.
+001280     MOVE W-QUANTIDADE-NOVA TO QUANTIDADE.
+001290     COMPUTE PMEDIO ROUNDED = W-PTOTAL-NOVO / W-QUANTIDADE-NOVA.
+001300     COMPUTE PTOTAL = PMEDIO * QUANTIDADE.
+001310     MOVE W-PRECO-MOV TO ULTPRE.
+001312     MOVE W-DIA-MOV   TO DIAULTC.
+001314     MOVE W-MES-MOV   TO TFMESULTC.
+001316     MOVE W-ANO-MOV   TO ANOULTC.
+001320     REWRITE REGPROD
+001330         INVALID KEY
+001340             DISPLAY "ERRO NA ATUALIZACAO DO ESTOQUE".
+001350     CLOSE CADPROD.
+001360     PERFORM ROT-GRAVAR-MOV THRU ROT-GRAVAR-MOV-EXIT.
+001370     DISPLAY "*** ENTRADA REGISTRADA COM SUCESSO ***".
+001380     PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT.
+001390 ROT-ENTRADA-EXIT. EXIT.
+001400******************************************************************
+001410*    ROT-SAIDA - POSTA UMA SAIDA DE ESTOQUE (VENDA)                *
+001420******************************************************************
+001430 ROT-SAIDA.
+001440     PERFORM ROT-LOCALIZAR-PROD THRU ROT-LOCALIZAR-PROD-EXIT.
+001450     IF W-PROD-NAO-ACHADO
+001460         GO TO ROT-SAIDA-EXIT.
+001465     MOVE "S" TO W-TIPO-MOV.
+001470     DISPLAY "QUANTIDADE VENDIDA  =>".
+001480     ACCEPT W-QTDE-MOV.
+001485     PERFORM ROT-DIGITAR-DATA-MOV THRU ROT-DIGITAR-DATA-MOV-EXIT.
+001490     IF W-QTDE-MOV > QUANTIDADE
+001500         DISPLAY "SAIDA MAIOR QUE O ESTOQUE DISPONIVEL"
+001510         CLOSE CADPROD
+001520         GO TO ROT-SAIDA-EXIT.
+001530     MOVE PMEDIO TO W-PRECO-MOV.
+001540     COMPUTE QUANTIDADE = QUANTIDADE - W-QTDE-MOV.
+001550     COMPUTE PTOTAL = PMEDIO * QUANTIDADE.
+001560     REWRITE REGPROD
+001570         INVALID KEY
+001580             DISPLAY "ERRO NA ATUALIZACAO DO ESTOQUE".
+001590     CLOSE CADPROD.
+001600     PERFORM ROT-GRAVAR-MOV THRU ROT-GRAVAR-MOV-EXIT.
+001610     DISPLAY "*** SAIDA REGISTRADA COM SUCESSO ***".
+001620     PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT.
+001630 ROT-SAIDA-EXIT. EXIT.
+001640******************************************************************
+001650*    ROT-GRAVAR-MOV - GRAVA O MOVIMENTO NO HISTORICO (MOVESTQ)     *
+001660******************************************************************
+001670 ROT-GRAVAR-MOV.
+001680     MOVE W-COD-INF     TO MOV-CODPROD.
+001685     MOVE W-TIPO-MOV    TO MOV-TIPO.
+001690     MOVE W-QTDE-MOV    TO MOV-QUANTIDADE.
+001700     MOVE W-PRECO-MOV   TO MOV-PRECO.
+001705     MOVE W-DIA-MOV     TO MOV-DIA.
+001706     MOVE W-MES-MOV     TO MOV-MES.
+001707     MOVE W-ANO-MOV     TO MOV-ANO.
+001710     OPEN EXTEND MOVESTQ.
+001720     IF MOV-STATUS = "35"
+001730         OPEN OUTPUT MOVESTQ.
+001740     WRITE REGMOV.
+001750     CLOSE MOVESTQ.
+001760 ROT-GRAVAR-MOV-EXIT. EXIT.
+001761******************************************************************
+001762*    ROT-DIGITAR-DATA-MOV - CAPTURA A DATA DO MOVIMENTO            *
+001763******************************************************************
+001764 ROT-DIGITAR-DATA-MOV.
+001765     DISPLAY "DIA DO MOVIMENTO    =>".
+001766     ACCEPT W-DIA-MOV.
+001767     DISPLAY "MES DO MOVIMENTO    =>".
+001768     ACCEPT W-MES-MOV.
+001769     DISPLAY "ANO DO MOVIMENTO (4 DIGITOS) =>".
+001770     ACCEPT W-ANO-MOV.
+001772     PERFORM ROT-VALIDAR-DATA-MOV THRU ROT-VALIDAR-DATA-MOV-EXIT.
+001772     IF NOT W-DATA-MOV-VALIDA-SIM
+001772         GO TO ROT-DIGITAR-DATA-MOV.
+001771 ROT-DIGITAR-DATA-MOV-EXIT. EXIT.
+001773******************************************************************
+001774*    ROT-VALIDAR-DATA-MOV - VALIDA DIA/MES/ANO DO MOVIMENTO        *
+001775*                           (MESMA REGRA DE VALIDADATA DO CEP003)  *
+001776******************************************************************
+001777 ROT-VALIDAR-DATA-MOV.
+001778     MOVE "S" TO W-DATA-MOV-VALIDA.
+001779     IF W-ANO-MOV < 1753
+001780         MOVE "N" TO W-DATA-MOV-VALIDA
+001781         DISPLAY "ANO INVALIDO"
+001782         GO TO ROT-VALIDAR-DATA-MOV-EXIT.
+001783     IF W-MES-MOV < 1 OR W-MES-MOV > 12
+001784         MOVE "N" TO W-DATA-MOV-VALIDA
+001785         DISPLAY "MES INVALIDO"
+001786         GO TO ROT-VALIDAR-DATA-MOV-EXIT.
+001787     EVALUATE W-MES-MOV
+001788         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+001789             MOVE 30 TO W-DIAS-NO-MES-MOV
+001790         WHEN 2
+001791             DIVIDE W-ANO-MOV BY 4 GIVING W-SEC-A-MOV
+001792                 REMAINDER W-RESTO-4
+001793             DIVIDE W-ANO-MOV BY 100 GIVING W-SEC-A-MOV
+001794                 REMAINDER W-RESTO-100
+001795             DIVIDE W-ANO-MOV BY 400 GIVING W-SEC-A-MOV
+001796                 REMAINDER W-RESTO-400
+001797             IF W-RESTO-4 = ZERO
+001798                     AND (W-RESTO-100 NOT = ZERO
+001799                          OR W-RESTO-400 = ZERO)
+001800                 MOVE 29 TO W-DIAS-NO-MES-MOV
+001801             ELSE
+001802                 MOVE 28 TO W-DIAS-NO-MES-MOV
+001803             END-IF
+001804         WHEN OTHER
+001805             MOVE 31 TO W-DIAS-NO-MES-MOV
+001806     END-EVALUATE.
+001807     IF W-DIA-MOV < 1 OR W-DIA-MOV > W-DIAS-NO-MES-MOV
+001808         MOVE "N" TO W-DATA-MOV-VALIDA
+001809         DISPLAY "DIA INVALIDO".
+001810 ROT-VALIDAR-DATA-MOV-EXIT. EXIT.
+001770******************************************************************
+001780*    ROT-MENS2 - EXIBE MENSAGEM DE CONFIRMACAO POR TEMPO FIXO      *
+001790******************************************************************
+001800 ROT-MENS2.
+001810     CALL "MENS000".
+001840 ROT-MENS2-EXIT. EXIT.
