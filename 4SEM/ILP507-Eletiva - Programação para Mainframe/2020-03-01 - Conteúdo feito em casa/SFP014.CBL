@@ -0,0 +1,94 @@
+000010******************************************************************
+000020* PROGRAM-ID : SFP014                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : EXPORTACAO EM LOTE DO CADCEP PARA UM ARQUIVO CSV   *
+000080*              (CEPCSV), UM REGISTRO POR LINHA, PARA USO EM       *
+000090*              PLANILHA. USA ";" COMO SEPARADOR DE CAMPO, JA QUE   *
+000100*              OS VALORES DECIMAIS DESTE SISTEMA USAM "," COMO     *
+000110*              PONTO DECIMAL (DECIMAL-POINT IS COMMA).             *
+000120*------------------------------------------------------------------
+000130* HISTORICO DE ALTERACOES                                         *
+000140* DATA       INICIAIS  DESCRICAO                                  *
+000150* 2026-08-09 BH        VERSAO INICIAL                             *
+000155* 2026-08-09 BH        REG-CEPCSV AMPLIADO PARA 151 POSICOES, A    *
+000156*                      LARGURA REAL DA LINHA MONTADA PELO STRING   *
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. SFP014.
+000190 AUTHOR. BRUNO HARNIK.
+000200 INSTALLATION. FATEC.
+000210 DATE-WRITTEN. 2026-08-09.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     DECIMAL-POINT IS COMMA.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CADCEP ASSIGN TO "CADCEP"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS CEP-CODIGO
+000330         ALTERNATE RECORD KEY IS CEP-LOGRA WITH DUPLICATES
+000340         ALTERNATE RECORD KEY IS CEP-CIDADE WITH DUPLICATES
+000350         FILE STATUS IS CEP-STATUS.
+000360     SELECT CEPCSV ASSIGN TO "CEPCSV"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS CSV-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  CADCEP
+000420     LABEL RECORDS ARE STANDARD.
+000430     COPY REGCEP.
+000440 FD  CEPCSV
+000450     LABEL RECORDS ARE STANDARD.
+000460 01  REG-CEPCSV                  PIC X(151).
+000470 WORKING-STORAGE SECTION.
+000480 01  CEP-STATUS                  PIC X(02).
+000490 01  CSV-STATUS                  PIC X(02).
+000500 01  W-SWITCHES.
+000510     05  W-EOF                   PIC X(01) VALUE "N".
+000520         88  W-EOF-SIM           VALUE "S".
+000530 01  W-QTDE-EXPORTADA            PIC 9(07) VALUE ZERO.
+000540 01  W-CSV-CODIGO                PIC Z(7)9.
+000550 01  LIN-CABEC-CSV               PIC X(150) VALUE
+000560     "CEP;LOGRADOURO;BAIRRO;CIDADE;UF;REGIAO;LONGITUDE;LATITUDE
+000561-    ";DTATUALDIA;DTATUALMES;DTATUALANO".
+000570 PROCEDURE DIVISION.
+000580******************************************************************
+000590*    0000-MAINLINE                                                *
+000600******************************************************************
+000610 0000-MAINLINE.
+000620     OPEN INPUT CADCEP.
+000630     IF CEP-STATUS NOT = "00"
+000640         DISPLAY "SFP014: ARQUIVO CADCEP NAO EXISTE"
+000650         GO TO 0000-FIM.
+000660     OPEN OUTPUT CEPCSV.
+000670     WRITE REG-CEPCSV FROM LIN-CABEC-CSV.
+000680     PERFORM 1000-LER THRU 1000-EXIT.
+000690     PERFORM 2000-EXPORTAR THRU 2000-EXIT
+000700         UNTIL W-EOF-SIM.
+000710     CLOSE CADCEP.
+000720     CLOSE CEPCSV.
+000730     DISPLAY "SFP014: REGISTROS EXPORTADOS: " W-QTDE-EXPORTADA.
+000740 0000-FIM.
+000750     STOP RUN.
+000760 1000-LER.
+000770     READ CADCEP NEXT RECORD
+000780         AT END MOVE "S" TO W-EOF.
+000790 1000-EXIT. EXIT.
+000800 2000-EXPORTAR.
+000810     MOVE CEP-CODIGO TO W-CSV-CODIGO.
+000820     MOVE SPACES TO REG-CEPCSV.
+000830     STRING W-CSV-CODIGO ";" CEP-LOGRA ";" CEP-BAIRRO ";"
+000840         CEP-CIDADE ";" CEP-UF ";" CEP-REGIAO ";" CEP-LONGITUDE
+000850         ";" CEP-LATITUDE ";" CEP-DT-DIA ";" CEP-DT-MES ";"
+000860         CEP-DT-ANO
+000870         DELIMITED BY SIZE INTO REG-CEPCSV.
+000880     WRITE REG-CEPCSV.
+000890     ADD 1 TO W-QTDE-EXPORTADA.
+000900     PERFORM 1000-LER THRU 1000-EXIT.
+000910 2000-EXIT. EXIT.
