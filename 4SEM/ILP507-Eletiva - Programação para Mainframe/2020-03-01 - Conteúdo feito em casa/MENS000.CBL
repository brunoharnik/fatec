@@ -0,0 +1,73 @@
+000010******************************************************************
+000020* PROGRAM-ID : MENS000                                            *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : PAUSA POR TEMPO FIXO APOS UMA MENSAGEM DE          *
+000080*              CONFIRMACAO NA TELA, COMPARTILHADA POR SFP013,     *
+000090*              CEP003, CEP004 E FP16203, EM VEZ DE CADA PROGRAMA  *
+000100*              TER SEU PROPRIO LACO E SEU PROPRIO TEMPO FIXO. O   *
+000105*              TEMPO E LIDO DO ARQUIVO DE PARAMETROS PARMSYS, SE  *
+000106*              EXISTENTE, PARA PODER SER RETOCADO SEM RECOMPILAR. *
+000110*------------------------------------------------------------------
+000120* HISTORICO DE ALTERACOES                                         *
+000130* DATA       INICIAIS  DESCRICAO                                  *
+000140* 2026-08-09 BH        VERSAO INICIAL                             *
+000145* 2026-08-09 BH        TEMPO DE PAUSA PASSA A VIR DO PARMSYS      *
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. MENS000.
+000180 AUTHOR. BRUNO HARNIK.
+000190 INSTALLATION. FATEC.
+000200 DATE-WRITTEN. 2026-08-09.
+000210 DATE-COMPILED.
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SPECIAL-NAMES.
+000250     DECIMAL-POINT IS COMMA.
+000255 INPUT-OUTPUT SECTION.
+000256 FILE-CONTROL.
+000257     SELECT PARMSYS ASSIGN TO "PARMSYS"
+000258         ORGANIZATION IS LINE SEQUENTIAL
+000259         FILE STATUS IS PARM-STATUS.
+000260 DATA DIVISION.
+000261 FILE SECTION.
+000262 FD  PARMSYS
+000263     LABEL RECORDS ARE STANDARD.
+000264     COPY PARMSYS.
+000270 WORKING-STORAGE SECTION.
+000280 01  W-CONT                      PIC 9(04) COMP VALUE ZERO.
+000281 01  PARM-STATUS                 PIC X(02).
+000282 01  W-TEMPO-MENS2               PIC 9(05) VALUE 1000.
+000290 PROCEDURE DIVISION.
+000300******************************************************************
+000310*    0000-MAINLINE - MANTEM A MENSAGEM ANTERIOR NA TELA POR UM     *
+000320*                    TEMPO FIXO ANTES DE DEVOLVER O CONTROLE       *
+000330******************************************************************
+000340 0000-MAINLINE.
+000341     PERFORM 0500-LER-PARM THRU 0500-LER-PARM-EXIT.
+000350     MOVE ZERO TO W-CONT.
+000360     PERFORM 1000-CONTA THRU 1000-CONTA-EXIT
+000370         UNTIL W-CONT NOT < W-TEMPO-MENS2.
+000380     GOBACK.
+000381******************************************************************
+000382*    0500-LER-PARM - LE O TEMPO DE PAUSA NO PARMSYS, SE O ARQUIVO  *
+000383*                    DE PARAMETROS EXISTIR E TIVER UM VALOR NAO    *
+000384*                    ZERADO; DO CONTRARIO MANTEM O DEFAULT ACIMA   *
+000385******************************************************************
+000386 0500-LER-PARM.
+000387     OPEN INPUT PARMSYS.
+000388     IF PARM-STATUS = "00"
+000389         READ PARMSYS
+000390             AT END CONTINUE
+000391         END-READ
+000392         IF PARM-TEMPO-MENS2 NOT = ZERO
+000393             MOVE PARM-TEMPO-MENS2 TO W-TEMPO-MENS2
+000394         END-IF
+000395         CLOSE PARMSYS
+000396     END-IF.
+000397 0500-LER-PARM-EXIT. EXIT.
+000400 1000-CONTA.
+000410     ADD 1 TO W-CONT.
+000420 1000-CONTA-EXIT. EXIT.
