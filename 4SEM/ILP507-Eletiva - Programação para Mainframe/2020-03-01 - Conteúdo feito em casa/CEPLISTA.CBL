@@ -0,0 +1,147 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEPLISTA                                          *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : LISTAGEM IMPRESSA DO CADCEP POR CIDADE/UF, EM      *
+000080*              ORDEM DE LOGRADOURO, PARA USO DA EQUIPE DE ENTREGA.*
+000090*------------------------------------------------------------------
+000100* HISTORICO DE ALTERACOES                                         *
+000110* DATA       INICIAIS  DESCRICAO                                  *
+000120* 2026-08-09 BH        VERSAO INICIAL                             *
+000130******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. CEPLISTA.
+000160 AUTHOR. BRUNO HARNIK.
+000170 INSTALLATION. FATEC.
+000180 DATE-WRITTEN. 2026-08-09.
+000190 DATE-COMPILED.
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SPECIAL-NAMES.
+000230     DECIMAL-POINT IS COMMA.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CADCEP ASSIGN TO "CADCEP"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS DYNAMIC
+000290         RECORD KEY IS CEP-CODIGO
+000300         ALTERNATE RECORD KEY IS CEP-LOGRA WITH DUPLICATES
+000310         ALTERNATE RECORD KEY IS CEP-CIDADE WITH DUPLICATES
+000320         FILE STATUS IS CEP-STATUS.
+000330     SELECT CEPRELAT ASSIGN TO "CEPRELAT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS REL-STATUS.
+000360     SELECT SORTWK ASSIGN TO "SORTWK1".
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CADCEP
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY REGCEP.
+000420 FD  CEPRELAT
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  REG-RELAT                   PIC X(100).
+000450 SD  SORTWK.
+000460 01  SD-REGCEP.
+000470     05  SD-LOGRA                PIC X(40).
+000480     05  SD-CODIGO               PIC 9(08).
+000490     05  SD-BAIRRO               PIC X(30).
+000500     05  SD-CIDADE               PIC X(30).
+000510     05  SD-UF                   PIC X(02).
+000520 WORKING-STORAGE SECTION.
+000530 01  CEP-STATUS                  PIC X(02).
+000540 01  REL-STATUS                  PIC X(02).
+000550 01  W-SWITCHES.
+000560     05  W-EOF                   PIC X(01) VALUE "N".
+000570         88  W-EOF-SIM           VALUE "S".
+000580 01  W-CIDADE-INF                PIC X(30).
+000590 01  W-UF-INF                    PIC X(02).
+000600 01  W-QTDE-IMPRESSA             PIC 9(07) VALUE ZERO.
+000610 01  LIN-CABEC1                  PIC X(80) VALUE
+000620     "LISTAGEM DE CEP POR CIDADE/UF - ORDENADA POR LOGRADOURO".
+000630 01  LIN-CABEC2.
+000640     05  FILLER                  PIC X(10) VALUE "CIDADE: ".
+000650     05  LC2-CIDADE              PIC X(30).
+000660     05  FILLER                  PIC X(06) VALUE "  UF: ".
+000670     05  LC2-UF                  PIC X(02).
+000680 01  LIN-DET.
+000690     05  LD-CEP                  PIC 9(08).
+000700     05  FILLER                  PIC X(02) VALUE SPACES.
+000710     05  LD-LOGRA                PIC X(40).
+000720     05  FILLER                  PIC X(02) VALUE SPACES.
+000730     05  LD-BAIRRO               PIC X(30).
+000740 PROCEDURE DIVISION.
+000750******************************************************************
+000760*    0000-MAINLINE                                                *
+000770******************************************************************
+000780 0000-MAINLINE.
+000790     DISPLAY "CEPLISTA: INFORME A CIDADE =>".
+000800     ACCEPT W-CIDADE-INF.
+000810     DISPLAY "CEPLISTA: INFORME A UF (BRANCO=TODAS) =>".
+000820     ACCEPT W-UF-INF.
+000830     SORT SORTWK ON ASCENDING KEY SD-LOGRA
+000840         INPUT PROCEDURE IS 1000-SELECIONAR THRU 1000-EXIT
+000850         OUTPUT PROCEDURE IS 2000-IMPRIMIR THRU 2000-EXIT.
+000860     DISPLAY "CEPLISTA: TOTAL DE LINHAS IMPRESSAS: "
+000870             W-QTDE-IMPRESSA.
+000880     STOP RUN.
+000890******************************************************************
+000900*    1000-SELECIONAR - LE O CADCEP E ALIMENTA O ARQUIVO DE SORT   *
+000910******************************************************************
+000920 1000-SELECIONAR.
+000930     OPEN INPUT CADCEP.
+000940     IF CEP-STATUS NOT = "00"
+000950         DISPLAY "CEPLISTA: ARQUIVO DE CEP NAO EXISTE"
+000960         GO TO 1000-EXIT.
+000970     MOVE W-CIDADE-INF TO CEP-CIDADE.
+000980     START CADCEP KEY IS NOT LESS THAN CEP-CIDADE
+000990         INVALID KEY MOVE "S" TO W-EOF.
+001000     IF NOT W-EOF-SIM
+001010         PERFORM 1100-LER-CADCEP THRU 1100-EXIT.
+001020     PERFORM 1200-FILTRAR-E-GRAVAR THRU 1200-EXIT
+001030         UNTIL W-EOF-SIM
+001040         OR CEP-CIDADE NOT = W-CIDADE-INF.
+001050     CLOSE CADCEP.
+001060 1000-EXIT. EXIT.
+001070 1100-LER-CADCEP.
+001080     READ CADCEP NEXT RECORD
+001090         AT END MOVE "S" TO W-EOF.
+001100 1100-EXIT. EXIT.
+001110 1200-FILTRAR-E-GRAVAR.
+001120     IF W-UF-INF = SPACES OR CEP-UF = W-UF-INF
+001130         MOVE CEP-LOGRA   TO SD-LOGRA
+001140         MOVE CEP-CODIGO  TO SD-CODIGO
+001150         MOVE CEP-BAIRRO  TO SD-BAIRRO
+001160         MOVE CEP-CIDADE  TO SD-CIDADE
+001170         MOVE CEP-UF      TO SD-UF
+001180         RELEASE SD-REGCEP.
+001190     PERFORM 1100-LER-CADCEP THRU 1100-EXIT.
+001200 1200-EXIT. EXIT.
+001210******************************************************************
+001220*    2000-IMPRIMIR - GRAVA O ARQUIVO DE IMPRESSAO JA ORDENADO     *
+001230******************************************************************
+001240 2000-IMPRIMIR.
+001250     OPEN OUTPUT CEPRELAT.
+001255     MOVE "N" TO W-EOF.
+001260     MOVE W-CIDADE-INF TO LC2-CIDADE.
+001270     MOVE W-UF-INF     TO LC2-UF.
+001280     WRITE REG-RELAT FROM LIN-CABEC1.
+001290     WRITE REG-RELAT FROM LIN-CABEC2.
+001300     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001310     PERFORM 2200-ESCREVER THRU 2200-EXIT
+001320         UNTIL W-EOF-SIM.
+001330     CLOSE CEPRELAT.
+001340 2000-EXIT. EXIT.
+001350 2100-RETORNAR.
+001360     RETURN SORTWK
+001370         AT END MOVE "S" TO W-EOF.
+001380 2100-EXIT. EXIT.
+001390 2200-ESCREVER.
+001400     MOVE SD-CODIGO TO LD-CEP.
+001410     MOVE SD-LOGRA  TO LD-LOGRA.
+001420     MOVE SD-BAIRRO TO LD-BAIRRO.
+001430     WRITE REG-RELAT FROM LIN-DET.
+001440     ADD 1 TO W-QTDE-IMPRESSA.
+001450     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001460 2200-EXIT. EXIT.
