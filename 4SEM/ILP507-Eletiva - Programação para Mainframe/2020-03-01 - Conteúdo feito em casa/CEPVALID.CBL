@@ -0,0 +1,141 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEPVALID                                          *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : VALIDACAO EM LOTE DE CEP-LONGITUDE/CEP-LATITUDE NO *
+000080*              CADCEP - REPORTA COORDENADAS AUSENTES OU FORA DOS  *
+000090*              LIMITES GEOGRAFICOS DO BRASIL.                     *
+000100*------------------------------------------------------------------
+000110* HISTORICO DE ALTERACOES                                         *
+000120* DATA       INICIAIS  DESCRICAO                                  *
+000130* 2026-08-09 BH        VERSAO INICIAL                             *
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. CEPVALID.
+000170 AUTHOR. BRUNO HARNIK.
+000180 INSTALLATION. FATEC.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240     DECIMAL-POINT IS COMMA.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CADCEP ASSIGN TO "CADCEP"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS SEQUENTIAL
+000300         RECORD KEY IS CEP-CODIGO
+000310         ALTERNATE RECORD KEY IS CEP-LOGRA WITH DUPLICATES
+000320         ALTERNATE RECORD KEY IS CEP-CIDADE WITH DUPLICATES
+000330         FILE STATUS IS CEP-STATUS.
+000340     SELECT CEPRELAT ASSIGN TO "CEPVALID.LOG"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS REL-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CADCEP
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY REGCEP.
+000420 FD  CEPRELAT
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  REG-RELAT                   PIC X(100).
+000450 WORKING-STORAGE SECTION.
+000460 01  CEP-STATUS                  PIC X(02).
+000470 01  REL-STATUS                  PIC X(02).
+000480 01  W-SWITCHES.
+000490     05  W-EOF                   PIC X(01) VALUE "N".
+000500         88  W-EOF-SIM           VALUE "S".
+000505     05  W-ARQ-ABERTO            PIC X(01) VALUE "N".
+000506         88  W-ARQ-ABERTO-SIM    VALUE "S".
+000510 01  W-LATITUDE-NUM              PIC S9(03)V9(06).
+000520 01  W-LONGITUDE-NUM             PIC S9(03)V9(06).
+000530 01  W-MOTIVO                    PIC X(40).
+000540 01  W-QTDE-LIDA                 PIC 9(07) VALUE ZERO.
+000550 01  W-QTDE-INVALIDA             PIC 9(07) VALUE ZERO.
+000560******************************************************************
+000570*    LIMITES APROXIMADOS DO TERRITORIO BRASILEIRO                 *
+000580******************************************************************
+000590 01  LIM-LATITUDE-MIN            PIC S9(03)V9(06) VALUE -33,750000.
+000600 01  LIM-LATITUDE-MAX            PIC S9(03)V9(06) VALUE 5,270000.
+000610 01  LIM-LONGITUDE-MIN           PIC S9(03)V9(06) VALUE -73,980000.
+000620 01  LIM-LONGITUDE-MAX           PIC S9(03)V9(06) VALUE -34,790000.
+000630 01  LIN-DET.
+000640     05  LD-CEP                  PIC 9(08).
+000650     05  FILLER                  PIC X(02) VALUE SPACES.
+000660     05  LD-CIDADE               PIC X(30).
+000670     05  FILLER                  PIC X(02) VALUE SPACES.
+000680     05  LD-UF                   PIC X(02).
+000690     05  FILLER                  PIC X(02) VALUE SPACES.
+000700     05  LD-MOTIVO               PIC X(40).
+000710 PROCEDURE DIVISION.
+000720******************************************************************
+000730*    0000-MAINLINE                                                *
+000740******************************************************************
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000770     IF NOT W-EOF-SIM
+000780         PERFORM 2000-VALIDAR THRU 2000-EXIT
+000790             UNTIL W-EOF-SIM.
+000800     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000810     STOP RUN.
+000820******************************************************************
+000830*    1000-INICIALIZAR                                             *
+000840******************************************************************
+000850 1000-INICIALIZAR.
+000860     OPEN INPUT CADCEP.
+000870     IF CEP-STATUS NOT = "00"
+000880         DISPLAY "CEPVALID: ARQUIVO DE CEP NAO EXISTE"
+000890         MOVE "S" TO W-EOF
+000900         GO TO 1000-EXIT.
+000905     MOVE "S" TO W-ARQ-ABERTO.
+000910     OPEN OUTPUT CEPRELAT.
+000920     MOVE "VALIDACAO DE COORDENADAS DO CADCEP" TO REG-RELAT.
+000930     WRITE REG-RELAT.
+000940     PERFORM 1100-LER THRU 1100-EXIT.
+000950 1000-EXIT. EXIT.
+000960 1100-LER.
+000970     READ CADCEP NEXT RECORD
+000980         AT END MOVE "S" TO W-EOF.
+000990     IF NOT W-EOF-SIM
+001000         ADD 1 TO W-QTDE-LIDA.
+001010 1100-EXIT. EXIT.
+001020******************************************************************
+001030*    2000-VALIDAR - CONFERE COORDENADAS DO REGISTRO CORRENTE      *
+001040******************************************************************
+001050 2000-VALIDAR.
+001060     MOVE SPACES TO W-MOTIVO.
+001070     IF CEP-LATITUDE = SPACES OR CEP-LONGITUDE = SPACES
+001080         MOVE "COORDENADAS AUSENTES" TO W-MOTIVO
+001090         GO TO 2000-REPORTAR.
+001100     COMPUTE W-LATITUDE-NUM = FUNCTION NUMVAL(CEP-LATITUDE).
+001110     COMPUTE W-LONGITUDE-NUM = FUNCTION NUMVAL(CEP-LONGITUDE).
+001120     IF W-LATITUDE-NUM < LIM-LATITUDE-MIN
+001130         OR W-LATITUDE-NUM > LIM-LATITUDE-MAX
+001140         MOVE "LATITUDE FORA DO BRASIL" TO W-MOTIVO
+001150         GO TO 2000-REPORTAR.
+001160     IF W-LONGITUDE-NUM < LIM-LONGITUDE-MIN
+001170         OR W-LONGITUDE-NUM > LIM-LONGITUDE-MAX
+001180         MOVE "LONGITUDE FORA DO BRASIL" TO W-MOTIVO.
+001190 2000-REPORTAR.
+001200     IF W-MOTIVO NOT = SPACES
+001210         MOVE CEP-CODIGO TO LD-CEP
+001220         MOVE CEP-CIDADE TO LD-CIDADE
+001230         MOVE CEP-UF     TO LD-UF
+001240         MOVE W-MOTIVO   TO LD-MOTIVO
+001250         WRITE REG-RELAT FROM LIN-DET
+001260         ADD 1 TO W-QTDE-INVALIDA.
+001270     PERFORM 1100-LER THRU 1100-EXIT.
+001280 2000-EXIT. EXIT.
+001290******************************************************************
+001300*    9000-FINALIZAR                                               *
+001310******************************************************************
+001320 9000-FINALIZAR.
+001330     IF W-ARQ-ABERTO-SIM
+001340         CLOSE CADCEP
+001350         CLOSE CEPRELAT.
+001360     DISPLAY "CEPVALID: REGISTROS LIDOS.....: " W-QTDE-LIDA.
+001370     DISPLAY "CEPVALID: REGISTROS INVALIDOS.: " W-QTDE-INVALIDA.
+001380 9000-EXIT. EXIT.
