@@ -0,0 +1,194 @@
+000010******************************************************************
+000020* PROGRAM-ID : FP16204                                            *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : CALCULO DE FOLHA DE PAGAMENTO - LE O FUNCIONARIO   *
+000080*              NO CADFUNC, O CARGO CORRESPONDENTE NO CADCAR E     *
+000090*              CALCULA O SALARIO BRUTO CONFORME TIPOSALARIO       *
+000100*              (H-HORISTA POR HORA, D-DIARISTA POR DIA,           *
+000110*              M-MENSALISTA VALOR FIXO), GRAVANDO O RESULTADO EM  *
+000120*              FOPAGTO PARA HISTORICO.                            *
+000130*------------------------------------------------------------------
+000140* HISTORICO DE ALTERACOES                                         *
+000150* DATA       INICIAIS  DESCRICAO                                  *
+000160* 2026-08-09 BH        VERSAO INICIAL                             *
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. FP16204.
+000200 AUTHOR. BRUNO HARNIK.
+000210 INSTALLATION. FATEC.
+000220 DATE-WRITTEN. 2026-08-09.
+000230 DATE-COMPILED.
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SPECIAL-NAMES.
+000270     DECIMAL-POINT IS COMMA.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CADFUNC ASSIGN TO "CADFUNC"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS CODFUNC
+000340         FILE STATUS IS FUNC-STATUS.
+000350     SELECT CADCAR ASSIGN TO "CADCAR"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS DYNAMIC
+000380         RECORD KEY IS CODCAR IN REGCAR
+000390         ALTERNATE RECORD KEY IS CHAVE2 WITH DUPLICATES
+000400         FILE STATUS IS CAR-STATUS.
+000410     SELECT FOPAGTO ASSIGN TO "FOPAGTO"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS PAG-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  CADFUNC
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY REGFUNC.
+000490 FD  CADCAR
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY REGCAR.
+000520 FD  FOPAGTO
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  REG-FOPAGTO                 PIC X(80).
+000550 WORKING-STORAGE SECTION.
+000560 01  FUNC-STATUS                 PIC X(02).
+000570 01  CAR-STATUS                  PIC X(02).
+000580 01  PAG-STATUS                  PIC X(02).
+000590 01  W-SWITCHES.
+000600     05  W-FIM                   PIC X(01) VALUE "N".
+000610         88  W-FIM-SIM           VALUE "S".
+000620     05  W-FUNC-ACHADO           PIC X(01).
+000630         88  W-FUNC-ACHADO-SIM   VALUE "S".
+000640     05  W-CAR-ACHADO            PIC X(01).
+000650         88  W-CAR-ACHADO-SIM    VALUE "S".
+000660 01  W-COD-FUNC-INF              PIC 9(06).
+000670 01  W-NOME-ATUAL                PIC X(30).
+000680 01  W-CODCAR-ATUAL              PIC 9(04).
+000690 01  W-TIPOSALARIO-ATUAL         PIC X(01).
+000700 01  W-SALARIOBASE-ATUAL         PIC 9(07)V99.
+000710 01  W-HORAS-TRABALHADAS         PIC 9(03)V99.
+000720 01  W-DIAS-TRABALHADOS          PIC 9(02).
+000730 01  W-SALARIO-BRUTO             PIC 9(09)V99.
+000740 01  MSG-FUNC-INEXISTENTE        PIC X(30)
+000750         VALUE "FUNCIONARIO NAO CADASTRADO".
+000760 01  MSG-ARQ-FUNC-INEXISTENTE    PIC X(35)
+000770         VALUE "ARQUIVO DE FUNCIONARIOS NAO EXISTE".
+000780 01  MSG-CAR-INEXISTENTE         PIC X(30)
+000790         VALUE "CARGO NAO CADASTRADO".
+000800 01  MSG-ARQ-CAR-INEXISTENTE     PIC X(30)
+000810         VALUE "ARQUIVO DE CARGOS NAO EXISTE".
+000820 01  LIN-PAGTO.
+000830     05  LP-CODFUNC              PIC 9(06).
+000840     05  FILLER                  PIC X(02) VALUE SPACES.
+000850     05  LP-NOME                 PIC X(30).
+000860     05  FILLER                  PIC X(02) VALUE SPACES.
+000870     05  LP-TIPOSALARIO          PIC X(01).
+000880     05  FILLER                  PIC X(02) VALUE SPACES.
+000890     05  LP-SALARIOBRUTO         PIC ZZZZZZZZ9,99.
+000900 PROCEDURE DIVISION.
+000910******************************************************************
+000920*    0000-MAINLINE                                                *
+000930******************************************************************
+000940 0000-MAINLINE.
+000950     PERFORM 1000-PROCESSAR THRU 1000-EXIT
+000960         UNTIL W-FIM-SIM.
+000970     STOP RUN.
+000980******************************************************************
+000990*    1000-PROCESSAR - CALCULA A FOLHA DE UM FUNCIONARIO           *
+001000******************************************************************
+001010 1000-PROCESSAR.
+001020     DISPLAY "CODIGO DO FUNCIONARIO (0=ENCERRAR) =>".
+001030     ACCEPT W-COD-FUNC-INF.
+001040     IF W-COD-FUNC-INF = ZERO
+001050         MOVE "S" TO W-FIM
+001060         GO TO 1000-EXIT.
+001070     PERFORM 1100-LER-FUNCIONARIO THRU 1100-EXIT.
+001080     IF NOT W-FUNC-ACHADO-SIM
+001090         GO TO 1000-EXIT.
+001100     PERFORM 1200-LER-CARGO THRU 1200-EXIT.
+001110     IF NOT W-CAR-ACHADO-SIM
+001120         GO TO 1000-EXIT.
+001130     PERFORM 1300-CALCULAR-BRUTO THRU 1300-EXIT.
+001140     DISPLAY "FUNCIONARIO....: " W-NOME-ATUAL.
+001150     DISPLAY "SALARIO BRUTO..: " W-SALARIO-BRUTO.
+001160     PERFORM 1400-GRAVAR-HISTORICO THRU 1400-EXIT.
+001170 1000-EXIT. EXIT.
+001180******************************************************************
+001190*    1100-LER-FUNCIONARIO - LOCALIZA O FUNCIONARIO NO CADFUNC     *
+001200******************************************************************
+001210 1100-LER-FUNCIONARIO.
+001220     OPEN INPUT CADFUNC.
+001230     IF FUNC-STATUS NOT = "00"
+001240         DISPLAY MSG-ARQ-FUNC-INEXISTENTE
+001250         MOVE "N" TO W-FUNC-ACHADO
+001260         GO TO 1100-EXIT.
+001270     MOVE W-COD-FUNC-INF TO CODFUNC.
+001280     READ CADFUNC
+001290         INVALID KEY
+001300             DISPLAY MSG-FUNC-INEXISTENTE
+001310             MOVE "N" TO W-FUNC-ACHADO
+001320         NOT INVALID KEY
+001330             MOVE "S" TO W-FUNC-ACHADO
+001340             MOVE NOMEFUNC          TO W-NOME-ATUAL
+001350             MOVE CODCAR IN REGFUNC TO W-CODCAR-ATUAL.
+001360     CLOSE CADFUNC.
+001370 1100-EXIT. EXIT.
+001380******************************************************************
+001390*    1200-LER-CARGO - LOCALIZA O CARGO NO CADCAR                  *
+001400******************************************************************
+001410 1200-LER-CARGO.
+001420     OPEN INPUT CADCAR.
+001430     IF CAR-STATUS NOT = "00"
+001440         DISPLAY MSG-ARQ-CAR-INEXISTENTE
+001450         MOVE "N" TO W-CAR-ACHADO
+001460         GO TO 1200-EXIT.
+001470     MOVE W-CODCAR-ATUAL TO CODCAR IN REGCAR.
+001480     READ CADCAR
+001490         INVALID KEY
+001500             DISPLAY MSG-CAR-INEXISTENTE
+001510             MOVE "N" TO W-CAR-ACHADO
+001520         NOT INVALID KEY
+001530             MOVE "S" TO W-CAR-ACHADO
+001540             MOVE TIPOSALARIO TO W-TIPOSALARIO-ATUAL
+001550             MOVE SALARIOBASE TO W-SALARIOBASE-ATUAL.
+001560     CLOSE CADCAR.
+001570 1200-EXIT. EXIT.
+001580******************************************************************
+001590*    1300-CALCULAR-BRUTO - APURA O SALARIO BRUTO POR TIPOSALARIO  *
+001600******************************************************************
+001610 1300-CALCULAR-BRUTO.
+001620     EVALUATE W-TIPOSALARIO-ATUAL
+001630         WHEN "H"
+001640             DISPLAY "HORAS TRABALHADAS =>"
+001650             ACCEPT W-HORAS-TRABALHADAS
+001660             COMPUTE W-SALARIO-BRUTO ROUNDED =
+001670                 W-SALARIOBASE-ATUAL * W-HORAS-TRABALHADAS
+001680         WHEN "D"
+001690             DISPLAY "DIAS TRABALHADOS =>"
+001700             ACCEPT W-DIAS-TRABALHADOS
+001710             COMPUTE W-SALARIO-BRUTO ROUNDED =
+001720                 W-SALARIOBASE-ATUAL * W-DIAS-TRABALHADOS
+001730         WHEN "M"
+001740             MOVE W-SALARIOBASE-ATUAL TO W-SALARIO-BRUTO
+001750         WHEN OTHER
+001760             MOVE ZERO TO W-SALARIO-BRUTO
+001770     END-EVALUATE.
+001780 1300-EXIT. EXIT.
+001790******************************************************************
+001800*    1400-GRAVAR-HISTORICO - APENSA O CALCULO AO FOPAGTO          *
+001810******************************************************************
+001820 1400-GRAVAR-HISTORICO.
+001830     MOVE W-COD-FUNC-INF      TO LP-CODFUNC.
+001840     MOVE W-NOME-ATUAL        TO LP-NOME.
+001850     MOVE W-TIPOSALARIO-ATUAL TO LP-TIPOSALARIO.
+001860     MOVE W-SALARIO-BRUTO     TO LP-SALARIOBRUTO.
+001870     OPEN EXTEND FOPAGTO.
+001870     IF PAG-STATUS = "35"
+001870         OPEN OUTPUT FOPAGTO
+001870         CLOSE FOPAGTO
+001870         OPEN EXTEND FOPAGTO.
+001880     WRITE REG-FOPAGTO FROM LIN-PAGTO.
+001890     CLOSE FOPAGTO.
+001900 1400-EXIT. EXIT.
