@@ -0,0 +1,178 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEP005                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : RELATORIO DE PRODUTOS COM ESTOQUE ABAIXO DO         *
+000080*              LIMITE INFORMADO, AGRUPADO POR FORNECEDOR           *
+000090*              (CODFORN), PARA DEFINIR QUEM PRECISA SER ACIONADO.  *
+000100*------------------------------------------------------------------
+000110* HISTORICO DE ALTERACOES                                         *
+000120* DATA       INICIAIS  DESCRICAO                                  *
+000130* 2026-08-09 BH        VERSAO INICIAL                             *
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. CEP005.
+000170 AUTHOR. BRUNO HARNIK.
+000180 INSTALLATION. FATEC.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240     DECIMAL-POINT IS COMMA.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CADPROD ASSIGN TO "CADPROD"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS CODPROD
+000310         ALTERNATE RECORD KEY IS DESCPROD WITH DUPLICATES
+000320         FILE STATUS IS PROD-STATUS.
+000330     SELECT CADPARCEIRO ASSIGN TO "CADPARCEIRO"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS CODIGO
+000370         ALTERNATE RECORD KEY IS CHAVE3 WITH DUPLICATES
+000380         FILE STATUS IS PARC-STATUS.
+000390     SELECT REPBAIXO ASSIGN TO "REPBAIXO"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS REL-STATUS.
+000420     SELECT SORTWK ASSIGN TO "SORTWK1".
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  CADPROD
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY REGPROD.
+000480 FD  CADPARCEIRO
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY REGPAC.
+000510 FD  REPBAIXO
+000520     LABEL RECORDS ARE STANDARD.
+000530 01  REG-RELAT                   PIC X(100).
+000540 SD  SORTWK.
+000550 01  SD-REGPROD.
+000560     05  SD-CODFORN              PIC 9(04).
+000570     05  SD-CODPROD              PIC 9(08).
+000580     05  SD-DESCPROD             PIC X(30).
+000590     05  SD-QUANTIDADE           PIC 9(07).
+000600 WORKING-STORAGE SECTION.
+000610 01  PROD-STATUS                 PIC X(02).
+000620 01  PARC-STATUS                 PIC X(02).
+000625 01  W-PARC-STATUS-ABERTURA      PIC X(02).
+000630 01  REL-STATUS                  PIC X(02).
+000640 01  W-SWITCHES.
+000650     05  W-EOF                   PIC X(01) VALUE "N".
+000660         88  W-EOF-SIM           VALUE "S".
+000670     05  W-PRIMEIRO-GRUPO        PIC X(01) VALUE "S".
+000680         88  W-PRIMEIRO-GRUPO-SIM VALUE "S".
+000690 01  W-LIMITE-ESTOQUE            PIC 9(07).
+000700 01  W-CODFORN-ANTERIOR          PIC 9(04) VALUE ZERO.
+000710 01  W-NOME-FORN                 PIC X(30).
+000720 01  W-QTDE-IMPRESSA             PIC 9(07) VALUE ZERO.
+000730 01  LIN-CABEC1                  PIC X(80) VALUE
+000740     "RELATORIO DE REPOSICAO DE ESTOQUE - AGRUPADO POR FORNECEDOR".
+000750 01  LIN-CABEC2.
+000760     05  FILLER                  PIC X(14) VALUE "FORNECEDOR: ".
+000770     05  LC2-CODFORN             PIC 9(04).
+000780     05  FILLER                  PIC X(02) VALUE SPACES.
+000790     05  LC2-NOME                PIC X(30).
+000800 01  LIN-DET.
+000810     05  LD-CODPROD              PIC 9(08).
+000820     05  FILLER                  PIC X(02) VALUE SPACES.
+000830     05  LD-DESCPROD             PIC X(30).
+000840     05  FILLER                  PIC X(02) VALUE SPACES.
+000850     05  LD-QUANTIDADE           PIC ZZZZZZ9.
+000860 PROCEDURE DIVISION.
+000870******************************************************************
+000880*    0000-MAINLINE                                                *
+000890******************************************************************
+000900 0000-MAINLINE.
+000910     DISPLAY "CEP005: LIMITE MINIMO DE ESTOQUE =>".
+000920     ACCEPT W-LIMITE-ESTOQUE.
+000930     SORT SORTWK ON ASCENDING KEY SD-CODFORN SD-CODPROD
+000940         INPUT PROCEDURE IS 1000-SELECIONAR THRU 1000-EXIT
+000950         OUTPUT PROCEDURE IS 2000-IMPRIMIR THRU 2000-EXIT.
+000960     DISPLAY "CEP005: TOTAL DE PRODUTOS ABAIXO DO LIMITE: "
+000970             W-QTDE-IMPRESSA.
+000980     STOP RUN.
+000990******************************************************************
+001000*    1000-SELECIONAR - LE O CADPROD E SEPARA OS ABAIXO DO LIMITE  *
+001010******************************************************************
+001020 1000-SELECIONAR.
+001030     OPEN INPUT CADPROD.
+001040     IF PROD-STATUS NOT = "00"
+001050         DISPLAY "CEP005: ARQUIVO DE PRODUTOS NAO EXISTE"
+001060         GO TO 1000-EXIT.
+001070     MOVE LOW-VALUES TO CODPROD.
+001080     START CADPROD KEY IS NOT LESS THAN CODPROD
+001090         INVALID KEY MOVE "S" TO W-EOF.
+001100     IF NOT W-EOF-SIM
+001110         PERFORM 1100-LER-CADPROD THRU 1100-EXIT.
+001120     PERFORM 1200-FILTRAR-E-GRAVAR THRU 1200-EXIT
+001130         UNTIL W-EOF-SIM.
+001140     CLOSE CADPROD.
+001150 1000-EXIT. EXIT.
+001160 1100-LER-CADPROD.
+001170     READ CADPROD NEXT RECORD
+001180         AT END MOVE "S" TO W-EOF.
+001190 1100-EXIT. EXIT.
+001200 1200-FILTRAR-E-GRAVAR.
+001210     IF QUANTIDADE < W-LIMITE-ESTOQUE
+001220         MOVE CODFORN     TO SD-CODFORN
+001230         MOVE CODPROD     TO SD-CODPROD
+001240         MOVE DESCPROD    TO SD-DESCPROD
+001250         MOVE QUANTIDADE  TO SD-QUANTIDADE
+001260         RELEASE SD-REGPROD.
+001270     PERFORM 1100-LER-CADPROD THRU 1100-EXIT.
+001280 1200-EXIT. EXIT.
+001290******************************************************************
+001300*    2000-IMPRIMIR - GRAVA O RELATORIO JA ORDENADO POR FORNECEDOR *
+001310******************************************************************
+001320 2000-IMPRIMIR.
+001330     OPEN OUTPUT REPBAIXO.
+001340     OPEN INPUT CADPARCEIRO.
+001345     MOVE PARC-STATUS TO W-PARC-STATUS-ABERTURA.
+001350     MOVE "N" TO W-EOF.
+001360     MOVE "S" TO W-PRIMEIRO-GRUPO.
+001370     WRITE REG-RELAT FROM LIN-CABEC1.
+001380     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001390     PERFORM 2200-ESCREVER THRU 2200-EXIT
+001400         UNTIL W-EOF-SIM.
+001410     CLOSE REPBAIXO.
+001420     IF W-PARC-STATUS-ABERTURA = "00"
+001430         CLOSE CADPARCEIRO.
+001440 2000-EXIT. EXIT.
+001450 2100-RETORNAR.
+001460     RETURN SORTWK
+001470         AT END MOVE "S" TO W-EOF.
+001480 2100-EXIT. EXIT.
+001490 2200-ESCREVER.
+001500     IF W-PRIMEIRO-GRUPO-SIM
+001510         OR SD-CODFORN NOT = W-CODFORN-ANTERIOR
+001520         PERFORM 2300-CABECALHO-FORN THRU 2300-EXIT.
+001530     MOVE SD-CODPROD    TO LD-CODPROD.
+001540     MOVE SD-DESCPROD   TO LD-DESCPROD.
+001550     MOVE SD-QUANTIDADE TO LD-QUANTIDADE.
+001560     WRITE REG-RELAT FROM LIN-DET.
+001570     ADD 1 TO W-QTDE-IMPRESSA.
+001580     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001590 2200-EXIT. EXIT.
+001600******************************************************************
+001610*    2300-CABECALHO-FORN - QUEBRA DE CONTROLE POR CODFORN         *
+001620******************************************************************
+001630 2300-CABECALHO-FORN.
+001640     MOVE "N" TO W-PRIMEIRO-GRUPO.
+001650     MOVE SD-CODFORN TO W-CODFORN-ANTERIOR.
+001660     MOVE SPACES TO W-NOME-FORN.
+001670     IF W-PARC-STATUS-ABERTURA = "00"
+001680         MOVE SD-CODFORN TO CODIGO
+001690         READ CADPARCEIRO
+001700             INVALID KEY MOVE "FORNECEDOR NAO CADASTRADO"
+001710                                 TO W-NOME-FORN
+001720             NOT INVALID KEY MOVE NOME TO W-NOME-FORN.
+001730     MOVE SD-CODFORN TO LC2-CODFORN.
+001740     MOVE W-NOME-FORN TO LC2-NOME.
+001750     WRITE REG-RELAT FROM LIN-CABEC2.
+001760 2300-EXIT. EXIT.
