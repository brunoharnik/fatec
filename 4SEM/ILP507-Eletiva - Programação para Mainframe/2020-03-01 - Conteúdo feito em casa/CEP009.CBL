@@ -0,0 +1,107 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEP009                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : EXPORTACAO EM LOTE DO CADPROD PARA UM ARQUIVO CSV  *
+000080*              (PRODCSV), UM REGISTRO POR LINHA, PARA USO EM      *
+000090*              PLANILHA. USA ";" COMO SEPARADOR DE CAMPO, JA QUE   *
+000100*              OS VALORES DECIMAIS DESTE SISTEMA USAM "," COMO     *
+000110*              PONTO DECIMAL (DECIMAL-POINT IS COMMA).             *
+000120*------------------------------------------------------------------
+000130* HISTORICO DE ALTERACOES                                         *
+000140* DATA       INICIAIS  DESCRICAO                                  *
+000150* 2026-08-09 BH        VERSAO INICIAL                             *
+000155* 2026-08-09 BH        EXPORTA TAMBEM TAXICMS/VALICMS DO REGPROD   *
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. CEP009.
+000190 AUTHOR. BRUNO HARNIK.
+000200 INSTALLATION. FATEC.
+000210 DATE-WRITTEN. 2026-08-09.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     DECIMAL-POINT IS COMMA.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CADPROD ASSIGN TO "CADPROD"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS CODPROD
+000330         ALTERNATE RECORD KEY IS DESCPROD WITH DUPLICATES
+000340         FILE STATUS IS PROD-STATUS.
+000350     SELECT PRODCSV ASSIGN TO "PRODCSV"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS CSV-STATUS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  CADPROD
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY REGPROD.
+000430 FD  PRODCSV
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  REG-PRODCSV                 PIC X(150).
+000460 WORKING-STORAGE SECTION.
+000470 01  PROD-STATUS                 PIC X(02).
+000480 01  CSV-STATUS                  PIC X(02).
+000490 01  W-SWITCHES.
+000500     05  W-EOF                   PIC X(01) VALUE "N".
+000510         88  W-EOF-SIM           VALUE "S".
+000520 01  W-QTDE-EXPORTADA            PIC 9(07) VALUE ZERO.
+000530 01  W-CSV-CODPROD               PIC Z(7)9.
+000540 01  W-CSV-QUANTIDADE            PIC Z(6)9.
+000550 01  W-CSV-PMEDIO                PIC Z(11)9,99.
+000560 01  W-CSV-PTOTAL                PIC Z(14)9,99.
+000570 01  W-CSV-ULTPRE                PIC Z(14)9,99.
+000580 01  W-CSV-CODFORN               PIC Z(3)9.
+000585 01  W-CSV-TAXICMS               PIC Z9,99.
+000587 01  W-CSV-VALICMS               PIC Z(14)9,99.
+000590 01  LIN-CABEC-CSV               PIC X(150) VALUE
+000600     "CODPROD;DESCPROD;UNPROD;TIPOPROD;QUANTIDADE;PMEDIO;PTOTAL;
+000610-    "ULTPRE;CODFORN;DIAULTC;MESULTC;ANOULTC;TAXICMS;VALICMS".
+000620 PROCEDURE DIVISION.
+000630******************************************************************
+000640*    0000-MAINLINE                                                *
+000650******************************************************************
+000660 0000-MAINLINE.
+000670     OPEN INPUT CADPROD.
+000680     IF PROD-STATUS NOT = "00"
+000690         DISPLAY "CEP009: ARQUIVO CADPROD NAO EXISTE"
+000700         GO TO 0000-FIM.
+000710     OPEN OUTPUT PRODCSV.
+000720     WRITE REG-PRODCSV FROM LIN-CABEC-CSV.
+000730     PERFORM 1000-LER THRU 1000-EXIT.
+000740     PERFORM 2000-EXPORTAR THRU 2000-EXIT
+000750         UNTIL W-EOF-SIM.
+000760     CLOSE CADPROD.
+000770     CLOSE PRODCSV.
+000780     DISPLAY "CEP009: REGISTROS EXPORTADOS: " W-QTDE-EXPORTADA.
+000790 0000-FIM.
+000800     STOP RUN.
+000810 1000-LER.
+000820     READ CADPROD NEXT RECORD
+000830         AT END MOVE "S" TO W-EOF.
+000840 1000-EXIT. EXIT.
+000850 2000-EXPORTAR.
+000860     MOVE CODPROD   TO W-CSV-CODPROD.
+000870     MOVE QUANTIDADE TO W-CSV-QUANTIDADE.
+000880     MOVE PMEDIO    TO W-CSV-PMEDIO.
+000890     MOVE PTOTAL    TO W-CSV-PTOTAL.
+000900     MOVE ULTPRE    TO W-CSV-ULTPRE.
+000910     MOVE CODFORN   TO W-CSV-CODFORN.
+000912     MOVE TAXICMS   TO W-CSV-TAXICMS.
+000914     MOVE VALICMS   TO W-CSV-VALICMS.
+000920     MOVE SPACES TO REG-PRODCSV.
+000930     STRING W-CSV-CODPROD ";" DESCPROD ";" UNPROD ";"
+000940         TIPOPROD ";" W-CSV-QUANTIDADE ";" W-CSV-PMEDIO ";"
+000950         W-CSV-PTOTAL ";" W-CSV-ULTPRE ";" W-CSV-CODFORN ";"
+000960         DIAULTC ";" TFMESULTC ";" ANOULTC ";"
+000965         W-CSV-TAXICMS ";" W-CSV-VALICMS
+000970         DELIMITED BY SIZE INTO REG-PRODCSV.
+000980     WRITE REG-PRODCSV.
+000990     ADD 1 TO W-QTDE-EXPORTADA.
+001000     PERFORM 1000-LER THRU 1000-EXIT.
+001010 2000-EXIT. EXIT.
