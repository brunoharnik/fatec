@@ -0,0 +1,198 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEP011                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : FECHAMENTO DE ESTOQUE - SOMA O PTOTAL DE TODO O     *
+000080*              CADPROD, SUBTOTALIZADO POR TIPOPROD, PARA DAR O     *
+000090*              VALOR DO INVENTARIO NO FECHAMENTO DO MES.           *
+000100*------------------------------------------------------------------
+000110* HISTORICO DE ALTERACOES                                         *
+000120* DATA       INICIAIS  DESCRICAO                                  *
+000130* 2026-08-09 BH        VERSAO INICIAL                             *
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. CEP011.
+000170 AUTHOR. BRUNO HARNIK.
+000180 INSTALLATION. FATEC.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240     DECIMAL-POINT IS COMMA.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CADPROD ASSIGN TO "CADPROD"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS CODPROD
+000310         ALTERNATE RECORD KEY IS DESCPROD WITH DUPLICATES
+000320         FILE STATUS IS PROD-STATUS.
+000330     SELECT REPINVENT ASSIGN TO "REPINVENT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS REL-STATUS.
+000360     SELECT SORTWK ASSIGN TO "SORTWK1".
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CADPROD
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY REGPROD.
+000420 FD  REPINVENT
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  REG-RELAT                   PIC X(100).
+000450 SD  SORTWK.
+000460 01  SD-REGPROD.
+000470     05  SD-TIPOPROD             PIC X(01).
+000480     05  SD-CODPROD              PIC 9(08).
+000490     05  SD-DESCPROD             PIC X(30).
+000500     05  SD-PTOTAL               PIC 9(15)V99.
+000510 WORKING-STORAGE SECTION.
+000520 01  PROD-STATUS                 PIC X(02).
+000530 01  REL-STATUS                  PIC X(02).
+000540 01  W-SWITCHES.
+000550     05  W-EOF                   PIC X(01) VALUE "N".
+000560         88  W-EOF-SIM           VALUE "S".
+000570     05  W-PRIMEIRO-GRUPO        PIC X(01) VALUE "S".
+000580         88  W-PRIMEIRO-GRUPO-SIM VALUE "S".
+000590 01  W-QTDE-IMPRESSA             PIC 9(07) VALUE ZERO.
+000600 01  W-TIPOPROD-ANTERIOR         PIC X(01) VALUE SPACES.
+000610 01  W-TIPOPROD-DESCR            PIC X(10).
+000620 01  W-SUBTOTAL-TIPO             PIC 9(15)V99 VALUE ZERO.
+000630 01  W-TOTAL-GERAL               PIC 9(15)V99 VALUE ZERO.
+000640 01  LIN-CABEC1                  PIC X(80) VALUE
+000650     "FECHAMENTO DE ESTOQUE - VALORIZACAO DO INVENTARIO".
+000660 01  LIN-CABEC2.
+000670     05  FILLER                  PIC X(11) VALUE "CATEGORIA: ".
+000680     05  LC2-TIPOPROD            PIC X(01).
+000690     05  FILLER                  PIC X(02) VALUE SPACES.
+000700     05  LC2-DESCR               PIC X(10).
+000710 01  LIN-DET.
+000720     05  LD-CODPROD              PIC 9(08).
+000730     05  FILLER                  PIC X(02) VALUE SPACES.
+000740     05  LD-DESCPROD             PIC X(30).
+000750     05  FILLER                  PIC X(02) VALUE SPACES.
+000760     05  LD-PTOTAL               PIC ZZZ.ZZZ.ZZZ.ZZZ,ZZ.
+000770 01  LIN-SUBTOTAL.
+000780     05  FILLER                  PIC X(21) VALUE
+000790         "   SUBTOTAL CATEGORIA".
+000800     05  FILLER                  PIC X(24) VALUE SPACES.
+000810     05  LS-SUBTOTAL             PIC ZZZ.ZZZ.ZZZ.ZZZ,ZZ.
+000820 01  LIN-TOTAL-GERAL.
+000830     05  FILLER                  PIC X(22) VALUE
+000840         "TOTAL GERAL DO ESTOQUE".
+000850     05  FILLER                  PIC X(22) VALUE SPACES.
+000860     05  LT-TOTAL-GERAL          PIC ZZZ.ZZZ.ZZZ.ZZZ,ZZ.
+000870 PROCEDURE DIVISION.
+000880******************************************************************
+000890*    0000-MAINLINE                                                *
+000900******************************************************************
+000910 0000-MAINLINE.
+000920     SORT SORTWK ON ASCENDING KEY SD-TIPOPROD SD-CODPROD
+000930         INPUT PROCEDURE IS 1000-SELECIONAR THRU 1000-EXIT
+000940         OUTPUT PROCEDURE IS 2000-IMPRIMIR THRU 2000-EXIT.
+000950     DISPLAY "CEP011: TOTAL DE PRODUTOS SOMADOS: "
+000960             W-QTDE-IMPRESSA.
+000970     DISPLAY "CEP011: VALOR TOTAL DO INVENTARIO: "
+000980             W-TOTAL-GERAL.
+000990     STOP RUN.
+001000******************************************************************
+001010*    1000-SELECIONAR - LE TODO O CADPROD E GRAVA NO SORTWK         *
+001020******************************************************************
+001030 1000-SELECIONAR.
+001040     OPEN INPUT CADPROD.
+001050     IF PROD-STATUS NOT = "00"
+001060         DISPLAY "CEP011: ARQUIVO DE PRODUTOS NAO EXISTE"
+001070         GO TO 1000-EXIT.
+001080     MOVE LOW-VALUES TO CODPROD.
+001090     START CADPROD KEY IS NOT LESS THAN CODPROD
+001100         INVALID KEY MOVE "S" TO W-EOF.
+001110     IF NOT W-EOF-SIM
+001120         PERFORM 1100-LER-CADPROD THRU 1100-EXIT.
+001130     PERFORM 1200-GRAVAR-SORTWK THRU 1200-EXIT
+001140         UNTIL W-EOF-SIM.
+001150     CLOSE CADPROD.
+001160 1000-EXIT. EXIT.
+001170 1100-LER-CADPROD.
+001180     READ CADPROD NEXT RECORD
+001190         AT END MOVE "S" TO W-EOF.
+001200 1100-EXIT. EXIT.
+001210 1200-GRAVAR-SORTWK.
+001220     MOVE TIPOPROD    TO SD-TIPOPROD.
+001230     MOVE CODPROD     TO SD-CODPROD.
+001240     MOVE DESCPROD    TO SD-DESCPROD.
+001250     MOVE PTOTAL      TO SD-PTOTAL.
+001260     RELEASE SD-REGPROD.
+001270     PERFORM 1100-LER-CADPROD THRU 1100-EXIT.
+001280 1200-EXIT. EXIT.
+001290******************************************************************
+001300*    2000-IMPRIMIR - GRAVA O RELATORIO JA ORDENADO POR TIPOPROD    *
+001310*                    COM QUEBRA DE CONTROLE E SUBTOTAL POR CATEGORIA*
+001320******************************************************************
+001330 2000-IMPRIMIR.
+001340     OPEN OUTPUT REPINVENT.
+001350     MOVE "N" TO W-EOF.
+001360     MOVE "S" TO W-PRIMEIRO-GRUPO.
+001370     WRITE REG-RELAT FROM LIN-CABEC1.
+001380     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001390     PERFORM 2200-ESCREVER THRU 2200-EXIT
+001400         UNTIL W-EOF-SIM.
+001410     IF NOT W-PRIMEIRO-GRUPO-SIM
+001420         PERFORM 2400-SUBTOTAL THRU 2400-EXIT.
+001430     MOVE W-TOTAL-GERAL TO LT-TOTAL-GERAL.
+001440     WRITE REG-RELAT FROM LIN-TOTAL-GERAL.
+001450     CLOSE REPINVENT.
+001460 2000-EXIT. EXIT.
+001470 2100-RETORNAR.
+001480     RETURN SORTWK
+001490         AT END MOVE "S" TO W-EOF.
+001500 2100-EXIT. EXIT.
+001510 2200-ESCREVER.
+001520     IF W-PRIMEIRO-GRUPO-SIM
+001530         OR SD-TIPOPROD NOT = W-TIPOPROD-ANTERIOR
+001540         IF NOT W-PRIMEIRO-GRUPO-SIM
+001550             PERFORM 2400-SUBTOTAL THRU 2400-EXIT
+001560         END-IF
+001570         PERFORM 2300-CABECALHO-TIPO THRU 2300-EXIT
+001580     END-IF.
+001590     MOVE SD-CODPROD    TO LD-CODPROD.
+001600     MOVE SD-DESCPROD   TO LD-DESCPROD.
+001610     MOVE SD-PTOTAL     TO LD-PTOTAL.
+001620     WRITE REG-RELAT FROM LIN-DET.
+001630     ADD SD-PTOTAL   TO W-SUBTOTAL-TIPO.
+001640     ADD SD-PTOTAL   TO W-TOTAL-GERAL.
+001650     ADD 1           TO W-QTDE-IMPRESSA.
+001660     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001670 2200-EXIT. EXIT.
+001680******************************************************************
+001690*    2300-CABECALHO-TIPO - QUEBRA DE CONTROLE POR TIPOPROD         *
+001700******************************************************************
+001710 2300-CABECALHO-TIPO.
+001720     MOVE "N" TO W-PRIMEIRO-GRUPO.
+001730     MOVE SD-TIPOPROD TO W-TIPOPROD-ANTERIOR.
+001740     MOVE ZERO TO W-SUBTOTAL-TIPO.
+001750     PERFORM 2500-TABTIPOPROD THRU 2500-EXIT.
+001760     MOVE SD-TIPOPROD TO LC2-TIPOPROD.
+001770     MOVE W-TIPOPROD-DESCR TO LC2-DESCR.
+001780     WRITE REG-RELAT FROM LIN-CABEC2.
+001790 2300-EXIT. EXIT.
+001800******************************************************************
+001810*    2400-SUBTOTAL - IMPRIME O SUBTOTAL DA CATEGORIA ENCERRADA      *
+001820******************************************************************
+001830 2400-SUBTOTAL.
+001840     MOVE W-SUBTOTAL-TIPO TO LS-SUBTOTAL.
+001850     WRITE REG-RELAT FROM LIN-SUBTOTAL.
+001860 2400-EXIT. EXIT.
+001870******************************************************************
+001880*    2500-TABTIPOPROD - TABELA DE DESCRICOES DE TIPOPROD           *
+001890******************************************************************
+001900 2500-TABTIPOPROD.
+001910     EVALUATE SD-TIPOPROD
+001920         WHEN "H" MOVE "HIGIENE"    TO W-TIPOPROD-DESCR
+001930         WHEN "A" MOVE "ALIMENTO"   TO W-TIPOPROD-DESCR
+001940         WHEN "E" MOVE "ESCRITORIO" TO W-TIPOPROD-DESCR
+001950         WHEN "L" MOVE "LIMPEZA"    TO W-TIPOPROD-DESCR
+001960         WHEN "D" MOVE "DIVERSO"    TO W-TIPOPROD-DESCR
+001970     END-EVALUATE.
+001980 2500-EXIT. EXIT.
