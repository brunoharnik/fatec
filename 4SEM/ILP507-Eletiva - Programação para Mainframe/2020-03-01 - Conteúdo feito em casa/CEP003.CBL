@@ -0,0 +1,1622 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEP003                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : CADASTRO DE PRODUTOS (CADPROD) E DE PARCEIROS      *
+000080*              (CADPARCEIRO - FORNECEDORES/CLIENTES).              *
+000090*------------------------------------------------------------------
+000100* HISTORICO DE ALTERACOES                                         *
+000110* DATA       INICIAIS  DESCRICAO                                  *
+000120* 2026-08-09 BH        VERSAO INICIAL - CADASTRO DE PRODUTOS E    *
+000130*                      PARCEIROS, CONSULTA POR CODPROD.           *
+000140* 2026-08-09 BH        CONSULTA DE PRODUTO POR DESCPROD (ALT KEY).*
+000145* 2026-08-09 BH        ROT-LER-FORN PASSA A REJEITAR CLIENTE/COD.  *
+000146*                      INVALIDO E REDIGITAR O FORNECEDOR           *
+000147* 2026-08-09 BH        ROTDIADASEMANA PASSA A TRUNCAR CADA TERMO   *
+000147*                      DA FORMULA DE ZELLER SEPARADAMENTE, EM VEZ  *
+000147*                      DE SOMAR AS FRACOES ANTES DE TRUNCAR NO FIM;*
+000147*                      INC-ICMS PASSA A ARREDONDAR O VALICMS;      *
+000147*                      ROT-TESTAR-FORN-PARCIAL E                   *
+000147*                      ROT-CONSGER-TESTAR-NOME NAO TESTAM MAIS UM  *
+000147*                      TRECHO EM BRANCO (EVITA TRAVAR O INSPECT)   *
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. CEP003.
+000180 AUTHOR. BRUNO HARNIK.
+000190 INSTALLATION. FATEC.
+000200 DATE-WRITTEN. 2026-08-09.
+000210 DATE-COMPILED.
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SPECIAL-NAMES.
+000250     DECIMAL-POINT IS COMMA.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CADPROD ASSIGN TO "CADPROD"
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS CODPROD
+000320         ALTERNATE RECORD KEY IS DESCPROD WITH DUPLICATES
+000330         FILE STATUS IS PROD-STATUS.
+000340     SELECT CADPARCEIRO ASSIGN TO "CADPARCEIRO"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS CODIGO
+000380         ALTERNATE RECORD KEY IS CHAVE3 WITH DUPLICATES
+000390         FILE STATUS IS PARC-STATUS.
+000392     SELECT CADCEP ASSIGN TO "CADCEP"
+000393         ORGANIZATION IS INDEXED
+000394         ACCESS MODE IS DYNAMIC
+000395         RECORD KEY IS CEP-CODIGO
+000396         ALTERNATE RECORD KEY IS CEP-LOGRA WITH DUPLICATES
+000397         ALTERNATE RECORD KEY IS CEP-CIDADE WITH DUPLICATES
+000398         FILE STATUS IS CEP-STATUS.
+000399     SELECT FAUDIT ASSIGN TO "FAUDIT"
+000399         ORGANIZATION IS LINE SEQUENTIAL
+000399         FILE STATUS IS AUD-STATUS.
+000399     SELECT RECPROD ASSIGN TO "RECPROD"
+000399         ORGANIZATION IS LINE SEQUENTIAL
+000399         FILE STATUS IS REC-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  CADPROD
+000430     LABEL RECORDS ARE STANDARD.
+000440     COPY REGPROD.
+000450 FD  CADPARCEIRO
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY REGPAC.
+000472 FD  CADCEP
+000473     LABEL RECORDS ARE STANDARD.
+000474     COPY REGCEP.
+000475 FD  FAUDIT
+000476     LABEL RECORDS ARE STANDARD.
+000477 01  REG-FAUDIT                  PIC X(221).
+000478 FD  RECPROD
+000479     LABEL RECORDS ARE STANDARD.
+000479 01  REG-RECPROD.
+000479     05  REC-DATA-EXCLUSAO       PIC 9(08).
+000479     05  REC-DADOS-PROD          PIC X(129).
+000480 WORKING-STORAGE SECTION.
+000490******************************************************************
+000500*    AREAS DE CONTROLE DE ARQUIVO E DE TELA                       *
+000510******************************************************************
+000520 01  PROD-STATUS                 PIC X(02).
+000530 01  PARC-STATUS                 PIC X(02).
+000535 01  CEP-STATUS                  PIC X(02).
+000536 01  AUD-STATUS                  PIC X(02).
+000536 01  REC-STATUS                  PIC X(02).
+000537 01  W-OPERADOR                  PIC X(08).
+000538 01  W-REGPROD-ANTES             PIC X(129).
+000538 01  W-REGPROD-ATUAL             PIC X(129).
+000539 COPY AUDITLOG.
+000540 01  W-SWITCHES.
+000550     05  W-EOF                   PIC X(01) VALUE "N".
+000560         88  W-EOF-SIM           VALUE "S".
+000570     05  W-FIM                   PIC X(01) VALUE "N".
+000580         88  W-FIM-SIM           VALUE "S".
+000581     05  W-CONFLITO              PIC X(01).
+000582         88  W-CONFLITO-SIM      VALUE "S".
+000585     05  W-CEP-ACHADO            PIC X(01).
+000586         88  W-CEP-NAO-ACHADO    VALUE "N".
+000587     05  W-FORN-EM-USO           PIC X(01) VALUE "N".
+000588         88  W-FORN-EM-USO-SIM   VALUE "S".
+000589     05  W-CNPJ-DUPLICADO        PIC X(01) VALUE "N".
+000590         88  W-CNPJ-DUPLICADO-SIM VALUE "S".
+000591     05  W-TEM-EXCLUSAO          PIC X(01) VALUE "N".
+000592         88  W-TEM-EXCLUSAO-SIM  VALUE "S".
+000593******************************************************************
+000594*    TABELA EM MEMORIA PARA DESFAZER A ULTIMA EXCLUSAO DE PRODUTO*
+000595*    (CARGA DA LIXEIRA RECPROD, LOCALIZACAO DO ULTIMO REGISTRO,  *
+000596*    E REGRAVACAO DA LIXEIRA SEM O REGISTRO RESTAURADO)          *
+000597******************************************************************
+000598 01  TAB-RECPROD.
+000599     05  TAB-RECPROD-OCR         OCCURS 500 TIMES.
+000599         10  TREC-DATA-EXCLUSAO  PIC 9(08).
+000599         10  TREC-DADOS-PROD     PIC X(129).
+000599 01  W-QTDE-RECPROD              PIC 9(03) COMP VALUE ZERO.
+000599 01  W-SUB-RECPROD               PIC 9(03) COMP VALUE ZERO.
+000599 01  MSG-RECPROD-VAZIA           PIC X(38)
+000599         VALUE "NAO HA EXCLUSAO DE PRODUTO A DESFAZER".
+000600 01  CONLIN                      PIC 9(02) COMP VALUE ZERO.
+000610 01  LIN                         PIC 9(02) COMP VALUE 02.
+000620 01  W-OPCAO                     PIC X(01).
+000630 01  SOLIC                       PIC X(01).
+000640 01  PROSSEGUIR                  PIC X(01).
+000650 01  W-CONF                      PIC X(01).
+000660 01  W-COD-INF                   PIC 9(08).
+000670 01  W-DESC-INF                  PIC X(30).
+000680 01  W-COD-PARC-INF              PIC 9(04).
+000690 01  MSG-PROD-INEXISTENTE        PIC X(30)
+000700         VALUE "PRODUTO NAO CADASTRADO".
+000710 01  MSG-PARC-INEXISTENTE        PIC X(30)
+000720         VALUE "PARCEIRO NAO CADASTRADO".
+000730 01  MSG-ARQ-PROD-INEXISTENTE    PIC X(30)
+000740         VALUE "ARQUIVO DE PRODUTOS NAO EXISTE".
+000750 01  MSG-ARQ-PARC-INEXISTENTE    PIC X(32)
+000760         VALUE "ARQUIVO DE PARCEIROS NAO EXISTE".
+000765 01  MSG-ARQ-CEP-INEXISTENTE     PIC X(30)
+000766         VALUE "ARQUIVO DE CEP NAO EXISTE".
+000767 01  MSG-CEP-NAO-CADASTRADO      PIC X(40)
+000768         VALUE "CEP NAO CADASTRADO - DIGITE O ENDERECO".
+000770******************************************************************
+000780*    VALIDACAO DE UNPROD E TIPOPROD                                *
+000790******************************************************************
+000800 01  W-UNPROD-INF                PIC X(02).
+000810     88  W-UNPROD-VALIDO         VALUES "UN" "PC" "CX" "KG" "LT".
+000820 01  W-TIPOPROD-INF              PIC X(01).
+000830     88  W-TIPOPROD-VALIDO       VALUES "H" "A" "E" "L" "D".
+000840 01  W-TIPOPROD-DESCR            PIC X(10).
+000842******************************************************************
+000843*    VALIDACAO DO DIGITO VERIFICADOR DO CNPJ (REGPAC)               *
+000844******************************************************************
+000844 01  W-CNPJ-VALIDO               PIC X(01) VALUE "S".
+000845     88  W-CNPJ-INVALIDO         VALUE "N".
+000846 01  W-CNPJ-IDX                  PIC 9(02) COMP VALUE ZERO.
+000847 01  W-CNPJ-SOMA                 PIC 9(04) COMP VALUE ZERO.
+000848 01  W-CNPJ-QUOC                 PIC 9(04) COMP VALUE ZERO.
+000849 01  W-CNPJ-RESTO                PIC 9(02) COMP VALUE ZERO.
+000850 01  W-CNPJ-DV1                  PIC 9(01) COMP VALUE ZERO.
+000851 01  W-CNPJ-DV2                  PIC 9(01) COMP VALUE ZERO.
+000852 01  TAB-PESO-CNPJ1-LIT.
+000853     05  FILLER                  PIC 9 VALUE 5.
+000854     05  FILLER                  PIC 9 VALUE 4.
+000855     05  FILLER                  PIC 9 VALUE 3.
+000856     05  FILLER                  PIC 9 VALUE 2.
+000857     05  FILLER                  PIC 9 VALUE 9.
+000858     05  FILLER                  PIC 9 VALUE 8.
+000859     05  FILLER                  PIC 9 VALUE 7.
+000860     05  FILLER                  PIC 9 VALUE 6.
+000861     05  FILLER                  PIC 9 VALUE 5.
+000862     05  FILLER                  PIC 9 VALUE 4.
+000863     05  FILLER                  PIC 9 VALUE 3.
+000864     05  FILLER                  PIC 9 VALUE 2.
+000865 01  TAB-PESO-CNPJ1 REDEFINES TAB-PESO-CNPJ1-LIT.
+000866     05  PESO1                   PIC 9 OCCURS 12 TIMES.
+000867 01  TAB-PESO-CNPJ2-LIT.
+000868     05  FILLER                  PIC 9 VALUE 6.
+000869     05  FILLER                  PIC 9 VALUE 5.
+000870     05  FILLER                  PIC 9 VALUE 4.
+000871     05  FILLER                  PIC 9 VALUE 3.
+000872     05  FILLER                  PIC 9 VALUE 2.
+000873     05  FILLER                  PIC 9 VALUE 9.
+000874     05  FILLER                  PIC 9 VALUE 8.
+000875     05  FILLER                  PIC 9 VALUE 7.
+000876     05  FILLER                  PIC 9 VALUE 6.
+000877     05  FILLER                  PIC 9 VALUE 5.
+000878     05  FILLER                  PIC 9 VALUE 4.
+000879     05  FILLER                  PIC 9 VALUE 3.
+000880     05  FILLER                  PIC 9 VALUE 2.
+000881 01  TAB-PESO-CNPJ2 REDEFINES TAB-PESO-CNPJ2-LIT.
+000882     05  PESO2                   PIC 9 OCCURS 13 TIMES.
+000883******************************************************************
+000860*    LINHA DE DETALHE DA CONSULTA POR DESCPROD (INC-DESC1)         *
+000870******************************************************************
+000880 01  DET-PROD.
+000890     05  DET-CODPROD             PIC 9(08).
+000900     05  FILLER                  PIC X(02) VALUE SPACES.
+000910     05  DET-DESCPROD            PIC X(30).
+000920     05  FILLER                  PIC X(02) VALUE SPACES.
+000930     05  DET-UNPROD              PIC X(02).
+000940     05  FILLER                  PIC X(02) VALUE SPACES.
+000950     05  DET-QUANTIDADE          PIC ZZZZZZ9.
+000955******************************************************************
+000956*    BUSCA DE FORNECEDOR POR TRECHO DO NOME (INC-FORN-NOME)         *
+000957******************************************************************
+000958 01  W-NOME-PARCIAL              PIC X(30).
+000959 01  W-CONTA-PARCIAL             PIC 9(02) COMP VALUE ZERO.
+000960 01  DET-FORN.
+000961     05  DET-FORN-CODIGO         PIC 9(04).
+000962     05  FILLER                  PIC X(02) VALUE SPACES.
+000963     05  DET-FORN-NOME           PIC X(30).
+000964******************************************************************
+000965*    CONSULTA GERAL DO PARCEIRO (ROT-CONSULTA-GERAL) - DADOS DO   *
+000966*    CADPARCEIRO MAIS TODO CADPROD CUJO CODFORN CASA COM ELE       *
+000967******************************************************************
+000968 01  W-CONSGER-QTDE              PIC 9(05) COMP VALUE ZERO.
+000970*    VALIDACAO DE DATA (ULTIMA COMPRA) E CALCULO DE DIA DA SEMANA *
+000980******************************************************************
+000990 01  W-DATA-VALIDA               PIC X(01) VALUE "S".
+001000     88  W-DATA-INVALIDA         VALUE "N".
+001005 01  W-PROD-ACHADO               PIC X(01).
+001006     88  W-PROD-NAO-ACHADO       VALUE "N".
+001010 01  W-DIAS-NO-MES               PIC 9(02).
+001020 01  W-RESTO-4                   PIC 9(02).
+001030 01  W-DIASEMANA-NUM             PIC 9(01).
+001040 01  W-DIASEMANA-DESCR           PIC X(09).
+001050 01  W-SEC-A                     PIC 9(02).
+001060 01  W-SEC-B                     PIC 9(02).
+001065 01  W-SEC-J                     PIC 9(02).
+001070 01  W-SEC-C                     PIC 9(04).
+001072 01  W-SEC-MES                   PIC 9(02).
+001074 01  W-SEC-ANO                   PIC 9(04).
+001075 01  W-SEC-T1                    PIC 9(02).
+001076 01  W-SEC-T2                    PIC 9(02).
+001077 01  W-SEC-T3                    PIC 9(02).
+001075 01  W-RESTO-100                 PIC 9(02).
+001076 01  W-RESTO-400                 PIC 9(03).
+001080******************************************************************
+001090*    AREA DE TRABALHO PARA INCLUSAO/ALTERACAO DE REGPROD          *
+001100******************************************************************
+001110 01  W-REGPROD.
+001120     05  W-CODPROD               PIC 9(08).
+001130     05  W-DESCPROD              PIC X(30).
+001140     05  W-UNPROD                PIC X(02).
+001150     05  W-TIPOPROD              PIC X(01).
+001160     05  W-QUANTIDADE            PIC 9(07).
+001170     05  W-PMEDIO                PIC 9(12)V99.
+001180     05  W-PTOTAL                PIC 9(15)V99.
+001190     05  W-ULTPRE                PIC 9(15)V99.
+001200     05  W-CODFORN               PIC 9(04).
+001210     05  W-DIAULTC               PIC 9(02).
+001220     05  W-TFMESULTC             PIC 9(02).
+001230     05  W-ANOULTC               PIC 9(04).
+001231     05  W-TAXICMS               PIC 9(02)V99.
+001232     05  W-VALICMS               PIC 9(15)V99.
+001233 01  W-TAXICMS-SUG               PIC 9(02)V99.
+001240******************************************************************
+001250*    AREA DE TRABALHO PARA INCLUSAO/ALTERACAO DE REGPAC           *
+001260******************************************************************
+001270 01  W-REGPAC.
+001275     05  W-TIPO-PARCEIRO         PIC X(01).
+001276         88  W-TIPO-PARCEIRO-VALIDO VALUES "C" "F" "A".
+001280     05  W-CODIGO                PIC 9(04).
+001290     05  W-NOME                  PIC X(30).
+001300     05  W-APELIDO               PIC X(15).
+001310     05  W-CNPJ                  PIC 9(15).
+001315     05  W-CNPJ-DIG REDEFINES W-CNPJ
+001316                                 PIC 9 OCCURS 15 TIMES.
+001320     05  W-NCEP                  PIC 9(08).
+001330     05  W-LOGRADOURO            PIC X(40).
+001340     05  W-BAIRRO                PIC X(30).
+001350     05  W-CIDADE                PIC X(30).
+001360     05  W-UF                    PIC X(02).
+001365     05  W-TEL-PREFERENCIAL      PIC 9(01).
+001366         88  W-TEL-PREF-VALIDO   VALUES 1 2 3.
+001370     05  W-DDD1                  PIC 9(02).
+001380     05  W-TELEFONE1             PIC 9(09).
+001385     05  W-TIPO-TELEFONE1        PIC X(01).
+001386         88  W-TIPOTEL1-VALIDO   VALUES "C" "F" "W".
+001390     05  W-DDD2                  PIC 9(02).
+001400     05  W-TELEFONE2             PIC 9(09).
+001405     05  W-TIPO-TELEFONE2        PIC X(01).
+001406         88  W-TIPOTEL2-VALIDO   VALUES "C" "F" "W".
+001410     05  W-DDD3                  PIC 9(02).
+001420     05  W-TELEFONE3             PIC 9(09).
+001425     05  W-TIPO-TELEFONE3        PIC X(01).
+001426         88  W-TIPOTEL3-VALIDO   VALUES "C" "F" "W".
+001430 PROCEDURE DIVISION.
+001440******************************************************************
+001450*    0000-MAINLINE                                                *
+001460******************************************************************
+001470 0000-MAINLINE.
+001475     DISPLAY "OPERADOR =>".
+001476     ACCEPT W-OPERADOR.
+001480     PERFORM 2000-MENU-PRINCIPAL THRU 2000-EXIT
+001490         UNTIL W-FIM-SIM.
+001500     GOBACK.
+001510******************************************************************
+001520*    2000-MENU-PRINCIPAL - MENU DE OPCOES DO PROGRAMA              *
+001530******************************************************************
+001540 2000-MENU-PRINCIPAL.
+001550     DISPLAY " ".
+001560     DISPLAY "CEP003 - CADASTRO DE PRODUTOS E PARCEIROS".
+001570     DISPLAY "1-PRODUTOS   2-PARCEIROS   3-CONSULTA GERAL DO".
+001575     DISPLAY "             PARCEIRO (CODIGO/CNPJ/NOME)   9-FIM".
+001580     ACCEPT W-OPCAO.
+001590     EVALUATE W-OPCAO
+001600         WHEN "1"
+001610             PERFORM ROT-PROD THRU ROT-PROD-EXIT
+001620         WHEN "2"
+001630             PERFORM ROT-PARC THRU ROT-PARC-EXIT
+001635         WHEN "3"
+001636             PERFORM ROT-CONSULTA-GERAL THRU
+001637                 ROT-CONSULTA-GERAL-EXIT
+001640         WHEN "9"
+001650             MOVE "S" TO W-FIM
+001660         WHEN OTHER
+001670             DISPLAY "OPCAO INVALIDA"
+001680     END-EVALUATE.
+001690 2000-EXIT. EXIT.
+001700******************************************************************
+001710*    ROT-PROD - SUBMENU DE PRODUTOS (CADPROD)                     *
+001720******************************************************************
+001730 ROT-PROD.
+001740     DISPLAY "1-CONSULTAR   2-MANUTENCAO   0-VOLTAR".
+001750     DISPLAY "SOLIC.=>".
+001760     ACCEPT SOLIC.
+001770     EVALUATE SOLIC
+001780         WHEN "1"
+001790             PERFORM ROT-INC THRU ROT-INC-EXIT
+001800         WHEN "2"
+001810             PERFORM ROT-CAD THRU ROT-CAD-EXIT
+001820         WHEN "0"
+001830             CONTINUE
+001840         WHEN OTHER
+001850             DISPLAY "OPCAO INVALIDA"
+001860     END-EVALUATE.
+001870 ROT-PROD-EXIT. EXIT.
+001880******************************************************************
+001890*    ROT-INC - CONSULTA DE PRODUTO (SOMENTE LEITURA)               *
+001900******************************************************************
+001910 ROT-INC.
+001920     DISPLAY "1-CODIGO   2-DESCRICAO   0-VOLTAR".
+001930     DISPLAY "SOLIC.=>".
+001940     ACCEPT SOLIC.
+001950     EVALUATE SOLIC
+001960         WHEN "1"
+001970             PERFORM INC-COD2 THRU INC-COD2-EXIT
+001980         WHEN "2"
+001990             PERFORM INC-DESC1 THRU INC-DESC1-EXIT
+002000         WHEN "0"
+002010             CONTINUE
+002020         WHEN OTHER
+002030             DISPLAY "OPCAO INVALIDA"
+002040     END-EVALUATE.
+002050 ROT-INC-EXIT. EXIT.
+002060******************************************************************
+002070*    INC-COD2 - CONSULTA POR CODPROD (CHAVE PRIMARIA)              *
+002080******************************************************************
+002090 INC-COD2.
+002100     DISPLAY "INFORME O CODIGO DO PRODUTO =>".
+002110     ACCEPT W-COD-INF.
+002120     OPEN INPUT CADPROD.
+002130     IF PROD-STATUS NOT = "00"
+002140         DISPLAY MSG-ARQ-PROD-INEXISTENTE
+002150         GO TO INC-COD2-EXIT.
+002160     MOVE W-COD-INF TO CODPROD.
+002170     READ CADPROD
+002180         INVALID KEY
+002190             DISPLAY MSG-PROD-INEXISTENTE
+002200             CLOSE CADPROD
+002210             GO TO INC-COD2-EXIT.
+002220     PERFORM ROT-EXIBIR-PROD THRU ROT-EXIBIR-PROD-EXIT.
+002230     CLOSE CADPROD.
+002240 INC-COD2-EXIT. EXIT.
+002250******************************************************************
+002260*    ROT-EXIBIR-PROD - EXIBE OS DADOS DO REGPROD CORRENTE          *
+002270******************************************************************
+002280 ROT-EXIBIR-PROD.
+002290     DISPLAY "CODIGO.....: " CODPROD.
+002300     DISPLAY "DESCRICAO..: " DESCPROD.
+002310     DISPLAY "UNIDADE....: " UNPROD.
+002320     DISPLAY "TIPO.......: " TIPOPROD.
+002330     DISPLAY "QUANTIDADE.: " QUANTIDADE.
+002340     DISPLAY "PRECO MEDIO: " PMEDIO.
+002350     DISPLAY "PRECO TOTAL: " PTOTAL.
+002360     DISPLAY "ULT.PRECO..: " ULTPRE.
+002370     DISPLAY "FORNECEDOR.: " CODFORN.
+002375     DISPLAY "ALIQ. ICMS.: " TAXICMS "%".
+002376     DISPLAY "VALOR ICMS.: " VALICMS.
+002380 ROT-EXIBIR-PROD-EXIT. EXIT.
+002390******************************************************************
+002400*    INC-DESC1 - CONSULTA POR DESCPROD (CHAVE ALTERNATIVA)         *
+002410*                COM PAGINACAO DE 16 LINHAS POR TELA               *
+002420******************************************************************
+002430 INC-DESC1.
+002440     DISPLAY "INFORME A DESCRICAO =>".
+002450     ACCEPT W-DESC-INF.
+002460     OPEN INPUT CADPROD.
+002470     IF PROD-STATUS NOT = "00"
+002480         DISPLAY MSG-ARQ-PROD-INEXISTENTE
+002490         GO TO INC-DESC1-EXIT.
+002500     MOVE "N" TO W-EOF.
+002510     MOVE W-DESC-INF TO DESCPROD.
+002520     START CADPROD KEY IS NOT LESS THAN DESCPROD
+002530         INVALID KEY MOVE "S" TO W-EOF.
+002540     IF NOT W-EOF-SIM
+002550         PERFORM INC-DESC1-RD THRU INC-DESC1-RD-EXIT
+002560         PERFORM ROT-MONTAR-PROD THRU ROT-MONTAR-PROD-EXIT.
+002570     CLOSE CADPROD.
+002580 INC-DESC1-EXIT. EXIT.
+002590 INC-DESC1-RD.
+002600     READ CADPROD NEXT RECORD
+002610         AT END MOVE "S" TO W-EOF.
+002620 INC-DESC1-RD-EXIT. EXIT.
+002630 ROT-MONTAR-PROD.
+002640     MOVE ZERO TO CONLIN.
+002650     MOVE 02 TO LIN.
+002660     PERFORM ROT-EXIBIR-LINHA-PROD THRU ROT-EXIBIR-LINHA-PROD-EXIT
+002670         UNTIL W-EOF-SIM.
+002680 ROT-MONTAR-PROD-EXIT. EXIT.
+002690 ROT-EXIBIR-LINHA-PROD.
+002700     MOVE CODPROD    TO DET-CODPROD.
+002710     MOVE DESCPROD   TO DET-DESCPROD.
+002720     MOVE UNPROD     TO DET-UNPROD.
+002730     MOVE QUANTIDADE TO DET-QUANTIDADE.
+002740     ADD 1 TO LIN.
+002750     DISPLAY DET-PROD LINE LIN COLUMN 02.
+002760     ADD 1 TO CONLIN.
+002770     IF CONLIN = 16
+002780         PERFORM ROT-PERGCONT THRU ROT-PERGCONT-EXIT.
+002790     IF NOT W-EOF-SIM
+002800         PERFORM INC-DESC1-RD THRU INC-DESC1-RD-EXIT.
+002810 ROT-EXIBIR-LINHA-PROD-EXIT. EXIT.
+002820 ROT-PERGCONT.
+002830     DISPLAY "CONTINUA CONSULTA (S/N) ==>".
+002840     ACCEPT PROSSEGUIR.
+002850     IF PROSSEGUIR NOT = "S" AND PROSSEGUIR NOT = "s"
+002860         MOVE "S" TO W-EOF
+002870     ELSE
+002880         MOVE ZERO TO CONLIN
+002890         MOVE 02 TO LIN.
+002900 ROT-PERGCONT-EXIT. EXIT.
+002910******************************************************************
+002920*    ROT-CAD - MANUTENCAO DE PRODUTOS (INCLUSAO/ALT./EXCLUSAO)     *
+002930******************************************************************
+002940 ROT-CAD.
+002950     DISPLAY "1-INCLUIR   2-ALTERAR   3-EXCLUIR".
+002951     DISPLAY "4-DESFAZER ULTIMA EXCLUSAO   0-VOLTAR".
+002960     DISPLAY "SOLIC.=>".
+002970     ACCEPT SOLIC.
+002980     EVALUATE SOLIC
+002990         WHEN "1"
+003000             PERFORM INC-WR1 THRU INC-WR1-EXIT
+003010         WHEN "2"
+003020             PERFORM ALT-RW1 THRU ALT-RW1-EXIT
+003030         WHEN "3"
+003040             PERFORM EXC-DL1 THRU EXC-DL1-EXIT
+003041         WHEN "4"
+003042             PERFORM ROT-DESFAZ-EXCLUSAO
+003043                 THRU ROT-DESFAZ-EXCLUSAO-EXIT
+003050         WHEN "0"
+003060             CONTINUE
+003070         WHEN OTHER
+003080             DISPLAY "OPCAO INVALIDA"
+003090     END-EVALUATE.
+003100 ROT-CAD-EXIT. EXIT.
+003110******************************************************************
+003120*    INC-COD1 - LOCALIZA UM PRODUTO POR CODPROD PARA ALTERACAO     *
+003130******************************************************************
+003140 INC-COD1.
+003150     MOVE "S" TO W-PROD-ACHADO.
+003160     DISPLAY "INFORME O CODIGO DO PRODUTO A ALTERAR =>".
+003170     ACCEPT W-COD-INF.
+003180     MOVE W-COD-INF TO CODPROD.
+003190     READ CADPROD
+003200         INVALID KEY
+003210             DISPLAY MSG-PROD-INEXISTENTE
+003220             MOVE "N" TO W-PROD-ACHADO.
+003230 INC-COD1-EXIT. EXIT.
+003230******************************************************************
+003240*    INC-WR1 - INCLUSAO DE UM NOVO REGPROD                         *
+003250******************************************************************
+003260 INC-WR1.
+003270     DISPLAY "CODIGO DO PRODUTO =>".
+003280     ACCEPT W-CODPROD.
+003290     OPEN I-O CADPROD.
+003300     IF PROD-STATUS NOT = "00"
+003310         DISPLAY MSG-ARQ-PROD-INEXISTENTE
+003320         GO TO INC-WR1-EXIT.
+003330     MOVE W-CODPROD TO CODPROD.
+003340     READ CADPROD
+003350         INVALID KEY
+003360             CONTINUE
+003370         NOT INVALID KEY
+003380             DISPLAY "PRODUTO JA CADASTRADO"
+003390             CLOSE CADPROD
+003400             GO TO INC-WR1-EXIT.
+003410     PERFORM ROT-DIGITAR-PROD THRU ROT-DIGITAR-PROD-EXIT.
+003420     MOVE W-CODPROD    TO CODPROD.
+003430     MOVE W-DESCPROD   TO DESCPROD.
+003440     MOVE W-UNPROD     TO UNPROD.
+003450     MOVE W-TIPOPROD   TO TIPOPROD.
+003460     MOVE W-QUANTIDADE TO QUANTIDADE.
+003470     MOVE W-PMEDIO     TO PMEDIO.
+003480     MOVE W-PTOTAL     TO PTOTAL.
+003490     MOVE W-ULTPRE     TO ULTPRE.
+003500     MOVE W-CODFORN    TO CODFORN.
+003510     MOVE W-DIAULTC    TO DIAULTC.
+003520     MOVE W-TFMESULTC  TO TFMESULTC.
+003530     MOVE W-ANOULTC    TO ANOULTC.
+003535     MOVE W-TAXICMS    TO TAXICMS.
+003536     MOVE W-VALICMS    TO VALICMS.
+003540     PERFORM ROT-CAD-PROD-CONF THRU ROT-CAD-PROD-CONF-EXIT.
+003550     CLOSE CADPROD.
+003560 INC-WR1-EXIT. EXIT.
+003570******************************************************************
+003580*    ALT-RW1 - ALTERACAO DE UM REGPROD EXISTENTE                   *
+003590******************************************************************
+003600 ALT-RW1.
+003610     OPEN I-O CADPROD.
+003620     IF PROD-STATUS NOT = "00"
+003630         DISPLAY MSG-ARQ-PROD-INEXISTENTE
+003640         GO TO ALT-RW1-EXIT.
+003660     PERFORM INC-COD1 THRU INC-COD1-EXIT.
+003670     IF W-PROD-NAO-ACHADO
+003680         CLOSE CADPROD
+003690         GO TO ALT-RW1-EXIT.
+003700     MOVE REGPROD      TO W-REGPROD-ANTES.
+003710     MOVE CODPROD      TO W-CODPROD.
+003720     MOVE DESCPROD     TO W-DESCPROD.
+003730     MOVE UNPROD       TO W-UNPROD.
+003740     MOVE TIPOPROD     TO W-TIPOPROD.
+003750     MOVE QUANTIDADE   TO W-QUANTIDADE.
+003760     MOVE PMEDIO       TO W-PMEDIO.
+003770     MOVE CODFORN      TO W-CODFORN.
+003780     MOVE DIAULTC      TO W-DIAULTC.
+003790     MOVE TFMESULTC    TO W-TFMESULTC.
+003800     MOVE ANOULTC      TO W-ANOULTC.
+003805     MOVE TAXICMS      TO W-TAXICMS.
+003806     MOVE VALICMS      TO W-VALICMS.
+003810     PERFORM ROT-DIGITAR-PROD THRU ROT-DIGITAR-PROD-EXIT.
+003930     PERFORM ROT-CAD-PROD-CONF THRU ROT-CAD-PROD-CONF-EXIT.
+003940     CLOSE CADPROD.
+003950 ALT-RW1-EXIT. EXIT.
+003960******************************************************************
+003970*    EXC-DL1 - EXCLUSAO DE UM REGPROD EXISTENTE                    *
+003980******************************************************************
+003990 EXC-DL1.
+004000     DISPLAY "INFORME O CODIGO DO PRODUTO A EXCLUIR =>".
+004010     ACCEPT W-COD-INF.
+004020     OPEN I-O CADPROD.
+004030     IF PROD-STATUS NOT = "00"
+004040         DISPLAY MSG-ARQ-PROD-INEXISTENTE
+004050         GO TO EXC-DL1-EXIT.
+004060     MOVE W-COD-INF TO CODPROD.
+004070     READ CADPROD
+004080         INVALID KEY
+004090             DISPLAY MSG-PROD-INEXISTENTE
+004100             CLOSE CADPROD
+004110             GO TO EXC-DL1-EXIT.
+004120     DISPLAY "DESCRICAO: " DESCPROD.
+004130     DISPLAY "EXCLUIR (S/N) ==>".
+004140     ACCEPT W-CONF.
+004145     MOVE REGPROD TO W-REGPROD-ANTES.
+004150     IF W-CONF = "S" OR W-CONF = "s"
+004160         DELETE CADPROD RECORD
+004170             INVALID KEY
+004180                 DISPLAY "ERRO NA EXCLUSAO"
+004190             NOT INVALID KEY
+004200                 DISPLAY "*** REGISTRO EXCLUIDO COM SUCESSO ***"
+004201                 PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+004202                 MOVE "D"           TO AUD-OPERACAO
+004203                 MOVE CODPROD       TO AUD-CHAVE
+004204                 MOVE W-REGPROD-ANTES TO AUD-ANTES
+004205                 MOVE SPACES        TO AUD-DEPOIS
+004206                 PERFORM ROT-GRAVAR-AUDITORIA
+004207                     THRU ROT-GRAVAR-AUDITORIA-EXIT
+004208                 PERFORM ROT-GRAVAR-LIXEIRA-PROD
+004209                     THRU ROT-GRAVAR-LIXEIRA-PROD-EXIT
+004220     ELSE
+004230         DISPLAY "EXCLUSAO CANCELADA".
+004240     CLOSE CADPROD.
+004250 EXC-DL1-EXIT. EXIT.
+004251******************************************************************
+004252*    ROT-GRAVAR-LIXEIRA-PROD - APENSA O REGISTRO EXCLUIDO NA       *
+004253*                        LIXEIRA RECPROD, PARA PERMITIR DESFAZER   *
+004254*                        A EXCLUSAO MAIS TARDE (ROT-DESFAZ-EXCLUSAO)*
+004255******************************************************************
+004256 ROT-GRAVAR-LIXEIRA-PROD.
+004257     ACCEPT REC-DATA-EXCLUSAO FROM DATE.
+004258     MOVE W-REGPROD-ANTES TO REC-DADOS-PROD.
+004259     OPEN EXTEND RECPROD.
+004260     IF REC-STATUS = "35"
+004261         OPEN OUTPUT RECPROD
+004262         CLOSE RECPROD
+004263         OPEN EXTEND RECPROD.
+004264     WRITE REG-RECPROD.
+004265     CLOSE RECPROD.
+004266 ROT-GRAVAR-LIXEIRA-PROD-EXIT. EXIT.
+004267******************************************************************
+004268*    ROT-DESFAZ-EXCLUSAO - DESFAZ A ULTIMA EXCLUSAO DE PRODUTO,     *
+004269*                        RESTAURANDO O REGISTRO GRAVADO POR ULTIMO *
+004270*                        NA LIXEIRA RECPROD PARA DENTRO DE CADPROD *
+004271******************************************************************
+004272 ROT-DESFAZ-EXCLUSAO.
+004273     MOVE ZERO TO W-QTDE-RECPROD.
+004274     MOVE "N" TO W-TEM-EXCLUSAO.
+004275     OPEN INPUT RECPROD.
+004276     IF REC-STATUS NOT = "00"
+004280         DISPLAY MSG-RECPROD-VAZIA
+004281         GO TO ROT-DESFAZ-EXCLUSAO-EXIT.
+004282     MOVE "N" TO W-EOF.
+004283     PERFORM ROT-LER-LIXEIRA-PROD THRU ROT-LER-LIXEIRA-PROD-EXIT.
+004284     PERFORM ROT-CARREGAR-LIXEIRA-PROD
+004285         THRU ROT-CARREGAR-LIXEIRA-PROD-EXIT
+004286         UNTIL W-EOF-SIM.
+004287     CLOSE RECPROD.
+004288     IF W-QTDE-RECPROD = ZERO
+004289         DISPLAY MSG-RECPROD-VAZIA
+004290         GO TO ROT-DESFAZ-EXCLUSAO-EXIT.
+004291     MOVE TREC-DADOS-PROD (W-QTDE-RECPROD) TO REGPROD.
+004292     OPEN I-O CADPROD.
+004293     WRITE REGPROD
+004294         INVALID KEY
+004295             DISPLAY "CODIGO JA EXISTE, NAO FOI RESTAURADO"
+004296         NOT INVALID KEY
+004297             DISPLAY "*** REGISTRO RESTAURADO COM SUCESSO ***"
+004298             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+004299             MOVE "R"           TO AUD-OPERACAO
+004300             MOVE CODPROD       TO AUD-CHAVE
+004301             MOVE SPACES        TO AUD-ANTES
+004302             MOVE REGPROD       TO AUD-DEPOIS
+004302             PERFORM ROT-GRAVAR-AUDITORIA
+004303                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+004304             SUBTRACT 1 FROM W-QTDE-RECPROD
+004305             PERFORM ROT-REGRAVAR-LIXEIRA-PROD
+004306                 THRU ROT-REGRAVAR-LIXEIRA-PROD-EXIT.
+004307     CLOSE CADPROD.
+004308 ROT-DESFAZ-EXCLUSAO-EXIT. EXIT.
+004309 ROT-LER-LIXEIRA-PROD.
+004310     READ RECPROD
+004311         AT END MOVE "S" TO W-EOF.
+004311 ROT-LER-LIXEIRA-PROD-EXIT. EXIT.
+004312 ROT-CARREGAR-LIXEIRA-PROD.
+004313     ADD 1 TO W-QTDE-RECPROD.
+004314     MOVE REC-DATA-EXCLUSAO TO TREC-DATA-EXCLUSAO (W-QTDE-RECPROD).
+004315     MOVE REC-DADOS-PROD   TO TREC-DADOS-PROD (W-QTDE-RECPROD).
+004316     PERFORM ROT-LER-LIXEIRA-PROD THRU ROT-LER-LIXEIRA-PROD-EXIT.
+004316 ROT-CARREGAR-LIXEIRA-PROD-EXIT. EXIT.
+004317 ROT-REGRAVAR-LIXEIRA-PROD.
+004318     OPEN OUTPUT RECPROD.
+004319     MOVE ZERO TO W-SUB-RECPROD.
+004320     PERFORM ROT-REGRAVAR-LIXEIRA-PROD-1
+004321         THRU ROT-REGRAVAR-LIXEIRA-PROD-1-EXIT
+004322         VARYING W-SUB-RECPROD FROM 1 BY 1
+004323         UNTIL W-SUB-RECPROD > W-QTDE-RECPROD.
+004324     CLOSE RECPROD.
+004325 ROT-REGRAVAR-LIXEIRA-PROD-EXIT. EXIT.
+004326 ROT-REGRAVAR-LIXEIRA-PROD-1.
+004327     MOVE TREC-DATA-EXCLUSAO (W-SUB-RECPROD) TO REC-DATA-EXCLUSAO.
+004328     MOVE TREC-DADOS-PROD (W-SUB-RECPROD)   TO REC-DADOS-PROD.
+004329     WRITE REG-RECPROD.
+004330 ROT-REGRAVAR-LIXEIRA-PROD-1-EXIT. EXIT.
+004260******************************************************************
+004270*    ROT-DIGITAR-PROD - CAPTURA DOS DADOS DO REGPROD NA TELA       *
+004280******************************************************************
+004290 ROT-DIGITAR-PROD.
+004300     DISPLAY "DESCRICAO  =>".
+004310     ACCEPT W-DESCPROD.
+004320     PERFORM INC-UNI2 THRU INC-UNI2-EXIT.
+004330     PERFORM INC-TPPROD2 THRU INC-TPPROD2-EXIT.
+004340     PERFORM INC-QUANTIDADE THRU INC-QUANTIDADE-EXIT.
+004350     DISPLAY "FORNECEDOR (CODIGO, 0=BUSCAR POR NOME) =>".
+004360     ACCEPT W-CODFORN.
+004365     IF W-CODFORN = ZERO
+004367         PERFORM INC-FORN-NOME THRU INC-FORN-NOME-EXIT.
+004370     PERFORM INC-FORN THRU INC-FORN-EXIT.
+004380     DISPLAY "DIA DA ULT. COMPRA   =>".
+004390     ACCEPT W-DIAULTC.
+004400     DISPLAY "MES DA ULT. COMPRA   =>".
+004410     ACCEPT W-TFMESULTC.
+004420     DISPLAY "ANO DA ULT. COMPRA (4 DIGITOS) =>".
+004430     ACCEPT W-ANOULTC.
+004440     PERFORM VALIDADATA THRU VALIDADATA-EXIT.
+004450     PERFORM INC-PRECO-MEDIO THRU INC-PRECO-MEDIO-EXIT.
+004455     PERFORM INC-ICMS THRU INC-ICMS-EXIT.
+004460 ROT-DIGITAR-PROD-EXIT. EXIT.
+004470******************************************************************
+004480*    INC-UNI2 - VALIDA A UNIDADE DO PRODUTO (UNPROD)               *
+004490******************************************************************
+004500 INC-UNI2.
+004510     DISPLAY "UNIDADE (UN/PC/CX/KG/LT) =>".
+004520     ACCEPT W-UNPROD-INF.
+004530     IF NOT W-UNPROD-VALIDO
+004540         DISPLAY "UNIDADE INVALIDA"
+004550         GO TO INC-UNI2.
+004560     MOVE W-UNPROD-INF TO W-UNPROD.
+004570 INC-UNI2-EXIT. EXIT.
+004580******************************************************************
+004590*    INC-TPPROD2 - VALIDA O TIPO DO PRODUTO (TIPOPROD)             *
+004600******************************************************************
+004610 INC-TPPROD2.
+004620     DISPLAY "TIPO (H-HIGIENE A-ALIMENTO E-ESCRITORIO".
+004630     DISPLAY "      L-LIMPEZA D-DIVERSO) =>".
+004640     ACCEPT W-TIPOPROD-INF.
+004650     IF NOT W-TIPOPROD-VALIDO
+004660         DISPLAY "TIPO INVALIDO"
+004670         GO TO INC-TPPROD2.
+004680     MOVE W-TIPOPROD-INF TO W-TIPOPROD.
+004690     PERFORM ROT-TABTIPOPROD THRU ROT-TABTIPOPROD-EXIT.
+004700     DISPLAY "CATEGORIA..: " W-TIPOPROD-DESCR.
+004710 INC-TPPROD2-EXIT. EXIT.
+004720******************************************************************
+004730*    ROT-TABTIPOPROD (TTP) - TABELA DE DESCRICOES DE TIPOPROD      *
+004740******************************************************************
+004750 ROT-TABTIPOPROD.
+004760     EVALUATE W-TIPOPROD
+004770         WHEN "H" MOVE "HIGIENE"    TO W-TIPOPROD-DESCR
+004780         WHEN "A" MOVE "ALIMENTO"   TO W-TIPOPROD-DESCR
+004790         WHEN "E" MOVE "ESCRITORIO" TO W-TIPOPROD-DESCR
+004800         WHEN "L" MOVE "LIMPEZA"    TO W-TIPOPROD-DESCR
+004810         WHEN "D" MOVE "DIVERSO"    TO W-TIPOPROD-DESCR
+004820     END-EVALUATE.
+004830 ROT-TABTIPOPROD-EXIT. EXIT.
+004840******************************************************************
+004850*    INC-QUANTIDADE - CAPTURA A QUANTIDADE EM ESTOQUE              *
+004860******************************************************************
+004870 INC-QUANTIDADE.
+004880     DISPLAY "QUANTIDADE =>".
+004890     ACCEPT W-QUANTIDADE.
+004900 INC-QUANTIDADE-EXIT. EXIT.
+004910******************************************************************
+004920*    INC-PRECO-MEDIO - CAPTURA O PRECO MEDIO E CALCULA O TOTAL     *
+004930******************************************************************
+004940 INC-PRECO-MEDIO.
+004950     DISPLAY "PRECO MEDIO =>".
+004960     ACCEPT W-PMEDIO.
+004970     COMPUTE W-PTOTAL = W-PMEDIO * W-QUANTIDADE.
+004980     MOVE W-PMEDIO TO W-ULTPRE.
+004990 INC-PRECO-MEDIO-EXIT. EXIT.
+004991******************************************************************
+004992*    INC-ICMS - SUGERE A ALIQUOTA DE ICMS DA CATEGORIA (TIPOPROD)   *
+004993*                E CALCULA O VALOR DO IMPOSTO SOBRE O PTOTAL         *
+004994******************************************************************
+004995 INC-ICMS.
+004996     PERFORM ROT-TABICMS THRU ROT-TABICMS-EXIT.
+004997     DISPLAY "ALIQUOTA ICMS SUGERIDA P/ " W-TIPOPROD-DESCR
+004998         ": " W-TAXICMS-SUG "%  ACEITAR (S/N) =>".
+004999     ACCEPT W-CONF.
+005000     IF W-CONF = "S" OR W-CONF = "s"
+005001         MOVE W-TAXICMS-SUG TO W-TAXICMS
+005002     ELSE
+005003         DISPLAY "ALIQUOTA DE ICMS (%) =>"
+005004         ACCEPT W-TAXICMS
+005005     END-IF.
+005006     COMPUTE W-VALICMS ROUNDED = W-PTOTAL * W-TAXICMS / 100.
+005007 INC-ICMS-EXIT. EXIT.
+005008******************************************************************
+005009*    ROT-TABICMS - TABELA DE ALIQUOTAS SUGERIDAS POR TIPOPROD       *
+005010******************************************************************
+005011 ROT-TABICMS.
+005012     EVALUATE W-TIPOPROD
+005013         WHEN "H" MOVE 18,00 TO W-TAXICMS-SUG
+005014         WHEN "A" MOVE 07,00 TO W-TAXICMS-SUG
+005015         WHEN "E" MOVE 12,00 TO W-TAXICMS-SUG
+005016         WHEN "L" MOVE 18,00 TO W-TAXICMS-SUG
+005017         WHEN "D" MOVE 18,00 TO W-TAXICMS-SUG
+005018     END-EVALUATE.
+005019 ROT-TABICMS-EXIT. EXIT.
+005020******************************************************************
+005021*    INC-FORN - CONFERE O FORNECEDOR INFORMADO NO CADPARCEIRO      *
+005020******************************************************************
+005030 INC-FORN.
+005040     PERFORM ROT-LER-FORN THRU ROT-LER-FORN-EXIT.
+005050 INC-FORN-EXIT. EXIT.
+005060 ROT-LER-FORN.
+005070     OPEN INPUT CADPARCEIRO.
+005080     IF PARC-STATUS NOT = "00"
+005090         DISPLAY MSG-ARQ-PARC-INEXISTENTE
+005095         MOVE ZERO TO W-CODFORN
+005100         GO TO ROT-LER-FORN-EXIT.
+005110     MOVE W-CODFORN TO CODIGO.
+005120     READ CADPARCEIRO
+005130         INVALID KEY
+005140             DISPLAY MSG-PARC-INEXISTENTE
+005142             MOVE ZERO TO W-CODFORN
+005150         NOT INVALID KEY
+005152             IF PARCEIRO-CLIENTE
+005154                 DISPLAY "PARCEIRO NAO E FORNECEDOR"
+005155                 MOVE ZERO TO W-CODFORN
+005156             ELSE
+005160                 DISPLAY "FORNECEDOR.: " NOME.
+005170     CLOSE CADPARCEIRO.
+005172     IF W-CODFORN = ZERO
+005174         DISPLAY "FORNECEDOR (CODIGO, 0=BUSCAR POR NOME) =>"
+005176         ACCEPT W-CODFORN
+005178         IF W-CODFORN = ZERO
+005179             PERFORM INC-FORN-NOME THRU INC-FORN-NOME-EXIT
+005180         END-IF
+005181         IF W-CODFORN NOT = ZERO
+005182             GO TO ROT-LER-FORN
+005183         END-IF
+005184     END-IF.
+005186 ROT-LER-FORN-EXIT. EXIT.
+005182******************************************************************
+005184*    INC-FORN-NOME - BUSCA DE FORNECEDOR POR TRECHO DO NOME         *
+005186*                    (VARREDURA COMPLETA, CASAMENTO PARCIAL)         *
+005188******************************************************************
+005190 INC-FORN-NOME.
+005192     DISPLAY "PARTE DO NOME DO FORNECEDOR =>".
+005194     ACCEPT W-NOME-PARCIAL.
+005196     OPEN INPUT CADPARCEIRO.
+005198     IF PARC-STATUS NOT = "00"
+005200         DISPLAY MSG-ARQ-PARC-INEXISTENTE
+005202         GO TO INC-FORN-NOME-EXIT.
+005204     MOVE "N" TO W-EOF.
+005206     MOVE LOW-VALUES TO CODIGO.
+005208     START CADPARCEIRO KEY IS NOT LESS THAN CODIGO
+005210         INVALID KEY MOVE "S" TO W-EOF.
+005212     IF NOT W-EOF-SIM
+005214         PERFORM ROT-LER-PARC-NOME THRU ROT-LER-PARC-NOME-EXIT
+005216         PERFORM ROT-PULAR-FORN-PARCIAL THRU
+005218             ROT-PULAR-FORN-PARCIAL-EXIT
+005220         PERFORM ROT-EXIBIR-FORN-PARCIAL THRU
+005222             ROT-EXIBIR-FORN-PARCIAL-EXIT
+005224             UNTIL W-EOF-SIM.
+005226     CLOSE CADPARCEIRO.
+005228     DISPLAY "CODIGO DO FORNECEDOR DESEJADO (0=NENHUM) =>".
+005230     ACCEPT W-CODFORN.
+005232 INC-FORN-NOME-EXIT. EXIT.
+005234 ROT-LER-PARC-NOME.
+005236     READ CADPARCEIRO NEXT RECORD
+005238         AT END MOVE "S" TO W-EOF.
+005240 ROT-LER-PARC-NOME-EXIT. EXIT.
+005242 ROT-EXIBIR-FORN-PARCIAL.
+005244     MOVE CODIGO TO DET-FORN-CODIGO.
+005246     MOVE NOME   TO DET-FORN-NOME.
+005248     DISPLAY DET-FORN.
+005250     PERFORM ROT-PULAR-FORN-PARCIAL THRU
+005252         ROT-PULAR-FORN-PARCIAL-EXIT.
+005254 ROT-EXIBIR-FORN-PARCIAL-EXIT. EXIT.
+005256 ROT-PULAR-FORN-PARCIAL.
+005258     PERFORM ROT-TESTAR-FORN-PARCIAL THRU
+005260         ROT-TESTAR-FORN-PARCIAL-EXIT.
+005262     PERFORM ROT-AVANCAR-FORN-PARCIAL THRU
+005264         ROT-AVANCAR-FORN-PARCIAL-EXIT
+005266         UNTIL W-EOF-SIM
+005268         OR W-CONTA-PARCIAL NOT = ZERO.
+005270 ROT-PULAR-FORN-PARCIAL-EXIT. EXIT.
+005272 ROT-AVANCAR-FORN-PARCIAL.
+005274     PERFORM ROT-LER-PARC-NOME THRU ROT-LER-PARC-NOME-EXIT.
+005276     PERFORM ROT-TESTAR-FORN-PARCIAL THRU
+005278         ROT-TESTAR-FORN-PARCIAL-EXIT.
+005280 ROT-AVANCAR-FORN-PARCIAL-EXIT. EXIT.
+005282 ROT-TESTAR-FORN-PARCIAL.
+005284     MOVE ZERO TO W-CONTA-PARCIAL.
+005286     IF NOT W-EOF-SIM AND NOT PARCEIRO-CLIENTE
+005287         AND FUNCTION TRIM(W-NOME-PARCIAL) NOT = SPACES
+005288         INSPECT NOME TALLYING W-CONTA-PARCIAL
+005290             FOR ALL FUNCTION TRIM(W-NOME-PARCIAL).
+005292 ROT-TESTAR-FORN-PARCIAL-EXIT. EXIT.
+005190******************************************************************
+005200*    ROT-CAD-PROD-CONF - CONFIRMA E GRAVA O REGPROD (WRITE/REWRITE)*
+005205*                        NA ALTERACAO, RELE O REGISTRO E CONFERE   *
+005206*                        SE ELE MUDOU DESDE A LEITURA INICIAL EM   *
+005207*                        ALT-RW1 (W-REGPROD-ANTES), REJEITANDO A   *
+005208*                        GRAVACAO SE OUTRO OPERADOR JA ALTEROU O   *
+005209*                        MESMO PRODUTO (TRAVA OTIMISTA)            *
+005210******************************************************************
+005220 ROT-CAD-PROD-CONF.
+005230     DISPLAY "CONFIRMA GRAVACAO (S/N) ==>".
+005240     ACCEPT W-CONF.
+005250     IF W-CONF NOT = "S" AND W-CONF NOT = "s"
+005260         DISPLAY "GRAVACAO CANCELADA"
+005270         GO TO ROT-CAD-PROD-CONF-EXIT.
+005280     READ CADPROD
+005290         INVALID KEY MOVE "N" TO W-PROD-ACHADO
+005300         NOT INVALID KEY MOVE "S" TO W-PROD-ACHADO
+005310     END-READ.
+005320     IF W-PROD-NAO-ACHADO
+005330         GO TO ROT-CAD-PROD-CONF-2.
+005332     MOVE REGPROD TO W-REGPROD-ATUAL.
+005333     IF W-REGPROD-ATUAL NOT = W-REGPROD-ANTES
+005334         DISPLAY "REGISTRO ALTERADO POR OUTRO OPERADOR"
+005335         DISPLAY "GRAVACAO CANCELADA, RECOMECE A ALTERACAO"
+005336         GO TO ROT-CAD-PROD-CONF-EXIT.
+005337     MOVE W-DESCPROD   TO DESCPROD.
+005338     MOVE W-UNPROD     TO UNPROD.
+005339     MOVE W-TIPOPROD   TO TIPOPROD.
+005340     MOVE W-QUANTIDADE TO QUANTIDADE.
+005341     MOVE W-PMEDIO     TO PMEDIO.
+005342     MOVE W-PTOTAL     TO PTOTAL.
+005343     MOVE W-ULTPRE     TO ULTPRE.
+005344     MOVE W-CODFORN    TO CODFORN.
+005345     MOVE W-DIAULTC    TO DIAULTC.
+005346     MOVE W-TFMESULTC  TO TFMESULTC.
+005347     MOVE W-ANOULTC    TO ANOULTC.
+005348     MOVE W-TAXICMS    TO TAXICMS.
+005349     MOVE W-VALICMS    TO VALICMS.
+005350     REWRITE REGPROD
+005360         INVALID KEY
+005370             DISPLAY "ERRO NA ALTERACAO"
+005380         NOT INVALID KEY
+005390             DISPLAY "*** REGISTRO ALTERADO ***"
+005395             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+005396             MOVE "A"           TO AUD-OPERACAO
+005397             MOVE CODPROD       TO AUD-CHAVE
+005398             MOVE W-REGPROD-ATUAL TO AUD-ANTES
+005399             MOVE REGPROD       TO AUD-DEPOIS
+005400             PERFORM ROT-GRAVAR-AUDITORIA
+005401                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+005402     END-REWRITE.
+005410     GO TO ROT-CAD-PROD-CONF-EXIT.
+005420 ROT-CAD-PROD-CONF-2.
+005430     WRITE REGPROD
+005440         INVALID KEY
+005450             DISPLAY "ERRO NA INCLUSAO"
+005460         NOT INVALID KEY
+005470             DISPLAY "*** REGISTRO GRAVADO ***"
+005475             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+005476             MOVE "I"           TO AUD-OPERACAO
+005477             MOVE CODPROD       TO AUD-CHAVE
+005478             MOVE SPACES        TO AUD-ANTES
+005479             MOVE REGPROD       TO AUD-DEPOIS
+005480             PERFORM ROT-GRAVAR-AUDITORIA
+005481                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+005490     END-WRITE.
+005500 ROT-CAD-PROD-CONF-EXIT. EXIT.
+005501******************************************************************
+005502*    ROT-GRAVAR-AUDITORIA - APENSA A TRILHA DE AUDITORIA FAUDIT,    *
+005503*                           COMPARTILHADA COM OS DEMAIS CADASTROS,  *
+005504*                           COM O OPERADOR, DATA/HORA E OS VALORES  *
+005505*                           ANTES/DEPOIS DO REGISTRO. O CHAMADOR    *
+005506*                           DEVE PREENCHER AUD-OPERACAO, AUD-CHAVE, *
+005507*                           AUD-ANTES E AUD-DEPOIS ANTES DE CHAMAR. *
+005508******************************************************************
+005509 ROT-GRAVAR-AUDITORIA.
+005510     MOVE "CEP003"     TO AUD-PROGRAMA.
+005511     MOVE W-OPERADOR   TO AUD-OPERADOR.
+005512     ACCEPT AUD-DATA   FROM DATE.
+005513     ACCEPT AUD-HORA   FROM TIME.
+005514     OPEN EXTEND FAUDIT.
+005514     IF AUD-STATUS = "35"
+005514         OPEN OUTPUT FAUDIT
+005514         CLOSE FAUDIT
+005514         OPEN EXTEND FAUDIT.
+005515     WRITE REG-FAUDIT FROM REG-AUDITLOG.
+005516     CLOSE FAUDIT.
+005517 ROT-GRAVAR-AUDITORIA-EXIT. EXIT.
+005440******************************************************************
+005450*    VALIDADATA - VALIDA DIA/MES/ANO (4 DIGITOS) DA ULTIMA COMPRA  *
+005460******************************************************************
+005470 VALIDADATA.
+005480     MOVE "S" TO W-DATA-VALIDA.
+005481     IF W-ANOULTC < 1753
+005482         MOVE "N" TO W-DATA-VALIDA
+005483         DISPLAY "ANO INVALIDO"
+005484         GO TO VALIDADATA-EXIT.
+005490     IF W-TFMESULTC < 1 OR W-TFMESULTC > 12
+005500         MOVE "N" TO W-DATA-VALIDA
+005510         DISPLAY "MES INVALIDO"
+005520         GO TO VALIDADATA-EXIT.
+005530     EVALUATE W-TFMESULTC
+005540         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+005550             MOVE 30 TO W-DIAS-NO-MES
+005560         WHEN 2
+005570             DIVIDE W-ANOULTC BY 4 GIVING W-SEC-A
+005580                 REMAINDER W-RESTO-4
+005581             DIVIDE W-ANOULTC BY 100 GIVING W-SEC-A
+005582                 REMAINDER W-RESTO-100
+005583             DIVIDE W-ANOULTC BY 400 GIVING W-SEC-A
+005584                 REMAINDER W-RESTO-400
+005590             IF W-RESTO-4 = ZERO
+005591                     AND (W-RESTO-100 NOT = ZERO
+005592                          OR W-RESTO-400 = ZERO)
+005600                 MOVE 29 TO W-DIAS-NO-MES
+005610             ELSE
+005620                 MOVE 28 TO W-DIAS-NO-MES
+005630             END-IF
+005640         WHEN OTHER
+005650             MOVE 31 TO W-DIAS-NO-MES
+005660     END-EVALUATE.
+005670     IF W-DIAULTC < 1 OR W-DIAULTC > W-DIAS-NO-MES
+005680         MOVE "N" TO W-DATA-VALIDA
+005690         DISPLAY "DIA INVALIDO"
+005700         GO TO VALIDADATA-EXIT.
+005710     PERFORM ROTDIADASEMANA THRU ROTDIADASEMANA-EXIT.
+005720 VALIDADATA-EXIT. EXIT.
+005730******************************************************************
+005740*    ROTDIADASEMANA - CALCULA O DIA DA SEMANA (ZELLER) DA DATA     *
+005750*                     DE ULTIMA COMPRA, A PARTIR DO SECULO (J) E   *
+005751*                     DO ANO-DENTRO-DO-SECULO (K) DO ANO COMPLETO  *
+005752*                     DE 4 DIGITOS (W-ANOULTC)                     *
+005760******************************************************************
+005770 ROTDIADASEMANA.
+005772     IF W-TFMESULTC < 3
+005773         COMPUTE W-SEC-MES = W-TFMESULTC + 12
+005774         COMPUTE W-SEC-ANO = W-ANOULTC - 1
+005775     ELSE
+005776         MOVE W-TFMESULTC TO W-SEC-MES
+005777         MOVE W-ANOULTC   TO W-SEC-ANO
+005778     END-IF.
+005779     DIVIDE W-SEC-ANO BY 100 GIVING W-SEC-J
+005780         REMAINDER W-SEC-B.
+005791     COMPUTE W-SEC-T1 = (13 * (W-SEC-MES + 1)) / 5.
+005792     DIVIDE W-SEC-B BY 4 GIVING W-SEC-T2.
+005793     DIVIDE W-SEC-J BY 4 GIVING W-SEC-T3.
+005800     COMPUTE W-SEC-C =
+005810         W-DIAULTC + W-SEC-T1 + W-SEC-B + W-SEC-T2
+005815         + W-SEC-T3 + (5 * W-SEC-J).
+005820     DIVIDE W-SEC-C BY 7 GIVING W-SEC-A
+005830         REMAINDER W-DIASEMANA-NUM.
+005840     EVALUATE W-DIASEMANA-NUM
+005850         WHEN 0 MOVE "SABADO   " TO W-DIASEMANA-DESCR
+005860         WHEN 1 MOVE "DOMINGO  " TO W-DIASEMANA-DESCR
+005870         WHEN 2 MOVE "SEGUNDA  " TO W-DIASEMANA-DESCR
+005880         WHEN 3 MOVE "TERCA    " TO W-DIASEMANA-DESCR
+005890         WHEN 4 MOVE "QUARTA   " TO W-DIASEMANA-DESCR
+005900         WHEN 5 MOVE "QUINTA   " TO W-DIASEMANA-DESCR
+005910         WHEN 6 MOVE "SEXTA    " TO W-DIASEMANA-DESCR
+005920     END-EVALUATE.
+005930     DISPLAY "DIA DA SEMANA..: " W-DIASEMANA-DESCR.
+005940 ROTDIADASEMANA-EXIT. EXIT.
+005950******************************************************************
+005960*    ROT-PARC - SUBMENU DE PARCEIROS (CADPARCEIRO)                 *
+005970******************************************************************
+005980 ROT-PARC.
+005990     DISPLAY "1-INCLUIR   2-ALTERAR   3-EXCLUIR   0-VOLTAR".
+006000     DISPLAY "SOLIC.=>".
+006010     ACCEPT SOLIC.
+006020     EVALUATE SOLIC
+006030         WHEN "1"
+006040             PERFORM INC-WR2 THRU INC-WR2-EXIT
+006050         WHEN "2"
+006060             PERFORM EDI-NOME THRU EDI-NOME-EXIT
+006070         WHEN "3"
+006080             PERFORM EXC-OPC THRU EXC-OPC-EXIT
+006090         WHEN "0"
+006100             CONTINUE
+006110         WHEN OTHER
+006120             DISPLAY "OPCAO INVALIDA"
+006130     END-EVALUATE.
+006140 ROT-PARC-EXIT. EXIT.
+006141******************************************************************
+006142*    ROT-CONSULTA-GERAL - "TUDO SOBRE ESTE PARCEIRO": LOCALIZA O   *
+006143*    CADPARCEIRO POR CODIGO, CNPJ OU TRECHO DO NOME E EXIBE JUNTO  *
+006144*    TODO REGPROD CUJO CODFORN APONTE PARA ELE                     *
+006145******************************************************************
+006146 ROT-CONSULTA-GERAL.
+006147     DISPLAY "BUSCAR PARCEIRO POR: 1-CODIGO   2-CNPJ".
+006148     DISPLAY "                     3-NOME (TRECHO)   0-VOLTAR".
+006149     DISPLAY "SOLIC.=>".
+006150     ACCEPT SOLIC.
+006151     MOVE ZERO TO W-CODFORN.
+006152     EVALUATE SOLIC
+006153         WHEN "1"
+006154             DISPLAY "CODIGO DO PARCEIRO =>"
+006155             ACCEPT W-CODFORN
+006156         WHEN "2"
+006157             PERFORM ROT-CONSGER-CNPJ THRU ROT-CONSGER-CNPJ-EXIT
+006158         WHEN "3"
+006159             PERFORM ROT-CONSGER-NOME THRU ROT-CONSGER-NOME-EXIT
+006160         WHEN "0"
+006161             GO TO ROT-CONSULTA-GERAL-EXIT
+006162         WHEN OTHER
+006163             DISPLAY "OPCAO INVALIDA"
+006164             GO TO ROT-CONSULTA-GERAL-EXIT
+006165     END-EVALUATE.
+006166     IF W-CODFORN = ZERO
+006167         GO TO ROT-CONSULTA-GERAL-EXIT.
+006168     PERFORM ROT-CONSGER-EXIBIR THRU ROT-CONSGER-EXIBIR-EXIT.
+006169 ROT-CONSULTA-GERAL-EXIT. EXIT.
+006170******************************************************************
+006171*    ROT-CONSGER-CNPJ - LOCALIZA O CODIGO DO PARCEIRO A PARTIR DO  *
+006172*    CNPJ INFORMADO (VARREDURA COMPLETA, NAO HA CHAVE POR CNPJ)    *
+006173******************************************************************
+006174 ROT-CONSGER-CNPJ.
+006175     DISPLAY "CNPJ =>".
+006176     ACCEPT W-CNPJ.
+006177     OPEN INPUT CADPARCEIRO.
+006178     IF PARC-STATUS NOT = "00"
+006179         DISPLAY MSG-ARQ-PARC-INEXISTENTE
+006180         GO TO ROT-CONSGER-CNPJ-EXIT.
+006181     MOVE "N" TO W-EOF.
+006182     MOVE LOW-VALUES TO CODIGO.
+006183     START CADPARCEIRO KEY IS NOT LESS THAN CODIGO
+006184         INVALID KEY MOVE "S" TO W-EOF.
+006185     IF NOT W-EOF-SIM
+006186         PERFORM ROT-CONSGER-LER-CNPJ THRU
+006187             ROT-CONSGER-LER-CNPJ-EXIT
+006188         PERFORM ROT-CONSGER-TESTAR-CNPJ THRU
+006189             ROT-CONSGER-TESTAR-CNPJ-EXIT
+006190             UNTIL W-EOF-SIM OR W-CODFORN NOT = ZERO.
+006191     IF W-CODFORN = ZERO
+006192         DISPLAY MSG-PARC-INEXISTENTE.
+006193     CLOSE CADPARCEIRO.
+006194 ROT-CONSGER-CNPJ-EXIT. EXIT.
+006195 ROT-CONSGER-LER-CNPJ.
+006196     READ CADPARCEIRO NEXT RECORD
+006197         AT END MOVE "S" TO W-EOF.
+006198 ROT-CONSGER-LER-CNPJ-EXIT. EXIT.
+006199 ROT-CONSGER-TESTAR-CNPJ.
+006200     IF NOT W-EOF-SIM AND CNPJ = W-CNPJ
+006201         MOVE CODIGO TO W-CODFORN
+006202     ELSE
+006203         PERFORM ROT-CONSGER-LER-CNPJ THRU
+006204             ROT-CONSGER-LER-CNPJ-EXIT.
+006205 ROT-CONSGER-TESTAR-CNPJ-EXIT. EXIT.
+006206******************************************************************
+006207*    ROT-CONSGER-NOME - LISTA OS PARCEIROS CUJO NOME CASA COM O    *
+006208*    TRECHO INFORMADO (QUALQUER TIPO, CLIENTE OU FORNECEDOR) E     *
+006209*    DEIXA O OPERADOR ESCOLHER O CODIGO DESEJADO                   *
+006210******************************************************************
+006211 ROT-CONSGER-NOME.
+006212     DISPLAY "PARTE DO NOME =>".
+006213     ACCEPT W-NOME-PARCIAL.
+006214     OPEN INPUT CADPARCEIRO.
+006215     IF PARC-STATUS NOT = "00"
+006216         DISPLAY MSG-ARQ-PARC-INEXISTENTE
+006217         GO TO ROT-CONSGER-NOME-EXIT.
+006218     MOVE "N" TO W-EOF.
+006219     MOVE LOW-VALUES TO CODIGO.
+006220     START CADPARCEIRO KEY IS NOT LESS THAN CODIGO
+006221         INVALID KEY MOVE "S" TO W-EOF.
+006222     IF NOT W-EOF-SIM
+006223         PERFORM ROT-CONSGER-LER-NOME THRU
+006224             ROT-CONSGER-LER-NOME-EXIT
+006225         PERFORM ROT-CONSGER-PULAR-NOME THRU
+006226             ROT-CONSGER-PULAR-NOME-EXIT
+006227         PERFORM ROT-CONSGER-EXIBIR-NOME THRU
+006228             ROT-CONSGER-EXIBIR-NOME-EXIT
+006229             UNTIL W-EOF-SIM.
+006230     CLOSE CADPARCEIRO.
+006231     DISPLAY "CODIGO DO PARCEIRO DESEJADO (0=NENHUM) =>".
+006232     ACCEPT W-CODFORN.
+006233 ROT-CONSGER-NOME-EXIT. EXIT.
+006234 ROT-CONSGER-LER-NOME.
+006235     READ CADPARCEIRO NEXT RECORD
+006236         AT END MOVE "S" TO W-EOF.
+006237 ROT-CONSGER-LER-NOME-EXIT. EXIT.
+006238 ROT-CONSGER-EXIBIR-NOME.
+006239     MOVE CODIGO TO DET-FORN-CODIGO.
+006240     MOVE NOME   TO DET-FORN-NOME.
+006241     DISPLAY DET-FORN.
+006242     PERFORM ROT-CONSGER-PULAR-NOME THRU
+006243         ROT-CONSGER-PULAR-NOME-EXIT.
+006244 ROT-CONSGER-EXIBIR-NOME-EXIT. EXIT.
+006245 ROT-CONSGER-PULAR-NOME.
+006246     PERFORM ROT-CONSGER-TESTAR-NOME THRU
+006247         ROT-CONSGER-TESTAR-NOME-EXIT.
+006248     PERFORM ROT-CONSGER-AVANCAR-NOME THRU
+006249         ROT-CONSGER-AVANCAR-NOME-EXIT
+006250         UNTIL W-EOF-SIM
+006251         OR W-CONTA-PARCIAL NOT = ZERO.
+006252 ROT-CONSGER-PULAR-NOME-EXIT. EXIT.
+006253 ROT-CONSGER-AVANCAR-NOME.
+006254     PERFORM ROT-CONSGER-LER-NOME THRU
+006255         ROT-CONSGER-LER-NOME-EXIT.
+006256     PERFORM ROT-CONSGER-TESTAR-NOME THRU
+006257         ROT-CONSGER-TESTAR-NOME-EXIT.
+006258 ROT-CONSGER-AVANCAR-NOME-EXIT. EXIT.
+006259 ROT-CONSGER-TESTAR-NOME.
+006260     MOVE ZERO TO W-CONTA-PARCIAL.
+006261     IF NOT W-EOF-SIM
+006262         AND FUNCTION TRIM(W-NOME-PARCIAL) NOT = SPACES
+006263         INSPECT NOME TALLYING W-CONTA-PARCIAL
+006264             FOR ALL FUNCTION TRIM(W-NOME-PARCIAL).
+006264 ROT-CONSGER-TESTAR-NOME-EXIT. EXIT.
+006265******************************************************************
+006266*    ROT-CONSGER-EXIBIR - EXIBE O REGPAC DO PARCEIRO ENCONTRADO    *
+006267*    E ENCADEIA A LISTAGEM DOS PRODUTOS DESTE FORNECEDOR           *
+006268******************************************************************
+006269 ROT-CONSGER-EXIBIR.
+006270     OPEN INPUT CADPARCEIRO.
+006271     IF PARC-STATUS NOT = "00"
+006272         DISPLAY MSG-ARQ-PARC-INEXISTENTE
+006273         GO TO ROT-CONSGER-EXIBIR-EXIT.
+006274     MOVE W-CODFORN TO CODIGO.
+006275     READ CADPARCEIRO
+006276         INVALID KEY
+006277             DISPLAY MSG-PARC-INEXISTENTE
+006278             CLOSE CADPARCEIRO
+006279             GO TO ROT-CONSGER-EXIBIR-EXIT.
+006280     DISPLAY " ".
+006281     DISPLAY "===== DADOS DO PARCEIRO =====".
+006282     DISPLAY "CODIGO.....: " CODIGO.
+006283     DISPLAY "NOME.......: " NOME.
+006284     DISPLAY "APELIDO....: " APELIDO.
+006285     DISPLAY "CNPJ.......: " CNPJ.
+006286     DISPLAY "ENDERECO...: " LOGRADOURO.
+006287     DISPLAY "BAIRRO.....: " BAIRRO.
+006288     DISPLAY "CIDADE/UF..: " CIDADE "/" UF.
+006289     CLOSE CADPARCEIRO.
+006290     PERFORM ROT-CONSGER-PRODUTOS THRU ROT-CONSGER-PRODUTOS-EXIT.
+006291 ROT-CONSGER-EXIBIR-EXIT. EXIT.
+006292******************************************************************
+006293*    ROT-CONSGER-PRODUTOS - VARRE CADPROD LISTANDO TODO REGISTRO   *
+006294*    CUJO CODFORN CASA COM O PARCEIRO ENCONTRADO (NAO HA CHAVE     *
+006295*    ALTERNATIVA POR CODFORN)                                     *
+006296******************************************************************
+006297 ROT-CONSGER-PRODUTOS.
+006298     DISPLAY "===== PRODUTOS DESTE FORNECEDOR =====".
+006299     MOVE ZERO TO W-CONSGER-QTDE.
+006300     OPEN INPUT CADPROD.
+006301     IF PROD-STATUS NOT = "00"
+006302         DISPLAY MSG-ARQ-PROD-INEXISTENTE
+006303         GO TO ROT-CONSGER-PRODUTOS-EXIT.
+006304     MOVE "N" TO W-EOF.
+006305     MOVE LOW-VALUES TO CODPROD.
+006306     START CADPROD KEY IS NOT LESS THAN CODPROD
+006307         INVALID KEY MOVE "S" TO W-EOF.
+006308     IF NOT W-EOF-SIM
+006309         PERFORM ROT-CONSGER-LER-PROD THRU
+006310             ROT-CONSGER-LER-PROD-EXIT
+006311         PERFORM ROT-CONSGER-TESTAR-PROD THRU
+006312             ROT-CONSGER-TESTAR-PROD-EXIT
+006313             UNTIL W-EOF-SIM.
+006314     CLOSE CADPROD.
+006315     IF W-CONSGER-QTDE = ZERO
+006316         DISPLAY "NENHUM PRODUTO ENCONTRADO PARA ESTE FORNECEDOR".
+006317 ROT-CONSGER-PRODUTOS-EXIT. EXIT.
+006318 ROT-CONSGER-LER-PROD.
+006319     READ CADPROD NEXT RECORD
+006320         AT END MOVE "S" TO W-EOF.
+006321 ROT-CONSGER-LER-PROD-EXIT. EXIT.
+006322 ROT-CONSGER-TESTAR-PROD.
+006323     IF NOT W-EOF-SIM AND CODFORN = W-CODFORN
+006324         MOVE CODPROD    TO DET-CODPROD
+006325         MOVE DESCPROD   TO DET-DESCPROD
+006326         MOVE UNPROD     TO DET-UNPROD
+006327         MOVE QUANTIDADE TO DET-QUANTIDADE
+006328         DISPLAY DET-PROD
+006329         ADD 1 TO W-CONSGER-QTDE
+006330     END-IF.
+006331     PERFORM ROT-CONSGER-LER-PROD THRU
+006332         ROT-CONSGER-LER-PROD-EXIT.
+006332 ROT-CONSGER-TESTAR-PROD-EXIT. EXIT.
+006150******************************************************************
+006160*    INC-WR2 - INCLUSAO DE UM NOVO REGPAC                          *
+006170******************************************************************
+006180 INC-WR2.
+006190     DISPLAY "CODIGO DO PARCEIRO =>".
+006200     ACCEPT W-CODIGO.
+006210     OPEN I-O CADPARCEIRO.
+006220     IF PARC-STATUS NOT = "00"
+006230         DISPLAY MSG-ARQ-PARC-INEXISTENTE
+006240         GO TO INC-WR2-EXIT.
+006250     MOVE W-CODIGO TO CODIGO.
+006260     READ CADPARCEIRO
+006270         INVALID KEY
+006280             CONTINUE
+006290         NOT INVALID KEY
+006300             DISPLAY "PARCEIRO JA CADASTRADO"
+006310             CLOSE CADPARCEIRO
+006320             GO TO INC-WR2-EXIT.
+006330     PERFORM ROT-DIGITAR-PARC THRU ROT-DIGITAR-PARC-EXIT.
+006340     PERFORM ROT-GRAVAR-PARC THRU ROT-GRAVAR-PARC-EXIT.
+006350     CLOSE CADPARCEIRO.
+006360 INC-WR2-EXIT. EXIT.
+006370******************************************************************
+006380*    ROT-GRAVAR-PARC - MOVE A AREA DE TRABALHO PARA O REGPAC E     *
+006390*                      GRAVA (WRITE) UM NOVO REGISTRO              *
+006400******************************************************************
+006410 ROT-GRAVAR-PARC.
+006415     MOVE W-TIPO-PARCEIRO TO TIPO-PARCEIRO.
+006420     MOVE W-CODIGO      TO CODIGO.
+006430     MOVE W-NOME        TO NOME.
+006440     MOVE W-APELIDO     TO APELIDO.
+006450     MOVE W-CNPJ        TO CNPJ.
+006460     MOVE W-NCEP        TO NCEP.
+006470     MOVE W-LOGRADOURO  TO LOGRADOURO.
+006480     MOVE W-BAIRRO      TO BAIRRO.
+006490     MOVE W-CIDADE      TO CIDADE.
+006500     MOVE W-UF          TO UF.
+006505     MOVE W-TEL-PREFERENCIAL TO TEL-PREFERENCIAL.
+006510     MOVE W-DDD1        TO DDD1.
+006520     MOVE W-TELEFONE1   TO TELEFONE1.
+006522     MOVE W-TIPO-TELEFONE1 TO TIPO-TELEFONE1.
+006530     MOVE W-DDD2        TO DDD2.
+006540     MOVE W-TELEFONE2   TO TELEFONE2.
+006542     MOVE W-TIPO-TELEFONE2 TO TIPO-TELEFONE2.
+006550     MOVE W-DDD3        TO DDD3.
+006560     MOVE W-TELEFONE3   TO TELEFONE3.
+006562     MOVE W-TIPO-TELEFONE3 TO TIPO-TELEFONE3.
+006570     WRITE REGPAC
+006580         INVALID KEY
+006590             DISPLAY "ERRO NA INCLUSAO"
+006600         NOT INVALID KEY
+006610             DISPLAY "*** REGISTRO GRAVADO COM SUCESSO ***"
+006620             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT.
+006630 ROT-GRAVAR-PARC-EXIT. EXIT.
+006640******************************************************************
+006650*    EDI-NOME - ALTERACAO DE UM REGPAC EXISTENTE                   *
+006660******************************************************************
+006670 EDI-NOME.
+006680     DISPLAY "INFORME O CODIGO DO PARCEIRO A ALTERAR =>".
+006690     ACCEPT W-COD-PARC-INF.
+006700     OPEN I-O CADPARCEIRO.
+006710     IF PARC-STATUS NOT = "00"
+006720         DISPLAY MSG-ARQ-PARC-INEXISTENTE
+006730         GO TO EDI-NOME-EXIT.
+006740     MOVE W-COD-PARC-INF TO CODIGO.
+006750     READ CADPARCEIRO
+006760         INVALID KEY
+006770             DISPLAY MSG-PARC-INEXISTENTE
+006780             CLOSE CADPARCEIRO
+006790             GO TO EDI-NOME-EXIT.
+006800     MOVE CODIGO      TO W-CODIGO.
+006805     MOVE TIPO-PARCEIRO TO W-TIPO-PARCEIRO.
+006810     MOVE NOME        TO W-NOME.
+006820     MOVE APELIDO     TO W-APELIDO.
+006830     MOVE CNPJ        TO W-CNPJ.
+006840     MOVE NCEP        TO W-NCEP.
+006850     MOVE LOGRADOURO  TO W-LOGRADOURO.
+006860     MOVE BAIRRO      TO W-BAIRRO.
+006870     MOVE CIDADE      TO W-CIDADE.
+006880     MOVE UF          TO W-UF.
+006885     MOVE TEL-PREFERENCIAL TO W-TEL-PREFERENCIAL.
+006890     MOVE DDD1        TO W-DDD1.
+006900     MOVE TELEFONE1   TO W-TELEFONE1.
+006902     MOVE TIPO-TELEFONE1 TO W-TIPO-TELEFONE1.
+006910     MOVE DDD2        TO W-DDD2.
+006920     MOVE TELEFONE2   TO W-TELEFONE2.
+006922     MOVE TIPO-TELEFONE2 TO W-TIPO-TELEFONE2.
+006930     MOVE DDD3        TO W-DDD3.
+006940     MOVE TELEFONE3   TO W-TELEFONE3.
+006942     MOVE TIPO-TELEFONE3 TO W-TIPO-TELEFONE3.
+006950     PERFORM ROT-DIGITAR-PARC THRU ROT-DIGITAR-PARC-EXIT.
+006952     MOVE W-CODIGO      TO CODIGO.
+006955     MOVE W-TIPO-PARCEIRO TO TIPO-PARCEIRO.
+006960     MOVE W-NOME        TO NOME.
+006970     MOVE W-APELIDO     TO APELIDO.
+006980     MOVE W-CNPJ        TO CNPJ.
+006990     MOVE W-NCEP        TO NCEP.
+007000     MOVE W-LOGRADOURO  TO LOGRADOURO.
+007010     MOVE W-BAIRRO      TO BAIRRO.
+007020     MOVE W-CIDADE      TO CIDADE.
+007030     MOVE W-UF          TO UF.
+007035     MOVE W-TEL-PREFERENCIAL TO TEL-PREFERENCIAL.
+007040     MOVE W-DDD1        TO DDD1.
+007050     MOVE W-TELEFONE1   TO TELEFONE1.
+007052     MOVE W-TIPO-TELEFONE1 TO TIPO-TELEFONE1.
+007060     MOVE W-DDD2        TO DDD2.
+007070     MOVE W-TELEFONE2   TO TELEFONE2.
+007072     MOVE W-TIPO-TELEFONE2 TO TIPO-TELEFONE2.
+007080     MOVE W-DDD3        TO DDD3.
+007090     MOVE W-TELEFONE3   TO TELEFONE3.
+007092     MOVE W-TIPO-TELEFONE3 TO TIPO-TELEFONE3.
+007100     REWRITE REGPAC
+007110         INVALID KEY
+007120             DISPLAY "ERRO NA ALTERACAO"
+007130         NOT INVALID KEY
+007140             DISPLAY "*** REGISTRO ALTERADO COM SUCESSO ***"
+007150             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT.
+007160     CLOSE CADPARCEIRO.
+007170 EDI-NOME-EXIT. EXIT.
+007180******************************************************************
+007190*    EXC-OPC - EXCLUSAO DE UM REGPAC EXISTENTE                     *
+007200******************************************************************
+007210 EXC-OPC.
+007220     DISPLAY "INFORME O CODIGO DO PARCEIRO A EXCLUIR =>".
+007230     ACCEPT W-COD-PARC-INF.
+007240     OPEN I-O CADPARCEIRO.
+007250     IF PARC-STATUS NOT = "00"
+007260         DISPLAY MSG-ARQ-PARC-INEXISTENTE
+007270         GO TO EXC-OPC-EXIT.
+007280     MOVE W-COD-PARC-INF TO CODIGO.
+007290     READ CADPARCEIRO
+007300         INVALID KEY
+007310             DISPLAY MSG-PARC-INEXISTENTE
+007320             CLOSE CADPARCEIRO
+007330             GO TO EXC-OPC-EXIT.
+007340     DISPLAY "NOME: " NOME.
+007341     PERFORM ROT-VERIF-FORN THRU ROT-VERIF-FORN-EXIT.
+007342     IF W-FORN-EM-USO-SIM
+007343         DISPLAY "PARCEIRO POSSUI PRODUTOS VINCULADOS - "
+007344             "EXCLUSAO NAO PERMITIDA"
+007345         CLOSE CADPARCEIRO
+007346         GO TO EXC-OPC-EXIT.
+007350     DISPLAY "EXCLUIR (S/N) ==>".
+007360     ACCEPT W-CONF.
+007370     IF W-CONF = "S" OR W-CONF = "s"
+007380         DELETE CADPARCEIRO RECORD
+007390             INVALID KEY
+007400                 DISPLAY "ERRO NA EXCLUSAO"
+007410             NOT INVALID KEY
+007420                 DISPLAY "*** REGISTRO EXCLUIDO COM SUCESSO ***"
+007430                 PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+007440     ELSE
+007450         DISPLAY "EXCLUSAO CANCELADA".
+007460     CLOSE CADPARCEIRO.
+007470 EXC-OPC-EXIT. EXIT.
+007471******************************************************************
+007472*    ROT-VERIF-FORN - VERIFICA SE O PARCEIRO AINDA TEM    *
+007473*                              PRODUTOS COM CODFORN APONTANDO      *
+007474*                              PARA ELE, ANTES DE PERMITIR EXCLUIR *
+007475******************************************************************
+007563 ROT-VERIF-FORN.
+007564     MOVE "N" TO W-FORN-EM-USO.
+007565     MOVE "N" TO W-EOF.
+007566     OPEN INPUT CADPROD.
+007567     IF PROD-STATUS NOT = "00"
+007568         GO TO ROT-VERIF-FORN-EXIT.
+007569     MOVE LOW-VALUES TO CODPROD.
+007570     START CADPROD KEY IS NOT LESS THAN CODPROD
+007571         INVALID KEY MOVE "S" TO W-EOF.
+007572     IF NOT W-EOF-SIM
+007573         PERFORM ROT-LER-PROD-FORN THRU ROT-LER-PROD-FORN-EXIT.
+007574     PERFORM ROT-CHECAR-PROD-FORN THRU ROT-CHECAR-PROD-FORN-EXIT
+007575         UNTIL W-EOF-SIM OR W-FORN-EM-USO-SIM.
+007576     CLOSE CADPROD.
+007577 ROT-VERIF-FORN-EXIT. EXIT.
+007578 ROT-LER-PROD-FORN.
+007579     READ CADPROD NEXT RECORD
+007580         AT END MOVE "S" TO W-EOF.
+007581 ROT-LER-PROD-FORN-EXIT. EXIT.
+007582 ROT-CHECAR-PROD-FORN.
+007583     IF CODFORN = W-COD-PARC-INF
+007584         MOVE "S" TO W-FORN-EM-USO
+007585     ELSE
+007586         PERFORM ROT-LER-PROD-FORN THRU ROT-LER-PROD-FORN-EXIT.
+007587 ROT-CHECAR-PROD-FORN-EXIT. EXIT.
+007500******************************************************************
+007490*    ROT-DIGITAR-PARC - CAPTURA DOS DADOS DO REGPAC NA TELA        *
+007500******************************************************************
+007510 ROT-DIGITAR-PARC.
+007511     PERFORM INC-TIPOPARC2 THRU INC-TIPOPARC2-EXIT.
+007520     DISPLAY "NOME       =>".
+007530     ACCEPT W-NOME.
+007540     DISPLAY "APELIDO    =>".
+007550     ACCEPT W-APELIDO.
+007565     PERFORM INC-CNPJ2 THRU INC-CNPJ2-EXIT.
+007580     DISPLAY "CEP        =>".
+007590     ACCEPT W-NCEP.
+007595     PERFORM ROT-BUSCAR-CEP THRU ROT-BUSCAR-CEP-EXIT.
+007600     IF W-CEP-NAO-ACHADO
+007601         DISPLAY "LOGRADOURO =>"
+007610         ACCEPT W-LOGRADOURO
+007620         DISPLAY "BAIRRO     =>"
+007630         ACCEPT W-BAIRRO
+007640         DISPLAY "CIDADE     =>"
+007650         ACCEPT W-CIDADE
+007660         DISPLAY "UF         =>"
+007670         ACCEPT W-UF.
+007680     DISPLAY "DDD1       =>".
+007690     ACCEPT W-DDD1.
+007700     DISPLAY "TELEFONE1  =>".
+007710     ACCEPT W-TELEFONE1.
+007711     PERFORM INC-TIPOTEL1 THRU INC-TIPOTEL1-EXIT.
+007720     DISPLAY "DDD2       =>".
+007730     ACCEPT W-DDD2.
+007740     DISPLAY "TELEFONE2  =>".
+007750     ACCEPT W-TELEFONE2.
+007751     PERFORM INC-TIPOTEL2 THRU INC-TIPOTEL2-EXIT.
+007760     DISPLAY "DDD3       =>".
+007770     ACCEPT W-DDD3.
+007780     DISPLAY "TELEFONE3  =>".
+007790     ACCEPT W-TELEFONE3.
+007791     PERFORM INC-TIPOTEL3 THRU INC-TIPOTEL3-EXIT.
+007792     PERFORM INC-TELPREF THRU INC-TELPREF-EXIT.
+007800 ROT-DIGITAR-PARC-EXIT. EXIT.
+007801******************************************************************
+007802*    INC-TIPOTEL1/2/3 - VALIDA O ROTULO DE CADA TELEFONE           *
+007803*                       (C-CELULAR/F-FIXO/W-WHATSAPP)              *
+007804******************************************************************
+007805 INC-TIPOTEL1.
+007806     DISPLAY "TIPO TEL.1 (C-CELULAR/F-FIXO/W-WHATSAPP) =>".
+007807     ACCEPT W-TIPO-TELEFONE1.
+007808     IF NOT W-TIPOTEL1-VALIDO
+007809         DISPLAY "TIPO DE TELEFONE INVALIDO"
+007810         GO TO INC-TIPOTEL1.
+007811 INC-TIPOTEL1-EXIT. EXIT.
+007812 INC-TIPOTEL2.
+007813     DISPLAY "TIPO TEL.2 (C-CELULAR/F-FIXO/W-WHATSAPP) =>".
+007814     ACCEPT W-TIPO-TELEFONE2.
+007815     IF NOT W-TIPOTEL2-VALIDO
+007816         DISPLAY "TIPO DE TELEFONE INVALIDO"
+007817         GO TO INC-TIPOTEL2.
+007818 INC-TIPOTEL2-EXIT. EXIT.
+007819 INC-TIPOTEL3.
+007820     DISPLAY "TIPO TEL.3 (C-CELULAR/F-FIXO/W-WHATSAPP) =>".
+007821     ACCEPT W-TIPO-TELEFONE3.
+007822     IF NOT W-TIPOTEL3-VALIDO
+007823         DISPLAY "TIPO DE TELEFONE INVALIDO"
+007824         GO TO INC-TIPOTEL3.
+007825 INC-TIPOTEL3-EXIT. EXIT.
+007870******************************************************************
+007871*    ROT-VERIF-CNPJ-DUP - REJEITA CNPJ JA CADASTRADO PARA OUTRO     *
+007872*                         CODIGO (VARREDURA DE CADPARCEIRO)         *
+007873******************************************************************
+007874 ROT-VERIF-CNPJ-DUP.
+007875     MOVE "N" TO W-CNPJ-DUPLICADO.
+007876     MOVE "N" TO W-EOF.
+007877     MOVE LOW-VALUES TO CODIGO.
+007878     START CADPARCEIRO KEY IS NOT LESS THAN CODIGO
+007879         INVALID KEY MOVE "S" TO W-EOF.
+007880     IF NOT W-EOF-SIM
+007881         PERFORM ROT-LER-PARC-CNPJ THRU ROT-LER-PARC-CNPJ-EXIT.
+007882     PERFORM ROT-CHECAR-CNPJ-DUP THRU ROT-CHECAR-CNPJ-DUP-EXIT
+007883         UNTIL W-EOF-SIM OR W-CNPJ-DUPLICADO-SIM.
+007884 ROT-VERIF-CNPJ-DUP-EXIT. EXIT.
+007885 ROT-LER-PARC-CNPJ.
+007886     READ CADPARCEIRO NEXT RECORD
+007887         AT END MOVE "S" TO W-EOF.
+007888 ROT-LER-PARC-CNPJ-EXIT. EXIT.
+007889 ROT-CHECAR-CNPJ-DUP.
+007890     IF CNPJ = W-CNPJ AND CODIGO NOT = W-CODIGO
+007891         MOVE "S" TO W-CNPJ-DUPLICADO
+007892     ELSE
+007893         PERFORM ROT-LER-PARC-CNPJ THRU ROT-LER-PARC-CNPJ-EXIT.
+007894 ROT-CHECAR-CNPJ-DUP-EXIT. EXIT.
+007895******************************************************************
+007896*    INC-TELPREF - VALIDA O TELEFONE PREFERENCIAL (1/2/3)           *
+007897******************************************************************
+007829 INC-TELPREF.
+007830     DISPLAY "TELEFONE PREFERENCIAL P/ CONTATO (1/2/3) =>".
+007831     ACCEPT W-TEL-PREFERENCIAL.
+007832     IF NOT W-TEL-PREF-VALIDO
+007833         DISPLAY "OPCAO INVALIDA"
+007834         GO TO INC-TELPREF.
+007835 INC-TELPREF-EXIT. EXIT.
+007801******************************************************************
+007802*    INC-TIPOPARC2 - VALIDA O TIPO DO PARCEIRO (CLIENTE/FORNEC.)   *
+007803******************************************************************
+007804 INC-TIPOPARC2.
+007805     DISPLAY "TIPO (C-CLIENTE/F-FORNECEDOR/A-AMBOS) =>".
+007806     ACCEPT W-TIPO-PARCEIRO.
+007807     IF NOT W-TIPO-PARCEIRO-VALIDO
+007808         DISPLAY "TIPO DE PARCEIRO INVALIDO"
+007809         GO TO INC-TIPOPARC2.
+007810 INC-TIPOPARC2-EXIT. EXIT.
+007820******************************************************************
+007821*    INC-CNPJ2 - VALIDA O DIGITO VERIFICADOR DO CNPJ (REGPAC)      *
+007822******************************************************************
+007823 INC-CNPJ2.
+007824     DISPLAY "CNPJ       =>".
+007825     ACCEPT W-CNPJ.
+007826     PERFORM ROT-VALIDAR-CNPJ THRU ROT-VALIDAR-CNPJ-EXIT.
+007827     IF W-CNPJ-INVALIDO
+007828         DISPLAY "CNPJ INVALIDO (DIGITO VERIFICADOR NAO CONFERE)"
+007829         GO TO INC-CNPJ2.
+007829     PERFORM ROT-VERIF-CNPJ-DUP THRU ROT-VERIF-CNPJ-DUP-EXIT.
+007829     IF W-CNPJ-DUPLICADO-SIM
+007829         DISPLAY "CNPJ JA CADASTRADO PARA OUTRO PARCEIRO"
+007829         GO TO INC-CNPJ2.
+007831 INC-CNPJ2-EXIT. EXIT.
+007832 ROT-VALIDAR-CNPJ.
+007833     MOVE "S" TO W-CNPJ-VALIDO.
+007834     MOVE ZERO TO W-CNPJ-SOMA.
+007835     MOVE 1 TO W-CNPJ-IDX.
+007836     PERFORM ROT-SOMAR-DV1 THRU ROT-SOMAR-DV1-EXIT
+007837         UNTIL W-CNPJ-IDX > 12.
+007838     DIVIDE W-CNPJ-SOMA BY 11 GIVING W-CNPJ-QUOC
+007839         REMAINDER W-CNPJ-RESTO.
+007840     IF W-CNPJ-RESTO < 2
+007841         MOVE ZERO TO W-CNPJ-DV1
+007842     ELSE
+007843         COMPUTE W-CNPJ-DV1 = 11 - W-CNPJ-RESTO.
+007844     IF W-CNPJ-DV1 NOT = W-CNPJ-DIG(14)
+007845         MOVE "N" TO W-CNPJ-VALIDO
+007846         GO TO ROT-VALIDAR-CNPJ-EXIT.
+007847     MOVE ZERO TO W-CNPJ-SOMA.
+007848     MOVE 1 TO W-CNPJ-IDX.
+007849     PERFORM ROT-SOMAR-DV2 THRU ROT-SOMAR-DV2-EXIT
+007850         UNTIL W-CNPJ-IDX > 13.
+007851     DIVIDE W-CNPJ-SOMA BY 11 GIVING W-CNPJ-QUOC
+007852         REMAINDER W-CNPJ-RESTO.
+007853     IF W-CNPJ-RESTO < 2
+007854         MOVE ZERO TO W-CNPJ-DV2
+007855     ELSE
+007856         COMPUTE W-CNPJ-DV2 = 11 - W-CNPJ-RESTO.
+007857     IF W-CNPJ-DV2 NOT = W-CNPJ-DIG(15)
+007858         MOVE "N" TO W-CNPJ-VALIDO.
+007859 ROT-VALIDAR-CNPJ-EXIT. EXIT.
+007860 ROT-SOMAR-DV1.
+007861     COMPUTE W-CNPJ-SOMA = W-CNPJ-SOMA +
+007862         (W-CNPJ-DIG(W-CNPJ-IDX + 1) * PESO1(W-CNPJ-IDX)).
+007863     ADD 1 TO W-CNPJ-IDX.
+007864 ROT-SOMAR-DV1-EXIT. EXIT.
+007865 ROT-SOMAR-DV2.
+007866     IF W-CNPJ-IDX < 13
+007867         COMPUTE W-CNPJ-SOMA = W-CNPJ-SOMA +
+007868             (W-CNPJ-DIG(W-CNPJ-IDX + 1) * PESO2(W-CNPJ-IDX))
+007869     ELSE
+007870         COMPUTE W-CNPJ-SOMA = W-CNPJ-SOMA +
+007871             (W-CNPJ-DV1 * PESO2(W-CNPJ-IDX)).
+007872     ADD 1 TO W-CNPJ-IDX.
+007873 ROT-SOMAR-DV2-EXIT. EXIT.
+007880******************************************************************
+007881*    ROT-BUSCAR-CEP - CONSULTA NCEP EM CADCEP E PREENCHE ENDERECO  *
+007803******************************************************************
+007804 ROT-BUSCAR-CEP.
+007805     MOVE "S" TO W-CEP-ACHADO.
+007806     OPEN INPUT CADCEP.
+007807     IF CEP-STATUS NOT = "00"
+007808         DISPLAY MSG-ARQ-CEP-INEXISTENTE
+007809         MOVE "N" TO W-CEP-ACHADO
+007810         GO TO ROT-BUSCAR-CEP-EXIT.
+007811     MOVE W-NCEP TO CEP-CODIGO.
+007812     READ CADCEP
+007813         INVALID KEY
+007814             DISPLAY MSG-CEP-NAO-CADASTRADO
+007815             MOVE "N" TO W-CEP-ACHADO
+007816         NOT INVALID KEY
+007817             MOVE CEP-LOGRA   TO W-LOGRADOURO
+007818             MOVE CEP-BAIRRO  TO W-BAIRRO
+007819             MOVE CEP-CIDADE  TO W-CIDADE
+007820             MOVE CEP-UF      TO W-UF
+007821             DISPLAY "LOGRADOURO =>" W-LOGRADOURO
+007822             DISPLAY "BAIRRO     =>" W-BAIRRO
+007823             DISPLAY "CIDADE     =>" W-CIDADE
+007824             DISPLAY "UF         =>" W-UF.
+007825     CLOSE CADCEP.
+007826 ROT-BUSCAR-CEP-EXIT. EXIT.
+007830******************************************************************
+007840*    ROT-MENS2 - EXIBE MENSAGEM DE CONFIRMACAO POR TEMPO FIXO      *
+007850******************************************************************
+007840 ROT-MENS2.
+007850     CALL "MENS000".
+007880 ROT-MENS2-EXIT. EXIT.
