@@ -0,0 +1,289 @@
+000010******************************************************************
+000020* PROGRAM-ID : CADBKP                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : BACKUP NOTURNO DOS CINCO CADASTROS INDEXADOS        *
+000080*              (CADPROD, CADPARCEIRO, CADCEP, CADCAR E CADDEP)     *
+000090*              PARA ARQUIVOS SEQUENCIAIS, UM REGISTRO POR LINHA,   *
+000100*              GRAVADOS ANTES DA ROTINA DE MANUTENCAO DO DIA       *
+000110*              SEGUINTE. CADA ARQUIVO DE BACKUP RECEBE UM CABECALHO*
+000120*              COM A DATA DA COPIA; A GERACAO DIARIA (DATASET      *
+000130*              DATADO) FICA A CARGO DA JCL QUE CHAMA ESTE PROGRAMA,*
+000140*              APONTANDO CADA DDNAME DE BACKUP PARA UMA GDG NOVA,  *
+000150*              DO MESMO MODO QUE OS DEMAIS PROGRAMAS DESTE SISTEMA *
+000160*              RECEBEM SEUS ARQUIVOS POR ASSIGN/DDNAME LOGICO.     *
+000170*------------------------------------------------------------------
+000180* HISTORICO DE ALTERACOES                                         *
+000190* DATA       INICIAIS  DESCRICAO                                  *
+000200* 2026-08-09 BH        VERSAO INICIAL                             *
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. CADBKP.
+000240 AUTHOR. BRUNO HARNIK.
+000250 INSTALLATION. FATEC.
+000260 DATE-WRITTEN. 2026-08-09.
+000270 DATE-COMPILED.
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SPECIAL-NAMES.
+000310     DECIMAL-POINT IS COMMA.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT CADPROD ASSIGN TO "CADPROD"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS CODPROD
+000380         ALTERNATE RECORD KEY IS DESCPROD WITH DUPLICATES
+000390         FILE STATUS IS PROD-STATUS.
+000400     SELECT CADPARCEIRO ASSIGN TO "CADPARCEIRO"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS CODIGO
+000440         ALTERNATE RECORD KEY IS CHAVE3 WITH DUPLICATES
+000450         FILE STATUS IS PARC-STATUS.
+000460     SELECT CADCEP ASSIGN TO "CADCEP"
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS DYNAMIC
+000490         RECORD KEY IS CEP-CODIGO
+000500         ALTERNATE RECORD KEY IS CEP-LOGRA WITH DUPLICATES
+000510         ALTERNATE RECORD KEY IS CEP-CIDADE WITH DUPLICATES
+000520         FILE STATUS IS CEP-STATUS.
+000530     SELECT CADCAR ASSIGN TO "CADCAR"
+000540         ORGANIZATION IS INDEXED
+000550         ACCESS MODE IS DYNAMIC
+000560         RECORD KEY IS CODCAR IN REGCAR
+000570         ALTERNATE RECORD KEY IS CHAVE2 WITH DUPLICATES
+000580         FILE STATUS IS CAR-STATUS.
+000590     SELECT CADDEP ASSIGN TO "CADDEP"
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS DYNAMIC
+000620         RECORD KEY IS CODDEPC IN REGDEP
+000630         FILE STATUS IS DEP-STATUS.
+000640     SELECT BKPPROD ASSIGN TO "BKPPROD"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS BKP-PROD-STATUS.
+000670     SELECT BKPPARC ASSIGN TO "BKPPARC"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS BKP-PARC-STATUS.
+000700     SELECT BKPCEP  ASSIGN TO "BKPCEP"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS BKP-CEP-STATUS.
+000730     SELECT BKPCAR  ASSIGN TO "BKPCAR"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS BKP-CAR-STATUS.
+000760     SELECT BKPDEP  ASSIGN TO "BKPDEP"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS BKP-DEP-STATUS.
+000790 DATA DIVISION.
+000800 FILE SECTION.
+000810 FD  CADPROD
+000820     LABEL RECORDS ARE STANDARD.
+000830     COPY REGPROD.
+000840 FD  CADPARCEIRO
+000850     LABEL RECORDS ARE STANDARD.
+000860     COPY REGPAC.
+000870 FD  CADCEP
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY REGCEP.
+000900 FD  CADCAR
+000910     LABEL RECORDS ARE STANDARD.
+000920     COPY REGCAR.
+000930 FD  CADDEP
+000940     LABEL RECORDS ARE STANDARD.
+000950     COPY REGDEP.
+000960 FD  BKPPROD
+000970     LABEL RECORDS ARE STANDARD.
+000980     COPY REGPROD REPLACING REGPROD BY REG-BKPPROD.
+000990 FD  BKPPARC
+001000     LABEL RECORDS ARE STANDARD.
+001010     COPY REGPAC REPLACING REGPAC BY REG-BKPPARC.
+001020 FD  BKPCEP
+001030     LABEL RECORDS ARE STANDARD.
+001040     COPY REGCEP REPLACING REGCEP BY REG-BKPCEP.
+001050 FD  BKPCAR
+001060     LABEL RECORDS ARE STANDARD.
+001070     COPY REGCAR REPLACING REGCAR BY REG-BKPCAR.
+001080 FD  BKPDEP
+001090     LABEL RECORDS ARE STANDARD.
+001100     COPY REGDEP REPLACING REGDEP BY REG-BKPDEP.
+001110 WORKING-STORAGE SECTION.
+001120 01  PROD-STATUS                 PIC X(02).
+001130 01  PARC-STATUS                 PIC X(02).
+001140 01  CEP-STATUS                  PIC X(02).
+001150 01  CAR-STATUS                  PIC X(02).
+001160 01  DEP-STATUS                  PIC X(02).
+001170 01  BKP-PROD-STATUS             PIC X(02).
+001180 01  BKP-PARC-STATUS             PIC X(02).
+001190 01  BKP-CEP-STATUS              PIC X(02).
+001200 01  BKP-CAR-STATUS              PIC X(02).
+001210 01  BKP-DEP-STATUS              PIC X(02).
+001220 01  W-DATA-BACKUP               PIC 9(08).
+001230 01  W-SWITCHES.
+001240     05  W-EOF                   PIC X(01) VALUE "N".
+001250         88  W-EOF-SIM           VALUE "S".
+001260 01  W-QTDE-PROD                 PIC 9(07) VALUE ZERO.
+001270 01  W-QTDE-PARC                 PIC 9(07) VALUE ZERO.
+001280 01  W-QTDE-CEP                  PIC 9(07) VALUE ZERO.
+001290 01  W-QTDE-CAR                  PIC 9(07) VALUE ZERO.
+001300 01  W-QTDE-DEP                  PIC 9(07) VALUE ZERO.
+001310 01  LIN-CABEC-BKP               PIC X(60).
+001320 PROCEDURE DIVISION.
+001330******************************************************************
+001340*    0000-MAINLINE                                                *
+001350******************************************************************
+001360 0000-MAINLINE.
+001370     ACCEPT W-DATA-BACKUP FROM DATE.
+001380     PERFORM 1000-BACKUP-PROD THRU 1000-EXIT.
+001390     PERFORM 2000-BACKUP-PARC THRU 2000-EXIT.
+001400     PERFORM 3000-BACKUP-CEP  THRU 3000-EXIT.
+001410     PERFORM 4000-BACKUP-CAR  THRU 4000-EXIT.
+001420     PERFORM 5000-BACKUP-DEP  THRU 5000-EXIT.
+001430     DISPLAY "CADBKP: BACKUP DE " W-DATA-BACKUP " CONCLUIDO".
+001440     DISPLAY "CADBKP: CADPROD......: " W-QTDE-PROD " REGISTROS".
+001450     DISPLAY "CADBKP: CADPARCEIRO..: " W-QTDE-PARC " REGISTROS".
+001460     DISPLAY "CADBKP: CADCEP.......: " W-QTDE-CEP  " REGISTROS".
+001470     DISPLAY "CADBKP: CADCAR.......: " W-QTDE-CAR  " REGISTROS".
+001480     DISPLAY "CADBKP: CADDEP.......: " W-QTDE-DEP  " REGISTROS".
+001490     STOP RUN.
+001500******************************************************************
+001510*    1000-BACKUP-PROD - COPIA CADPROD PARA BKPPROD                *
+001520******************************************************************
+001530 1000-BACKUP-PROD.
+001540     OPEN INPUT CADPROD.
+001550     IF PROD-STATUS NOT = "00"
+001560         DISPLAY "CADBKP: ARQUIVO CADPROD NAO EXISTE"
+001570         GO TO 1000-EXIT.
+001580     OPEN OUTPUT BKPPROD.
+001590     STRING "BACKUP CADPROD EM " W-DATA-BACKUP
+001600         DELIMITED BY SIZE INTO LIN-CABEC-BKP.
+001610     WRITE REG-BKPPROD FROM LIN-CABEC-BKP.
+001620     MOVE "N" TO W-EOF.
+001630     PERFORM 1010-LER-PROD THRU 1010-EXIT.
+001640     PERFORM 1020-GRAVAR-PROD THRU 1020-EXIT
+001650         UNTIL W-EOF-SIM.
+001660     CLOSE CADPROD.
+001670     CLOSE BKPPROD.
+001680 1000-EXIT. EXIT.
+001690 1010-LER-PROD.
+001700     READ CADPROD NEXT RECORD
+001710         AT END MOVE "S" TO W-EOF.
+001720 1010-EXIT. EXIT.
+001730 1020-GRAVAR-PROD.
+001740     WRITE REG-BKPPROD FROM REGPROD.
+001750     ADD 1 TO W-QTDE-PROD.
+001760     PERFORM 1010-LER-PROD THRU 1010-EXIT.
+001770 1020-EXIT. EXIT.
+001780******************************************************************
+001790*    2000-BACKUP-PARC - COPIA CADPARCEIRO PARA BKPPARC             *
+001800******************************************************************
+001810 2000-BACKUP-PARC.
+001820     OPEN INPUT CADPARCEIRO.
+001830     IF PARC-STATUS NOT = "00"
+001840         DISPLAY "CADBKP: ARQUIVO CADPARCEIRO NAO EXISTE"
+001850         GO TO 2000-EXIT.
+001860     OPEN OUTPUT BKPPARC.
+001870     STRING "BACKUP CADPARCEIRO EM " W-DATA-BACKUP
+001880         DELIMITED BY SIZE INTO LIN-CABEC-BKP.
+001890     WRITE REG-BKPPARC FROM LIN-CABEC-BKP.
+001900     MOVE "N" TO W-EOF.
+001910     PERFORM 2010-LER-PARC THRU 2010-EXIT.
+001920     PERFORM 2020-GRAVAR-PARC THRU 2020-EXIT
+001930         UNTIL W-EOF-SIM.
+001940     CLOSE CADPARCEIRO.
+001950     CLOSE BKPPARC.
+001960 2000-EXIT. EXIT.
+001970 2010-LER-PARC.
+001980     READ CADPARCEIRO NEXT RECORD
+001990         AT END MOVE "S" TO W-EOF.
+002000 2010-EXIT. EXIT.
+002010 2020-GRAVAR-PARC.
+002020     WRITE REG-BKPPARC FROM REGPAC.
+002030     ADD 1 TO W-QTDE-PARC.
+002040     PERFORM 2010-LER-PARC THRU 2010-EXIT.
+002050 2020-EXIT. EXIT.
+002060******************************************************************
+002070*    3000-BACKUP-CEP - COPIA CADCEP PARA BKPCEP                    *
+002080******************************************************************
+002090 3000-BACKUP-CEP.
+002100     OPEN INPUT CADCEP.
+002110     IF CEP-STATUS NOT = "00"
+002120         DISPLAY "CADBKP: ARQUIVO CADCEP NAO EXISTE"
+002130         GO TO 3000-EXIT.
+002140     OPEN OUTPUT BKPCEP.
+002150     STRING "BACKUP CADCEP EM " W-DATA-BACKUP
+002160         DELIMITED BY SIZE INTO LIN-CABEC-BKP.
+002170     WRITE REG-BKPCEP FROM LIN-CABEC-BKP.
+002180     MOVE "N" TO W-EOF.
+002190     PERFORM 3010-LER-CEP THRU 3010-EXIT.
+002200     PERFORM 3020-GRAVAR-CEP THRU 3020-EXIT
+002210         UNTIL W-EOF-SIM.
+002220     CLOSE CADCEP.
+002230     CLOSE BKPCEP.
+002240 3000-EXIT. EXIT.
+002250 3010-LER-CEP.
+002260     READ CADCEP NEXT RECORD
+002270         AT END MOVE "S" TO W-EOF.
+002280 3010-EXIT. EXIT.
+002290 3020-GRAVAR-CEP.
+002300     WRITE REG-BKPCEP FROM REGCEP.
+002310     ADD 1 TO W-QTDE-CEP.
+002320     PERFORM 3010-LER-CEP THRU 3010-EXIT.
+002330 3020-EXIT. EXIT.
+002340******************************************************************
+002350*    4000-BACKUP-CAR - COPIA CADCAR PARA BKPCAR                    *
+002360******************************************************************
+002370 4000-BACKUP-CAR.
+002380     OPEN INPUT CADCAR.
+002390     IF CAR-STATUS NOT = "00"
+002400         DISPLAY "CADBKP: ARQUIVO CADCAR NAO EXISTE"
+002410         GO TO 4000-EXIT.
+002420     OPEN OUTPUT BKPCAR.
+002430     STRING "BACKUP CADCAR EM " W-DATA-BACKUP
+002440         DELIMITED BY SIZE INTO LIN-CABEC-BKP.
+002450     WRITE REG-BKPCAR FROM LIN-CABEC-BKP.
+002460     MOVE "N" TO W-EOF.
+002470     PERFORM 4010-LER-CAR THRU 4010-EXIT.
+002480     PERFORM 4020-GRAVAR-CAR THRU 4020-EXIT
+002490         UNTIL W-EOF-SIM.
+002500     CLOSE CADCAR.
+002510     CLOSE BKPCAR.
+002520 4000-EXIT. EXIT.
+002530 4010-LER-CAR.
+002540     READ CADCAR NEXT RECORD
+002550         AT END MOVE "S" TO W-EOF.
+002560 4010-EXIT. EXIT.
+002570 4020-GRAVAR-CAR.
+002580     WRITE REG-BKPCAR FROM REGCAR.
+002590     ADD 1 TO W-QTDE-CAR.
+002600     PERFORM 4010-LER-CAR THRU 4010-EXIT.
+002610 4020-EXIT. EXIT.
+002620******************************************************************
+002630*    5000-BACKUP-DEP - COPIA CADDEP PARA BKPDEP                    *
+002640******************************************************************
+002650 5000-BACKUP-DEP.
+002660     OPEN INPUT CADDEP.
+002670     IF DEP-STATUS NOT = "00"
+002680         DISPLAY "CADBKP: ARQUIVO CADDEP NAO EXISTE"
+002690         GO TO 5000-EXIT.
+002700     OPEN OUTPUT BKPDEP.
+002710     STRING "BACKUP CADDEP EM " W-DATA-BACKUP
+002720         DELIMITED BY SIZE INTO LIN-CABEC-BKP.
+002730     WRITE REG-BKPDEP FROM LIN-CABEC-BKP.
+002740     MOVE "N" TO W-EOF.
+002750     PERFORM 5010-LER-DEP THRU 5010-EXIT.
+002760     PERFORM 5020-GRAVAR-DEP THRU 5020-EXIT
+002770         UNTIL W-EOF-SIM.
+002780     CLOSE CADDEP.
+002790     CLOSE BKPDEP.
+002800 5000-EXIT. EXIT.
+002810 5010-LER-DEP.
+002820     READ CADDEP NEXT RECORD
+002830         AT END MOVE "S" TO W-EOF.
+002840 5010-EXIT. EXIT.
+002850 5020-GRAVAR-DEP.
+002860     WRITE REG-BKPDEP FROM REGDEP.
+002870     ADD 1 TO W-QTDE-DEP.
+002880     PERFORM 5010-LER-DEP THRU 5010-EXIT.
+002890 5020-EXIT. EXIT.
