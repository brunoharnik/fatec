@@ -0,0 +1,197 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEP006                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : CATALOGO IMPRESSO DE PRODUTOS, AGRUPADO E           *
+000080*              SUBTOTALIZADO POR TIPOPROD (CATEGORIA), PARA        *
+000090*              SERVIR DE FOLHA DE CONTAGEM DE INVENTARIO.          *
+000100*------------------------------------------------------------------
+000110* HISTORICO DE ALTERACOES                                         *
+000120* DATA       INICIAIS  DESCRICAO                                  *
+000130* 2026-08-09 BH        VERSAO INICIAL                             *
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. CEP006.
+000170 AUTHOR. BRUNO HARNIK.
+000180 INSTALLATION. FATEC.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240     DECIMAL-POINT IS COMMA.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CADPROD ASSIGN TO "CADPROD"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS CODPROD
+000310         ALTERNATE RECORD KEY IS DESCPROD WITH DUPLICATES
+000320         FILE STATUS IS PROD-STATUS.
+000330     SELECT REPCATLG ASSIGN TO "REPCATLG"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS REL-STATUS.
+000360     SELECT SORTWK ASSIGN TO "SORTWK2".
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CADPROD
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY REGPROD.
+000420 FD  REPCATLG
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  REG-RELAT                   PIC X(100).
+000450 SD  SORTWK.
+000460 01  SD-REGPROD.
+000470     05  SD-TIPOPROD             PIC X(01).
+000480     05  SD-DESCPROD             PIC X(30).
+000490     05  SD-UNPROD               PIC X(02).
+000500     05  SD-QUANTIDADE           PIC 9(07).
+000510     05  SD-PMEDIO               PIC 9(12)V99.
+000520 WORKING-STORAGE SECTION.
+000530 01  PROD-STATUS                 PIC X(02).
+000540 01  REL-STATUS                  PIC X(02).
+000550 01  W-SWITCHES.
+000560     05  W-EOF                   PIC X(01) VALUE "N".
+000570         88  W-EOF-SIM           VALUE "S".
+000580     05  W-PRIMEIRO-GRUPO        PIC X(01) VALUE "S".
+000590         88  W-PRIMEIRO-GRUPO-SIM VALUE "S".
+000600 01  W-TIPOPROD-ANTERIOR         PIC X(01) VALUE SPACES.
+000610 01  W-TIPOPROD-DESCR            PIC X(10).
+000620 01  W-QTDE-IMPRESSA             PIC 9(07) VALUE ZERO.
+000630 01  W-SUBTOTAL-CATEGORIA        PIC 9(15)V99 VALUE ZERO.
+000640 01  W-TOTAL-GERAL               PIC 9(15)V99 VALUE ZERO.
+000650 01  LIN-CABEC1                  PIC X(80) VALUE
+000660     "CATALOGO DE PRODUTOS - AGRUPADO POR CATEGORIA (TIPOPROD)".
+000670 01  LIN-CABEC2.
+000680     05  FILLER                  PIC X(11) VALUE "CATEGORIA: ".
+000690     05  LC2-DESCR               PIC X(10).
+000700 01  LIN-DET.
+000710     05  LD-DESCPROD             PIC X(30).
+000720     05  FILLER                  PIC X(02) VALUE SPACES.
+000730     05  LD-UNPROD               PIC X(02).
+000740     05  FILLER                  PIC X(02) VALUE SPACES.
+000750     05  LD-QUANTIDADE           PIC ZZZZZZ9.
+000760     05  FILLER                  PIC X(02) VALUE SPACES.
+000770     05  LD-PMEDIO               PIC ZZZZZZZZZZZ9,99.
+000780 01  LIN-SUBTOTAL.
+000790     05  FILLER                  PIC X(20) VALUE
+000800         "SUBTOTAL CATEGORIA: ".
+000810     05  LS-SUBTOTAL             PIC ZZZZZZZZZZZZZ9,99.
+000820 01  LIN-TOTAL.
+000830     05  FILLER                  PIC X(16) VALUE
+000835         "TOTAL GERAL:    ".
+000840     05  LT-TOTAL                PIC ZZZZZZZZZZZZZ9,99.
+000850 PROCEDURE DIVISION.
+000860******************************************************************
+000870*    0000-MAINLINE                                                *
+000880******************************************************************
+000890 0000-MAINLINE.
+000900     SORT SORTWK ON ASCENDING KEY SD-TIPOPROD SD-DESCPROD
+000910         INPUT PROCEDURE IS 1000-SELECIONAR THRU 1000-EXIT
+000920         OUTPUT PROCEDURE IS 2000-IMPRIMIR THRU 2000-EXIT.
+000930     DISPLAY "CEP006: TOTAL DE PRODUTOS NO CATALOGO: "
+000940             W-QTDE-IMPRESSA.
+000950     STOP RUN.
+000960******************************************************************
+000970*    1000-SELECIONAR - LE TODO O CADPROD E GRAVA NA FASE DE SORT  *
+000980******************************************************************
+000990 1000-SELECIONAR.
+001000     OPEN INPUT CADPROD.
+001010     IF PROD-STATUS NOT = "00"
+001020         DISPLAY "CEP006: ARQUIVO DE PRODUTOS NAO EXISTE"
+001030         GO TO 1000-EXIT.
+001040     MOVE LOW-VALUES TO CODPROD.
+001050     START CADPROD KEY IS NOT LESS THAN CODPROD
+001060         INVALID KEY MOVE "S" TO W-EOF.
+001070     IF NOT W-EOF-SIM
+001080         PERFORM 1100-LER-CADPROD THRU 1100-EXIT.
+001090     PERFORM 1200-GRAVAR-FASE THRU 1200-EXIT
+001100         UNTIL W-EOF-SIM.
+001110     CLOSE CADPROD.
+001120 1000-EXIT. EXIT.
+001130 1100-LER-CADPROD.
+001140     READ CADPROD NEXT RECORD
+001150         AT END MOVE "S" TO W-EOF.
+001160 1100-EXIT. EXIT.
+001170 1200-GRAVAR-FASE.
+001180     MOVE TIPOPROD    TO SD-TIPOPROD.
+001190     MOVE DESCPROD    TO SD-DESCPROD.
+001200     MOVE UNPROD      TO SD-UNPROD.
+001210     MOVE QUANTIDADE  TO SD-QUANTIDADE.
+001220     MOVE PMEDIO      TO SD-PMEDIO.
+001230     RELEASE SD-REGPROD.
+001240     PERFORM 1100-LER-CADPROD THRU 1100-EXIT.
+001250 1200-EXIT. EXIT.
+001260******************************************************************
+001270*    2000-IMPRIMIR - GRAVA O CATALOGO JA ORDENADO POR CATEGORIA   *
+001280******************************************************************
+001290 2000-IMPRIMIR.
+001300     OPEN OUTPUT REPCATLG.
+001310     MOVE "N" TO W-EOF.
+001320     MOVE "S" TO W-PRIMEIRO-GRUPO.
+001330     WRITE REG-RELAT FROM LIN-CABEC1.
+001340     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001350     PERFORM 2200-ESCREVER THRU 2200-EXIT
+001360         UNTIL W-EOF-SIM.
+001370     IF NOT W-PRIMEIRO-GRUPO-SIM
+001380         PERFORM 2400-SUBTOTAL THRU 2400-EXIT.
+001390     MOVE W-TOTAL-GERAL TO LT-TOTAL.
+001400     WRITE REG-RELAT FROM LIN-TOTAL.
+001410     CLOSE REPCATLG.
+001420 2000-EXIT. EXIT.
+001430 2100-RETORNAR.
+001440     RETURN SORTWK
+001450         AT END MOVE "S" TO W-EOF.
+001460 2100-EXIT. EXIT.
+001470 2200-ESCREVER.
+001480     IF W-PRIMEIRO-GRUPO-SIM
+001490         OR SD-TIPOPROD NOT = W-TIPOPROD-ANTERIOR
+001500         IF NOT W-PRIMEIRO-GRUPO-SIM
+001510             PERFORM 2400-SUBTOTAL THRU 2400-EXIT
+001520         END-IF
+001530         PERFORM 2300-CABECALHO-CAT THRU 2300-EXIT
+001540     END-IF.
+001550     MOVE SD-DESCPROD   TO LD-DESCPROD.
+001560     MOVE SD-UNPROD     TO LD-UNPROD.
+001570     MOVE SD-QUANTIDADE TO LD-QUANTIDADE.
+001580     MOVE SD-PMEDIO     TO LD-PMEDIO.
+001590     WRITE REG-RELAT FROM LIN-DET.
+001600     COMPUTE W-SUBTOTAL-CATEGORIA ROUNDED =
+001610             W-SUBTOTAL-CATEGORIA + (SD-QUANTIDADE * SD-PMEDIO).
+001620     ADD 1 TO W-QTDE-IMPRESSA.
+001630     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001640 2200-EXIT. EXIT.
+001650******************************************************************
+001660*    2300-CABECALHO-CAT - QUEBRA DE CONTROLE POR TIPOPROD         *
+001670******************************************************************
+001680 2300-CABECALHO-CAT.
+001690     MOVE "N" TO W-PRIMEIRO-GRUPO.
+001700     MOVE SD-TIPOPROD TO W-TIPOPROD-ANTERIOR.
+001710     MOVE ZERO TO W-SUBTOTAL-CATEGORIA.
+001720     PERFORM 2500-TABTIPOPROD THRU 2500-EXIT.
+001730     MOVE W-TIPOPROD-DESCR TO LC2-DESCR.
+001740     WRITE REG-RELAT FROM LIN-CABEC2.
+001750 2300-EXIT. EXIT.
+001760******************************************************************
+001770*    2400-SUBTOTAL - IMPRIME O SUBTOTAL DA CATEGORIA ANTERIOR     *
+001780******************************************************************
+001790 2400-SUBTOTAL.
+001800     MOVE W-SUBTOTAL-CATEGORIA TO LS-SUBTOTAL.
+001810     WRITE REG-RELAT FROM LIN-SUBTOTAL.
+001820     ADD W-SUBTOTAL-CATEGORIA TO W-TOTAL-GERAL.
+001830 2400-EXIT. EXIT.
+001840******************************************************************
+001850*    2500-TABTIPOPROD (TTP) - TABELA DE DESCRICOES DE TIPOPROD    *
+001860******************************************************************
+001870 2500-TABTIPOPROD.
+001880     EVALUATE W-TIPOPROD-ANTERIOR
+001890         WHEN "H" MOVE "HIGIENE"    TO W-TIPOPROD-DESCR
+001900         WHEN "A" MOVE "ALIMENTO"   TO W-TIPOPROD-DESCR
+001910         WHEN "E" MOVE "ESCRITORIO" TO W-TIPOPROD-DESCR
+001920         WHEN "L" MOVE "LIMPEZA"    TO W-TIPOPROD-DESCR
+001930         WHEN "D" MOVE "DIVERSO"    TO W-TIPOPROD-DESCR
+001940         WHEN OTHER MOVE "?"        TO W-TIPOPROD-DESCR
+001950     END-EVALUATE.
+001960 2500-EXIT. EXIT.
