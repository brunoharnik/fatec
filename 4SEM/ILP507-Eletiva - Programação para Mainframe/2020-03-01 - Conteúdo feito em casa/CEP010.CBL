@@ -0,0 +1,110 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEP010                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : EXPORTACAO EM LOTE DO CADPARCEIRO PARA UM ARQUIVO  *
+000080*              CSV (PARCCSV), UM REGISTRO POR LINHA, PARA USO EM  *
+000090*              PLANILHA. USA ";" COMO SEPARADOR DE CAMPO, JA QUE   *
+000100*              OS VALORES DECIMAIS DESTE SISTEMA USAM "," COMO     *
+000110*              PONTO DECIMAL (DECIMAL-POINT IS COMMA).             *
+000120*------------------------------------------------------------------
+000130* HISTORICO DE ALTERACOES                                         *
+000140* DATA       INICIAIS  DESCRICAO                                  *
+000150* 2026-08-09 BH        VERSAO INICIAL                             *
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. CEP010.
+000190 AUTHOR. BRUNO HARNIK.
+000200 INSTALLATION. FATEC.
+000210 DATE-WRITTEN. 2026-08-09.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     DECIMAL-POINT IS COMMA.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CADPARCEIRO ASSIGN TO "CADPARCEIRO"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS CODIGO
+000330         ALTERNATE RECORD KEY IS CHAVE3 WITH DUPLICATES
+000340         FILE STATUS IS PARC-STATUS.
+000350     SELECT PARCCSV ASSIGN TO "PARCCSV"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS CSV-STATUS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  CADPARCEIRO
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY REGPAC.
+000430 FD  PARCCSV
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  REG-PARCCSV                 PIC X(250).
+000460 WORKING-STORAGE SECTION.
+000470 01  PARC-STATUS                 PIC X(02).
+000480 01  CSV-STATUS                  PIC X(02).
+000490 01  W-SWITCHES.
+000500     05  W-EOF                   PIC X(01) VALUE "N".
+000510         88  W-EOF-SIM           VALUE "S".
+000520 01  W-QTDE-EXPORTADA            PIC 9(07) VALUE ZERO.
+000530 01  W-CSV-CODIGO                PIC Z(3)9.
+000540 01  W-CSV-CNPJ                  PIC Z(14)9.
+000550 01  W-CSV-NCEP                  PIC Z(7)9.
+000560 01  W-CSV-DDD1                  PIC Z9.
+000570 01  W-CSV-TEL1                  PIC Z(8)9.
+000580 01  W-CSV-DDD2                  PIC Z9.
+000590 01  W-CSV-TEL2                  PIC Z(8)9.
+000600 01  W-CSV-DDD3                  PIC Z9.
+000610 01  W-CSV-TEL3                  PIC Z(8)9.
+000620 01  LIN-CABEC-CSV               PIC X(150) VALUE
+000630     "TIPO;CODIGO;NOME;APELIDO;CNPJ;NCEP;LOGRADOURO;BAIRRO;CIDA
+000631-    "DE;UF;DDD1;TELEFONE1;TIPOTEL1;DDD2;TELEFONE2;TIPOTEL2;DDD
+000632-    "3;TELEFONE3;TIPOTEL3".
+000660 PROCEDURE DIVISION.
+000670******************************************************************
+000680*    0000-MAINLINE                                                *
+000690******************************************************************
+000700 0000-MAINLINE.
+000710     OPEN INPUT CADPARCEIRO.
+000720     IF PARC-STATUS NOT = "00"
+000730         DISPLAY "CEP010: ARQUIVO CADPARCEIRO NAO EXISTE"
+000740         GO TO 0000-FIM.
+000750     OPEN OUTPUT PARCCSV.
+000760     WRITE REG-PARCCSV FROM LIN-CABEC-CSV.
+000770     PERFORM 1000-LER THRU 1000-EXIT.
+000780     PERFORM 2000-EXPORTAR THRU 2000-EXIT
+000790         UNTIL W-EOF-SIM.
+000800     CLOSE CADPARCEIRO.
+000810     CLOSE PARCCSV.
+000820     DISPLAY "CEP010: REGISTROS EXPORTADOS: " W-QTDE-EXPORTADA.
+000830 0000-FIM.
+000840     STOP RUN.
+000850 1000-LER.
+000860     READ CADPARCEIRO NEXT RECORD
+000870         AT END MOVE "S" TO W-EOF.
+000880 1000-EXIT. EXIT.
+000890 2000-EXPORTAR.
+000900     MOVE CODIGO   TO W-CSV-CODIGO.
+000910     MOVE CNPJ     TO W-CSV-CNPJ.
+000920     MOVE NCEP     TO W-CSV-NCEP.
+000930     MOVE DDD1     TO W-CSV-DDD1.
+000940     MOVE TELEFONE1 TO W-CSV-TEL1.
+000950     MOVE DDD2     TO W-CSV-DDD2.
+000960     MOVE TELEFONE2 TO W-CSV-TEL2.
+000970     MOVE DDD3     TO W-CSV-DDD3.
+000980     MOVE TELEFONE3 TO W-CSV-TEL3.
+000990     MOVE SPACES TO REG-PARCCSV.
+001000     STRING TIPO-PARCEIRO ";" W-CSV-CODIGO ";" NOME ";"
+001010         APELIDO ";" W-CSV-CNPJ ";" W-CSV-NCEP ";" LOGRADOURO ";"
+001020         BAIRRO ";" CIDADE ";" UF ";" W-CSV-DDD1 ";"
+001030         W-CSV-TEL1 ";" TIPO-TELEFONE1 ";" W-CSV-DDD2 ";"
+001040         W-CSV-TEL2 ";" TIPO-TELEFONE2 ";" W-CSV-DDD3 ";"
+001050         W-CSV-TEL3 ";" TIPO-TELEFONE3
+001060         DELIMITED BY SIZE INTO REG-PARCCSV.
+001070     WRITE REG-PARCCSV.
+001080     ADD 1 TO W-QTDE-EXPORTADA.
+001090     PERFORM 1000-LER THRU 1000-EXIT.
+001100 2000-EXIT. EXIT.
