@@ -0,0 +1,564 @@
+000010******************************************************************
+000020* PROGRAM-ID : SFP013                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : CONSULTA E MANUTENCAO DO CADASTRO DE CEP (CADCEP). *
+000080*------------------------------------------------------------------
+000090* HISTORICO DE ALTERACOES                                         *
+000100* DATA       INICIAIS  DESCRICAO                                  *
+000110* 2026-08-09 BH        VERSAO INICIAL - CONSULTA POR CEP/LOGRA E   *
+000120*                      INCLUSAO, ALTERACAO E EXCLUSAO DE REGCEP.   *
+000125* 2026-08-09 BH        INC-001C NAO EXIBE MAIS O 1O REGISTRO DA    *
+000126*                      CIDADE ERRADA QUANDO A CIDADE INFORMADA     *
+000127*                      NAO EXISTE (ROT-PULAR-UF PARA SEM AVANCAR)  *
+000128* 2026-08-09 BH        ROT-TESTAR-PARCIAL NAO TESTA MAIS UM TRECHO *
+000129*                      EM BRANCO (EVITA TRAVAR O INSPECT)          *
+000130******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. SFP013.
+000160 AUTHOR. BRUNO HARNIK.
+000170 INSTALLATION. FATEC.
+000180 DATE-WRITTEN. 2026-08-09.
+000190 DATE-COMPILED.
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SPECIAL-NAMES.
+000230     DECIMAL-POINT IS COMMA.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CADCEP ASSIGN TO "CADCEP"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS DYNAMIC
+000290         RECORD KEY IS CEP-CODIGO
+000300         ALTERNATE RECORD KEY IS CEP-LOGRA WITH DUPLICATES
+000310         ALTERNATE RECORD KEY IS CEP-CIDADE WITH DUPLICATES
+000320         FILE STATUS IS CEP-STATUS.
+000321     SELECT FAUDIT ASSIGN TO "FAUDIT"
+000321         ORGANIZATION IS LINE SEQUENTIAL
+000321         FILE STATUS IS AUD-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  CADCEP
+000360     LABEL RECORDS ARE STANDARD.
+000370     COPY REGCEP.
+000371 FD  FAUDIT
+000372     LABEL RECORDS ARE STANDARD.
+000373 01  REG-FAUDIT                  PIC X(221).
+000380 WORKING-STORAGE SECTION.
+000390******************************************************************
+000400*    AREAS DE CONTROLE DE ARQUIVO E DE TELA                       *
+000410******************************************************************
+000420 01  CEP-STATUS                  PIC X(02).
+000421 01  AUD-STATUS                  PIC X(02).
+000422 01  W-OPERADOR                  PIC X(08).
+000423 01  W-REGCEP-ANTES              PIC X(141).
+000425 01  W-DATA-SISTEMA.
+000426     05  W-DTSIS-ANO             PIC 9(02).
+000427     05  W-DTSIS-MES             PIC 9(02).
+000428     05  W-DTSIS-DIA             PIC 9(02).
+000424 COPY AUDITLOG.
+000430 01  W-SWITCHES.
+000440     05  W-EOF                   PIC X(01) VALUE "N".
+000450         88  W-EOF-SIM           VALUE "S".
+000460     05  W-FIM                   PIC X(01) VALUE "N".
+000470         88  W-FIM-SIM           VALUE "S".
+000490 01  CONLIN                      PIC 9(02) COMP VALUE ZERO.
+000500 01  LIN                         PIC 9(02) COMP VALUE 02.
+000510 01  W-OPCAO                     PIC X(01).
+000520 01  SOLIC                       PIC X(01).
+000530 01  PROSSEGUIR                  PIC X(01).
+000540 01  W-CONF                      PIC X(01).
+000550 01  W-CEP-INF                   PIC 9(08).
+000560 01  W-LOGRA-INF                 PIC X(40).
+000562 01  W-CIDADE-INF                PIC X(30).
+000564 01  W-UF-INF                    PIC X(02).
+000566 01  W-FILTRO-UF-ATIVO           PIC X(01) VALUE "N".
+000568     88  W-FILTRO-UF-LIGADO      VALUE "S".
+000569 01  W-CONS-CIDADE-ATIVA         PIC X(01) VALUE "N".
+000570     88  W-CONS-CIDADE-LIGADA    VALUE "S".
+000571 01  W-FILTRO-REGIAO-ATIVO       PIC X(01) VALUE "N".
+000572     88  W-FILTRO-REGIAO-LIGADO  VALUE "S".
+000573 01  W-REGIAO-INF                PIC 9(01).
+000574 01  W-FILTRO-PARCIAL-ATIVO      PIC X(01) VALUE "N".
+000575     88  W-FILTRO-PARCIAL-LIGADO VALUE "S".
+000576 01  W-LOGRA-PARCIAL             PIC X(40).
+000577 01  W-CONTA-PARCIAL             PIC 9(02) COMP VALUE ZERO.
+000570 01  MSG-ARQ-INEXISTENTE         PIC X(30)
+000580         VALUE "ARQUIVO DE CEP NAO EXISTE".
+000590******************************************************************
+000600*    LINHA DE DETALHE DA CONSULTA (ROT-MONTAR)                    *
+000610******************************************************************
+000620 01  DET2.
+000630     05  DET-CEP                 PIC 9(08).
+000640     05  FILLER                  PIC X(02) VALUE SPACES.
+000650     05  DET-LOGRA               PIC X(40).
+000652     05  FILLER                  PIC X(02) VALUE SPACES.
+000654     05  DET-BAIRRO              PIC X(30).
+000656     05  FILLER                  PIC X(02) VALUE SPACES.
+000658     05  DET-CIDADE              PIC X(30).
+000662     05  FILLER                  PIC X(02) VALUE SPACES.
+000664     05  DET-UF                  PIC X(02).
+000660******************************************************************
+000670*    AREA DE TRABALHO PARA INCLUSAO/ALTERACAO DE REGCEP           *
+000680******************************************************************
+000690 01  W-REGCEP.
+000700     05  W-CEP-CODIGO            PIC 9(08).
+000710     05  W-CEP-LOGRA             PIC X(40).
+000720     05  W-CEP-BAIRRO            PIC X(30).
+000730     05  W-CEP-CIDADE            PIC X(30).
+000740     05  W-CEP-UF                PIC X(02).
+000750     05  W-CEP-REGIAO            PIC 9(01).
+000760     05  W-CEP-LONGITUDE         PIC X(12).
+000770     05  W-CEP-LATITUDE          PIC X(12).
+000780 PROCEDURE DIVISION.
+000790******************************************************************
+000800*    0000-MAINLINE                                                *
+000810******************************************************************
+000820 0000-MAINLINE.
+000825     DISPLAY "OPERADOR =>".
+000826     ACCEPT W-OPERADOR.
+000830     PERFORM 2000-MENU-PRINCIPAL THRU 2000-EXIT
+000840         UNTIL W-FIM-SIM.
+000850     GOBACK.
+000860******************************************************************
+000870*    2000-MENU-PRINCIPAL - MENU DE OPCOES DO PROGRAMA              *
+000880******************************************************************
+000890 2000-MENU-PRINCIPAL.
+000900     DISPLAY " ".
+000910     DISPLAY "SFP013 - CADASTRO DE CEP".
+000920     DISPLAY "1-CONSULTA   2-INCLUSAO/ALTERACAO/EXCLUSAO   9-FIM".
+000930     ACCEPT W-OPCAO.
+000940     EVALUATE W-OPCAO
+000950         WHEN "1"
+000960             PERFORM ROT-INC THRU ROT-INC-EXIT
+000970         WHEN "2"
+000980             PERFORM ROT-CAD THRU ROT-CAD-EXIT
+000990         WHEN "9"
+001000             MOVE "S" TO W-FIM
+001010         WHEN OTHER
+001020             DISPLAY "OPCAO INVALIDA"
+001030     END-EVALUATE.
+001040 2000-EXIT. EXIT.
+001050******************************************************************
+001060*    ROT-INC - CONSULTA DE CEP (SOMENTE LEITURA)                  *
+001070******************************************************************
+001080 ROT-INC.
+001090     PERFORM INC-001 THRU INC-001-EXIT.
+001100 ROT-INC-EXIT. EXIT.
+001110 INC-001.
+001120     DISPLAY "1-CEP 2-LOGRADOURO 3-CIDADE/UF 4-REGIAO".
+001121     DISPLAY "5-LOGRADOURO(PARCIAL) 0-VOLTAR".
+001125     DISPLAY "SOLIC.=>".
+001130     ACCEPT SOLIC.
+001140     EVALUATE SOLIC
+001150         WHEN "1"
+001160             PERFORM INC-001A THRU INC-001A-EXIT
+001170         WHEN "2"
+001180             PERFORM INC-001B THRU INC-001B-EXIT
+001181         WHEN "3"
+001182             PERFORM INC-001C THRU INC-001C-EXIT
+001183         WHEN "4"
+001184             PERFORM INC-001D THRU INC-001D-EXIT
+001185         WHEN "5"
+001186             PERFORM INC-001E THRU INC-001E-EXIT
+001190         WHEN "0"
+001200             CONTINUE
+001210         WHEN OTHER
+001220             DISPLAY "OPCAO INVALIDA"
+001230     END-EVALUATE.
+001240 INC-001-EXIT. EXIT.
+001250******************************************************************
+001260*    INC-001A - CONSULTA POR CEP-CODIGO (CHAVE PRIMARIA)          *
+001270******************************************************************
+001280 INC-001A.
+001290     DISPLAY "INFORME O CEP =>".
+001300     ACCEPT W-CEP-INF.
+001310     OPEN INPUT CADCEP.
+001320     IF CEP-STATUS NOT = "00"
+001330         DISPLAY MSG-ARQ-INEXISTENTE
+001340         GO TO INC-001A-EXIT.
+001350     MOVE "N" TO W-EOF.
+001360     MOVE W-CEP-INF TO CEP-CODIGO.
+001370     START CADCEP KEY IS NOT LESS THAN CEP-CODIGO
+001380         INVALID KEY MOVE "S" TO W-EOF.
+001390     IF NOT W-EOF-SIM
+001400         PERFORM INC-RD2 THRU INC-RD2-EXIT
+001410         PERFORM ROT-MONTAR THRU ROT-MONTAR-EXIT.
+001420     CLOSE CADCEP.
+001430 INC-001A-EXIT. EXIT.
+001440******************************************************************
+001450*    INC-001B - CONSULTA POR CEP-LOGRA (CHAVE ALTERNATIVA)        *
+001460******************************************************************
+001470 INC-001B.
+001480     DISPLAY "INFORME O LOGRADOURO =>".
+001490     ACCEPT W-LOGRA-INF.
+001500     OPEN INPUT CADCEP.
+001510     IF CEP-STATUS NOT = "00"
+001520         DISPLAY MSG-ARQ-INEXISTENTE
+001530         GO TO INC-001B-EXIT.
+001540     MOVE "N" TO W-EOF.
+001550     MOVE W-LOGRA-INF TO CEP-LOGRA.
+001560     START CADCEP KEY IS NOT LESS THAN CEP-LOGRA
+001570         INVALID KEY MOVE "S" TO W-EOF.
+001580     IF NOT W-EOF-SIM
+001590         PERFORM INC-RD2 THRU INC-RD2-EXIT
+001600         PERFORM ROT-MONTAR THRU ROT-MONTAR-EXIT.
+001610     CLOSE CADCEP.
+001620 INC-001B-EXIT. EXIT.
+001440******************************************************************
+001441*    INC-001C - CONSULTA POR CIDADE/UF (CHAVE ALTERNATIVA)        *
+001442******************************************************************
+001443 INC-001C.
+001444     DISPLAY "INFORME A CIDADE =>".
+001445     ACCEPT W-CIDADE-INF.
+001446     DISPLAY "INFORME A UF (BRANCO=TODAS) =>".
+001447     ACCEPT W-UF-INF.
+001448     MOVE "N" TO W-FILTRO-UF-ATIVO.
+001449     IF W-UF-INF NOT = SPACES
+001450         MOVE "S" TO W-FILTRO-UF-ATIVO.
+001451     MOVE "S" TO W-CONS-CIDADE-ATIVA.
+001452     OPEN INPUT CADCEP.
+001453     IF CEP-STATUS NOT = "00"
+001454         DISPLAY MSG-ARQ-INEXISTENTE
+001455         GO TO INC-001C-EXIT.
+001456     MOVE "N" TO W-EOF.
+001457     MOVE W-CIDADE-INF TO CEP-CIDADE.
+001458     START CADCEP KEY IS NOT LESS THAN CEP-CIDADE
+001459         INVALID KEY MOVE "S" TO W-EOF.
+001460     IF NOT W-EOF-SIM
+001461         PERFORM INC-RD2 THRU INC-RD2-EXIT
+001462         PERFORM ROT-PULAR-UF THRU ROT-PULAR-UF-EXIT.
+001462     IF NOT W-EOF-SIM
+001462         AND CEP-CIDADE NOT = W-CIDADE-INF
+001463             MOVE "S" TO W-EOF.
+001463     IF NOT W-EOF-SIM
+001463         PERFORM ROT-MONTAR THRU ROT-MONTAR-EXIT.
+001464     CLOSE CADCEP.
+001465     MOVE "N" TO W-FILTRO-UF-ATIVO.
+001466     MOVE "N" TO W-CONS-CIDADE-ATIVA.
+001467 INC-001C-EXIT. EXIT.
+001466******************************************************************
+001467*    ROT-PULAR-UF - AVANCA ATE ACHAR UF PROCURADA DENTRO DA CIDADE*
+001468******************************************************************
+001469 ROT-PULAR-UF.
+001470     PERFORM INC-RD2 THRU INC-RD2-EXIT
+001471         UNTIL W-EOF-SIM
+001472         OR CEP-CIDADE NOT = W-CIDADE-INF
+001473         OR NOT W-FILTRO-UF-LIGADO
+001474         OR CEP-UF = W-UF-INF.
+001475 ROT-PULAR-UF-EXIT. EXIT.
+001476******************************************************************
+001477*    INC-001D - CONSULTA POR CEP-REGIAO (VARREDURA COMPLETA)      *
+001478******************************************************************
+001479 INC-001D.
+001480     DISPLAY "INFORME A REGIAO (0-9) =>".
+001481     ACCEPT W-REGIAO-INF.
+001482     MOVE "S" TO W-FILTRO-REGIAO-ATIVO.
+001483     OPEN INPUT CADCEP.
+001484     IF CEP-STATUS NOT = "00"
+001485         DISPLAY MSG-ARQ-INEXISTENTE
+001486         GO TO INC-001D-EXIT.
+001487     MOVE "N" TO W-EOF.
+001488     MOVE LOW-VALUES TO CEP-CODIGO.
+001489     START CADCEP KEY IS NOT LESS THAN CEP-CODIGO
+001490         INVALID KEY MOVE "S" TO W-EOF.
+001491     IF NOT W-EOF-SIM
+001492         PERFORM INC-RD2 THRU INC-RD2-EXIT
+001493         PERFORM ROT-PULAR-REGIAO THRU ROT-PULAR-REGIAO-EXIT
+001494         PERFORM ROT-MONTAR THRU ROT-MONTAR-EXIT.
+001495     CLOSE CADCEP.
+001496     MOVE "N" TO W-FILTRO-REGIAO-ATIVO.
+001497 INC-001D-EXIT. EXIT.
+001498******************************************************************
+001499*    ROT-PULAR-REGIAO - AVANCA ATE ACHAR A REGIAO PROCURADA       *
+001500******************************************************************
+001501 ROT-PULAR-REGIAO.
+001502     PERFORM INC-RD2 THRU INC-RD2-EXIT
+001503         UNTIL W-EOF-SIM
+001504         OR CEP-REGIAO = W-REGIAO-INF.
+001505 ROT-PULAR-REGIAO-EXIT. EXIT.
+001506******************************************************************
+001507*    INC-001E - CONSULTA POR TRECHO DO LOGRADOURO (VARREDURA      *
+001508*               COMPLETA, CASAMENTO PARCIAL EM QUALQUER POSICAO)  *
+001509******************************************************************
+001510 INC-001E.
+001511     DISPLAY "INFORME PARTE DO LOGRADOURO =>".
+001512     ACCEPT W-LOGRA-PARCIAL.
+001513     MOVE "S" TO W-FILTRO-PARCIAL-ATIVO.
+001514     OPEN INPUT CADCEP.
+001515     IF CEP-STATUS NOT = "00"
+001516         DISPLAY MSG-ARQ-INEXISTENTE
+001517         GO TO INC-001E-EXIT.
+001518     MOVE "N" TO W-EOF.
+001519     MOVE LOW-VALUES TO CEP-CODIGO.
+001520     START CADCEP KEY IS NOT LESS THAN CEP-CODIGO
+001521         INVALID KEY MOVE "S" TO W-EOF.
+001522     IF NOT W-EOF-SIM
+001523         PERFORM INC-RD2 THRU INC-RD2-EXIT
+001524         PERFORM ROT-PULAR-PARCIAL THRU ROT-PULAR-PARCIAL-EXIT
+001525         PERFORM ROT-MONTAR THRU ROT-MONTAR-EXIT.
+001526     CLOSE CADCEP.
+001527     MOVE "N" TO W-FILTRO-PARCIAL-ATIVO.
+001528 INC-001E-EXIT. EXIT.
+001529******************************************************************
+001530*    ROT-PULAR-PARCIAL - AVANCA ATE ACHAR O TRECHO PROCURADO      *
+001531*                        DENTRO DE CEP-LOGRA                      *
+001532******************************************************************
+001533 ROT-PULAR-PARCIAL.
+001534     PERFORM ROT-TESTAR-PARCIAL THRU ROT-TESTAR-PARCIAL-EXIT.
+001535     PERFORM ROT-AVANCAR-PARCIAL THRU ROT-AVANCAR-PARCIAL-EXIT
+001536         UNTIL W-EOF-SIM
+001537         OR W-CONTA-PARCIAL NOT = ZERO.
+001538 ROT-PULAR-PARCIAL-EXIT. EXIT.
+001539 ROT-AVANCAR-PARCIAL.
+001540     PERFORM INC-RD2 THRU INC-RD2-EXIT.
+001541     PERFORM ROT-TESTAR-PARCIAL THRU ROT-TESTAR-PARCIAL-EXIT.
+001542 ROT-AVANCAR-PARCIAL-EXIT. EXIT.
+001543 ROT-TESTAR-PARCIAL.
+001544     MOVE ZERO TO W-CONTA-PARCIAL.
+001545     IF NOT W-EOF-SIM
+001545         AND FUNCTION TRIM(W-LOGRA-PARCIAL) NOT = SPACES
+001546         INSPECT CEP-LOGRA TALLYING W-CONTA-PARCIAL
+001547             FOR ALL FUNCTION TRIM(W-LOGRA-PARCIAL).
+001548 ROT-TESTAR-PARCIAL-EXIT. EXIT.
+001630******************************************************************
+001640*    INC-RD2 - LEITURA SEQUENCIAL SEGUINTE (APOS START)           *
+001650******************************************************************
+001660 INC-RD2.
+001670     READ CADCEP NEXT RECORD
+001680         AT END MOVE "S" TO W-EOF.
+001690 INC-RD2-EXIT. EXIT.
+001700******************************************************************
+001710*    ROT-MONTAR - PAGINACAO DA CONSULTA (16 LINHAS POR TELA)      *
+001720******************************************************************
+001730 ROT-MONTAR.
+001740     MOVE ZERO TO CONLIN.
+001750     MOVE 02 TO LIN.
+001760     PERFORM ROT-EXIBIR THRU ROT-EXIBIR-EXIT
+001770         UNTIL W-EOF-SIM.
+001780 ROT-MONTAR-EXIT. EXIT.
+001790 ROT-EXIBIR.
+001800     MOVE CEP-CODIGO TO DET-CEP.
+001810     MOVE CEP-LOGRA TO DET-LOGRA.
+001812     MOVE CEP-BAIRRO TO DET-BAIRRO.
+001814     MOVE CEP-CIDADE TO DET-CIDADE.
+001816     MOVE CEP-UF TO DET-UF.
+001820     ADD 1 TO LIN.
+001830     DISPLAY DET2 LINE LIN COLUMN 02.
+001840     ADD 1 TO CONLIN.
+001850     IF CONLIN = 16
+001860         PERFORM ROT-PERGCONT THRU ROT-PERGCONT-EXIT.
+001870     IF NOT W-EOF-SIM
+001880         PERFORM INC-RD2 THRU INC-RD2-EXIT.
+001881     IF W-CONS-CIDADE-LIGADA AND NOT W-EOF-SIM
+001882         PERFORM ROT-PULAR-UF THRU ROT-PULAR-UF-EXIT.
+001883     IF W-CONS-CIDADE-LIGADA AND NOT W-EOF-SIM
+001884         AND CEP-CIDADE NOT = W-CIDADE-INF
+001885             MOVE "S" TO W-EOF.
+001886     IF W-FILTRO-REGIAO-LIGADO AND NOT W-EOF-SIM
+001887         PERFORM ROT-PULAR-REGIAO THRU ROT-PULAR-REGIAO-EXIT.
+001888     IF W-FILTRO-PARCIAL-LIGADO AND NOT W-EOF-SIM
+001889         PERFORM ROT-PULAR-PARCIAL THRU ROT-PULAR-PARCIAL-EXIT.
+001890 ROT-EXIBIR-EXIT. EXIT.
+001900 ROT-PERGCONT.
+001910     DISPLAY "CONTINUA CONSULTA (S/N) ==>".
+001920     ACCEPT PROSSEGUIR.
+001930     IF PROSSEGUIR NOT = "S" AND PROSSEGUIR NOT = "s"
+001940         MOVE "S" TO W-EOF
+001950     ELSE
+001960         MOVE ZERO TO CONLIN
+001970         MOVE 02 TO LIN.
+001980 ROT-PERGCONT-EXIT. EXIT.
+001990******************************************************************
+002000*    ROT-CAD - MENU DE MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO)   *
+002010******************************************************************
+002020 ROT-CAD.
+002030     DISPLAY "1-INCLUIR   2-ALTERAR   3-EXCLUIR   0-VOLTAR".
+002035     DISPLAY "SOLIC.=>".
+002040     ACCEPT SOLIC.
+002050     EVALUATE SOLIC
+002060         WHEN "1"
+002070             PERFORM INC-WR1 THRU INC-WR1-EXIT
+002080         WHEN "2"
+002090             PERFORM ALT-RW1 THRU ALT-RW1-EXIT
+002100         WHEN "3"
+002110             PERFORM EXC-DL1 THRU EXC-DL1-EXIT
+002120         WHEN "0"
+002130             CONTINUE
+002140         WHEN OTHER
+002150             DISPLAY "OPCAO INVALIDA"
+002160     END-EVALUATE.
+002170 ROT-CAD-EXIT. EXIT.
+002180******************************************************************
+002190*    INC-WR1 - INCLUSAO DE UM NOVO REGCEP                         *
+002200******************************************************************
+002210 INC-WR1.
+002220     PERFORM ROT-DIGITAR-CEP THRU ROT-DIGITAR-CEP-EXIT.
+002230     OPEN I-O CADCEP.
+002240     IF CEP-STATUS NOT = "00"
+002250         DISPLAY MSG-ARQ-INEXISTENTE
+002260         GO TO INC-WR1-EXIT.
+002270     MOVE W-CEP-CODIGO      TO CEP-CODIGO.
+002280     MOVE W-CEP-LOGRA       TO CEP-LOGRA.
+002290     MOVE W-CEP-BAIRRO      TO CEP-BAIRRO.
+002300     MOVE W-CEP-CIDADE      TO CEP-CIDADE.
+002310     MOVE W-CEP-UF          TO CEP-UF.
+002320     MOVE W-CEP-REGIAO      TO CEP-REGIAO.
+002330     MOVE W-CEP-LONGITUDE   TO CEP-LONGITUDE.
+002340     MOVE W-CEP-LATITUDE    TO CEP-LATITUDE.
+002342     ACCEPT W-DATA-SISTEMA  FROM DATE.
+002344     MOVE W-DTSIS-DIA       TO CEP-DT-DIA.
+002346     MOVE W-DTSIS-MES       TO CEP-DT-MES.
+002348     MOVE W-DTSIS-ANO       TO CEP-DT-ANO.
+002350     WRITE REGCEP
+002360         INVALID KEY
+002370             DISPLAY "CEP JA CADASTRADO"
+002380         NOT INVALID KEY
+002390             DISPLAY "*** REGISTRO GRAVADO COM SUCESSO ***"
+002395             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+002396             MOVE "I"           TO AUD-OPERACAO
+002397             MOVE CEP-CODIGO    TO AUD-CHAVE
+002398             MOVE SPACES        TO AUD-ANTES
+002399             MOVE REGCEP        TO AUD-DEPOIS
+002400             PERFORM ROT-GRAVAR-AUDITORIA
+002401                 THRU ROT-GRAVAR-AUDITORIA-EXIT.
+002410     CLOSE CADCEP.
+002420 INC-WR1-EXIT. EXIT.
+002430******************************************************************
+002440*    ALT-RW1 - ALTERACAO DE UM REGCEP EXISTENTE                   *
+002450******************************************************************
+002460 ALT-RW1.
+002470     DISPLAY "INFORME O CEP A ALTERAR =>".
+002480     ACCEPT W-CEP-INF.
+002490     OPEN I-O CADCEP.
+002500     IF CEP-STATUS NOT = "00"
+002510         DISPLAY MSG-ARQ-INEXISTENTE
+002520         GO TO ALT-RW1-EXIT.
+002530     MOVE W-CEP-INF TO CEP-CODIGO.
+002540     READ CADCEP
+002550         INVALID KEY
+002560             DISPLAY "CEP NAO ENCONTRADO"
+002570             CLOSE CADCEP
+002580             GO TO ALT-RW1-EXIT.
+002589     MOVE REGCEP        TO W-REGCEP-ANTES.
+002590     MOVE CEP-CODIGO    TO W-CEP-CODIGO.
+002600     MOVE CEP-LOGRA     TO W-CEP-LOGRA.
+002610     MOVE CEP-BAIRRO    TO W-CEP-BAIRRO.
+002620     MOVE CEP-CIDADE    TO W-CEP-CIDADE.
+002630     MOVE CEP-UF        TO W-CEP-UF.
+002640     MOVE CEP-REGIAO    TO W-CEP-REGIAO.
+002650     MOVE CEP-LONGITUDE TO W-CEP-LONGITUDE.
+002660     MOVE CEP-LATITUDE  TO W-CEP-LATITUDE.
+002670     PERFORM ROT-DIGITAR-CEP THRU ROT-DIGITAR-CEP-EXIT.
+002680     MOVE W-CEP-LOGRA       TO CEP-LOGRA.
+002690     MOVE W-CEP-BAIRRO      TO CEP-BAIRRO.
+002700     MOVE W-CEP-CIDADE      TO CEP-CIDADE.
+002710     MOVE W-CEP-UF          TO CEP-UF.
+002720     MOVE W-CEP-REGIAO      TO CEP-REGIAO.
+002730     MOVE W-CEP-LONGITUDE   TO CEP-LONGITUDE.
+002740     MOVE W-CEP-LATITUDE    TO CEP-LATITUDE.
+002742     ACCEPT W-DATA-SISTEMA  FROM DATE.
+002744     MOVE W-DTSIS-DIA       TO CEP-DT-DIA.
+002746     MOVE W-DTSIS-MES       TO CEP-DT-MES.
+002748     MOVE W-DTSIS-ANO       TO CEP-DT-ANO.
+002750     REWRITE REGCEP
+002760         INVALID KEY
+002770             DISPLAY "ERRO NA ALTERACAO"
+002780         NOT INVALID KEY
+002790             DISPLAY "*** REGISTRO ALTERADO COM SUCESSO ***"
+002795             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+002796             MOVE "A"           TO AUD-OPERACAO
+002797             MOVE CEP-CODIGO    TO AUD-CHAVE
+002798             MOVE W-REGCEP-ANTES TO AUD-ANTES
+002799             MOVE REGCEP        TO AUD-DEPOIS
+002800             PERFORM ROT-GRAVAR-AUDITORIA
+002801                 THRU ROT-GRAVAR-AUDITORIA-EXIT.
+002810     CLOSE CADCEP.
+002820 ALT-RW1-EXIT. EXIT.
+002830******************************************************************
+002840*    EXC-DL1 - EXCLUSAO DE UM REGCEP EXISTENTE                    *
+002850******************************************************************
+002860 EXC-DL1.
+002870     DISPLAY "INFORME O CEP A EXCLUIR =>".
+002880     ACCEPT W-CEP-INF.
+002890     OPEN I-O CADCEP.
+002900     IF CEP-STATUS NOT = "00"
+002910         DISPLAY MSG-ARQ-INEXISTENTE
+002920         GO TO EXC-DL1-EXIT.
+002930     MOVE W-CEP-INF TO CEP-CODIGO.
+002940     READ CADCEP
+002950         INVALID KEY
+002960             DISPLAY "CEP NAO ENCONTRADO"
+002970             CLOSE CADCEP
+002980             GO TO EXC-DL1-EXIT.
+002990     DISPLAY "LOGRADOURO: " CEP-LOGRA.
+002995     MOVE REGCEP TO W-REGCEP-ANTES.
+003000     DISPLAY "EXCLUIR (S/N) ==>".
+003010     ACCEPT W-CONF.
+003020     IF W-CONF = "S" OR W-CONF = "s"
+003030         DELETE CADCEP RECORD
+003040             INVALID KEY
+003050                 DISPLAY "ERRO NA EXCLUSAO"
+003060             NOT INVALID KEY
+003070                 DISPLAY "*** REGISTRO EXCLUIDO COM SUCESSO ***"
+003071                 PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+003072                 MOVE "D"           TO AUD-OPERACAO
+003073                 MOVE CEP-CODIGO    TO AUD-CHAVE
+003074                 MOVE W-REGCEP-ANTES TO AUD-ANTES
+003075                 MOVE SPACES        TO AUD-DEPOIS
+003076                 PERFORM ROT-GRAVAR-AUDITORIA
+003077                     THRU ROT-GRAVAR-AUDITORIA-EXIT
+003090     ELSE
+003100         DISPLAY "EXCLUSAO CANCELADA".
+003110     CLOSE CADCEP.
+003120 EXC-DL1-EXIT. EXIT.
+003130******************************************************************
+003140*    ROT-DIGITAR-CEP - CAPTURA DOS DADOS DO REGCEP NA TELA        *
+003150******************************************************************
+003160 ROT-DIGITAR-CEP.
+003170     DISPLAY "CEP        =>".
+003180     ACCEPT W-CEP-CODIGO.
+003190     DISPLAY "LOGRADOURO =>".
+003200     ACCEPT W-CEP-LOGRA.
+003210     DISPLAY "BAIRRO     =>".
+003220     ACCEPT W-CEP-BAIRRO.
+003230     DISPLAY "CIDADE     =>".
+003240     ACCEPT W-CEP-CIDADE.
+003250     DISPLAY "UF         =>".
+003260     ACCEPT W-CEP-UF.
+003270     DISPLAY "REGIAO     =>".
+003280     ACCEPT W-CEP-REGIAO.
+003290     DISPLAY "LONGITUDE  =>".
+003300     ACCEPT W-CEP-LONGITUDE.
+003310     DISPLAY "LATITUDE   =>".
+003320     ACCEPT W-CEP-LATITUDE.
+003330 ROT-DIGITAR-CEP-EXIT. EXIT.
+003340******************************************************************
+003350*    ROT-MENS2 - EXIBE MENSAGEM DE CONFIRMACAO POR TEMPO FIXO     *
+003360******************************************************************
+003370 ROT-MENS2.
+003380     CALL "MENS000".
+003410 ROT-MENS2-EXIT. EXIT.
+003441******************************************************************
+003442*    ROT-GRAVAR-AUDITORIA - APENSA A TRILHA DE AUDITORIA FAUDIT,    *
+003443*                           COMPARTILHADA COM OS DEMAIS CADASTROS,  *
+003444*                           COM O OPERADOR, DATA/HORA E OS VALORES  *
+003445*                           ANTES/DEPOIS DO REGISTRO. O CHAMADOR    *
+003446*                           DEVE PREENCHER AUD-OPERACAO, AUD-CHAVE, *
+003447*                           AUD-ANTES E AUD-DEPOIS ANTES DE CHAMAR. *
+003448******************************************************************
+003449 ROT-GRAVAR-AUDITORIA.
+003450     MOVE "SFP013"     TO AUD-PROGRAMA.
+003451     MOVE W-OPERADOR   TO AUD-OPERADOR.
+003452     ACCEPT AUD-DATA   FROM DATE.
+003453     ACCEPT AUD-HORA   FROM TIME.
+003454     OPEN EXTEND FAUDIT.
+003454     IF AUD-STATUS = "35"
+003454         OPEN OUTPUT FAUDIT
+003454         CLOSE FAUDIT
+003454         OPEN EXTEND FAUDIT.
+003455     WRITE REG-FAUDIT FROM REG-AUDITLOG.
+003456     CLOSE FAUDIT.
+003457 ROT-GRAVAR-AUDITORIA-EXIT. EXIT.
