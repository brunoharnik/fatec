@@ -0,0 +1,201 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEPCARGA                                          *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : CARGA EM LOTE DO CADASTRO DE CEP (CADCEP) A PARTIR *
+000080*              DO ARQUIVO DE ENTRADA DOS CORREIOS/IBGE, COM PONTO *
+000090*              DE CONTROLE PARA REINICIO EM CASO DE QUEDA.        *
+000100*------------------------------------------------------------------
+000110* HISTORICO DE ALTERACOES                                         *
+000120* DATA       INICIAIS  DESCRICAO                                  *
+000130* 2026-08-09 BH        VERSAO INICIAL                             *
+000135* 2026-08-09 BH        PREENCHE CEP-DATA-ATUALIZ NA CARGA, IGUAL   *
+000136*                      AO QUE O SFP013 JA FAZ NA INCLUSAO MANUAL   *
+000137* 2026-08-09 BH        CORRIGE O PONTO DE CONTROLE, QUE SOMAVA O   *
+000138*                      TOTAL JA PROCESSADO EM DOBRO A CADA REINICIO*
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. CEPCARGA.
+000170 AUTHOR. BRUNO HARNIK.
+000180 INSTALLATION. FATEC.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240     DECIMAL-POINT IS COMMA.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CEPENTRA ASSIGN TO "CEPENTRA"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS ENT-STATUS.
+000300     SELECT CADCEP ASSIGN TO "CADCEP"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS CEP-CODIGO
+000340         ALTERNATE RECORD KEY IS CEP-LOGRA WITH DUPLICATES
+000350         ALTERNATE RECORD KEY IS CEP-CIDADE WITH DUPLICATES
+000360         FILE STATUS IS CEP-STATUS.
+000370     SELECT CEPCKPT ASSIGN TO "CEPCKPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS CKP-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  CEPENTRA
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  REG-ENTRADA.
+000450     05  ENT-CODIGO              PIC 9(08).
+000460     05  ENT-LOGRA               PIC X(40).
+000470     05  ENT-BAIRRO              PIC X(30).
+000480     05  ENT-CIDADE              PIC X(30).
+000490     05  ENT-UF                  PIC X(02).
+000500     05  ENT-REGIAO              PIC 9(01).
+000510     05  ENT-LONGITUDE           PIC X(12).
+000520     05  ENT-LATITUDE            PIC X(12).
+000530 FD  CADCEP
+000540     LABEL RECORDS ARE STANDARD.
+000550     COPY REGCEP.
+000560 FD  CEPCKPT
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  REG-CKPT.
+000590     05  CKPT-QTDE-PROC          PIC 9(09).
+000600 WORKING-STORAGE SECTION.
+000610 01  ENT-STATUS                  PIC X(02).
+000620 01  CEP-STATUS                  PIC X(02).
+000630 01  CKP-STATUS                  PIC X(02).
+000640 01  W-SWITCHES.
+000650     05  W-EOF-ENTRADA           PIC X(01) VALUE "N".
+000660         88  W-EOF-ENTRADA-SIM   VALUE "S".
+000670 01  W-CONTADORES.
+000680     05  W-QTDE-LIDA             PIC 9(09) VALUE ZERO.
+000690     05  W-QTDE-GRAVADA          PIC 9(09) VALUE ZERO.
+000700     05  W-QTDE-JA-PROC    PIC 9(09) VALUE ZERO.
+000710     05  W-QTDE-DUPLICADA        PIC 9(09) VALUE ZERO.
+000720     05  W-INTERVALO-CKPT        PIC 9(05) VALUE 500.
+000730     05  W-CONTA-INTERVALO       PIC 9(05) VALUE ZERO.
+000735 01  W-DATA-SISTEMA.
+000736     05  W-DTSIS-ANO             PIC 9(02).
+000737     05  W-DTSIS-MES             PIC 9(02).
+000738     05  W-DTSIS-DIA             PIC 9(02).
+000740 PROCEDURE DIVISION.
+000750******************************************************************
+000760*    0000-MAINLINE                                                *
+000770******************************************************************
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000800     PERFORM 2000-PROCESSAR THRU 2000-EXIT
+000810         UNTIL W-EOF-ENTRADA-SIM.
+000820     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000830     STOP RUN.
+000840******************************************************************
+000850*    1000-INICIALIZAR - ABRE ARQUIVOS E LE O PONTO DE CONTROLE    *
+000860******************************************************************
+000870 1000-INICIALIZAR.
+000880     MOVE ZERO TO W-QTDE-JA-PROC.
+000890     OPEN INPUT CEPCKPT.
+000900     IF CKP-STATUS = "00"
+000910         READ CEPCKPT
+000920             AT END MOVE ZERO TO W-QTDE-JA-PROC
+000930             NOT AT END MOVE CKPT-QTDE-PROC TO W-QTDE-JA-PROC
+000940         END-READ
+000950         CLOSE CEPCKPT
+000960     ELSE
+000970         DISPLAY "CEPCARGA: NENHUM PONTO DE CONTROLE ANTERIOR".
+000980     DISPLAY "CEPCARGA: REINICIANDO APOS " W-QTDE-JA-PROC
+000990             " REGISTROS JA PROCESSADOS".
+001000     OPEN INPUT CEPENTRA.
+001010     IF ENT-STATUS NOT = "00"
+001020         DISPLAY "CEPCARGA: ARQUIVO DE ENTRADA NAO ENCONTRADO"
+001030         MOVE "S" TO W-EOF-ENTRADA
+001040         GO TO 1000-EXIT.
+001050     OPEN I-O CADCEP.
+001060     IF CEP-STATUS = "35"
+001070         OPEN OUTPUT CADCEP
+001080         CLOSE CADCEP
+001090         OPEN I-O CADCEP.
+001100     IF CEP-STATUS NOT = "00"
+001110         DISPLAY "CEPCARGA: NAO FOI POSSIVEL ABRIR O CADCEP"
+001120         MOVE "S" TO W-EOF-ENTRADA
+001130         GO TO 1000-EXIT.
+001140     PERFORM 1100-PULAR-JA-PROCESSADOS THRU 1100-EXIT.
+001150 1000-EXIT. EXIT.
+001160******************************************************************
+001170*    1100-PULAR-JA-PROCESSADOS - AVANCA O ARQUIVO DE ENTRADA ATE  *
+001180*                 A POSICAO GRAVADA NO ULTIMO PONTO DE CONTROLE   *
+001190******************************************************************
+001200 1100-PULAR-JA-PROCESSADOS.
+001210     IF W-QTDE-JA-PROC = ZERO
+001220         GO TO 1100-EXIT.
+001230     PERFORM 1110-LER-E-DESCARTAR THRU 1110-EXIT
+001240         UNTIL W-EOF-ENTRADA-SIM
+001250         OR W-QTDE-LIDA NOT < W-QTDE-JA-PROC.
+001260 1100-EXIT. EXIT.
+001270 1110-LER-E-DESCARTAR.
+001280     READ CEPENTRA
+001290         AT END MOVE "S" TO W-EOF-ENTRADA.
+001300     IF NOT W-EOF-ENTRADA-SIM
+001310         ADD 1 TO W-QTDE-LIDA.
+001320 1110-EXIT. EXIT.
+001330******************************************************************
+001340*    2000-PROCESSAR - LE UM REGISTRO DE ENTRADA E GRAVA NO CADCEP*
+001350******************************************************************
+001360 2000-PROCESSAR.
+001370     READ CEPENTRA
+001380         AT END MOVE "S" TO W-EOF-ENTRADA
+001390         NOT AT END
+001400             ADD 1 TO W-QTDE-LIDA
+001410             PERFORM 2100-GRAVAR-REGCEP THRU 2100-EXIT
+001420             PERFORM 2200-CHECKPOINT THRU 2200-EXIT.
+001430 2000-EXIT. EXIT.
+001440 2100-GRAVAR-REGCEP.
+001450     MOVE ENT-CODIGO    TO CEP-CODIGO.
+001460     MOVE ENT-LOGRA     TO CEP-LOGRA.
+001470     MOVE ENT-BAIRRO    TO CEP-BAIRRO.
+001480     MOVE ENT-CIDADE    TO CEP-CIDADE.
+001490     MOVE ENT-UF        TO CEP-UF.
+001500     MOVE ENT-REGIAO    TO CEP-REGIAO.
+001510     MOVE ENT-LONGITUDE TO CEP-LONGITUDE.
+001520     MOVE ENT-LATITUDE  TO CEP-LATITUDE.
+001522     ACCEPT W-DATA-SISTEMA  FROM DATE.
+001524     MOVE W-DTSIS-DIA       TO CEP-DT-DIA.
+001526     MOVE W-DTSIS-MES       TO CEP-DT-MES.
+001528     MOVE W-DTSIS-ANO       TO CEP-DT-ANO.
+001530     WRITE REGCEP
+001540         INVALID KEY
+001550             ADD 1 TO W-QTDE-DUPLICADA
+001560         NOT INVALID KEY
+001570             ADD 1 TO W-QTDE-GRAVADA.
+001580 2100-EXIT. EXIT.
+001590******************************************************************
+001600*    2200-CHECKPOINT - GRAVA O PONTO DE CONTROLE A CADA N REGS    *
+001610******************************************************************
+001620 2200-CHECKPOINT.
+001630     ADD 1 TO W-CONTA-INTERVALO.
+001640     IF W-CONTA-INTERVALO NOT < W-INTERVALO-CKPT
+001650         PERFORM 2210-GRAVAR-CKPT THRU 2210-EXIT
+001660         MOVE ZERO TO W-CONTA-INTERVALO.
+001670 2200-EXIT. EXIT.
+001680 2210-GRAVAR-CKPT.
+001690     OPEN OUTPUT CEPCKPT.
+001700     MOVE W-QTDE-LIDA TO CKPT-QTDE-PROC.
+001710     WRITE REG-CKPT.
+001720     CLOSE CEPCKPT.
+001730 2210-EXIT. EXIT.
+001740******************************************************************
+001750*    9000-FINALIZAR - GRAVA O PONTO DE CONTROLE FINAL E FECHA     *
+001760******************************************************************
+001770 9000-FINALIZAR.
+001780     PERFORM 2210-GRAVAR-CKPT THRU 2210-EXIT.
+001790     CLOSE CEPENTRA.
+001800     CLOSE CADCEP.
+001810     DISPLAY "CEPCARGA: REGISTROS LIDOS NESTA EXECUCAO..: "
+001820             W-QTDE-LIDA.
+001830     DISPLAY "CEPCARGA: REGISTROS GRAVADOS..............: "
+001840             W-QTDE-GRAVADA.
+001850     DISPLAY "CEPCARGA: REGISTROS JA EXISTENTES (DUPLIC.): "
+001860             W-QTDE-DUPLICADA.
+001870     DISPLAY "CEPCARGA: TOTAL PROCESSADO ATE O MOMENTO...: "
+001880             CKPT-QTDE-PROC.
+001890 9000-EXIT. EXIT.
