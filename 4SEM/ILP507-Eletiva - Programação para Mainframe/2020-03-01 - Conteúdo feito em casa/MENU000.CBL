@@ -0,0 +1,66 @@
+000010******************************************************************
+000020* PROGRAM-ID : MENU000                                            *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : MENU PRINCIPAL DO SISTEMA - CALLS SFP013, CEP003,  *
+000080*              FP16203 E AMIGO A PARTIR DE UM UNICO PONTO DE      *
+000090*              ENTRADA, EM VEZ DE EXIGIR QUE O OPERADOR SAIBA DE  *
+000100*              ANTEMAO O NOME DE CADA PROGRAMA.                   *
+000110*------------------------------------------------------------------
+000120* HISTORICO DE ALTERACOES                                         *
+000130* DATA       INICIAIS  DESCRICAO                                  *
+000140* 2026-08-09 BH        VERSAO INICIAL                             *
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. MENU000.
+000180 AUTHOR. BRUNO HARNIK.
+000190 INSTALLATION. FATEC.
+000200 DATE-WRITTEN. 2026-08-09.
+000210 DATE-COMPILED.
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SPECIAL-NAMES.
+000250     DECIMAL-POINT IS COMMA.
+000260 DATA DIVISION.
+000270 WORKING-STORAGE SECTION.
+000280 01  W-OPCAO                     PIC X(01).
+000290 01  W-SWITCHES.
+000300     05  W-FIM                   PIC X(01) VALUE "N".
+000310         88  W-FIM-SIM           VALUE "S".
+000320 PROCEDURE DIVISION.
+000330******************************************************************
+000340*    0000-MAINLINE                                                *
+000350******************************************************************
+000360 0000-MAINLINE.
+000370     PERFORM 2000-MENU-PRINCIPAL THRU 2000-EXIT
+000380         UNTIL W-FIM-SIM.
+000390     STOP RUN.
+000400******************************************************************
+000410*    2000-MENU-PRINCIPAL - MENU DE OPCOES DO SISTEMA               *
+000420******************************************************************
+000430 2000-MENU-PRINCIPAL.
+000440     DISPLAY " ".
+000450     DISPLAY "SISTEMA - MENU PRINCIPAL".
+000460     DISPLAY "1-CONSULTA CEP".
+000470     DISPLAY "2-CADASTRO DE PRODUTOS/PARCEIROS".
+000480     DISPLAY "3-CADASTRO DE CARGOS".
+000490     DISPLAY "4-AMIGOS".
+000500     DISPLAY "9-FIM".
+000510     ACCEPT W-OPCAO.
+000520     EVALUATE W-OPCAO
+000530         WHEN "1"
+000540             CALL "SFP013"
+000550         WHEN "2"
+000560             CALL "CEP003"
+000570         WHEN "3"
+000580             CALL "FP16203"
+000590         WHEN "4"
+000600             CALL "AMIGO"
+000610         WHEN "9"
+000620             MOVE "S" TO W-FIM
+000630         WHEN OTHER
+000640             DISPLAY "OPCAO INVALIDA"
+000650     END-EVALUATE.
+000660 2000-EXIT. EXIT.
