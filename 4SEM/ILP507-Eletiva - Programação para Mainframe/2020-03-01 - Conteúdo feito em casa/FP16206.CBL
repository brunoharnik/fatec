@@ -0,0 +1,92 @@
+000010******************************************************************
+000020* PROGRAM-ID : FP16206                                            *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : EXPORTACAO EM LOTE DO CADCAR PARA UM ARQUIVO CSV   *
+000080*              (CARCSV), UM REGISTRO POR LINHA, PARA USO EM       *
+000090*              PLANILHA. USA ";" COMO SEPARADOR DE CAMPO, JA QUE   *
+000100*              OS VALORES DECIMAIS DESTE SISTEMA USAM "," COMO     *
+000110*              PONTO DECIMAL (DECIMAL-POINT IS COMMA).             *
+000120*------------------------------------------------------------------
+000130* HISTORICO DE ALTERACOES                                         *
+000140* DATA       INICIAIS  DESCRICAO                                  *
+000150* 2026-08-09 BH        VERSAO INICIAL                             *
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. FP16206.
+000190 AUTHOR. BRUNO HARNIK.
+000200 INSTALLATION. FATEC.
+000210 DATE-WRITTEN. 2026-08-09.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     DECIMAL-POINT IS COMMA.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CADCAR ASSIGN TO "CADCAR"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS CODCAR IN REGCAR
+000330         ALTERNATE RECORD KEY IS CHAVE2 WITH DUPLICATES
+000340         FILE STATUS IS CAR-STATUS.
+000350     SELECT CARCSV ASSIGN TO "CARCSV"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS CSV-STATUS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  CADCAR
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY REGCAR.
+000430 FD  CARCSV
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  REG-CARCSV                  PIC X(100).
+000460 WORKING-STORAGE SECTION.
+000470 01  CAR-STATUS                  PIC X(02).
+000480 01  CSV-STATUS                  PIC X(02).
+000490 01  W-SWITCHES.
+000500     05  W-EOF                   PIC X(01) VALUE "N".
+000510         88  W-EOF-SIM           VALUE "S".
+000520 01  W-QTDE-EXPORTADA            PIC 9(07) VALUE ZERO.
+000530 01  W-CSV-CODCAR                PIC Z(3)9.
+000540 01  W-CSV-CODDEPC               PIC Z(3)9.
+000550 01  W-CSV-SALARIOBASE           PIC Z(6)9,99.
+000560 01  LIN-CABEC-CSV               PIC X(100) VALUE
+000570     "CODCAR;DENOMINACAOCAR;CODDEPC;TIPOSALARIO;SALARIOBASE".
+000580 PROCEDURE DIVISION.
+000590******************************************************************
+000600*    0000-MAINLINE                                                *
+000610******************************************************************
+000620 0000-MAINLINE.
+000630     OPEN INPUT CADCAR.
+000640     IF CAR-STATUS NOT = "00"
+000650         DISPLAY "FP16206: ARQUIVO CADCAR NAO EXISTE"
+000660         GO TO 0000-FIM.
+000670     OPEN OUTPUT CARCSV.
+000680     WRITE REG-CARCSV FROM LIN-CABEC-CSV.
+000690     PERFORM 1000-LER THRU 1000-EXIT.
+000700     PERFORM 2000-EXPORTAR THRU 2000-EXIT
+000710         UNTIL W-EOF-SIM.
+000720     CLOSE CADCAR.
+000730     CLOSE CARCSV.
+000740     DISPLAY "FP16206: REGISTROS EXPORTADOS: " W-QTDE-EXPORTADA.
+000750 0000-FIM.
+000760     STOP RUN.
+000770 1000-LER.
+000780     READ CADCAR NEXT RECORD
+000790         AT END MOVE "S" TO W-EOF.
+000800 1000-EXIT. EXIT.
+000810 2000-EXPORTAR.
+000820     MOVE CODCAR IN REGCAR TO W-CSV-CODCAR.
+000830     MOVE CODDEPC IN REGCAR TO W-CSV-CODDEPC.
+000840     MOVE SALARIOBASE TO W-CSV-SALARIOBASE.
+000850     MOVE SPACES TO REG-CARCSV.
+000860     STRING W-CSV-CODCAR ";" DENOMINACAOCAR ";" W-CSV-CODDEPC
+000870         ";" TIPOSALARIO ";" W-CSV-SALARIOBASE
+000880         DELIMITED BY SIZE INTO REG-CARCSV.
+000890     WRITE REG-CARCSV.
+000900     ADD 1 TO W-QTDE-EXPORTADA.
+000910     PERFORM 1000-LER THRU 1000-EXIT.
+000920 2000-EXIT. EXIT.
