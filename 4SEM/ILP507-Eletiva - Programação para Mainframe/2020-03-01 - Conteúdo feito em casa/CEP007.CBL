@@ -0,0 +1,126 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEP007                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : RELATORIO DE ENVELHECIMENTO - LISTA OS PRODUTOS     *
+000080*              CUJA ULTIMA COMPRA (DIAULTC/TFMESULTC/ANOULTC) E    *
+000090*              MAIS ANTIGA QUE UM NUMERO DE DIAS INFORMADO PELO    *
+000100*              OPERADOR, PARA IDENTIFICAR ITENS PARADOS.           *
+000110*------------------------------------------------------------------
+000120* HISTORICO DE ALTERACOES                                         *
+000130* DATA       INICIAIS  DESCRICAO                                  *
+000140* 2026-08-09 BH        VERSAO INICIAL                             *
+000145* 2026-08-09 BH        ANO PASSA A SER TRATADO COM 4 DIGITOS,      *
+000146*                      ACOMPANHANDO O ANOULTC DE REGPROD           *
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. CEP007.
+000180 AUTHOR. BRUNO HARNIK.
+000190 INSTALLATION. FATEC.
+000200 DATE-WRITTEN. 2026-08-09.
+000210 DATE-COMPILED.
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SPECIAL-NAMES.
+000250     DECIMAL-POINT IS COMMA.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CADPROD ASSIGN TO "CADPROD"
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS CODPROD
+000320         ALTERNATE RECORD KEY IS DESCPROD WITH DUPLICATES
+000330         FILE STATUS IS PROD-STATUS.
+000340     SELECT REPVENC ASSIGN TO "REPVENC"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS REL-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CADPROD
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY REGPROD.
+000420 FD  REPVENC
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  REG-RELAT                   PIC X(100).
+000450 WORKING-STORAGE SECTION.
+000460 01  PROD-STATUS                 PIC X(02).
+000470 01  REL-STATUS                  PIC X(02).
+000480 01  W-SWITCHES.
+000490     05  W-EOF                   PIC X(01) VALUE "N".
+000500         88  W-EOF-SIM           VALUE "S".
+000510 01  W-LIMITE-DIAS               PIC 9(05).
+000520 01  W-QTDE-IMPRESSA             PIC 9(07) VALUE ZERO.
+000530 01  W-DATA-ATUAL.
+000540     05  W-ANO-ATUAL             PIC 9(04).
+000550     05  W-MES-ATUAL             PIC 9(02).
+000560     05  W-DIA-ATUAL             PIC 9(02).
+000570 01  W-ORD-ATUAL                 PIC 9(07) COMP.
+000580 01  W-ORD-COMPRA                PIC 9(07) COMP.
+000590 01  W-IDADE-DIAS                PIC S9(07) COMP.
+000600 01  LIN-CABEC1                  PIC X(80) VALUE
+000610     "RELATORIO DE ENVELHECIMENTO - ULTIMA COMPRA".
+000620 01  LIN-DET.
+000630     05  LD-CODPROD              PIC 9(08).
+000640     05  FILLER                  PIC X(02) VALUE SPACES.
+000650     05  LD-DESCPROD             PIC X(30).
+000660     05  FILLER                  PIC X(02) VALUE SPACES.
+000670     05  LD-DIA                  PIC 99.
+000680     05  FILLER                  PIC X(01) VALUE "/".
+000690     05  LD-MES                  PIC 99.
+000700     05  FILLER                  PIC X(01) VALUE "/".
+000710     05  LD-ANO                  PIC 9999.
+000720     05  FILLER                  PIC X(02) VALUE SPACES.
+000730     05  LD-IDADE                PIC ZZZZZ9.
+000740     05  FILLER                  PIC X(06) VALUE " DIAS".
+000750 PROCEDURE DIVISION.
+000760******************************************************************
+000770*    0000-MAINLINE                                                *
+000780******************************************************************
+000790 0000-MAINLINE.
+000800     DISPLAY "CEP007: IDADE MINIMA EM DIAS PARA LISTAR =>".
+000810     ACCEPT W-LIMITE-DIAS.
+000820     ACCEPT W-DATA-ATUAL FROM DATE YYYYMMDD.
+000830     COMPUTE W-ORD-ATUAL =
+000840         (W-ANO-ATUAL * 360) + (W-MES-ATUAL * 30) + W-DIA-ATUAL.
+000850     OPEN INPUT CADPROD.
+000860     IF PROD-STATUS NOT = "00"
+000870         DISPLAY "CEP007: ARQUIVO DE PRODUTOS NAO EXISTE"
+000880         STOP RUN.
+000890     OPEN OUTPUT REPVENC.
+000900     WRITE REG-RELAT FROM LIN-CABEC1.
+000910     MOVE LOW-VALUES TO CODPROD.
+000920     START CADPROD KEY IS NOT LESS THAN CODPROD
+000930         INVALID KEY MOVE "S" TO W-EOF.
+000940     IF NOT W-EOF-SIM
+000950         PERFORM 1000-LER-CADPROD THRU 1000-EXIT.
+000960     PERFORM 1100-AVALIAR-E-LISTAR THRU 1100-EXIT
+000970         UNTIL W-EOF-SIM.
+000980     CLOSE CADPROD.
+000990     CLOSE REPVENC.
+001000     DISPLAY "CEP007: TOTAL DE PRODUTOS LISTADOS: "
+001010             W-QTDE-IMPRESSA.
+001020     STOP RUN.
+001030 1000-LER-CADPROD.
+001040     READ CADPROD NEXT RECORD
+001050         AT END MOVE "S" TO W-EOF.
+001060 1000-EXIT. EXIT.
+001070******************************************************************
+001080*    1100-AVALIAR-E-LISTAR - CALCULA A IDADE E FILTRA PELO LIMITE *
+001090******************************************************************
+001100 1100-AVALIAR-E-LISTAR.
+001110     COMPUTE W-ORD-COMPRA =
+001120         (ANOULTC * 360) + (TFMESULTC * 30) + DIAULTC.
+001130     COMPUTE W-IDADE-DIAS = W-ORD-ATUAL - W-ORD-COMPRA.
+001140     IF W-IDADE-DIAS > W-LIMITE-DIAS
+001150         MOVE CODPROD    TO LD-CODPROD
+001160         MOVE DESCPROD   TO LD-DESCPROD
+001170         MOVE DIAULTC    TO LD-DIA
+001180         MOVE TFMESULTC  TO LD-MES
+001190         MOVE ANOULTC    TO LD-ANO
+001200         MOVE W-IDADE-DIAS TO LD-IDADE
+001210         WRITE REG-RELAT FROM LIN-DET
+001220         ADD 1 TO W-QTDE-IMPRESSA.
+001230     PERFORM 1000-LER-CADPROD THRU 1000-EXIT.
+001240 1100-EXIT. EXIT.
