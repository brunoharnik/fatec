@@ -0,0 +1,352 @@
+000010******************************************************************
+000020* PROGRAM-ID : CEP008                                             *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : CONFERENCIA NOTURNA DE ESTOQUE - REPLICA OS         *
+000080*              MOVIMENTOS DO DIA GRAVADOS EM MOVESTQ (PELO CEP004) *
+000090*              CONTRA O SALDO DE CONTROLE DA EXECUCAO ANTERIOR E   *
+000100*              CONFERE SE O SALDO ATUAL (QUANTIDADE) DO CADPROD    *
+000110*              BATE COM O ESPERADO, PARA PEGAR MOVIMENTO PERDIDO   *
+000120*              OU LANCADO EM DOBRO. GRAVA AS DIVERGENCIAS EM       *
+000130*              ESTQEXC E ATUALIZA O SALDO DE CONTROLE (ESTQCKPT)   *
+000140*              PARA A PROXIMA CONFERENCIA.                         *
+000150*------------------------------------------------------------------
+000160* HISTORICO DE ALTERACOES                                         *
+000170* DATA       INICIAIS  DESCRICAO                                  *
+000180* 2026-08-09 BH        VERSAO INICIAL                             *
+000185* 2026-08-09 BH        DATA A CONFERIR PASSA A SER VALIDADA E TER  *
+000186*                      ANO DE 4 DIGITOS (ACOMPANHA MOV-ANO)        *
+000187* 2026-08-09 BH        DATA A CONFERIR INVALIDA AGORA FORCA A      *
+000188*                      REDIGITACAO ANTES DE INICIAR O PROCESSAMENTO*
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. CEP008.
+000220 AUTHOR. BRUNO HARNIK.
+000230 INSTALLATION. FATEC.
+000240 DATE-WRITTEN. 2026-08-09.
+000250 DATE-COMPILED.
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SPECIAL-NAMES.
+000290     DECIMAL-POINT IS COMMA.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT MOVESTQ ASSIGN TO "MOVESTQ"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS MOV-STATUS.
+000350     SELECT CADPROD ASSIGN TO "CADPROD"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS DYNAMIC
+000380         RECORD KEY IS CODPROD
+000390         ALTERNATE RECORD KEY IS DESCPROD WITH DUPLICATES
+000400         FILE STATUS IS PROD-STATUS.
+000410     SELECT ESTQCKPT ASSIGN TO "ESTQCKPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS CKP-STATUS.
+000440     SELECT ESTQEXC ASSIGN TO "ESTQEXC"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS EXC-STATUS.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  MOVESTQ
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY REGMOV.
+000520 FD  CADPROD
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY REGPROD.
+000550 FD  ESTQCKPT
+000560     LABEL RECORDS ARE STANDARD.
+000570 01  REG-ESTQCKPT.
+000580     05  CKQ-CODPROD             PIC 9(08).
+000590     05  CKQ-QUANTIDADE          PIC 9(07).
+000600 FD  ESTQEXC
+000610     LABEL RECORDS ARE STANDARD.
+000620 01  REG-ESTQEXC                 PIC X(80).
+000630 WORKING-STORAGE SECTION.
+000640******************************************************************
+000650*    AREAS DE CONTROLE DE ARQUIVO E DE TELA                       *
+000660******************************************************************
+000670 01  MOV-STATUS                  PIC X(02).
+000680 01  PROD-STATUS                 PIC X(02).
+000690 01  CKP-STATUS                  PIC X(02).
+000700 01  EXC-STATUS                  PIC X(02).
+000710 01  W-SWITCHES.
+000720     05  W-EOF-MOV               PIC X(01) VALUE "N".
+000730         88  W-EOF-MOV-SIM       VALUE "S".
+000740     05  W-EOF-CKPT              PIC X(01) VALUE "N".
+000750         88  W-EOF-CKPT-SIM      VALUE "S".
+000760     05  W-ACHOU-TAB             PIC X(01) VALUE "N".
+000770         88  W-ACHOU-TAB-SIM     VALUE "S".
+000775     05  W-INIT-OK               PIC X(01) VALUE "N".
+000776         88  W-INIT-OK-SIM       VALUE "S".
+000780 01  W-DIA-INF                   PIC 9(02).
+000790 01  W-MES-INF                   PIC 9(02).
+000800 01  W-ANO-INF                   PIC 9(04).
+000802 01  W-DATA-INF-VALIDA           PIC X(01).
+000803     88  W-DATA-INF-VALIDA-SIM   VALUE "S".
+000804 01  W-DIAS-NO-MES-INF           PIC 9(02).
+000805 01  W-RESTO-4                   PIC 9(03).
+000806 01  W-RESTO-100                 PIC 9(03).
+000807 01  W-RESTO-400                 PIC 9(03).
+000808 01  W-SEC-A-INF                 PIC 9(02).
+000810 01  W-IDX                       PIC 9(03) COMP.
+000820 01  W-QTDE-TAB                  PIC 9(03) COMP VALUE ZERO.
+000830 01  W-SALDO-ESPERADO            PIC S9(08).
+000840 01  W-DIFERENCA                 PIC S9(08).
+000850 01  W-QTDE-MOV-LIDOS            PIC 9(07) VALUE ZERO.
+000860 01  W-QTDE-MOV-DIA              PIC 9(07) VALUE ZERO.
+000870 01  W-QTDE-CONFERIDA            PIC 9(05) VALUE ZERO.
+000880 01  W-QTDE-EXCECAO              PIC 9(05) VALUE ZERO.
+000890 01  MSG-TABELA-CHEIA            PIC X(37)
+000900         VALUE "TABELA DE SALDOS DE CONTROLE CHEIA".
+000910******************************************************************
+000920*    TAB-SALDOS - SALDO DE CONTROLE DE CADA PRODUTO, CARREGADO DO *
+000930*                 ESTQCKPT DA CONFERENCIA ANTERIOR E ATUALIZADO   *
+000940*                 COM O SALDO REAL DO CADPROD AO FIM DESTA        *
+000950******************************************************************
+000960 01  TAB-SALDOS.
+000970     05  TAB-SALDOS-ENTRY OCCURS 999 TIMES.
+000980         10  TS-CODPROD          PIC 9(08).
+000990         10  TS-QUANTIDADE       PIC 9(07).
+001000         10  TS-MOVIMENTO        PIC S9(07).
+001010         10  TS-1A-VEZ           PIC X(01).
+001020             88  TS-1A-VEZ-SIM   VALUE "S".
+001030 01  LIN-CABEC1                  PIC X(80) VALUE
+001040     "CEP008 - CONFERENCIA DE ESTOQUE DO DIA".
+001050 01  LIN-CABEC2.
+001060     05  FILLER                  PIC X(06) VALUE "DATA: ".
+001070     05  LC2-DIA                 PIC 9(02).
+001080     05  FILLER                  PIC X(01) VALUE "/".
+001090     05  LC2-MES                 PIC 9(02).
+001100     05  FILLER                  PIC X(01) VALUE "/".
+001110     05  LC2-ANO                 PIC 9(04).
+001120 01  LIN-EXC.
+001130     05  LE-CODPROD              PIC 9(08).
+001140     05  FILLER                  PIC X(02) VALUE SPACES.
+001150     05  LE-SALDO-ANTERIOR       PIC ZZZZZZ9.
+001160     05  FILLER                  PIC X(02) VALUE SPACES.
+001170     05  LE-MOVIMENTO            PIC -ZZZZZZ9.
+001180     05  FILLER                  PIC X(02) VALUE SPACES.
+001190     05  LE-SALDO-ESPERADO       PIC -ZZZZZZ9.
+001200     05  FILLER                  PIC X(02) VALUE SPACES.
+001210     05  LE-SALDO-ATUAL          PIC ZZZZZZ9.
+001220     05  FILLER                  PIC X(02) VALUE SPACES.
+001230     05  LE-DIFERENCA            PIC -ZZZZZZ9.
+001240 PROCEDURE DIVISION.
+001250******************************************************************
+001260*    0000-MAINLINE                                                *
+001270******************************************************************
+001280 0000-MAINLINE.
+001290     DISPLAY "CEP008: DIA DO MOVIMENTO A CONFERIR =>".
+001300     ACCEPT W-DIA-INF.
+001310     DISPLAY "CEP008: MES DO MOVIMENTO A CONFERIR =>".
+001320     ACCEPT W-MES-INF.
+001330     DISPLAY "CEP008: ANO DO MOVIMENTO A CONFERIR (4 DIGITOS) =>".
+001340     ACCEPT W-ANO-INF.
+001345     PERFORM ROT-VALIDAR-DATA-INF THRU ROT-VALIDAR-DATA-INF-EXIT.
+001346     IF NOT W-DATA-INF-VALIDA-SIM
+001347         GO TO 0000-MAINLINE.
+001350     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001360     IF NOT W-EOF-MOV-SIM
+001370         PERFORM 2000-PROCESSAR THRU 2000-EXIT
+001380             UNTIL W-EOF-MOV-SIM
+001390         PERFORM 3000-CONFERIR THRU 3000-EXIT
+001400             VARYING W-IDX FROM 1 BY 1
+001410             UNTIL W-IDX > W-QTDE-TAB.
+001420     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+001430     STOP RUN.
+001440******************************************************************
+001450*    1000-INICIALIZAR - CARREGA O SALDO DE CONTROLE ANTERIOR E    *
+001460*                       ABRE OS DEMAIS ARQUIVOS                   *
+001470******************************************************************
+001480 1000-INICIALIZAR.
+001490     OPEN INPUT ESTQCKPT.
+001500     IF CKP-STATUS = "35"
+001510         DISPLAY "CEP008: NENHUM SALDO DE CONTROLE ANTERIOR"
+001520     ELSE
+001530         PERFORM 1100-CARREGAR-CKPT THRU 1100-EXIT
+001540             UNTIL W-EOF-CKPT-SIM
+001550         CLOSE ESTQCKPT.
+001560     OPEN INPUT MOVESTQ.
+001570     IF MOV-STATUS NOT = "00"
+001580         DISPLAY "CEP008: ARQUIVO MOVESTQ NAO EXISTE"
+001590         MOVE "S" TO W-EOF-MOV
+001600         GO TO 1000-EXIT.
+001610     OPEN I-O CADPROD.
+001620     IF PROD-STATUS NOT = "00"
+001630         DISPLAY "CEP008: ARQUIVO CADPROD NAO EXISTE"
+001640         MOVE "S" TO W-EOF-MOV
+001650         CLOSE MOVESTQ
+001660         GO TO 1000-EXIT.
+001670     OPEN OUTPUT ESTQEXC.
+001675     MOVE "S" TO W-INIT-OK.
+001680     MOVE W-DIA-INF TO LC2-DIA.
+001690     MOVE W-MES-INF TO LC2-MES.
+001700     MOVE W-ANO-INF TO LC2-ANO.
+001710     WRITE REG-ESTQEXC FROM LIN-CABEC1.
+001720     WRITE REG-ESTQEXC FROM LIN-CABEC2.
+001730 1000-EXIT. EXIT.
+001740 1100-CARREGAR-CKPT.
+001750     READ ESTQCKPT
+001760         AT END MOVE "S" TO W-EOF-CKPT
+001770         NOT AT END PERFORM 1110-GRAVAR-TAB THRU 1110-EXIT.
+001780 1100-EXIT. EXIT.
+001790 1110-GRAVAR-TAB.
+001800     IF W-QTDE-TAB NOT < 999
+001810         DISPLAY MSG-TABELA-CHEIA
+001820         GO TO 1110-EXIT.
+001830     ADD 1 TO W-QTDE-TAB.
+001840     MOVE CKQ-CODPROD    TO TS-CODPROD(W-QTDE-TAB).
+001850     MOVE CKQ-QUANTIDADE TO TS-QUANTIDADE(W-QTDE-TAB).
+001860     MOVE ZERO           TO TS-MOVIMENTO(W-QTDE-TAB).
+001870     MOVE "N"            TO TS-1A-VEZ(W-QTDE-TAB).
+001880 1110-EXIT. EXIT.
+001890******************************************************************
+001900*    2000-PROCESSAR - LE O MOVESTQ E ACUMULA O MOVIMENTO LIQUIDO  *
+001910*                     DO DIA INFORMADO POR PRODUTO NA TAB-SALDOS  *
+001920******************************************************************
+001930 2000-PROCESSAR.
+001940     READ MOVESTQ
+001950         AT END MOVE "S" TO W-EOF-MOV
+001960         NOT AT END
+001970             ADD 1 TO W-QTDE-MOV-LIDOS
+001980             IF MOV-DIA = W-DIA-INF
+001990                 AND MOV-MES = W-MES-INF
+002000                 AND MOV-ANO = W-ANO-INF
+002010                 ADD 1 TO W-QTDE-MOV-DIA
+002020                 PERFORM 2100-ACUMULAR THRU 2100-EXIT
+002030             END-IF.
+002040 2000-EXIT. EXIT.
+002050 2100-ACUMULAR.
+002060     MOVE "N" TO W-ACHOU-TAB.
+002070     PERFORM ROT-LOCALIZAR-TAB THRU ROT-LOCALIZAR-TAB-EXIT
+002080         VARYING W-IDX FROM 1 BY 1
+002090         UNTIL W-IDX > W-QTDE-TAB
+002100         OR W-ACHOU-TAB-SIM.
+002110     IF NOT W-ACHOU-TAB-SIM
+002120         IF W-QTDE-TAB NOT < 999
+002130             DISPLAY MSG-TABELA-CHEIA
+002140             GO TO 2100-EXIT
+002145         END-IF
+002150         ADD 1 TO W-QTDE-TAB
+002160         MOVE W-QTDE-TAB     TO W-IDX
+002170         MOVE MOV-CODPROD    TO TS-CODPROD(W-IDX)
+002180         MOVE ZERO           TO TS-QUANTIDADE(W-IDX)
+002190         MOVE ZERO           TO TS-MOVIMENTO(W-IDX)
+002200         MOVE "S"            TO TS-1A-VEZ(W-IDX)
+002205     END-IF.
+002210     IF MOV-TIPO = "E"
+002220         ADD MOV-QUANTIDADE TO TS-MOVIMENTO(W-IDX)
+002230     ELSE
+002240         SUBTRACT MOV-QUANTIDADE FROM TS-MOVIMENTO(W-IDX)
+002245     END-IF.
+002250 2100-EXIT. EXIT.
+002260 ROT-LOCALIZAR-TAB.
+002270     IF TS-CODPROD(W-IDX) = MOV-CODPROD
+002280         MOVE "S" TO W-ACHOU-TAB.
+002290 ROT-LOCALIZAR-TAB-EXIT. EXIT.
+002300******************************************************************
+002310*    3000-CONFERIR - PARA CADA PRODUTO MOVIMENTADO NO DIA,        *
+002320*                    CONFERE O SALDO ATUAL DO CADPROD CONTRA O    *
+002330*                    SALDO DE CONTROLE + MOVIMENTO DO DIA          *
+002340******************************************************************
+002350 3000-CONFERIR.
+002360     IF TS-MOVIMENTO(W-IDX) = ZERO
+002370         GO TO 3000-EXIT.
+002380     MOVE TS-CODPROD(W-IDX) TO CODPROD.
+002390     READ CADPROD
+002400         INVALID KEY
+002410             DISPLAY "CEP008: PRODUTO " TS-CODPROD(W-IDX)
+002420                     " NAO ENCONTRADO NO CADPROD - IGNORADO"
+002430             GO TO 3000-EXIT.
+002440     ADD 1 TO W-QTDE-CONFERIDA.
+002450     IF NOT TS-1A-VEZ-SIM(W-IDX)
+002460         COMPUTE W-SALDO-ESPERADO =
+002470             TS-QUANTIDADE(W-IDX) + TS-MOVIMENTO(W-IDX)
+002480         IF W-SALDO-ESPERADO NOT = QUANTIDADE
+002490             COMPUTE W-DIFERENCA = QUANTIDADE - W-SALDO-ESPERADO
+002500             PERFORM ROT-GRAVAR-EXCECAO
+002505                 THRU ROT-GRAVAR-EXCECAO-EXIT
+002510             ADD 1 TO W-QTDE-EXCECAO
+002520         END-IF
+002530     END-IF.
+002540     MOVE QUANTIDADE TO TS-QUANTIDADE(W-IDX).
+002550     MOVE "N" TO TS-1A-VEZ(W-IDX).
+002560 3000-EXIT. EXIT.
+002570 ROT-GRAVAR-EXCECAO.
+002580     MOVE TS-CODPROD(W-IDX)      TO LE-CODPROD.
+002590     MOVE TS-QUANTIDADE(W-IDX)   TO LE-SALDO-ANTERIOR.
+002600     MOVE TS-MOVIMENTO(W-IDX)    TO LE-MOVIMENTO.
+002610     MOVE W-SALDO-ESPERADO       TO LE-SALDO-ESPERADO.
+002620     MOVE QUANTIDADE             TO LE-SALDO-ATUAL.
+002630     MOVE W-DIFERENCA            TO LE-DIFERENCA.
+002640     WRITE REG-ESTQEXC FROM LIN-EXC.
+002650 ROT-GRAVAR-EXCECAO-EXIT. EXIT.
+002660******************************************************************
+002670*    9000-FINALIZAR - REGRAVA O SALDO DE CONTROLE E FECHA TUDO,   *
+002680*                     E EXIBE O RESUMO DA CONFERENCIA              *
+002690******************************************************************
+002700 9000-FINALIZAR.
+002710     IF W-INIT-OK-SIM
+002720         CLOSE MOVESTQ
+002730         CLOSE CADPROD
+002740         CLOSE ESTQEXC
+002750         OPEN OUTPUT ESTQCKPT
+002760         PERFORM ROT-GRAVAR-CKPT THRU ROT-GRAVAR-CKPT-EXIT
+002770             VARYING W-IDX FROM 1 BY 1
+002780             UNTIL W-IDX > W-QTDE-TAB
+002790         CLOSE ESTQCKPT.
+002800     DISPLAY "CEP008: MOVIMENTOS LIDOS...........: "
+002810             W-QTDE-MOV-LIDOS.
+002820     DISPLAY "CEP008: MOVIMENTOS DO DIA..........: "
+002830             W-QTDE-MOV-DIA.
+002840     DISPLAY "CEP008: PRODUTOS CONFERIDOS........: "
+002850             W-QTDE-CONFERIDA.
+002860     DISPLAY "CEP008: DIVERGENCIAS ENCONTRADAS....: "
+002870             W-QTDE-EXCECAO.
+002880 9000-EXIT. EXIT.
+002890 ROT-GRAVAR-CKPT.
+002900     MOVE TS-CODPROD(W-IDX)    TO CKQ-CODPROD.
+002910     MOVE TS-QUANTIDADE(W-IDX) TO CKQ-QUANTIDADE.
+002920     WRITE REG-ESTQCKPT.
+002930 ROT-GRAVAR-CKPT-EXIT. EXIT.
+002940******************************************************************
+002950*    ROT-VALIDAR-DATA-INF - VALIDA A DATA A CONFERIR INFORMADA    *
+002960*                           (MESMA REGRA DE VALIDADATA DO CEP003) *
+002970******************************************************************
+002980 ROT-VALIDAR-DATA-INF.
+002990     MOVE "S" TO W-DATA-INF-VALIDA.
+003000     IF W-ANO-INF < 1753
+003010         MOVE "N" TO W-DATA-INF-VALIDA
+003020         DISPLAY "ANO INVALIDO"
+003030         GO TO ROT-VALIDAR-DATA-INF-EXIT.
+003040     IF W-MES-INF < 1 OR W-MES-INF > 12
+003050         MOVE "N" TO W-DATA-INF-VALIDA
+003060         DISPLAY "MES INVALIDO"
+003070         GO TO ROT-VALIDAR-DATA-INF-EXIT.
+003080     EVALUATE W-MES-INF
+003090         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+003100             MOVE 30 TO W-DIAS-NO-MES-INF
+003110         WHEN 2
+003120             DIVIDE W-ANO-INF BY 4 GIVING W-SEC-A-INF
+003130                 REMAINDER W-RESTO-4
+003140             DIVIDE W-ANO-INF BY 100 GIVING W-SEC-A-INF
+003150                 REMAINDER W-RESTO-100
+003160             DIVIDE W-ANO-INF BY 400 GIVING W-SEC-A-INF
+003170                 REMAINDER W-RESTO-400
+003180             IF W-RESTO-4 = ZERO
+003190                     AND (W-RESTO-100 NOT = ZERO
+003200                          OR W-RESTO-400 = ZERO)
+003210                 MOVE 29 TO W-DIAS-NO-MES-INF
+003220             ELSE
+003230                 MOVE 28 TO W-DIAS-NO-MES-INF
+003240             END-IF
+003250         WHEN OTHER
+003260             MOVE 31 TO W-DIAS-NO-MES-INF
+003270     END-EVALUATE.
+003280     IF W-DIA-INF < 1 OR W-DIA-INF > W-DIAS-NO-MES-INF
+003290         MOVE "N" TO W-DATA-INF-VALIDA
+003300         DISPLAY "DIA INVALIDO".
+003310 ROT-VALIDAR-DATA-INF-EXIT. EXIT.
