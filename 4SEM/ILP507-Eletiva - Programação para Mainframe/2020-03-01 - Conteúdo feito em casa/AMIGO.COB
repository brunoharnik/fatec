@@ -11,21 +11,45 @@
        FILE-CONTROL.
            SELECT ARQUIVO ASSIGN TO DISK
            FILE STATUS IS ARQUIVO-STATUS
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AMIGO-APELIDO.
+           SELECT FAUDIT ASSIGN TO "FAUDIT"
+           FILE STATUS IS AUD-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARMSYS ASSIGN TO "PARMSYS"
+           FILE STATUS IS PARM-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 72 CHARACTERS
-           VALUE OF FILE-ID IS "C:\AMIGO.DAT"
+           VALUE OF FILE-ID IS WS-ARQUIVO-NOME
            DATA RECORD IS ENTRADA-GRAVA.
        01  ENTRADA-GRAVA.
            05 AMIGO-NOME               PIC X(20).
            05 AMIGO-SOBRENOME          PIC X(20).
            05 AMIGO-APELIDO            PIC X(10).
            05 AMIGO-NASC               PIC 9(08).
+           05 AMIGO-NASC-R REDEFINES AMIGO-NASC.
+               10 AMIGO-NASC-ANO       PIC 9(04).
+               10 AMIGO-NASC-MES       PIC 9(02).
+               10 AMIGO-NASC-DIA       PIC 9(02).
            05 AMIGO-CELULAR            PIC 9(14).
+           05 AMIGO-CELULAR-R REDEFINES AMIGO-CELULAR.
+               10 FILLER               PIC 9(01).
+               10 CEL-DDI              PIC 9(02).
+               10 CEL-DDD              PIC 9(02).
+               10 CEL-NONO             PIC 9(01).
+               10 CEL-NUMERO           PIC 9(08).
+
+       FD  FAUDIT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-FAUDIT                  PIC X(221).
+
+       FD  PARMSYS
+           LABEL RECORDS ARE STANDARD.
+           COPY PARMSYS.
 
        WORKING-STORAGE SECTION.
        01 CONTADORES.
@@ -33,14 +57,55 @@
            05 ITENS-POR-PAGINA           PIC 9(2) VALUE 23.
            05 DIVISAO-CONTADOR           PIC 9(2).
            05 RESTO-CONTADOR             PIC 9(2).
-       
+
        01 ARQUIVO-STATUS               PIC X(2).
 
+       01 PARM-STATUS                   PIC X(2).
+
+       01 WS-ARQUIVO-NOME              PIC X(20) VALUE "C:\AMIGO.DAT".
+
        01 WS-MENU-OP                   PIC X.
 
-       01 CHAVE-EOF                    PIC X(01) VALUE "N".                     
-           88 CHAVE-EOF-SIM            VALUE "S".                              
-           88 CHAVE-EOF-NAO            VALUE "N".   
+       01 CHAVE-EOF                    PIC X(01) VALUE "N".
+           88 CHAVE-EOF-SIM            VALUE "S".
+           88 CHAVE-EOF-NAO            VALUE "N".
+
+       01 WS-BUSCA-APELIDO             PIC X(10).
+
+       01 WS-BUSCA-TERMO                PIC X(20).
+
+       01 WS-ACHADO-BUSCA               PIC X(01) VALUE "N".
+           88 WS-ACHADO-BUSCA-SIM       VALUE "S".
+
+       01 WS-GRAVADO                   PIC X(01) VALUE "N".
+           88 WS-GRAVADO-SIM           VALUE "S".
+
+       01 WS-CEL-INVALIDO              PIC X(01) VALUE "N".
+           88 WS-CEL-INVALIDO-SIM      VALUE "S".
+
+       01 AUD-STATUS                   PIC X(02).
+
+       01 WS-OPERADOR                  PIC X(08).
+
+       01 WS-ENTRADA-ANTES             PIC X(72).
+
+       COPY AUDITLOG.
+
+       01 WS-DATA-ATUAL.
+           05 WS-ANO-ATUAL             PIC 9(02).
+           05 WS-MES-ATUAL             PIC 9(02).
+           05 WS-DIA-ATUAL             PIC 9(02).
+
+       01 WS-MES-CALC                  PIC 9(02).
+       01 WS-DIA-CALC                  PIC 9(02).
+       01 WS-DIAS-ANTES-MES            PIC 9(03).
+       01 WS-DIA-DO-ANO                PIC 9(03).
+       01 WS-DIA-DO-ANO-HOJE           PIC 9(03).
+       01 WS-DIA-DO-ANO-AMIGO          PIC 9(03).
+       01 WS-DIF-DIAS                  PIC S9(03).
+
+       01 WS-ANIV-ACHADO               PIC X(01) VALUE "N".
+           88 WS-ANIV-ACHADO-SIM       VALUE "S".
 
        01 PROSSEGUIR                   PIC X.
 
@@ -93,12 +158,20 @@
            FOREGROUND-COLOR 10 LINE 15 COLUMN 19.
            05. VALUE "2 - Cadastrar amigo                      "
            FOREGROUND-COLOR 11 LINE 16 COLUMN 19.
+           05. VALUE "3 - Editar amigo                         "
+           FOREGROUND-COLOR 11 LINE 17 COLUMN 19.
+           05. VALUE "4 - Excluir amigo                        "
+           FOREGROUND-COLOR 11 LINE 18 COLUMN 19.
+           05. VALUE "5 - Aniversariantes proximos 30 dias     "
+           FOREGROUND-COLOR 11 LINE 19 COLUMN 19.
+           05. VALUE "6 - Buscar amigo (nome ou apelido)       "
+           FOREGROUND-COLOR 11 LINE 20 COLUMN 19.
            05. VALUE "9 - Finalizar programa                   "
-           FOREGROUND-COLOR 12 LINE 17 COLUMN 19.
+           FOREGROUND-COLOR 12 LINE 21 COLUMN 19.
            05. VALUE "Digite a opcao que voce deseja:          "
-           FOREGROUND-COLOR 15 LINE 18 COLUMN 19.
+           FOREGROUND-COLOR 15 LINE 22 COLUMN 19.
            05. MENU-INPUT             PIC X(1) TO WS-MENU-OP
-           FOREGROUND-COLOR 15 LINE 19 COLUMN 19.
+           FOREGROUND-COLOR 15 LINE 23 COLUMN 19.
        
 
        01 SS-CADASTRO.
@@ -200,9 +273,49 @@
             LINE 22 COLUMN 18.
        
        PROCEDURE DIVISION.
-       000-INICIO.
-           OPEN EXTEND ARQUIVO.
-           CLOSE ARQUIVO.
+      * 00-LER-PARM - LE ITENS-POR-PAGINA NO ARQUIVO DE PARAMETROS
+      * PARMSYS, SE EXISTIR E TIVER UM VALOR NAO ZERADO, PARA QUE A
+      * OPERACAO POSSA RETOCAR A PAGINACAO SEM RECOMPILAR O PROGRAMA.
+       00-LER-PARM.
+           OPEN INPUT PARMSYS.
+           IF PARM-STATUS = "00"
+               READ PARMSYS
+                   AT END CONTINUE
+               END-READ
+               IF PARM-ITENS-POR-PAGINA NOT = ZERO
+                   MOVE PARM-ITENS-POR-PAGINA TO ITENS-POR-PAGINA
+               END-IF
+               CLOSE PARMSYS.
+
+      * 000-SELECIONAR-ARQUIVO - PERGUNTA AO OPERADOR QUAL LISTA DE
+      * AMIGOS ABRIR, EM VEZ DE SEMPRE FIXAR EM C:\AMIGO.DAT.
+       000-SELECIONAR-ARQUIVO.
+           DISPLAY " "
+           DISPLAY "Operador =>"
+           ACCEPT WS-OPERADOR.
+           DISPLAY " "
+           DISPLAY "Qual lista de amigos deseja abrir?"
+           DISPLAY "1 - Lista pessoal (C:\AMIGO.DAT)"
+           DISPLAY "2 - Contatos de trabalho (C:\AMIGOTRAB.DAT)"
+           DISPLAY "Opcao =>"
+           ACCEPT WS-MENU-OP.
+           IF WS-MENU-OP = 1
+               MOVE "C:\AMIGO.DAT" TO WS-ARQUIVO-NOME.
+           IF WS-MENU-OP = 2
+               MOVE "C:\AMIGOTRAB.DAT" TO WS-ARQUIVO-NOME.
+           IF WS-MENU-OP NOT = 1 AND WS-MENU-OP NOT = 2
+               DISPLAY "Opcao invalida!"
+               GO TO 000-SELECIONAR-ARQUIVO.
+
+      * 010-INICIO - GARANTE QUE O ARQUIVO INDEXADO JA EXISTA, SEM
+      * DESTRUIR UM ARQUIVO QUE JA TENHA REGISTROS GRAVADOS.
+       010-INICIO.
+           OPEN I-O ARQUIVO.
+           IF ARQUIVO-STATUS = "35"
+               OPEN OUTPUT ARQUIVO
+               CLOSE ARQUIVO
+           ELSE
+               CLOSE ARQUIVO.
 
        100-MAIN.
            DISPLAY SS-MAIN
@@ -213,6 +326,18 @@
            IF WS-MENU-OP = 2
                GO TO 600-CADASTRAR-AMIGO.
 
+           IF WS-MENU-OP = 3
+               GO TO 700-EDITAR-AMIGO.
+
+           IF WS-MENU-OP = 4
+               GO TO 800-EXCLUIR-AMIGO.
+
+           IF WS-MENU-OP = 5
+               GO TO 850-ANIVERSARIANTES.
+
+           IF WS-MENU-OP = 6
+               GO TO 650-BUSCAR-AMIGO.
+
            IF WS-MENU-OP = 9
                GO TO 900-FIM.
            DISPLAY "Opcao invalida!"
@@ -236,7 +361,7 @@
            MOVE "N" TO CHAVE-EOF.
            
        400-LEITURA.
-           READ ARQUIVO AT END MOVE "S" TO CHAVE-EOF.
+           READ ARQUIVO NEXT RECORD AT END MOVE "S" TO CHAVE-EOF.
            COMPUTE CONTADOR-ARQUIVO = CONTADOR-ARQUIVO + 1.
 
            DIVIDE CONTADOR-ARQUIVO BY ITENS-POR-PAGINA
@@ -249,7 +374,7 @@
            DISPLAY ENTRADA-GRAVA.
        
        500-EXIBIR-LISTA.
-           PERFORM 000-INICIO.
+           PERFORM 010-INICIO.
            DISPLAY "-------------------------------------------" 
            DISPLAY "Realizando a leitura sequencial do arquivo:"
            DISPLAY "-------------------------------------------"
@@ -278,19 +403,253 @@
                   INTO WS-NASC-CONCAT.
            MOVE WS-NASC-CONCAT TO AMIGO-NASC
            MOVE WS-AMIGO-CELULAR TO AMIGO-CELULAR
-           
-           OPEN EXTEND ARQUIVO WRITE ENTRADA-GRAVA.
+
+           PERFORM 605-VALIDAR-CELULAR.
+           IF WS-CEL-INVALIDO-SIM
+               DISPLAY "Numero de celular invalido."
+               DISPLAY "Formato esperado: 55 DDD 9 NNNNNNNN"
+               DISPLAY "Pressione ENTER para prosseguir."
+               ACCEPT PROSSEGUIR
+               GO TO 100-MAIN.
+
+           PERFORM 010-INICIO.
+           OPEN I-O ARQUIVO.
+           MOVE "N" TO WS-GRAVADO.
+           WRITE ENTRADA-GRAVA
+               INVALID KEY
+                   DISPLAY "Ja existe um amigo cadastrado com este"
+                   DISPLAY "apelido. Registro nao gravado."
+               NOT INVALID KEY
+                   MOVE "S" TO WS-GRAVADO
+                   MOVE "I" TO AUD-OPERACAO
+                   MOVE AMIGO-APELIDO TO AUD-CHAVE
+                   MOVE SPACES TO AUD-ANTES
+                   MOVE ENTRADA-GRAVA TO AUD-DEPOIS
+                   PERFORM 990-GRAVAR-AUDITORIA.
+           CLOSE ARQUIVO.
+           IF WS-GRAVADO-SIM
+               DISPLAY " "
+               DISPLAY " "
+               DISPLAY " "
+               DISPLAY "Registro gravado com sucesso:"
+               DISPLAY WS-AMIGO.
+           DISPLAY "Pressione ENTER para prosseguir."
+           ACCEPT PROSSEGUIR
+           GO TO 100-MAIN.
+
+      * 605-VALIDAR-CELULAR - CONFERE SE AMIGO-CELULAR TEM O FORMATO
+      * DE UM CELULAR BRASILEIRO (DDI 55, DDD DE 11 A 99 E O NONO
+      * DIGITO 9), EM VEZ DE ACEITAR QUALQUER SEQUENCIA DE 14 DIGITOS.
+       605-VALIDAR-CELULAR.
+           MOVE "N" TO WS-CEL-INVALIDO.
+           IF CEL-DDI NOT = 55
+               MOVE "S" TO WS-CEL-INVALIDO.
+           IF CEL-DDD < 11 OR CEL-DDD > 99
+               MOVE "S" TO WS-CEL-INVALIDO.
+           IF CEL-NONO NOT = 9
+               MOVE "S" TO WS-CEL-INVALIDO.
+
+      * 650-BUSCAR-AMIGO - PERCORRE O ARQUIVO PROCURANDO O TERMO
+      * INFORMADO NO NOME, SOBRENOME OU APELIDO, EM VEZ DE OBRIGAR O
+      * OPERADOR A FOLHEAR TODAS AS PAGINAS DA LISTA COMPLETA.
+       650-BUSCAR-AMIGO.
+           PERFORM 010-INICIO.
+           DISPLAY " "
+           DISPLAY "Informe o nome, sobrenome ou apelido a buscar:"
+           ACCEPT WS-BUSCA-TERMO.
+           OPEN INPUT ARQUIVO.
+           MOVE "N" TO CHAVE-EOF.
+           MOVE "N" TO WS-ACHADO-BUSCA.
+           PERFORM 655-BUSCAR-POR-TERMO
+               UNTIL CHAVE-EOF-SIM OR WS-ACHADO-BUSCA-SIM.
+           IF WS-ACHADO-BUSCA-SIM
+               DISPLAY " "
+               DISPLAY "Amigo encontrado:"
+               DISPLAY ENTRADA-GRAVA
+           ELSE
+               DISPLAY "Nenhum amigo encontrado com esse termo.".
            CLOSE ARQUIVO.
+           DISPLAY "Pressione ENTER para prosseguir."
+           ACCEPT PROSSEGUIR
+           GO TO 100-MAIN.
+
+       655-BUSCAR-POR-TERMO.
+           READ ARQUIVO NEXT RECORD AT END MOVE "S" TO CHAVE-EOF.
+           IF NOT CHAVE-EOF-SIM
+               MOVE WS-BUSCA-TERMO TO WS-BUSCA-APELIDO
+               IF AMIGO-NOME = WS-BUSCA-TERMO
+                   OR AMIGO-SOBRENOME = WS-BUSCA-TERMO
+                   OR AMIGO-APELIDO = WS-BUSCA-APELIDO
+                       MOVE "S" TO WS-ACHADO-BUSCA.
+
+       700-EDITAR-AMIGO.
+           PERFORM 010-INICIO.
            DISPLAY " "
+           DISPLAY "Informe o apelido do amigo a editar:"
+           ACCEPT WS-BUSCA-APELIDO.
+           OPEN I-O ARQUIVO.
+           MOVE WS-BUSCA-APELIDO TO AMIGO-APELIDO.
+           READ ARQUIVO
+               INVALID KEY
+                   DISPLAY "Apelido nao encontrado."
+               NOT INVALID KEY
+                   MOVE ENTRADA-GRAVA TO WS-ENTRADA-ANTES
+                   PERFORM 767-EDITAR-CAMPOS
+                   PERFORM 605-VALIDAR-CELULAR
+                   IF WS-CEL-INVALIDO-SIM
+                       DISPLAY "Numero de celular invalido."
+                       DISPLAY "Registro nao foi alterado."
+                   ELSE
+                       REWRITE ENTRADA-GRAVA
+                           INVALID KEY
+                               DISPLAY "Erro ao regravar o registro."
+                           NOT INVALID KEY
+                               DISPLAY "Registro atualizado."
+                               MOVE "A" TO AUD-OPERACAO
+                               MOVE AMIGO-APELIDO TO AUD-CHAVE
+                               MOVE WS-ENTRADA-ANTES TO AUD-ANTES
+                               MOVE ENTRADA-GRAVA TO AUD-DEPOIS
+                               PERFORM 990-GRAVAR-AUDITORIA.
+           CLOSE ARQUIVO.
+           DISPLAY "Pressione ENTER para prosseguir."
+           ACCEPT PROSSEGUIR
+           GO TO 100-MAIN.
+
+       800-EXCLUIR-AMIGO.
+           PERFORM 010-INICIO.
            DISPLAY " "
+           DISPLAY "Informe o apelido do amigo a excluir:"
+           ACCEPT WS-BUSCA-APELIDO.
+           OPEN I-O ARQUIVO.
+           MOVE WS-BUSCA-APELIDO TO AMIGO-APELIDO.
+           READ ARQUIVO
+               INVALID KEY
+                   DISPLAY "Apelido nao encontrado."
+               NOT INVALID KEY
+                   MOVE ENTRADA-GRAVA TO WS-ENTRADA-ANTES
+                   DELETE ARQUIVO RECORD
+                       INVALID KEY
+                           DISPLAY "Erro ao excluir o registro."
+                       NOT INVALID KEY
+                           DISPLAY "Registro excluido com sucesso."
+                           MOVE "D" TO AUD-OPERACAO
+                           MOVE AMIGO-APELIDO TO AUD-CHAVE
+                           MOVE WS-ENTRADA-ANTES TO AUD-ANTES
+                           MOVE SPACES TO AUD-DEPOIS
+                           PERFORM 990-GRAVAR-AUDITORIA.
+           CLOSE ARQUIVO.
+           DISPLAY "Pressione ENTER para prosseguir."
+           ACCEPT PROSSEGUIR
+           GO TO 100-MAIN.
+
+      * 767-EDITAR-CAMPOS - MESMA LOGICA DE CAPTURA E MONTAGEM DE
+      * ENTRADA-GRAVA JA USADA EM 600-CADASTRAR-AMIGO, PARTINDO AGORA
+      * DOS VALORES ATUAIS DO REGISTRO EM VEZ DE CAMPOS EM BRANCO. O
+      * APELIDO E RESTAURADO APOS A TELA PORQUE E A CHAVE DO REGISTRO
+      * E NAO PODE SER ALTERADO POR UM REWRITE.
+       767-EDITAR-CAMPOS.
            DISPLAY " "
-           DISPLAY "Registro gravado com sucesso:"
-           DISPLAY WS-AMIGO
+           DISPLAY "Dados atuais:"
+           DISPLAY ENTRADA-GRAVA
+           MOVE AMIGO-NOME TO WS-AMIGO-NOME
+           MOVE AMIGO-SOBRENOME TO WS-AMIGO-SOBRENOME
+           MOVE AMIGO-APELIDO TO WS-AMIGO-APELIDO
+           MOVE AMIGO-CELULAR TO WS-AMIGO-CELULAR
+           DISPLAY SS-CADASTRO
+           ACCEPT SS-CADASTRO
+           MOVE WS-AMIGO-NOME TO AMIGO-NOME
+           MOVE WS-AMIGO-SOBRENOME TO AMIGO-SOBRENOME
+           MOVE WS-BUSCA-APELIDO TO AMIGO-APELIDO
+           STRING WS-NASC-ANO DELIMITED BY SIZE
+                  WS-NASC-MES DELIMITED BY SIZE
+                  WS-NASC-DIA DELIMITED BY SIZE
+                  INTO WS-NASC-CONCAT.
+           MOVE WS-NASC-CONCAT TO AMIGO-NASC
+           MOVE WS-AMIGO-CELULAR TO AMIGO-CELULAR.
+
+      * 850-ANIVERSARIANTES - LISTA QUEM FAZ ANIVERSARIO NOS PROXIMOS
+      * 30 DIAS, IGNORANDO O ANO DE NASCIMENTO.
+       850-ANIVERSARIANTES.
+           PERFORM 010-INICIO.
+           ACCEPT WS-DATA-ATUAL FROM DATE.
+           MOVE WS-MES-ATUAL TO WS-MES-CALC.
+           MOVE WS-DIA-ATUAL TO WS-DIA-CALC.
+           PERFORM 865-CALCULAR-DIA-ANO.
+           MOVE WS-DIA-DO-ANO TO WS-DIA-DO-ANO-HOJE.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Aniversariantes dos proximos 30 dias:"
+           DISPLAY "-------------------------------------------"
+           OPEN INPUT ARQUIVO.
+           MOVE "N" TO CHAVE-EOF.
+           MOVE "N" TO WS-ANIV-ACHADO.
+           PERFORM 855-LER-CADASTRO-ANIV UNTIL CHAVE-EOF-SIM.
+           CLOSE ARQUIVO.
+           IF NOT WS-ANIV-ACHADO-SIM
+               DISPLAY "Nenhum aniversariante nos proximos 30 dias.".
            DISPLAY "Pressione ENTER para prosseguir."
            ACCEPT PROSSEGUIR
            GO TO 100-MAIN.
 
-           
+       855-LER-CADASTRO-ANIV.
+           READ ARQUIVO NEXT RECORD AT END MOVE "S" TO CHAVE-EOF.
+           IF NOT CHAVE-EOF-SIM
+               PERFORM 860-VERIFICAR-ANIVERSARIANTE.
+
+       860-VERIFICAR-ANIVERSARIANTE.
+           MOVE AMIGO-NASC-MES TO WS-MES-CALC.
+           MOVE AMIGO-NASC-DIA TO WS-DIA-CALC.
+           PERFORM 865-CALCULAR-DIA-ANO.
+           MOVE WS-DIA-DO-ANO TO WS-DIA-DO-ANO-AMIGO.
+           COMPUTE WS-DIF-DIAS =
+               WS-DIA-DO-ANO-AMIGO - WS-DIA-DO-ANO-HOJE.
+           IF WS-DIF-DIAS < 0
+               ADD 365 TO WS-DIF-DIAS.
+           IF WS-DIF-DIAS <= 30
+               MOVE "S" TO WS-ANIV-ACHADO
+               DISPLAY AMIGO-NOME " " AMIGO-SOBRENOME
+                   " (" AMIGO-APELIDO ") - "
+                   AMIGO-NASC-DIA "/" AMIGO-NASC-MES.
+
+      * 865-CALCULAR-DIA-ANO - CONVERTE WS-MES-CALC/WS-DIA-CALC NO
+      * NUMERO DO DIA DENTRO DO ANO (IGNORANDO ANOS BISSEXTOS, JA QUE
+      * O ANO DE NASCIMENTO NAO ENTRA NA COMPARACAO).
+       865-CALCULAR-DIA-ANO.
+           EVALUATE WS-MES-CALC
+               WHEN 01 MOVE 000 TO WS-DIAS-ANTES-MES
+               WHEN 02 MOVE 031 TO WS-DIAS-ANTES-MES
+               WHEN 03 MOVE 059 TO WS-DIAS-ANTES-MES
+               WHEN 04 MOVE 090 TO WS-DIAS-ANTES-MES
+               WHEN 05 MOVE 120 TO WS-DIAS-ANTES-MES
+               WHEN 06 MOVE 151 TO WS-DIAS-ANTES-MES
+               WHEN 07 MOVE 181 TO WS-DIAS-ANTES-MES
+               WHEN 08 MOVE 212 TO WS-DIAS-ANTES-MES
+               WHEN 09 MOVE 243 TO WS-DIAS-ANTES-MES
+               WHEN 10 MOVE 273 TO WS-DIAS-ANTES-MES
+               WHEN 11 MOVE 304 TO WS-DIAS-ANTES-MES
+               WHEN 12 MOVE 334 TO WS-DIAS-ANTES-MES
+               WHEN OTHER MOVE 000 TO WS-DIAS-ANTES-MES
+           END-EVALUATE.
+           COMPUTE WS-DIA-DO-ANO = WS-DIAS-ANTES-MES + WS-DIA-CALC.
+
+      * 990-GRAVAR-AUDITORIA - APENSA A TRILHA DE AUDITORIA FAUDIT,
+      * COMPARTILHADA COM OS DEMAIS CADASTROS, COM O OPERADOR,
+      * DATA/HORA E OS VALORES ANTES/DEPOIS DO REGISTRO. O CHAMADOR
+      * DEVE PREENCHER AUD-OPERACAO, AUD-CHAVE, AUD-ANTES E
+      * AUD-DEPOIS ANTES DE CHAMAR.
+       990-GRAVAR-AUDITORIA.
+           MOVE "AMIGO"    TO AUD-PROGRAMA
+           MOVE WS-OPERADOR TO AUD-OPERADOR
+           ACCEPT AUD-DATA  FROM DATE
+           ACCEPT AUD-HORA  FROM TIME
+           OPEN EXTEND FAUDIT
+           IF AUD-STATUS = "35"
+               OPEN OUTPUT FAUDIT
+               CLOSE FAUDIT
+               OPEN EXTEND FAUDIT
+           END-IF
+           WRITE REG-FAUDIT FROM REG-AUDITLOG
+           CLOSE FAUDIT.
+
        900-FIM.
                DISPLAY SS-FIM.
-               STOP RUN.
\ No newline at end of file
+               GOBACK.
\ No newline at end of file
