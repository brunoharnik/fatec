@@ -0,0 +1,216 @@
+000010******************************************************************
+000020* PROGRAM-ID : FP16205                                            *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : RELATORIO IMPRESSO DO ORGANOGRAMA - LE TODO O       *
+000080*              CADCAR, JUNTA COM O DEPARTAMENTO CORRESPONDENTE NO  *
+000090*              CADDEP (DENOMINACAO/NIVHIERARQUICO VIA TABNV) E     *
+000100*              IMPRIME OS CARGOS AGRUPADOS POR DEPARTAMENTO, COM   *
+000110*              OS DEPARTAMENTOS EM ORDEM DE NIVEL HIERARQUICO.     *
+000120*------------------------------------------------------------------
+000130* HISTORICO DE ALTERACOES                                         *
+000140* DATA       INICIAIS  DESCRICAO                                  *
+000150* 2026-08-09 BH        VERSAO INICIAL                             *
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. FP16205.
+000190 AUTHOR. BRUNO HARNIK.
+000200 INSTALLATION. FATEC.
+000210 DATE-WRITTEN. 2026-08-09.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     DECIMAL-POINT IS COMMA.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CADCAR ASSIGN TO "CADCAR"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS CODCAR IN REGCAR
+000330         ALTERNATE RECORD KEY IS CHAVE2 WITH DUPLICATES
+000340         FILE STATUS IS CAR-STATUS.
+000350     SELECT CADDEP ASSIGN TO "CADDEP"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS DYNAMIC
+000380         RECORD KEY IS CODDEPC IN REGDEP
+000390         FILE STATUS IS DEP-STATUS.
+000400     SELECT REPORGAO ASSIGN TO "REPORGAO"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS REL-STATUS.
+000430     SELECT SORTWK ASSIGN TO "SORTWK3".
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  CADCAR
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY REGCAR.
+000490 FD  CADDEP
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY REGDEP.
+000520 FD  REPORGAO
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  REG-RELAT                   PIC X(100).
+000550 SD  SORTWK.
+000560 01  SD-ORGANOGRAMA.
+000570     05  SD-NIVHIERARQUICO       PIC 9(01).
+000580     05  SD-CODDEPC              PIC 9(04).
+000590     05  SD-DENOMINACAO          PIC X(30).
+000600     05  SD-CODCAR               PIC 9(04).
+000610     05  SD-DENOMINACAOCAR       PIC X(30).
+000620 WORKING-STORAGE SECTION.
+000630 01  CAR-STATUS                  PIC X(02).
+000640 01  DEP-STATUS                  PIC X(02).
+000650 01  REL-STATUS                  PIC X(02).
+000660 01  W-SWITCHES.
+000670     05  W-EOF                   PIC X(01) VALUE "N".
+000680         88  W-EOF-SIM           VALUE "S".
+000690     05  W-PRIMEIRO-GRUPO        PIC X(01) VALUE "S".
+000700         88  W-PRIMEIRO-GRUPO-SIM VALUE "S".
+000710     05  W-DEP-ACHADO            PIC X(01).
+000720         88  W-DEP-ACHADO-SIM    VALUE "S".
+000730 01  W-CODDEPC-ANTERIOR          PIC 9(04) VALUE ZERO.
+000740 01  W-NIVHIERARQUICO            PIC 9(01).
+000750 01  W-TEXTONV                   PIC X(18).
+000760 01  W-QTDE-IMPRESSA             PIC 9(05) VALUE ZERO.
+000770 01  LIN-CABEC1                  PIC X(80) VALUE
+000780     "ORGANOGRAMA - CARGOS AGRUPADOS POR DEPARTAMENTO/NIVEL".
+000790 01  LIN-CABEC2.
+000800     05  FILLER                  PIC X(13) VALUE "DEPARTAMENTO:".
+000810     05  FILLER                  PIC X(01) VALUE SPACES.
+000820     05  LC2-CODDEPC             PIC 9(04).
+000830     05  FILLER                  PIC X(01) VALUE SPACES.
+000840     05  LC2-DENOMINACAO         PIC X(30).
+000850     05  FILLER                  PIC X(02) VALUE SPACES.
+000860     05  LC2-NIVEL               PIC X(18).
+000870 01  LIN-DET.
+000880     05  FILLER                  PIC X(04) VALUE SPACES.
+000890     05  LD-CODCAR               PIC 9(04).
+000900     05  FILLER                  PIC X(02) VALUE SPACES.
+000910     05  LD-DENOMINACAOCAR       PIC X(30).
+000920 01  LIN-TOTAL.
+000930     05  FILLER                  PIC X(19) VALUE
+000940         "TOTAL DE CARGOS.: ".
+000950     05  LT-TOTAL                PIC ZZZZ9.
+000960 PROCEDURE DIVISION.
+000970******************************************************************
+000980*    0000-MAINLINE                                                *
+000990******************************************************************
+001000 0000-MAINLINE.
+001010     SORT SORTWK ON ASCENDING KEY SD-NIVHIERARQUICO SD-CODDEPC
+001020                                  SD-DENOMINACAOCAR
+001030         INPUT PROCEDURE IS 1000-SELECIONAR THRU 1000-EXIT
+001040         OUTPUT PROCEDURE IS 2000-IMPRIMIR THRU 2000-EXIT.
+001050     DISPLAY "FP16205: TOTAL DE CARGOS NO ORGANOGRAMA: "
+001060             W-QTDE-IMPRESSA.
+001070     STOP RUN.
+001080******************************************************************
+001090*    1000-SELECIONAR - LE O CADCAR, JUNTA COM O CADDEP E GRAVA     *
+001100*                      NA FASE DE SORT                            *
+001110******************************************************************
+001120 1000-SELECIONAR.
+001130     OPEN INPUT CADCAR.
+001140     IF CAR-STATUS NOT = "00"
+001150         DISPLAY "FP16205: ARQUIVO DE CARGOS NAO EXISTE"
+001160         GO TO 1000-EXIT.
+001170     OPEN INPUT CADDEP.
+001180     IF DEP-STATUS NOT = "00"
+001190         DISPLAY "FP16205: ARQUIVO DE DEPARTAMENTOS NAO EXISTE"
+001200         CLOSE CADCAR
+001210         GO TO 1000-EXIT.
+001220     MOVE LOW-VALUES TO CODCAR IN REGCAR.
+001230     START CADCAR KEY IS NOT LESS THAN CODCAR IN REGCAR
+001240         INVALID KEY MOVE "S" TO W-EOF.
+001250     IF NOT W-EOF-SIM
+001260         PERFORM 1100-LER-CADCAR THRU 1100-EXIT.
+001270     PERFORM 1200-GRAVAR-FASE THRU 1200-EXIT
+001280         UNTIL W-EOF-SIM.
+001290     CLOSE CADCAR CADDEP.
+001300 1000-EXIT. EXIT.
+001310 1100-LER-CADCAR.
+001320     READ CADCAR NEXT RECORD
+001330         AT END MOVE "S" TO W-EOF.
+001340 1100-EXIT. EXIT.
+001350 1200-GRAVAR-FASE.
+001360     PERFORM 1300-LER-CADDEP THRU 1300-EXIT.
+001370     IF W-DEP-ACHADO-SIM
+001380         MOVE CODCAR IN REGCAR      TO SD-CODCAR
+001390         MOVE DENOMINACAOCAR        TO SD-DENOMINACAOCAR
+001400         MOVE CODDEPC IN REGCAR     TO SD-CODDEPC
+001410         MOVE DENOMINACAO           TO SD-DENOMINACAO
+001420         MOVE NIVHIERARQUICO        TO SD-NIVHIERARQUICO
+001430         RELEASE SD-ORGANOGRAMA.
+001440     PERFORM 1100-LER-CADCAR THRU 1100-EXIT.
+001450 1200-EXIT. EXIT.
+001460******************************************************************
+001470*    1300-LER-CADDEP - OBTEM DENOMINACAO/NIVHIERARQUICO DO CARGO   *
+001480******************************************************************
+001490 1300-LER-CADDEP.
+001500     MOVE CODDEPC IN REGCAR TO CODDEPC IN REGDEP.
+001510     READ CADDEP
+001520         INVALID KEY
+001530             MOVE "N" TO W-DEP-ACHADO
+001540         NOT INVALID KEY
+001550             MOVE "S" TO W-DEP-ACHADO.
+001560 1300-EXIT. EXIT.
+001570******************************************************************
+001580*    2000-IMPRIMIR - GRAVA O ORGANOGRAMA JA ORDENADO               *
+001590******************************************************************
+001600 2000-IMPRIMIR.
+001610     OPEN OUTPUT REPORGAO.
+001620     MOVE "N" TO W-EOF.
+001630     MOVE "S" TO W-PRIMEIRO-GRUPO.
+001640     WRITE REG-RELAT FROM LIN-CABEC1.
+001650     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001660     PERFORM 2200-ESCREVER THRU 2200-EXIT
+001670         UNTIL W-EOF-SIM.
+001680     MOVE W-QTDE-IMPRESSA TO LT-TOTAL.
+001690     WRITE REG-RELAT FROM LIN-TOTAL.
+001700     CLOSE REPORGAO.
+001710 2000-EXIT. EXIT.
+001720 2100-RETORNAR.
+001730     RETURN SORTWK
+001740         AT END MOVE "S" TO W-EOF.
+001750 2100-EXIT. EXIT.
+001760 2200-ESCREVER.
+001770     IF W-PRIMEIRO-GRUPO-SIM
+001780         OR SD-CODDEPC NOT = W-CODDEPC-ANTERIOR
+001790         PERFORM 2300-CABECALHO-DEP THRU 2300-EXIT
+001800     END-IF.
+001810     MOVE SD-CODCAR         TO LD-CODCAR.
+001820     MOVE SD-DENOMINACAOCAR TO LD-DENOMINACAOCAR.
+001830     WRITE REG-RELAT FROM LIN-DET.
+001840     ADD 1 TO W-QTDE-IMPRESSA.
+001850     PERFORM 2100-RETORNAR THRU 2100-EXIT.
+001860 2200-EXIT. EXIT.
+001870******************************************************************
+001880*    2300-CABECALHO-DEP - QUEBRA DE CONTROLE POR CODDEPC           *
+001890******************************************************************
+001900 2300-CABECALHO-DEP.
+001910     MOVE "N" TO W-PRIMEIRO-GRUPO.
+001920     MOVE SD-CODDEPC TO W-CODDEPC-ANTERIOR.
+001930     MOVE SD-NIVHIERARQUICO TO W-NIVHIERARQUICO.
+001940     PERFORM 2400-TABNV THRU 2400-EXIT.
+001950     MOVE SD-CODDEPC     TO LC2-CODDEPC.
+001960     MOVE SD-DENOMINACAO TO LC2-DENOMINACAO.
+001970     MOVE W-TEXTONV      TO LC2-NIVEL.
+001980     WRITE REG-RELAT FROM LIN-CABEC2.
+001990 2300-EXIT. EXIT.
+002000******************************************************************
+002010*    2400-TABNV (TNV) - TABELA DE DESCRICOES DE NIVHIERARQUICO     *
+002020******************************************************************
+002030 2400-TABNV.
+002040     EVALUATE W-NIVHIERARQUICO
+002050         WHEN 1 MOVE "PRESIDENCIA"       TO W-TEXTONV
+002060         WHEN 2 MOVE "DIRETORIA"         TO W-TEXTONV
+002070         WHEN 3 MOVE "GERENCIA"          TO W-TEXTONV
+002080         WHEN 4 MOVE "COORDENACAO"       TO W-TEXTONV
+002090         WHEN 5 MOVE "SUPERVISAO"        TO W-TEXTONV
+002100         WHEN 6 MOVE "OPERACIONAL"       TO W-TEXTONV
+002110         WHEN 7 MOVE "ADMINISTRATIVO"    TO W-TEXTONV
+002120         WHEN 8 MOVE "APOIO"             TO W-TEXTONV
+002130         WHEN 9 MOVE "PROJETOS ESPECIAIS" TO W-TEXTONV
+002140         WHEN OTHER MOVE "?"             TO W-TEXTONV
+002150     END-EVALUATE.
+002160 2400-EXIT. EXIT.
