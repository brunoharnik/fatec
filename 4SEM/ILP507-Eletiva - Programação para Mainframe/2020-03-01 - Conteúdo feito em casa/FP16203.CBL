@@ -0,0 +1,1277 @@
+000010******************************************************************
+000020* PROGRAM-ID : FP16203                                            *
+000030* AUTHOR     : BRUNO HARNIK                                       *
+000040* INSTALLATION: FATEC - LAB. DE PROGRAMACAO MAINFRAME              *
+000050* DATE-WRITTEN: 2026-08-09                                        *
+000060* DATE-COMPILED:                                                  *
+000070* PURPOSE    : CADASTRO DE CARGOS (CADCAR) E DE DEPARTAMENTOS     *
+000080*              (CADDEP), COM VALIDACAO CRUZADA ENTRE OS DOIS      *
+000090*              ARQUIVOS E TABELAS DE APOIO PARA NIVEL HIERARQUICO *
+000100*              (TABNV) E TIPO DE SALARIO (TABSAL).                *
+000110*------------------------------------------------------------------
+000120* HISTORICO DE ALTERACOES                                         *
+000130* DATA       INICIAIS  DESCRICAO                                  *
+000140* 2026-08-09 BH        VERSAO INICIAL - CADASTRO DE CARGOS E      *
+000150*                      DEPARTAMENTOS.                             *
+000155* 2026-08-09 BH        CADASTRO DE FUNCIONARIOS (CADFUNC) LIGADO  *
+000156*                      AO CARGO (CODCAR).                         *
+000157* 2026-08-09 BH        INC-009 PASSOU A VALIDAR SALARIOBASE       *
+000158*                      CONTRA A FAIXA MIN/MAX DO TIPOSALARIO.     *
+000159* 2026-08-09 BH        GRAVACAO EM FHISTSAL/FAUDIT PASSA A TRATAR *
+000159*                      ARQUIVO INEXISTENTE (STATUS 35); CADDEP E  *
+000159*                      CADFUNC PASSAM A GERAR TRILHA DE AUDITORIA *
+000159*                      IGUAL AO QUE O CADCAR JA FAZIA.            *
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. FP16203.
+000190 AUTHOR. BRUNO HARNIK.
+000200 INSTALLATION. FATEC.
+000210 DATE-WRITTEN. 2026-08-09.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     DECIMAL-POINT IS COMMA.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CADCAR ASSIGN TO "CADCAR"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS CODCAR IN REGCAR
+000330         ALTERNATE RECORD KEY IS CHAVE2 WITH DUPLICATES
+000340         FILE STATUS IS CAR-STATUS.
+000350     SELECT CADDEP ASSIGN TO "CADDEP"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS DYNAMIC
+000380         RECORD KEY IS CODDEPC IN REGDEP
+000390         FILE STATUS IS DEP-STATUS.
+000395     SELECT CADFUNC ASSIGN TO "CADFUNC"
+000396         ORGANIZATION IS INDEXED
+000397         ACCESS MODE IS DYNAMIC
+000398         RECORD KEY IS CODFUNC
+000399         FILE STATUS IS FUNC-STATUS.
+000399     SELECT FHISTSAL ASSIGN TO "FHISTSAL"
+000399         ORGANIZATION IS LINE SEQUENTIAL
+000399         FILE STATUS IS HIS-STATUS.
+000399     SELECT FAUDIT ASSIGN TO "FAUDIT"
+000399         ORGANIZATION IS LINE SEQUENTIAL
+000399         FILE STATUS IS AUD-STATUS.
+000399     SELECT RECCAR ASSIGN TO "RECCAR"
+000399         ORGANIZATION IS LINE SEQUENTIAL
+000399         FILE STATUS IS REC-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  CADCAR
+000430     LABEL RECORDS ARE STANDARD.
+000440     COPY REGCAR.
+000450 FD  CADDEP
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY REGDEP.
+000475 FD  CADFUNC
+000476     LABEL RECORDS ARE STANDARD.
+000477     COPY REGFUNC.
+000478 FD  FHISTSAL
+000478     LABEL RECORDS ARE STANDARD.
+000479 01  REG-FHISTSAL                PIC X(80).
+000479 FD  FAUDIT
+000479     LABEL RECORDS ARE STANDARD.
+000479 01  REG-FAUDIT                  PIC X(221).
+000479 FD  RECCAR
+000479     LABEL RECORDS ARE STANDARD.
+000479 01  REG-RECCAR.
+000479     05  REC-DATA-EXCLUSAO       PIC 9(08).
+000479     05  REC-DADOS-CAR           PIC X(48).
+000480 WORKING-STORAGE SECTION.
+000490******************************************************************
+000500*    AREAS DE CONTROLE DE ARQUIVO E DE TELA                       *
+000510******************************************************************
+000520 01  CAR-STATUS                  PIC X(02).
+000530 01  DEP-STATUS                  PIC X(02).
+000535 01  FUNC-STATUS                 PIC X(02).
+000536 01  HIS-STATUS                  PIC X(02).
+000537 01  AUD-STATUS                  PIC X(02).
+000537 01  REC-STATUS                  PIC X(02).
+000538 01  W-OPERADOR                  PIC X(08).
+000538 01  W-REGCAR-ANTES              PIC X(48).
+000538 01  W-REGCAR-ATUAL              PIC X(48).
+000538 01  W-REGDEP-ANTES              PIC X(42).
+000538 01  W-REGFUNC-ANTES             PIC X(57).
+000539 COPY AUDITLOG.
+000540 01  W-SWITCHES.
+000550     05  W-FIM                   PIC X(01) VALUE "N".
+000560         88  W-FIM-SIM           VALUE "S".
+000570     05  W-CAR-ACHADO            PIC X(01).
+000580         88  W-CAR-ACHADO-SIM    VALUE "S".
+000581     05  W-CONFLITO              PIC X(01).
+000582         88  W-CONFLITO-SIM      VALUE "S".
+000590     05  W-DEP-ACHADO            PIC X(01).
+000600         88  W-DEP-ACHADO-SIM    VALUE "S".
+000605     05  W-FUNC-ACHADO           PIC X(01).
+000606         88  W-FUNC-ACHADO-SIM   VALUE "S".
+000607     05  W-DEP-EM-USO            PIC X(01).
+000608         88  W-DEP-EM-USO-SIM    VALUE "S".
+000609     05  W-EOF2                  PIC X(01).
+000609         88  W-EOF2-SIM          VALUE "S".
+000609     05  W-TEM-EXCLUSAO          PIC X(01) VALUE "N".
+000609         88  W-TEM-EXCLUSAO-SIM  VALUE "S".
+000609******************************************************************
+000609*    TABELA EM MEMORIA PARA DESFAZER A ULTIMA EXCLUSAO DE CARGO  *
+000609*    (CARGA DA LIXEIRA RECCAR, LOCALIZACAO DO ULTIMO REGISTRO,   *
+000609*    E REGRAVACAO DA LIXEIRA SEM O REGISTRO RESTAURADO)          *
+000609******************************************************************
+000609 01  TAB-RECCAR.
+000609     05  TAB-RECCAR-OCR          OCCURS 500 TIMES.
+000609         10  TREC-DATA-EXCLUSAO  PIC 9(08).
+000609         10  TREC-DADOS-CAR      PIC X(48).
+000609 01  W-QTDE-RECCAR               PIC 9(03) COMP VALUE ZERO.
+000609 01  W-SUB-RECCAR                PIC 9(03) COMP VALUE ZERO.
+000609 01  MSG-RECCAR-VAZIA            PIC X(35)
+000609         VALUE "NAO HA EXCLUSAO DE CARGO A DESFAZER".
+000610 01  W-OPCAO                     PIC X(01).
+000620 01  SOLIC                       PIC X(01).
+000630 01  W-CONF                      PIC X(01).
+000640 01  W-COD-INF                   PIC 9(04).
+000645 01  W-COD-FUNC-INF              PIC 9(06).
+000646 01  W-DENOMINACAOCAR-INF        PIC X(30).
+000650 01  MSG-CAR-INEXISTENTE         PIC X(30)
+000660         VALUE "CARGO NAO CADASTRADO".
+000670 01  MSG-ARQ-CAR-INEXISTENTE     PIC X(30)
+000680         VALUE "ARQUIVO DE CARGOS NAO EXISTE".
+000690 01  MSG-DEP-INEXISTENTE         PIC X(30)
+000700         VALUE "DEPARTAMENTO NAO CADASTRADO".
+000710 01  MSG-ARQ-DEP-INEXISTENTE     PIC X(35)
+000720         VALUE "ARQUIVO DE DEPARTAMENTOS NAO EXISTE".
+000722 01  MSG-FUNC-INEXISTENTE        PIC X(30)
+000723         VALUE "FUNCIONARIO NAO CADASTRADO".
+000724 01  MSG-ARQ-FUNC-INEXISTENTE    PIC X(35)
+000725         VALUE "ARQUIVO DE FUNCIONARIOS NAO EXISTE".
+000730******************************************************************
+000740*    AREA DE TRABALHO DO REGCAR                                   *
+000750******************************************************************
+000760 01  W-REGCAR.
+000770     05  W-CODCAR                PIC 9(04).
+000780     05  W-DENOMINACAOCAR        PIC X(30).
+000790     05  W-CODDEPC               PIC 9(04).
+000800     05  W-TIPOSALARIO           PIC X(01).
+000810     05  W-SALARIOBASE           PIC 9(07)V99.
+000820 01  W-TIPOSALARIO-INF           PIC X(01).
+000830     88  W-TIPOSALARIO-VALIDO    VALUES "H" "D" "M".
+000840 01  W-TIPOSAL-DESCR             PIC X(12).
+000841 01  W-SALARIOBASE-ANTIGO        PIC 9(07)V99.
+001841 01  W-DATA-ALTERACAO.
+001842     05  W-ANO-ALT               PIC 9(02).
+001843     05  W-MES-ALT               PIC 9(02).
+001844     05  W-DIA-ALT               PIC 9(02).
+000842 01  LIN-HISTSAL.
+000843     05  LH-CODCAR               PIC 9(04).
+000844     05  FILLER                  PIC X(02) VALUE SPACES.
+000845     05  LH-SALARIO-ANTIGO       PIC ZZZZZZ9,99.
+000846     05  FILLER                  PIC X(02) VALUE SPACES.
+000847     05  LH-SALARIO-NOVO         PIC ZZZZZZ9,99.
+000848     05  FILLER                  PIC X(02) VALUE SPACES.
+000849     05  LH-DATA                 PIC X(10).
+000850******************************************************************
+000860*    AREA DE TRABALHO DO REGDEP                                   *
+000870******************************************************************
+000880 01  W-REGDEP.
+000890     05  W-CODDEPC2              PIC 9(04).
+000900     05  W-DENOMINACAO           PIC X(30).
+000910     05  W-NIVHIERARQUICO        PIC 9(01).
+000920     05  W-CODDEPC-SUPERIOR      PIC 9(04).
+000930     05  W-NUMFUNCIONARIOS       PIC 9(03).
+000940 01  W-NIVHIERARQUICO-INF        PIC 9(01).
+000950     88  W-NIVHIERARQUICO-VALIDO VALUES 1 THRU 9.
+000960 01  W-TEXTONV                   PIC X(18).
+000965******************************************************************
+000966*    AREA DE TRABALHO DO REGFUNC                                  *
+000967******************************************************************
+000968 01  W-REGFUNC.
+000969     05  W-CODFUNC               PIC 9(06).
+000970     05  W-NOMEFUNC              PIC X(30).
+000971     05  W-CPFFUNC               PIC 9(11).
+000972     05  W-DIAADM                PIC 9(02).
+000973     05  W-MESADM                PIC 9(02).
+000974     05  W-ANOADM                PIC 9(02).
+000975     05  W-CODCAR-FUNC           PIC 9(04).
+000977******************************************************************
+000978*    FAIXA DE VALORES VALIDOS DO SALARIOBASE POR TIPOSALARIO      *
+000979*    (TABFXS) - EVITA HORISTA NA CASA DOS MILHARES OU MENSALISTA  *
+000980*    LANCADO EM CENTAVOS                                         *
+000981******************************************************************
+000982 01  W-FAIXA-SALARIO.
+000983     05  W-SALMIN                PIC 9(07)V99.
+000984     05  W-SALMAX                PIC 9(07)V99.
+000985 PROCEDURE DIVISION.
+000980******************************************************************
+000990*    0000-MAINLINE                                                *
+001000******************************************************************
+001010 0000-MAINLINE.
+001015     DISPLAY "OPERADOR =>".
+001016     ACCEPT W-OPERADOR.
+001020     PERFORM 2000-MENU-PRINCIPAL THRU 2000-EXIT
+001030         UNTIL W-FIM-SIM.
+001040     GOBACK.
+001050******************************************************************
+001060*    2000-MENU-PRINCIPAL - MENU DE OPCOES DO PROGRAMA              *
+001070******************************************************************
+001080 2000-MENU-PRINCIPAL.
+001090     DISPLAY " ".
+001100     DISPLAY "FP16203 - CADASTRO DE CARGOS E DEPARTAMENTOS".
+001110     DISPLAY "1-CARGOS   2-DEPARTAMENTOS   3-FUNCIONARIOS   9-FIM".
+001120     ACCEPT W-OPCAO.
+001130     EVALUATE W-OPCAO
+001140         WHEN "1"
+001150             PERFORM ROT-CAR THRU ROT-CAR-EXIT
+001160         WHEN "2"
+001170             PERFORM ROT-DEP THRU ROT-DEP-EXIT
+001175         WHEN "3"
+001176             PERFORM ROT-FUNC THRU ROT-FUNC-EXIT
+001180         WHEN "9"
+001190             MOVE "S" TO W-FIM
+001200         WHEN OTHER
+001210             DISPLAY "OPCAO INVALIDA"
+001220     END-EVALUATE.
+001230 2000-EXIT. EXIT.
+001240******************************************************************
+001250*    ROT-CAR - SUBMENU DE CARGOS (CADCAR)                         *
+001260******************************************************************
+001270 ROT-CAR.
+001280     DISPLAY "1-CONSULTAR   2-MANUTENCAO   3-BUSCAR P/DENOMINACAO".
+001285     DISPLAY "0-VOLTAR".
+001290     DISPLAY "SOLIC.=>".
+001300     ACCEPT SOLIC.
+001310     EVALUATE SOLIC
+001320         WHEN "1"
+001330             PERFORM INC-COD2 THRU INC-COD2-EXIT
+001340         WHEN "2"
+001350             PERFORM ROT-CAD THRU ROT-CAD-EXIT
+001345         WHEN "3"
+001346             PERFORM INC-DESC1 THRU INC-DESC1-EXIT
+001360         WHEN "0"
+001370             CONTINUE
+001380         WHEN OTHER
+001390             DISPLAY "OPCAO INVALIDA"
+001400     END-EVALUATE.
+001410 ROT-CAR-EXIT. EXIT.
+001420******************************************************************
+001430*    INC-COD2 - CONSULTA DE CARGO POR CODCAR (SOMENTE LEITURA)    *
+001440******************************************************************
+001450 INC-COD2.
+001460     DISPLAY "INFORME O CODIGO DO CARGO =>".
+001470     ACCEPT W-COD-INF.
+001480     OPEN INPUT CADCAR.
+001490     IF CAR-STATUS NOT = "00"
+001500         DISPLAY MSG-ARQ-CAR-INEXISTENTE
+001510         GO TO INC-COD2-EXIT.
+001520     PERFORM LER-CODCAR01 THRU LER-CODCAR01-EXIT.
+001530     IF W-CAR-ACHADO-SIM
+001540         DISPLAY "DENOMINACAO...: " DENOMINACAOCAR
+001550         DISPLAY "DEPARTAMENTO..: " CODDEPC IN REGCAR
+001560         DISPLAY "TIPO SALARIO..: " TIPOSALARIO
+001570         DISPLAY "SALARIO BASE..: " SALARIOBASE.
+001580     CLOSE CADCAR.
+001590 INC-COD2-EXIT. EXIT.
+001600******************************************************************
+001610*    LER-CODCAR01 - LEITURA DE CADCAR PELA CHAVE PRIMARIA CODCAR  *
+001620******************************************************************
+001630 LER-CODCAR01.
+001640     MOVE W-COD-INF TO CODCAR IN REGCAR.
+001650     READ CADCAR
+001660         INVALID KEY
+001670             DISPLAY MSG-CAR-INEXISTENTE
+001680             MOVE "N" TO W-CAR-ACHADO
+001690         NOT INVALID KEY
+001700             MOVE "S" TO W-CAR-ACHADO.
+001710 LER-CODCAR01-EXIT. EXIT.
+001711******************************************************************
+001712*    INC-DESC1 - CONSULTA DE CARGO POR DENOMINACAOCAR (CHAVE2)    *
+001713*                PERCORRE OS DUPLICADOS ATE MUDAR A DENOMINACAO   *
+001714******************************************************************
+001715 INC-DESC1.
+001716     DISPLAY "INFORME A DENOMINACAO DO CARGO =>".
+001717     ACCEPT W-DENOMINACAOCAR-INF.
+001718     OPEN INPUT CADCAR.
+001718     IF CAR-STATUS NOT = "00"
+001718         DISPLAY MSG-ARQ-CAR-INEXISTENTE
+001718         GO TO INC-DESC1-EXIT
+001718     END-IF.
+001718     MOVE "N" TO W-CAR-ACHADO.
+001718     MOVE W-DENOMINACAOCAR-INF TO CHAVE2.
+001718     START CADCAR KEY IS EQUAL TO CHAVE2
+001718         INVALID KEY
+001718             DISPLAY MSG-CAR-INEXISTENTE.
+001718     IF CAR-STATUS = "00"
+001718         PERFORM INC-DESC1-RD THRU INC-DESC1-RD-EXIT
+001718         PERFORM INC-DESC1-EXIBIR THRU INC-DESC1-EXIBIR-EXIT
+001718             UNTIL CAR-STATUS NOT = "00"
+001718                 OR CHAVE2 NOT = W-DENOMINACAOCAR-INF
+001718     END-IF.
+001718     IF NOT W-CAR-ACHADO-SIM
+001718         DISPLAY MSG-CAR-INEXISTENTE
+001718     END-IF.
+001718     CLOSE CADCAR.
+001719 INC-DESC1-EXIT. EXIT.
+001721 INC-DESC1-RD.
+001722     READ CADCAR NEXT RECORD
+001723         AT END MOVE "24" TO CAR-STATUS.
+001724 INC-DESC1-RD-EXIT. EXIT.
+001725 INC-DESC1-EXIBIR.
+001726     MOVE "S" TO W-CAR-ACHADO.
+001727     DISPLAY "CODIGO........: " CODCAR IN REGCAR.
+001728     DISPLAY "DENOMINACAO...: " DENOMINACAOCAR.
+001729     DISPLAY "DEPARTAMENTO..: " CODDEPC IN REGCAR.
+001730     DISPLAY "TIPO SALARIO..: " TIPOSALARIO.
+001731     DISPLAY "SALARIO BASE..: " SALARIOBASE.
+001732     PERFORM INC-DESC1-RD THRU INC-DESC1-RD-EXIT.
+001733 INC-DESC1-EXIBIR-EXIT. EXIT.
+001734******************************************************************
+001735*    ROT-CAD - MANUTENCAO DE CARGOS (INCLUSAO/ALT./EXCLUSAO)      *
+001736******************************************************************
+001750 ROT-CAD.
+001760     DISPLAY "1-INCLUIR   2-ALTERAR   3-EXCLUIR".
+001761     DISPLAY "4-DESFAZER ULTIMA EXCLUSAO   0-VOLTAR".
+001770     DISPLAY "SOLIC.=>".
+001780     ACCEPT SOLIC.
+001790     EVALUATE SOLIC
+001800         WHEN "1"
+001810             PERFORM INC-WR1 THRU INC-WR1-EXIT
+001820         WHEN "2"
+001830             PERFORM ALT-RW1 THRU ALT-RW1-EXIT
+001840         WHEN "3"
+001850             PERFORM EXC-DL1 THRU EXC-DL1-EXIT
+001851         WHEN "4"
+001852             PERFORM ROT-DESFAZ-EXCLUSAO
+001853                 THRU ROT-DESFAZ-EXCLUSAO-EXIT
+001860         WHEN "0"
+001870             CONTINUE
+001880         WHEN OTHER
+001890             DISPLAY "OPCAO INVALIDA"
+001900     END-EVALUATE.
+001910 ROT-CAD-EXIT. EXIT.
+001920******************************************************************
+001930*    INC-WR1 - INCLUSAO DE UM NOVO REGCAR                         *
+001940******************************************************************
+001950 INC-WR1.
+001960     DISPLAY "CODIGO DO CARGO =>".
+001970     ACCEPT W-CODCAR.
+001980     OPEN I-O CADCAR.
+001990     IF CAR-STATUS NOT = "00"
+002000         DISPLAY MSG-ARQ-CAR-INEXISTENTE
+002010         GO TO INC-WR1-EXIT.
+002020     MOVE W-CODCAR TO CODCAR IN REGCAR.
+002030     READ CADCAR
+002040         INVALID KEY
+002050             CONTINUE
+002060         NOT INVALID KEY
+002070             DISPLAY "CARGO JA CADASTRADO"
+002080             CLOSE CADCAR
+002090             GO TO INC-WR1-EXIT.
+002100     PERFORM ROT-DIGITAR-CAR THRU ROT-DIGITAR-CAR-EXIT.
+002110     MOVE W-CODCAR         TO CODCAR IN REGCAR.
+002120     MOVE W-DENOMINACAOCAR TO DENOMINACAOCAR.
+002130     MOVE W-CODDEPC        TO CODDEPC IN REGCAR.
+002140     MOVE W-TIPOSALARIO    TO TIPOSALARIO.
+002150     MOVE W-SALARIOBASE    TO SALARIOBASE.
+002160     WRITE REGCAR
+002170         INVALID KEY
+002180             DISPLAY "ERRO NA INCLUSAO"
+002190         NOT INVALID KEY
+002200             DISPLAY "*** REGISTRO GRAVADO ***"
+002201             PERFORM ROT-INCR-FUNC THRU ROT-INCR-FUNC-EXIT
+002202             MOVE "I"    TO AUD-OPERACAO
+002203             MOVE W-CODCAR TO AUD-CHAVE
+002204             MOVE SPACES TO AUD-ANTES
+002205             MOVE REGCAR TO AUD-DEPOIS
+002206             PERFORM ROT-GRAVAR-AUDITORIA
+002207                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+002208             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+002220     END-WRITE.
+002230     CLOSE CADCAR.
+002240 INC-WR1-EXIT. EXIT.
+002250******************************************************************
+002260*    ALT-RW1 - ALTERACAO DE UM REGCAR EXISTENTE                   *
+002270******************************************************************
+002280 ALT-RW1.
+002290     OPEN I-O CADCAR.
+002300     IF CAR-STATUS NOT = "00"
+002310         DISPLAY MSG-ARQ-CAR-INEXISTENTE
+002320         GO TO ALT-RW1-EXIT.
+002330     DISPLAY "INFORME O CODIGO DO CARGO A ALTERAR =>".
+002340     ACCEPT W-COD-INF.
+002350     PERFORM LER-CODCAR01 THRU LER-CODCAR01-EXIT.
+002360     IF NOT W-CAR-ACHADO-SIM
+002370         CLOSE CADCAR
+002380         GO TO ALT-RW1-EXIT.
+002390     MOVE CODCAR IN REGCAR TO W-CODCAR.
+002400     MOVE DENOMINACAOCAR   TO W-DENOMINACAOCAR.
+002410     MOVE CODDEPC IN REGCAR TO W-CODDEPC.
+002420     MOVE TIPOSALARIO      TO W-TIPOSALARIO.
+002430     MOVE SALARIOBASE      TO W-SALARIOBASE.
+002431     MOVE SALARIOBASE      TO W-SALARIOBASE-ANTIGO.
+002432     MOVE REGCAR           TO W-REGCAR-ANTES.
+002440     PERFORM ROT-DIGITAR-CAR THRU ROT-DIGITAR-CAR-EXIT.
+002441     PERFORM ROT-VERIF-CONCORRENCIA-CAR
+002442         THRU ROT-VERIF-CONCORRENCIA-CAR-EXIT.
+002443     IF W-CONFLITO-SIM
+002444         CLOSE CADCAR
+002445         GO TO ALT-RW1-EXIT.
+002450     MOVE W-DENOMINACAOCAR TO DENOMINACAOCAR.
+002460     MOVE W-CODDEPC        TO CODDEPC IN REGCAR.
+002470     MOVE W-TIPOSALARIO    TO TIPOSALARIO.
+002480     MOVE W-SALARIOBASE    TO SALARIOBASE.
+002490     REWRITE REGCAR
+002500         INVALID KEY
+002510             DISPLAY "ERRO NA ALTERACAO"
+002520         NOT INVALID KEY
+002530             DISPLAY "*** REGISTRO ALTERADO ***"
+002531             IF W-SALARIOBASE NOT = W-SALARIOBASE-ANTIGO
+002532                 PERFORM ROT-GRAVAR-HISTSAL
+002533                     THRU ROT-GRAVAR-HISTSAL-EXIT
+002534             END-IF
+002535             MOVE "A"           TO AUD-OPERACAO
+002536             MOVE W-CODCAR      TO AUD-CHAVE
+002537             MOVE W-REGCAR-ANTES TO AUD-ANTES
+002538             MOVE REGCAR        TO AUD-DEPOIS
+002539             PERFORM ROT-GRAVAR-AUDITORIA
+002541                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+002542             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+002540     END-REWRITE.
+002550     CLOSE CADCAR.
+002560 ALT-RW1-EXIT. EXIT.
+002561******************************************************************
+002562*    ROT-VERIF-CONCORRENCIA-CAR - RELEITURA DO REGCAR PELA CHAVE   *
+002563*                        JA POSICIONADA, PARA CONFERIR SE OUTRO    *
+002564*                        OPERADOR ALTEROU O REGISTRO ENTRE A       *
+002565*                        LEITURA INICIAL (W-REGCAR-ANTES) E O      *
+002566*                        MOMENTO DA GRAVACAO (TRAVA OTIMISTA)      *
+002567******************************************************************
+002568 ROT-VERIF-CONCORRENCIA-CAR.
+002569     MOVE "N" TO W-CONFLITO.
+002570     READ CADCAR
+002571         INVALID KEY
+002572             DISPLAY "REGISTRO FOI EXCLUIDO POR OUTRO OPERADOR"
+002573             MOVE "S" TO W-CONFLITO
+002574         NOT INVALID KEY
+002575             MOVE REGCAR TO W-REGCAR-ATUAL
+002576             IF W-REGCAR-ATUAL NOT = W-REGCAR-ANTES
+002577                 DISPLAY "REGISTRO ALTERADO POR OUTRO OPERADOR"
+002578                 DISPLAY "GRAVACAO CANCELADA, RECOMECE ALTERACAO"
+002579                 MOVE "S" TO W-CONFLITO
+002580             END-IF
+002581     END-READ.
+002582 ROT-VERIF-CONCORRENCIA-CAR-EXIT. EXIT.
+002561******************************************************************
+002562*    ROT-GRAVAR-HISTSAL - APENSA A ALTERACAO DE SALARIOBASE AO     *
+002563*                         HISTORICO FHISTSAL                      *
+002564******************************************************************
+002565 ROT-GRAVAR-HISTSAL.
+002566     ACCEPT W-DATA-ALTERACAO FROM DATE.
+002567     MOVE W-CODCAR              TO LH-CODCAR.
+002568     MOVE W-SALARIOBASE-ANTIGO  TO LH-SALARIO-ANTIGO.
+002569     MOVE W-SALARIOBASE         TO LH-SALARIO-NOVO.
+002570     STRING W-DIA-ALT  "/" W-MES-ALT "/" W-ANO-ALT
+002571         DELIMITED BY SIZE INTO LH-DATA.
+002572     OPEN EXTEND FHISTSAL.
+002572     IF HIS-STATUS = "35"
+002572         OPEN OUTPUT FHISTSAL
+002572         CLOSE FHISTSAL
+002572         OPEN EXTEND FHISTSAL.
+002573     WRITE REG-FHISTSAL FROM LIN-HISTSAL.
+002574     CLOSE FHISTSAL.
+002575 ROT-GRAVAR-HISTSAL-EXIT. EXIT.
+002576******************************************************************
+002577*    ROT-GRAVAR-AUDITORIA - APENSA A TRILHA DE AUDITORIA FAUDIT,    *
+002578*                           COMPARTILHADA COM OS DEMAIS CADASTROS,  *
+002579*                           COM O OPERADOR, DATA/HORA E OS VALORES  *
+002580*                           ANTES/DEPOIS DO REGISTRO. O CHAMADOR    *
+002581*                           DEVE PREENCHER AUD-OPERACAO, AUD-CHAVE, *
+002582*                           AUD-ANTES E AUD-DEPOIS ANTES DE CHAMAR. *
+002583******************************************************************
+002584 ROT-GRAVAR-AUDITORIA.
+002585     MOVE "FP16203"    TO AUD-PROGRAMA.
+002586     MOVE W-OPERADOR   TO AUD-OPERADOR.
+002587     ACCEPT AUD-DATA   FROM DATE.
+002588     ACCEPT AUD-HORA   FROM TIME.
+002589     OPEN EXTEND FAUDIT.
+002589     IF AUD-STATUS = "35"
+002589         OPEN OUTPUT FAUDIT
+002589         CLOSE FAUDIT
+002589         OPEN EXTEND FAUDIT.
+002590     WRITE REG-FAUDIT FROM REG-AUDITLOG.
+002591     CLOSE FAUDIT.
+002592 ROT-GRAVAR-AUDITORIA-EXIT. EXIT.
+002593******************************************************************
+002594*    ROT-MENS2 - EXIBE MENSAGEM DE CONFIRMACAO POR TEMPO FIXO      *
+002595******************************************************************
+002596 ROT-MENS2.
+002597     CALL "MENS000".
+002598 ROT-MENS2-EXIT. EXIT.
+002570******************************************************************
+002580*    EXC-DL1 - EXCLUSAO DE UM REGCAR EXISTENTE                    *
+002590******************************************************************
+002600 EXC-DL1.
+002610     DISPLAY "INFORME O CODIGO DO CARGO A EXCLUIR =>".
+002620     ACCEPT W-COD-INF.
+002630     OPEN I-O CADCAR.
+002640     IF CAR-STATUS NOT = "00"
+002650         DISPLAY MSG-ARQ-CAR-INEXISTENTE
+002660         GO TO EXC-DL1-EXIT.
+002670     PERFORM LER-CODCAR01 THRU LER-CODCAR01-EXIT.
+002680     IF NOT W-CAR-ACHADO-SIM
+002690         CLOSE CADCAR
+002700         GO TO EXC-DL1-EXIT.
+002710     MOVE CODDEPC IN REGCAR TO W-CODDEPC.
+002720     DISPLAY "DENOMINACAO: " DENOMINACAOCAR.
+002721     PERFORM ROT-VERIF-SUBORD THRU ROT-VERIF-SUBORD-EXIT.
+002722     IF W-DEP-EM-USO-SIM
+002723         DISPLAY "CARGO CHEFIA DEPTO C/ SUBORDINADOS"
+002724         DISPLAY "EXCLUSAO NAO PERMITIDA"
+002725         CLOSE CADCAR
+002726         GO TO EXC-DL1-EXIT.
+002730     DISPLAY "EXCLUIR (S/N) ==>".
+002740     ACCEPT W-CONF.
+002741     MOVE REGCAR TO W-REGCAR-ANTES.
+002750     IF W-CONF = "S" OR W-CONF = "s"
+002760         DELETE CADCAR RECORD
+002770             INVALID KEY
+002780                 DISPLAY "ERRO NA EXCLUSAO"
+002790             NOT INVALID KEY
+002800                 DISPLAY "*** REGISTRO EXCLUIDO COM SUCESSO ***"
+002801                 PERFORM ROT-DECR-FUNC THRU ROT-DECR-FUNC-EXIT
+002802                 MOVE "D"           TO AUD-OPERACAO
+002803                 MOVE W-COD-INF     TO AUD-CHAVE
+002804                 MOVE W-REGCAR-ANTES TO AUD-ANTES
+002805                 MOVE SPACES        TO AUD-DEPOIS
+002806                 PERFORM ROT-GRAVAR-AUDITORIA
+002807                     THRU ROT-GRAVAR-AUDITORIA-EXIT
+002808                 PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+002809                 PERFORM ROT-GRAVAR-LIXEIRA-CAR
+002810                     THRU ROT-GRAVAR-LIXEIRA-CAR-EXIT
+002810     ELSE
+002830         DISPLAY "EXCLUSAO CANCELADA".
+002840     CLOSE CADCAR.
+002850 EXC-DL1-EXIT. EXIT.
+002851******************************************************************
+002852*    ROT-GRAVAR-LIXEIRA-CAR - APENSA O REGISTRO EXCLUIDO NA        *
+002853*                        LIXEIRA RECCAR, PARA PERMITIR DESFAZER    *
+002854*                        A EXCLUSAO MAIS TARDE (ROT-DESFAZ-EXCLUSAO)*
+002855******************************************************************
+002856 ROT-GRAVAR-LIXEIRA-CAR.
+002857     ACCEPT REC-DATA-EXCLUSAO FROM DATE.
+002858     MOVE W-REGCAR-ANTES TO REC-DADOS-CAR.
+002859     OPEN EXTEND RECCAR.
+002860     IF REC-STATUS = "35"
+002861         OPEN OUTPUT RECCAR
+002862         CLOSE RECCAR
+002863         OPEN EXTEND RECCAR.
+002864     WRITE REG-RECCAR.
+002865     CLOSE RECCAR.
+002866 ROT-GRAVAR-LIXEIRA-CAR-EXIT. EXIT.
+002867******************************************************************
+002868*    ROT-DESFAZ-EXCLUSAO - DESFAZ A ULTIMA EXCLUSAO DE CARGO,       *
+002869*                        RESTAURANDO O REGISTRO GRAVADO POR ULTIMO *
+002870*                        NA LIXEIRA RECCAR PARA DENTRO DE CADCAR   *
+002871******************************************************************
+002872 ROT-DESFAZ-EXCLUSAO.
+002873     MOVE ZERO TO W-QTDE-RECCAR.
+002874     MOVE "N" TO W-TEM-EXCLUSAO.
+002875     OPEN INPUT RECCAR.
+002876     IF REC-STATUS NOT = "00"
+002880         DISPLAY MSG-RECCAR-VAZIA
+002881         GO TO ROT-DESFAZ-EXCLUSAO-EXIT.
+002882     MOVE "N" TO W-EOF2.
+002883     PERFORM ROT-LER-LIXEIRA-CAR THRU ROT-LER-LIXEIRA-CAR-EXIT.
+002884     PERFORM ROT-CARREGAR-LIXEIRA-CAR
+002885         THRU ROT-CARREGAR-LIXEIRA-CAR-EXIT
+002886         UNTIL W-EOF2-SIM.
+002887     CLOSE RECCAR.
+002888     IF W-QTDE-RECCAR = ZERO
+002889         DISPLAY MSG-RECCAR-VAZIA
+002890         GO TO ROT-DESFAZ-EXCLUSAO-EXIT.
+002891     MOVE TREC-DADOS-CAR (W-QTDE-RECCAR) TO REGCAR.
+002892     OPEN I-O CADCAR.
+002893     WRITE REGCAR
+002894         INVALID KEY
+002895             DISPLAY "CODIGO JA EXISTE, NAO FOI RESTAURADO"
+002896         NOT INVALID KEY
+002897             DISPLAY "*** REGISTRO RESTAURADO COM SUCESSO ***"
+002898             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+002899             MOVE "R"           TO AUD-OPERACAO
+002900             MOVE CODCAR IN REGCAR TO AUD-CHAVE
+002901             MOVE SPACES        TO AUD-ANTES
+002902             MOVE REGCAR        TO AUD-DEPOIS
+002902             PERFORM ROT-GRAVAR-AUDITORIA
+002903                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+002904             SUBTRACT 1 FROM W-QTDE-RECCAR
+002905             PERFORM ROT-REGRAVAR-LIXEIRA-CAR
+002906                 THRU ROT-REGRAVAR-LIXEIRA-CAR-EXIT.
+002907     CLOSE CADCAR.
+002908 ROT-DESFAZ-EXCLUSAO-EXIT. EXIT.
+002909 ROT-LER-LIXEIRA-CAR.
+002910     READ RECCAR
+002911         AT END MOVE "S" TO W-EOF2.
+002911 ROT-LER-LIXEIRA-CAR-EXIT. EXIT.
+002912 ROT-CARREGAR-LIXEIRA-CAR.
+002913     ADD 1 TO W-QTDE-RECCAR.
+002914     MOVE REC-DATA-EXCLUSAO TO TREC-DATA-EXCLUSAO (W-QTDE-RECCAR).
+002915     MOVE REC-DADOS-CAR    TO TREC-DADOS-CAR (W-QTDE-RECCAR).
+002916     PERFORM ROT-LER-LIXEIRA-CAR THRU ROT-LER-LIXEIRA-CAR-EXIT.
+002916 ROT-CARREGAR-LIXEIRA-CAR-EXIT. EXIT.
+002917 ROT-REGRAVAR-LIXEIRA-CAR.
+002918     OPEN OUTPUT RECCAR.
+002919     MOVE ZERO TO W-SUB-RECCAR.
+002920     PERFORM ROT-REGRAVAR-LIXEIRA-CAR-1
+002921         THRU ROT-REGRAVAR-LIXEIRA-CAR-1-EXIT
+002922         VARYING W-SUB-RECCAR FROM 1 BY 1
+002923         UNTIL W-SUB-RECCAR > W-QTDE-RECCAR.
+002924     CLOSE RECCAR.
+002925 ROT-REGRAVAR-LIXEIRA-CAR-EXIT. EXIT.
+002926 ROT-REGRAVAR-LIXEIRA-CAR-1.
+002927     MOVE TREC-DATA-EXCLUSAO (W-SUB-RECCAR) TO REC-DATA-EXCLUSAO.
+002928     MOVE TREC-DADOS-CAR (W-SUB-RECCAR)    TO REC-DADOS-CAR.
+002929     WRITE REG-RECCAR.
+002930 ROT-REGRAVAR-LIXEIRA-CAR-1-EXIT. EXIT.
+002851******************************************************************
+002852*    ROT-VERIF-SUBORD - VERIFICA SE ALGUM DEPARTAMENTO REPORTA     *
+002853*                       AO DEPARTAMENTO DESTE CARGO (CODDEPC-      *
+002854*                       SUPERIOR) ANTES DE PERMITIR A EXCLUSAO     *
+002855******************************************************************
+002856 ROT-VERIF-SUBORD.
+002857     MOVE "N" TO W-DEP-EM-USO.
+002858     MOVE "N" TO W-EOF2.
+002859     OPEN INPUT CADDEP.
+002860     IF DEP-STATUS NOT = "00"
+002861         GO TO ROT-VERIF-SUBORD-EXIT.
+002862     MOVE LOW-VALUES TO CODDEPC IN REGDEP.
+002863     START CADDEP KEY IS NOT LESS THAN CODDEPC IN REGDEP
+002864         INVALID KEY MOVE "S" TO W-EOF2.
+002865     IF NOT W-EOF2-SIM
+002866         PERFORM ROT-LER-DEP-SUB THRU ROT-LER-DEP-SUB-EXIT.
+002867     PERFORM ROT-CHECAR-DEP-SUB THRU ROT-CHECAR-DEP-SUB-EXIT
+002868         UNTIL W-EOF2-SIM OR W-DEP-EM-USO-SIM.
+002869     CLOSE CADDEP.
+002870 ROT-VERIF-SUBORD-EXIT. EXIT.
+002871 ROT-LER-DEP-SUB.
+002872     READ CADDEP NEXT RECORD
+002873         AT END MOVE "S" TO W-EOF2.
+002874 ROT-LER-DEP-SUB-EXIT. EXIT.
+002875 ROT-CHECAR-DEP-SUB.
+002876     IF CODDEPC-SUPERIOR = W-CODDEPC
+002877         MOVE "S" TO W-DEP-EM-USO
+002878     ELSE
+002879         PERFORM ROT-LER-DEP-SUB THRU ROT-LER-DEP-SUB-EXIT.
+002880 ROT-CHECAR-DEP-SUB-EXIT. EXIT.
+002860******************************************************************
+002870*    ROT-DIGITAR-CAR - CAPTURA DOS DADOS DO REGCAR NA TELA        *
+002880******************************************************************
+002890 ROT-DIGITAR-CAR.
+002900     DISPLAY "DENOMINACAO DO CARGO =>".
+002910     ACCEPT W-DENOMINACAOCAR.
+002920     PERFORM INC-005A THRU INC-005A-EXIT.
+002930     PERFORM INC-TIPOSAL2 THRU INC-TIPOSAL2-EXIT.
+002940     PERFORM INC-009 THRU INC-009-EXIT.
+002950 ROT-DIGITAR-CAR-EXIT. EXIT.
+002960******************************************************************
+002970*    INC-005A - CONFERE O DEPARTAMENTO NO CADDEP E OBTEM O NIVEL  *
+002980*                HIERARQUICO (TEXTONV) VIA TABNV                  *
+002990******************************************************************
+003000 INC-005A.
+003010     PERFORM INC-OP0 THRU INC-OP0-EXIT.
+003020     IF DEP-STATUS NOT = "00"
+003030         DISPLAY MSG-ARQ-DEP-INEXISTENTE
+003040         GO TO INC-005A-EXIT.
+003050     DISPLAY "DEPARTAMENTO (CODIGO) =>".
+003060     ACCEPT W-CODDEPC.
+003070     MOVE W-CODDEPC TO CODDEPC IN REGDEP.
+003080     READ CADDEP
+003090         INVALID KEY
+003100             DISPLAY MSG-DEP-INEXISTENTE
+003110         NOT INVALID KEY
+003120             DISPLAY "DEPARTAMENTO..: " DENOMINACAO
+003130             MOVE NIVHIERARQUICO TO W-NIVHIERARQUICO
+003140             PERFORM ROT-TABNV THRU ROT-TABNV-EXIT
+003150             DISPLAY "NIVEL HIERARQ.: " W-TEXTONV.
+003160     CLOSE CADDEP.
+003170 INC-005A-EXIT. EXIT.
+003180******************************************************************
+003190*    INC-OP0 - ABERTURA DO CADDEP EM MODO SOMENTE LEITURA         *
+003200******************************************************************
+003210 INC-OP0.
+003220     OPEN INPUT CADDEP.
+003230 INC-OP0-EXIT. EXIT.
+003240******************************************************************
+003250*    ROT-TABNV (TNV) - TABELA DE DESCRICOES DE NIVHIERARQUICO     *
+003260******************************************************************
+003270 ROT-TABNV.
+003280     EVALUATE W-NIVHIERARQUICO
+003290         WHEN 1 MOVE "PRESIDENCIA"       TO W-TEXTONV
+003300         WHEN 2 MOVE "DIRETORIA"         TO W-TEXTONV
+003310         WHEN 3 MOVE "GERENCIA"          TO W-TEXTONV
+003320         WHEN 4 MOVE "COORDENACAO"       TO W-TEXTONV
+003330         WHEN 5 MOVE "SUPERVISAO"        TO W-TEXTONV
+003340         WHEN 6 MOVE "OPERACIONAL"       TO W-TEXTONV
+003350         WHEN 7 MOVE "ADMINISTRATIVO"    TO W-TEXTONV
+003360         WHEN 8 MOVE "APOIO"             TO W-TEXTONV
+003370         WHEN 9 MOVE "PROJETOS ESPECIAIS" TO W-TEXTONV
+003380         WHEN OTHER MOVE "?"             TO W-TEXTONV
+003390     END-EVALUATE.
+003400 ROT-TABNV-EXIT. EXIT.
+003410******************************************************************
+003420*    INC-TIPOSAL2 - VALIDA O TIPO DE SALARIO (TIPOSALARIO)        *
+003430******************************************************************
+003440 INC-TIPOSAL2.
+003450     DISPLAY "TIPO SALARIO (H-HORISTA D-DIARISTA M-MENSALISTA) =>".
+003460     ACCEPT W-TIPOSALARIO-INF.
+003470     IF NOT W-TIPOSALARIO-VALIDO
+003480         DISPLAY "TIPO DE SALARIO INVALIDO"
+003490         GO TO INC-TIPOSAL2.
+003500     MOVE W-TIPOSALARIO-INF TO W-TIPOSALARIO.
+003510     PERFORM ROT-TABSAL THRU ROT-TABSAL-EXIT.
+003520     DISPLAY "TIPO...: " W-TIPOSAL-DESCR.
+003530 INC-TIPOSAL2-EXIT. EXIT.
+003540******************************************************************
+003550*    ROT-TABSAL (TBTS) - TABELA DE DESCRICOES DE TIPOSALARIO      *
+003560******************************************************************
+003570 ROT-TABSAL.
+003580     EVALUATE W-TIPOSALARIO
+003590         WHEN "H" MOVE "HORISTA"    TO W-TIPOSAL-DESCR
+003600         WHEN "D" MOVE "DIARISTA"   TO W-TIPOSAL-DESCR
+003610         WHEN "M" MOVE "MENSALISTA" TO W-TIPOSAL-DESCR
+003620     END-EVALUATE.
+003630 ROT-TABSAL-EXIT. EXIT.
+003640******************************************************************
+003650*    INC-009 - VALIDA O SALARIO BASE CONTRA A FAIXA DO TIPOSALARIO*
+003660******************************************************************
+003670 INC-009.
+003680     PERFORM ROT-TABFXS THRU ROT-TABFXS-EXIT.
+003690     DISPLAY "SALARIO BASE =>".
+003700     ACCEPT W-SALARIOBASE.
+003710     IF W-SALARIOBASE = ZERO
+003720         DISPLAY "SALARIO BASE NAO PODE SER ZERO"
+003730         GO TO INC-009.
+003740     IF W-SALARIOBASE < W-SALMIN OR W-SALARIOBASE > W-SALMAX
+003750         DISPLAY "SALARIO BASE FORA DA FAIXA PERMITIDA PARA "
+003751             W-TIPOSAL-DESCR
+003752         DISPLAY "FAIXA VALIDA: " W-SALMIN " A " W-SALMAX
+003760         GO TO INC-009.
+003770 INC-009-EXIT. EXIT.
+003780******************************************************************
+003790*    ROT-TABFXS (TFX) - FAIXA MIN/MAX DE SALARIOBASE POR TIPO     *
+003800******************************************************************
+003810 ROT-TABFXS.
+003820     EVALUATE W-TIPOSALARIO
+003830         WHEN "H"
+003840             MOVE 000000,01 TO W-SALMIN
+003850             MOVE 000999,99 TO W-SALMAX
+003860         WHEN "D"
+003870             MOVE 000001,00 TO W-SALMIN
+003880             MOVE 009999,99 TO W-SALMAX
+003890         WHEN "M"
+003900             MOVE 000100,00 TO W-SALMIN
+003910             MOVE 999999,99 TO W-SALMAX
+003920     END-EVALUATE.
+003930 ROT-TABFXS-EXIT. EXIT.
+003740******************************************************************
+003750*    ROT-INCR-FUNC / ROT-DECR-FUNC - MANTEM NUMFUNCIONARIOS DO    *
+003760*                DEPARTAMENTO EM SINCRONIA COM O CADCAR           *
+003770******************************************************************
+003780 ROT-INCR-FUNC.
+003790     OPEN I-O CADDEP.
+003800     IF DEP-STATUS NOT = "00"
+003810         GO TO ROT-INCR-FUNC-EXIT.
+003820     MOVE W-CODDEPC TO CODDEPC IN REGDEP.
+003830     READ CADDEP
+003840         INVALID KEY
+003850             CONTINUE
+003860         NOT INVALID KEY
+003870             ADD 1 TO NUMFUNCIONARIOS
+003880             REWRITE REGDEP
+003890                 INVALID KEY
+003900                     DISPLAY "ERRO AO ATUALIZAR NUMFUNCIONARIOS"
+003910             END-REWRITE.
+003920     CLOSE CADDEP.
+003930 ROT-INCR-FUNC-EXIT. EXIT.
+003940 ROT-DECR-FUNC.
+003950     OPEN I-O CADDEP.
+003960     IF DEP-STATUS NOT = "00"
+003970         GO TO ROT-DECR-FUNC-EXIT.
+003980     MOVE W-CODDEPC TO CODDEPC IN REGDEP.
+003990     READ CADDEP
+004000         INVALID KEY
+004010             CONTINUE
+004020         NOT INVALID KEY
+004030             IF NUMFUNCIONARIOS > ZERO
+004040                 SUBTRACT 1 FROM NUMFUNCIONARIOS
+004050             END-IF
+004060             REWRITE REGDEP
+004070                 INVALID KEY
+004080                     DISPLAY "ERRO AO ATUALIZAR NUMFUNCIONARIOS"
+004090             END-REWRITE.
+004100     CLOSE CADDEP.
+004110 ROT-DECR-FUNC-EXIT. EXIT.
+004120******************************************************************
+004130*    ROT-DEP - SUBMENU DE DEPARTAMENTOS (CADDEP)                  *
+004140******************************************************************
+004150 ROT-DEP.
+004160     DISPLAY "1-CONSULTAR   2-MANUTENCAO   0-VOLTAR".
+004170     DISPLAY "SOLIC.=>".
+004180     ACCEPT SOLIC.
+004190     EVALUATE SOLIC
+004200         WHEN "1"
+004210             PERFORM INC-COD3 THRU INC-COD3-EXIT
+004220         WHEN "2"
+004230             PERFORM ROT-CADDEP THRU ROT-CADDEP-EXIT
+004240         WHEN "0"
+004250             CONTINUE
+004260         WHEN OTHER
+004270             DISPLAY "OPCAO INVALIDA"
+004280     END-EVALUATE.
+004290 ROT-DEP-EXIT. EXIT.
+004300******************************************************************
+004310*    INC-COD3 - CONSULTA DE DEPARTAMENTO POR CODDEPC              *
+004320******************************************************************
+004330 INC-COD3.
+004340     DISPLAY "INFORME O CODIGO DO DEPARTAMENTO =>".
+004350     ACCEPT W-COD-INF.
+004360     OPEN INPUT CADDEP.
+004370     IF DEP-STATUS NOT = "00"
+004380         DISPLAY MSG-ARQ-DEP-INEXISTENTE
+004390         GO TO INC-COD3-EXIT.
+004400     PERFORM LER-CODDEPC01 THRU LER-CODDEPC01-EXIT.
+004410     IF W-DEP-ACHADO-SIM
+004420         DISPLAY "DENOMINACAO....: " DENOMINACAO
+004430         MOVE NIVHIERARQUICO TO W-NIVHIERARQUICO
+004440         PERFORM ROT-TABNV THRU ROT-TABNV-EXIT
+004450         DISPLAY "NIVEL HIERARQ..: " W-TEXTONV
+004460         DISPLAY "DEPTO SUPERIOR.: " CODDEPC-SUPERIOR
+004470         DISPLAY "NUM FUNCIONARIOS: " NUMFUNCIONARIOS.
+004480     CLOSE CADDEP.
+004490 INC-COD3-EXIT. EXIT.
+004500******************************************************************
+004510*    LER-CODDEPC01 - LEITURA DE CADDEP PELA CHAVE CODDEPC         *
+004520******************************************************************
+004530 LER-CODDEPC01.
+004540     MOVE W-COD-INF TO CODDEPC IN REGDEP.
+004550     READ CADDEP
+004560         INVALID KEY
+004570             DISPLAY MSG-DEP-INEXISTENTE
+004580             MOVE "N" TO W-DEP-ACHADO
+004590         NOT INVALID KEY
+004600             MOVE "S" TO W-DEP-ACHADO.
+004610 LER-CODDEPC01-EXIT. EXIT.
+004620******************************************************************
+004630*    ROT-CADDEP - MANUTENCAO DE DEPARTAMENTOS (INCLUSAO/ALT./     *
+004640*                 EXCLUSAO) - MESMO PADRAO DE ROT-CAD PARA CARGOS *
+004650******************************************************************
+004660 ROT-CADDEP.
+004670     DISPLAY "1-INCLUIR   2-ALTERAR   3-EXCLUIR   0-VOLTAR".
+004680     DISPLAY "SOLIC.=>".
+004690     ACCEPT SOLIC.
+004700     EVALUATE SOLIC
+004710         WHEN "1"
+004720             PERFORM INC-WR2 THRU INC-WR2-EXIT
+004730         WHEN "2"
+004740             PERFORM ALT-RW2 THRU ALT-RW2-EXIT
+004750         WHEN "3"
+004760             PERFORM EXC-DL2 THRU EXC-DL2-EXIT
+004770         WHEN "0"
+004780             CONTINUE
+004790         WHEN OTHER
+004800             DISPLAY "OPCAO INVALIDA"
+004810     END-EVALUATE.
+004820 ROT-CADDEP-EXIT. EXIT.
+004830******************************************************************
+004840*    INC-WR2 - INCLUSAO DE UM NOVO REGDEP                         *
+004850******************************************************************
+004860 INC-WR2.
+004870     DISPLAY "CODIGO DO DEPARTAMENTO =>".
+004880     ACCEPT W-CODDEPC2.
+004890     OPEN I-O CADDEP.
+004900     IF DEP-STATUS NOT = "00"
+004910         DISPLAY MSG-ARQ-DEP-INEXISTENTE
+004920         GO TO INC-WR2-EXIT.
+004930     MOVE W-CODDEPC2 TO CODDEPC IN REGDEP.
+004940     READ CADDEP
+004950         INVALID KEY
+004960             CONTINUE
+004970         NOT INVALID KEY
+004980             DISPLAY "DEPARTAMENTO JA CADASTRADO"
+004990             CLOSE CADDEP
+005000             GO TO INC-WR2-EXIT.
+005010     PERFORM ROT-DIGITAR-DEP THRU ROT-DIGITAR-DEP-EXIT.
+005020     MOVE W-CODDEPC2         TO CODDEPC IN REGDEP.
+005030     MOVE W-DENOMINACAO      TO DENOMINACAO.
+005040     MOVE W-NIVHIERARQUICO   TO NIVHIERARQUICO.
+005050     MOVE W-CODDEPC-SUPERIOR TO CODDEPC-SUPERIOR.
+005060     MOVE ZERO               TO NUMFUNCIONARIOS.
+005070     WRITE REGDEP
+005080         INVALID KEY
+005090             DISPLAY "ERRO NA INCLUSAO"
+005100         NOT INVALID KEY
+005110             DISPLAY "*** REGISTRO GRAVADO ***"
+005111             MOVE "I"       TO AUD-OPERACAO
+005112             MOVE W-CODDEPC2 TO AUD-CHAVE
+005113             MOVE SPACES    TO AUD-ANTES
+005114             MOVE REGDEP    TO AUD-DEPOIS
+005115             PERFORM ROT-GRAVAR-AUDITORIA
+005116                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+005117             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+005120     END-WRITE.
+005130     CLOSE CADDEP.
+005140 INC-WR2-EXIT. EXIT.
+005150******************************************************************
+005160*    ALT-RW2 - ALTERACAO DE UM REGDEP EXISTENTE                   *
+005170******************************************************************
+005180 ALT-RW2.
+005190     OPEN I-O CADDEP.
+005200     IF DEP-STATUS NOT = "00"
+005210         DISPLAY MSG-ARQ-DEP-INEXISTENTE
+005220         GO TO ALT-RW2-EXIT.
+005230     DISPLAY "INFORME O CODIGO DO DEPTO A ALTERAR =>".
+005240     ACCEPT W-COD-INF.
+005250     PERFORM LER-CODDEPC01 THRU LER-CODDEPC01-EXIT.
+005260     IF NOT W-DEP-ACHADO-SIM
+005270         CLOSE CADDEP
+005280         GO TO ALT-RW2-EXIT.
+005290     MOVE CODDEPC IN REGDEP TO W-CODDEPC2.
+005300     MOVE DENOMINACAO      TO W-DENOMINACAO.
+005310     MOVE NIVHIERARQUICO   TO W-NIVHIERARQUICO.
+005320     MOVE CODDEPC-SUPERIOR TO W-CODDEPC-SUPERIOR.
+005330     MOVE NUMFUNCIONARIOS  TO W-NUMFUNCIONARIOS.
+005335     MOVE REGDEP           TO W-REGDEP-ANTES.
+005340     PERFORM ROT-DIGITAR-DEP THRU ROT-DIGITAR-DEP-EXIT.
+005350     MOVE W-DENOMINACAO      TO DENOMINACAO.
+005360     MOVE W-NIVHIERARQUICO   TO NIVHIERARQUICO.
+005370     MOVE W-CODDEPC-SUPERIOR TO CODDEPC-SUPERIOR.
+005380     MOVE W-NUMFUNCIONARIOS  TO NUMFUNCIONARIOS.
+005390     REWRITE REGDEP
+005400         INVALID KEY
+005410             DISPLAY "ERRO NA ALTERACAO"
+005420         NOT INVALID KEY
+005430             DISPLAY "*** REGISTRO ALTERADO ***"
+005431             MOVE "A"           TO AUD-OPERACAO
+005432             MOVE W-CODDEPC2    TO AUD-CHAVE
+005433             MOVE W-REGDEP-ANTES TO AUD-ANTES
+005434             MOVE REGDEP        TO AUD-DEPOIS
+005435             PERFORM ROT-GRAVAR-AUDITORIA
+005436                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+005437             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+005440     END-REWRITE.
+005450     CLOSE CADDEP.
+005460 ALT-RW2-EXIT. EXIT.
+005470******************************************************************
+005480*    EXC-DL2 - EXCLUSAO DE UM REGDEP EXISTENTE                    *
+005490******************************************************************
+005500 EXC-DL2.
+005510     DISPLAY "INFORME O CODIGO DO DEPTO A EXCLUIR =>".
+005520     ACCEPT W-COD-INF.
+005530     OPEN I-O CADDEP.
+005540     IF DEP-STATUS NOT = "00"
+005550         DISPLAY MSG-ARQ-DEP-INEXISTENTE
+005560         GO TO EXC-DL2-EXIT.
+005570     PERFORM LER-CODDEPC01 THRU LER-CODDEPC01-EXIT.
+005580     IF NOT W-DEP-ACHADO-SIM
+005590         CLOSE CADDEP
+005600         GO TO EXC-DL2-EXIT.
+005610     DISPLAY "DENOMINACAO: " DENOMINACAO.
+005611     PERFORM ROT-VERIF-CARGO THRU ROT-VERIF-CARGO-EXIT.
+005612     IF W-DEP-EM-USO-SIM
+005613         DISPLAY "DEPARTAMENTO POSSUI CARGOS VINCULADOS - "
+005614             "EXCLUSAO NAO PERMITIDA"
+005615         CLOSE CADDEP
+005616         GO TO EXC-DL2-EXIT.
+005617     MOVE REGDEP TO W-REGDEP-ANTES.
+005620     DISPLAY "EXCLUIR (S/N) ==>".
+005630     ACCEPT W-CONF.
+005640     IF W-CONF = "S" OR W-CONF = "s"
+005650         DELETE CADDEP RECORD
+005660             INVALID KEY
+005670                 DISPLAY "ERRO NA EXCLUSAO"
+005680             NOT INVALID KEY
+005690                 DISPLAY "*** REGISTRO EXCLUIDO COM SUCESSO ***"
+005691                 MOVE "D"        TO AUD-OPERACAO
+005692                 MOVE W-COD-INF  TO AUD-CHAVE
+005693                 MOVE W-REGDEP-ANTES TO AUD-ANTES
+005694                 MOVE SPACES     TO AUD-DEPOIS
+005695                 PERFORM ROT-GRAVAR-AUDITORIA
+005696                     THRU ROT-GRAVAR-AUDITORIA-EXIT
+005697                 PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+005700     ELSE
+005710         DISPLAY "EXCLUSAO CANCELADA".
+005720     CLOSE CADDEP.
+005730 EXC-DL2-EXIT. EXIT.
+005731******************************************************************
+005732*    ROT-VERIF-CARGO - VERIFICA SE O DEPTO AINDA TEM CARGOS NO     *
+005733*                      CADCAR ANTES DE PERMITIR A EXCLUSAO         *
+005734******************************************************************
+005735 ROT-VERIF-CARGO.
+005736     MOVE "N" TO W-DEP-EM-USO.
+005737     MOVE "N" TO W-EOF2.
+005738     OPEN INPUT CADCAR.
+005739     IF CAR-STATUS NOT = "00"
+005740         GO TO ROT-VERIF-CARGO-EXIT.
+005741     MOVE LOW-VALUES TO CODCAR IN REGCAR.
+005742     START CADCAR KEY IS NOT LESS THAN CODCAR IN REGCAR
+005743         INVALID KEY MOVE "S" TO W-EOF2.
+005744     IF NOT W-EOF2-SIM
+005745         PERFORM ROT-LER-CAR-DEP THRU ROT-LER-CAR-DEP-EXIT.
+005746     PERFORM ROT-CHECAR-CAR-DEP THRU ROT-CHECAR-CAR-DEP-EXIT
+005747         UNTIL W-EOF2-SIM OR W-DEP-EM-USO-SIM.
+005748     CLOSE CADCAR.
+005749 ROT-VERIF-CARGO-EXIT. EXIT.
+005750 ROT-LER-CAR-DEP.
+005751     READ CADCAR NEXT RECORD
+005752         AT END MOVE "S" TO W-EOF2.
+005753 ROT-LER-CAR-DEP-EXIT. EXIT.
+005754 ROT-CHECAR-CAR-DEP.
+005755     IF CODDEPC IN REGCAR = W-COD-INF
+005756         MOVE "S" TO W-DEP-EM-USO
+005757     ELSE
+005758         PERFORM ROT-LER-CAR-DEP THRU ROT-LER-CAR-DEP-EXIT.
+005759 ROT-CHECAR-CAR-DEP-EXIT. EXIT.
+005740******************************************************************
+005750*    ROT-DIGITAR-DEP - CAPTURA DOS DADOS DO REGDEP NA TELA        *
+005760******************************************************************
+005770 ROT-DIGITAR-DEP.
+005780     DISPLAY "DENOMINACAO DO DEPARTAMENTO =>".
+005790     ACCEPT W-DENOMINACAO.
+005800     PERFORM INC-NIV2 THRU INC-NIV2-EXIT.
+005810     DISPLAY "DEPTO SUPERIOR (CODIGO, 0000=NENHUM) =>".
+005820     ACCEPT W-CODDEPC-SUPERIOR.
+005830 ROT-DIGITAR-DEP-EXIT. EXIT.
+005840******************************************************************
+005850*    INC-NIV2 - VALIDA O NIVEL HIERARQUICO (NIVHIERARQUICO)       *
+005860******************************************************************
+005870 INC-NIV2.
+005880     DISPLAY "NIVEL HIERARQUICO (1-9) =>".
+005890     ACCEPT W-NIVHIERARQUICO-INF.
+005900     IF NOT W-NIVHIERARQUICO-VALIDO
+005910         DISPLAY "NIVEL INVALIDO"
+005920         GO TO INC-NIV2.
+005930     MOVE W-NIVHIERARQUICO-INF TO W-NIVHIERARQUICO.
+005940     PERFORM ROT-TABNV THRU ROT-TABNV-EXIT.
+005950     DISPLAY "NIVEL...: " W-TEXTONV.
+005960 INC-NIV2-EXIT. EXIT.
+005970******************************************************************
+005980*    ROT-FUNC - SUBMENU DE FUNCIONARIOS (CADFUNC)                 *
+005990******************************************************************
+006000 ROT-FUNC.
+006010     DISPLAY "1-CONSULTAR   2-MANUTENCAO   0-VOLTAR".
+006020     DISPLAY "SOLIC.=>".
+006030     ACCEPT SOLIC.
+006040     EVALUATE SOLIC
+006050         WHEN "1"
+006060             PERFORM INC-COD4 THRU INC-COD4-EXIT
+006070         WHEN "2"
+006080             PERFORM ROT-CADFUNC THRU ROT-CADFUNC-EXIT
+006090         WHEN "0"
+006100             CONTINUE
+006110         WHEN OTHER
+006120             DISPLAY "OPCAO INVALIDA"
+006130     END-EVALUATE.
+006140 ROT-FUNC-EXIT. EXIT.
+006150******************************************************************
+006160*    INC-COD4 - CONSULTA DE FUNCIONARIO POR CODFUNC               *
+006170******************************************************************
+006180 INC-COD4.
+006190     DISPLAY "INFORME O CODIGO DO FUNCIONARIO =>".
+006200     ACCEPT W-COD-FUNC-INF.
+006210     OPEN INPUT CADFUNC.
+006220     IF FUNC-STATUS NOT = "00"
+006230         DISPLAY MSG-ARQ-FUNC-INEXISTENTE
+006240         GO TO INC-COD4-EXIT.
+006250     PERFORM LER-CODFUNC01 THRU LER-CODFUNC01-EXIT.
+006260     IF W-FUNC-ACHADO-SIM
+006270         DISPLAY "NOME.......: " NOMEFUNC
+006280         DISPLAY "CPF........: " CPFFUNC
+006290         DISPLAY "ADMISSAO...: " DIAADM "/" MESADM "/" ANOADM
+006300         DISPLAY "CARGO (CODCAR): " CODCAR IN REGFUNC.
+006310     CLOSE CADFUNC.
+006320 INC-COD4-EXIT. EXIT.
+006330******************************************************************
+006340*    LER-CODFUNC01 - LEITURA DE CADFUNC PELA CHAVE CODFUNC        *
+006350******************************************************************
+006360 LER-CODFUNC01.
+006370     MOVE W-COD-FUNC-INF TO CODFUNC.
+006380     READ CADFUNC
+006390         INVALID KEY
+006400             DISPLAY MSG-FUNC-INEXISTENTE
+006410             MOVE "N" TO W-FUNC-ACHADO
+006420         NOT INVALID KEY
+006430             MOVE "S" TO W-FUNC-ACHADO.
+006440 LER-CODFUNC01-EXIT. EXIT.
+006450******************************************************************
+006460*    ROT-CADFUNC - MANUTENCAO DE FUNCIONARIOS (INCLUSAO/ALT./     *
+006470*                  EXCLUSAO)                                      *
+006480******************************************************************
+006490 ROT-CADFUNC.
+006500     DISPLAY "1-INCLUIR   2-ALTERAR   3-EXCLUIR   0-VOLTAR".
+006510     DISPLAY "SOLIC.=>".
+006520     ACCEPT SOLIC.
+006530     EVALUATE SOLIC
+006540         WHEN "1"
+006550             PERFORM INC-WR3 THRU INC-WR3-EXIT
+006560         WHEN "2"
+006570             PERFORM ALT-RW3 THRU ALT-RW3-EXIT
+006580         WHEN "3"
+006590             PERFORM EXC-DL3 THRU EXC-DL3-EXIT
+006600         WHEN "0"
+006610             CONTINUE
+006620         WHEN OTHER
+006630             DISPLAY "OPCAO INVALIDA"
+006640     END-EVALUATE.
+006650 ROT-CADFUNC-EXIT. EXIT.
+006660******************************************************************
+006670*    INC-WR3 - INCLUSAO DE UM NOVO REGFUNC                        *
+006680******************************************************************
+006690 INC-WR3.
+006700     DISPLAY "CODIGO DO FUNCIONARIO =>".
+006710     ACCEPT W-CODFUNC.
+006720     OPEN I-O CADFUNC.
+006730     IF FUNC-STATUS NOT = "00"
+006740         DISPLAY MSG-ARQ-FUNC-INEXISTENTE
+006750         GO TO INC-WR3-EXIT.
+006760     MOVE W-CODFUNC TO CODFUNC.
+006770     READ CADFUNC
+006780         INVALID KEY
+006790             CONTINUE
+006800         NOT INVALID KEY
+006810             DISPLAY "FUNCIONARIO JA CADASTRADO"
+006820             CLOSE CADFUNC
+006830             GO TO INC-WR3-EXIT.
+006840     PERFORM ROT-DIGITAR-FUNC THRU ROT-DIGITAR-FUNC-EXIT.
+006850     MOVE W-CODFUNC       TO CODFUNC.
+006860     MOVE W-NOMEFUNC      TO NOMEFUNC.
+006870     MOVE W-CPFFUNC       TO CPFFUNC.
+006880     MOVE W-DIAADM        TO DIAADM.
+006890     MOVE W-MESADM        TO MESADM.
+006900     MOVE W-ANOADM        TO ANOADM.
+006910     MOVE W-CODCAR-FUNC   TO CODCAR IN REGFUNC.
+006920     WRITE REGFUNC
+006930         INVALID KEY
+006940             DISPLAY "ERRO NA INCLUSAO"
+006950         NOT INVALID KEY
+006960             DISPLAY "*** REGISTRO GRAVADO ***"
+006961             MOVE "I"        TO AUD-OPERACAO
+006962             MOVE W-CODFUNC  TO AUD-CHAVE
+006963             MOVE SPACES     TO AUD-ANTES
+006964             MOVE REGFUNC    TO AUD-DEPOIS
+006965             PERFORM ROT-GRAVAR-AUDITORIA
+006966                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+006967             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+006970     END-WRITE.
+006980     CLOSE CADFUNC.
+006990 INC-WR3-EXIT. EXIT.
+007000******************************************************************
+007010*    ALT-RW3 - ALTERACAO DE UM REGFUNC EXISTENTE                  *
+007020******************************************************************
+007030 ALT-RW3.
+007040     OPEN I-O CADFUNC.
+007050     IF FUNC-STATUS NOT = "00"
+007060         DISPLAY MSG-ARQ-FUNC-INEXISTENTE
+007070         GO TO ALT-RW3-EXIT.
+007080     DISPLAY "INFORME O CODIGO DO FUNC. A ALTERAR =>".
+007090     ACCEPT W-COD-FUNC-INF.
+007100     PERFORM LER-CODFUNC01 THRU LER-CODFUNC01-EXIT.
+007110     IF NOT W-FUNC-ACHADO-SIM
+007120         CLOSE CADFUNC
+007130         GO TO ALT-RW3-EXIT.
+007140     MOVE CODFUNC             TO W-CODFUNC.
+007150     MOVE NOMEFUNC            TO W-NOMEFUNC.
+007160     MOVE CPFFUNC             TO W-CPFFUNC.
+007170     MOVE DIAADM              TO W-DIAADM.
+007180     MOVE MESADM              TO W-MESADM.
+007190     MOVE ANOADM              TO W-ANOADM.
+007200     MOVE CODCAR IN REGFUNC   TO W-CODCAR-FUNC.
+007205     MOVE REGFUNC             TO W-REGFUNC-ANTES.
+007210     PERFORM ROT-DIGITAR-FUNC THRU ROT-DIGITAR-FUNC-EXIT.
+007220     MOVE W-NOMEFUNC      TO NOMEFUNC.
+007230     MOVE W-CPFFUNC       TO CPFFUNC.
+007240     MOVE W-DIAADM        TO DIAADM.
+007250     MOVE W-MESADM        TO MESADM.
+007260     MOVE W-ANOADM        TO ANOADM.
+007270     MOVE W-CODCAR-FUNC   TO CODCAR IN REGFUNC.
+007280     REWRITE REGFUNC
+007290         INVALID KEY
+007300             DISPLAY "ERRO NA ALTERACAO"
+007310         NOT INVALID KEY
+007320             DISPLAY "*** REGISTRO ALTERADO ***"
+007321             MOVE "A"        TO AUD-OPERACAO
+007322             MOVE W-COD-FUNC-INF TO AUD-CHAVE
+007323             MOVE W-REGFUNC-ANTES TO AUD-ANTES
+007324             MOVE REGFUNC    TO AUD-DEPOIS
+007325             PERFORM ROT-GRAVAR-AUDITORIA
+007326                 THRU ROT-GRAVAR-AUDITORIA-EXIT
+007327             PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+007330     END-REWRITE.
+007340     CLOSE CADFUNC.
+007350 ALT-RW3-EXIT. EXIT.
+007360******************************************************************
+007370*    EXC-DL3 - EXCLUSAO DE UM REGFUNC EXISTENTE                   *
+007380******************************************************************
+007390 EXC-DL3.
+007400     DISPLAY "INFORME O CODIGO DO FUNC. A EXCLUIR =>".
+007410     ACCEPT W-COD-FUNC-INF.
+007420     OPEN I-O CADFUNC.
+007430     IF FUNC-STATUS NOT = "00"
+007440         DISPLAY MSG-ARQ-FUNC-INEXISTENTE
+007450         GO TO EXC-DL3-EXIT.
+007460     PERFORM LER-CODFUNC01 THRU LER-CODFUNC01-EXIT.
+007470     IF NOT W-FUNC-ACHADO-SIM
+007480         CLOSE CADFUNC
+007490         GO TO EXC-DL3-EXIT.
+007500     DISPLAY "NOME: " NOMEFUNC.
+007505     MOVE REGFUNC TO W-REGFUNC-ANTES.
+007510     DISPLAY "EXCLUIR (S/N) ==>".
+007520     ACCEPT W-CONF.
+007530     IF W-CONF = "S" OR W-CONF = "s"
+007540         DELETE CADFUNC RECORD
+007550             INVALID KEY
+007560                 DISPLAY "ERRO NA EXCLUSAO"
+007570             NOT INVALID KEY
+007580                 DISPLAY "*** REGISTRO EXCLUIDO COM SUCESSO ***"
+007581                 MOVE "D"        TO AUD-OPERACAO
+007582                 MOVE W-COD-FUNC-INF TO AUD-CHAVE
+007583                 MOVE W-REGFUNC-ANTES TO AUD-ANTES
+007584                 MOVE SPACES     TO AUD-DEPOIS
+007585                 PERFORM ROT-GRAVAR-AUDITORIA
+007586                     THRU ROT-GRAVAR-AUDITORIA-EXIT
+007587                 PERFORM ROT-MENS2 THRU ROT-MENS2-EXIT
+007590     ELSE
+007600         DISPLAY "EXCLUSAO CANCELADA".
+007610     CLOSE CADFUNC.
+007620 EXC-DL3-EXIT. EXIT.
+007630******************************************************************
+007640*    ROT-DIGITAR-FUNC - CAPTURA DOS DADOS DO REGFUNC NA TELA      *
+007650******************************************************************
+007660 ROT-DIGITAR-FUNC.
+007670     DISPLAY "NOME DO FUNCIONARIO =>".
+007680     ACCEPT W-NOMEFUNC.
+007690     DISPLAY "CPF =>".
+007700     ACCEPT W-CPFFUNC.
+007710     DISPLAY "DIA DA ADMISSAO =>".
+007720     ACCEPT W-DIAADM.
+007730     DISPLAY "MES DA ADMISSAO =>".
+007740     ACCEPT W-MESADM.
+007750     DISPLAY "ANO DA ADMISSAO =>".
+007760     ACCEPT W-ANOADM.
+007770     PERFORM INC-010 THRU INC-010-EXIT.
+007780 ROT-DIGITAR-FUNC-EXIT. EXIT.
+007790******************************************************************
+007800*    INC-010 - CONFERE O CARGO (CODCAR) NO CADCAR                 *
+007810******************************************************************
+007820 INC-010.
+007830     OPEN INPUT CADCAR.
+007840     IF CAR-STATUS NOT = "00"
+007850         DISPLAY MSG-ARQ-CAR-INEXISTENTE
+007860         GO TO INC-010-EXIT.
+007870     DISPLAY "CARGO (CODIGO) =>".
+007880     ACCEPT W-CODCAR-FUNC.
+007890     MOVE W-CODCAR-FUNC TO CODCAR IN REGCAR.
+007900     READ CADCAR
+007910         INVALID KEY
+007920             DISPLAY MSG-CAR-INEXISTENTE
+007930         NOT INVALID KEY
+007940             DISPLAY "CARGO...: " DENOMINACAOCAR.
+007950     CLOSE CADCAR.
+007960 INC-010-EXIT. EXIT.
